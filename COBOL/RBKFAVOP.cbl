@@ -0,0 +1,107 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * RBKFAVOP - Implement the getFavorites operation (see req046)  *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RBKFAVOP.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY RBKFVP01.
+       COPY RBKWSTOR.
+
+       01 WS-NUMFAV-COUNT       PIC S9(8) COMP-5 VALUE 0.
+
+      * Kept apart from WS-FAVORITE-KEY-USERID since READNEXT
+      * re-populates RIDFLD(WS-FAVORITE-KEY) with each record's own
+      * key, the same way WS-AUTHOR-KEY-FORMNUM is re-populated in
+      * RBKGETOP's author browse
+       01 WS-MY-USERID          PIC X(8).
+
+       PROCEDURE DIVISION.
+
+           EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) END-EXEC.
+
+      * Prepare the response structure
+           INITIALIZE BAQBASE-RBKFVP01.
+
+      * Find this caller's favorites by browsing the generic userid
+      * prefix of WS-FAVORITE-FILE, the same way RBKGETOP/RBKRALLB
+      * browse WS-AUTHOR-FILE by formNumber prefix
+           EXEC CICS ASSIGN USERID(WS-MY-USERID) END-EXEC.
+           MOVE WS-MY-USERID TO WS-FAVORITE-KEY-USERID.
+           MOVE LOW-VALUES TO WS-FAVORITE-KEY-FORMNUM.
+
+           EXEC CICS STARTBR FILE(WS-FAVORITE-FILE)
+                       RIDFLD(WS-FAVORITE-KEY)
+                       GTEQ
+                       RESP(WS-FILE-RESP)
+           END-EXEC.
+
+           IF WS-FILE-RESP = DFHRESP(NORMAL) THEN
+              PERFORM UNTIL EXIT
+                 EXEC CICS READNEXT FILE(WS-FAVORITE-FILE)
+                             INTO(WS-FAVORITE-RECORD)
+                             RIDFLD(WS-FAVORITE-KEY)
+                             RESP(WS-FILE-RESP)
+                 END-EXEC
+                 IF WS-FILE-RESP NOT = DFHRESP(NORMAL) THEN
+                    EXIT PERFORM
+                 END-IF
+                 IF WS-FAVORITE-KEY-USERID NOT = WS-MY-USERID THEN
+                    EXIT PERFORM
+                 END-IF
+
+      * Look the book up, skipping silently if it was removed from
+      * the catalog after it was favorited rather than erroring
+                 EXEC CICS READ FILE(WS-REDBOOK-FILE)
+                           RIDFLD(WS-FAVORITE-REC-FORMNUM)
+                           INTO(WS-BOOK)
+                           RESP(WS-FILE-RESP)
+                 END-EXEC
+                 IF WS-FILE-RESP = DFHRESP(NORMAL) THEN
+                    EXEC CICS PUT CONTAINER(WS-FAVLST-CONT-NAME)
+                               CHANNEL(WS-CHANNEL-NAME)
+                               FROM(WS-BOOK)
+                               FLENGTH(LENGTH OF WS-BOOK)
+                               BIT
+                               APPEND
+                    END-EXEC
+                    ADD 1 TO WS-NUMFAV-COUNT
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR FILE(WS-FAVORITE-FILE) END-EXEC
+           END-IF.
+
+      * Prepare the 200 response - an empty list is still a 200
+           MOVE 1 TO responseCode200-existence OF BAQBASE-RBKFVP01.
+           MOVE WS-FAVLST-CONT-NAME TO responseCode200-cont.
+           MOVE WS-NUMFAV-COUNT TO responseCode200-num.
+
+       EXIT-PROGRAM.
+
+      * Update the BAQBASE container with the results
+           EXEC CICS PUT CONTAINER(WS-BAQBASE-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(BAQBASE-RBKFVP01)
+                         FLENGTH(LENGTH OF BAQBASE-RBKFVP01)
+                         BIT
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
