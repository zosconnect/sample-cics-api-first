@@ -28,6 +28,8 @@
        COPY RBK00P01.
        COPY RBKWSTOR.
 
+       01 WS-TITLE-MATCH-IDX    PIC S9(4) COMP.
+
        PROCEDURE DIVISION.
 
            EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) END-EXEC.
@@ -48,6 +50,161 @@
       * Prepare the response structure
            INITIALIZE BAQBASE-RBK00P01.
 
+      * If a formNumber query parameter was supplied, look the book
+      * up directly by its VSAM key instead of scanning by title -
+      * staff usually have the form number off a shelf label or
+      * order sheet, and it's error-prone to have to retype the exact
+      * title. This uses the same keyed READ idiom RBKCRTOP uses to
+      * check for duplicate formNumbers
+           IF formNumber-existence IN requestQueryParameters > 0 THEN
+
+      * Ensure we're the only task accessing the Redbook catalog
+              EXEC CICS ENQ RESOURCE(WS-REDBOOKS-TSQ)
+                            LENGTH(16)
+                            ENQSCOPE(WS-ENQ-SCOPE)
+              END-EXEC
+
+              EXEC CICS READ FILE(WS-REDBOOK-FILE)
+                        RIDFLD(formNumber OF requestQueryParameters)
+                        INTO(WS-BOOK)
+                        RESP(WS-FILE-RESP)
+              END-EXEC
+
+              IF WS-FILE-RESP NOT = DFHRESP(NORMAL) THEN
+      * No book on file under that formNumber, so return a 404
+                 EXEC CICS DEQ RESOURCE(WS-REDBOOKS-TSQ)
+                               LENGTH(16)
+                               ENQSCOPE(WS-ENQ-SCOPE)
+                 END-EXEC
+
+                 MOVE 1 TO responseCode404-existence OF BAQBASE-RBK00P01
+                 MOVE WS-RESP404-CONT-NAME TO responseCode404-cont
+                      OF BAQBASE-RBK00P01
+
+                 INITIALIZE RBK00P01-responseCode404
+                 STRING "Redbook with formNumber "
+                          DELIMITED BY SIZE
+                        formNumber OF requestQueryParameters
+                          DELIMITED BY SIZE
+                        " is not located in inventory."
+                          DELIMITED BY SIZE
+                      INTO Xmessage2 OF responseCode404
+
+      * Set length of message
+                 INSPECT FUNCTION REVERSE (Xmessage2 OF responseCode404)
+                    TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+
+                 COMPUTE Xmessage2-length OF responseCode404 =
+                   LENGTH OF Xmessage2 OF responseCode404 -
+                   WS-MESG-COUNTER
+
+      * Put the 404 data into the container
+                 EXEC CICS PUT CONTAINER(WS-RESP404-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(RBK00P01-responseCode404)
+                         FLENGTH(LENGTH OF RBK00P01-responseCode404)
+                         BIT
+                 END-EXEC
+                 GO TO EXIT-PROGRAM
+              END-IF
+
+      * The book was found, so gather its authors the same way
+      * RBKRTITL does before returning a 200
+              MOVE formNumber OF WS-BOOK TO
+                WS-AUTH-TSQ-FORMNUM OF WS-AUTHORS-TSQ
+              MOVE formNumber OF WS-BOOK TO WS-AUTHOR-KEY-FORMNUM
+              MOVE 0 TO WS-AUTHOR-KEY-SEQ
+
+              EXEC CICS STARTBR FILE(WS-AUTHOR-FILE)
+                          RIDFLD(WS-AUTHOR-KEY)
+                          GTEQ
+                          RESP(WS-FILE-RESP)
+              END-EXEC
+
+              IF WS-FILE-RESP = DFHRESP(NORMAL)
+                 PERFORM UNTIL EXIT
+                    EXEC CICS READNEXT FILE(WS-AUTHOR-FILE)
+                                INTO(WS-AUTHOR)
+                                RIDFLD(WS-AUTHOR-KEY)
+                                RESP(WS-FILE-RESP)
+                    END-EXEC
+                    IF WS-FILE-RESP NOT = DFHRESP(NORMAL) THEN
+                       EXIT PERFORM
+                    END-IF
+                    IF WS-AUTHOR-KEY-FORMNUM NOT =
+                       formNumber OF WS-BOOK THEN
+                       EXIT PERFORM
+                    END-IF
+      * Add this author to the author container for this book
+                    EXEC CICS PUT CONTAINER(authors-cont)
+                               FROM(WS-AUTHOR)
+                               FLENGTH(LENGTH OF WS-AUTHOR)
+                               BIT
+                               APPEND
+                    END-EXEC
+                 END-PERFORM
+                 EXEC CICS ENDBR FILE(WS-AUTHOR-FILE) END-EXEC
+              END-IF
+
+      * Likewise gather this book's relatedFormNumbers (see req019)
+              MOVE formNumber OF WS-BOOK TO WS-RELATED-TSQ-FORMNUM
+              MOVE formNumber OF WS-BOOK TO WS-RELATED-KEY-FORMNUM
+              MOVE 0 TO WS-RELATED-KEY-SEQ
+
+              EXEC CICS STARTBR FILE(WS-RELATED-FILE)
+                          RIDFLD(WS-RELATED-KEY)
+                          GTEQ
+                          RESP(WS-FILE-RESP)
+              END-EXEC
+
+              IF WS-FILE-RESP = DFHRESP(NORMAL)
+                 PERFORM UNTIL EXIT
+                    EXEC CICS READNEXT FILE(WS-RELATED-FILE)
+                                INTO(WS-RELATED)
+                                RIDFLD(WS-RELATED-KEY)
+                                RESP(WS-FILE-RESP)
+                    END-EXEC
+                    IF WS-FILE-RESP NOT = DFHRESP(NORMAL) THEN
+                       EXIT PERFORM
+                    END-IF
+                    IF WS-RELATED-KEY-FORMNUM NOT =
+                       formNumber OF WS-BOOK THEN
+                       EXIT PERFORM
+                    END-IF
+      * Add this related form number to the book's container
+                    EXEC CICS PUT CONTAINER(relatedFormNumbers-cont)
+                               FROM(WS-RELATED)
+                               FLENGTH(LENGTH OF WS-RELATED)
+                               BIT
+                               APPEND
+                    END-EXEC
+                 END-PERFORM
+                 EXEC CICS ENDBR FILE(WS-RELATED-FILE) END-EXEC
+              END-IF
+
+      * Free the Redbook catalog for another task to use
+              EXEC CICS DEQ RESOURCE(WS-REDBOOKS-TSQ)
+                            LENGTH(16)
+                            ENQSCOPE(WS-ENQ-SCOPE)
+              END-EXEC
+
+      * Track how many times this book has been looked up (see req025)
+              PERFORM INCREMENT-USAGE-COUNT
+
+      * Store the book for the caller and return a 200
+              EXEC CICS PUT CONTAINER(WS-REDBOOK-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(WS-BOOK)
+                         FLENGTH(LENGTH OF WS-BOOK)
+                         BIT
+              END-EXEC
+
+              MOVE 1 TO responseCode200-existence OF BAQBASE-RBK00P01
+              MOVE WS-REDBOOK-CONT-NAME TO responseCode200-cont
+                   OF BAQBASE-RBK00P01
+              GO TO EXIT-PROGRAM
+           END-IF.
+
       * If an author was specified, get all the author's books
            IF Xauthor-existence IN requestQueryParameters > 0 AND
               Xauthor2-length IN requestQueryParameters > 0 THEN
@@ -99,13 +256,14 @@
                           DELIMITED BY SIZE
                         Xauthor2
                           DELIMITED BY SPACE
-                      INTO Xmessage OF responseCode404
+                      INTO Xmessage2 OF responseCode404
       * Set length of message
-                 INSPECT FUNCTION REVERSE (Xmessage OF responseCode404)
+                 INSPECT FUNCTION REVERSE (Xmessage2 OF responseCode404)
                     TALLYING WS-MESG-COUNTER FOR LEADING SPACES
 
-                 COMPUTE Xmessage-length OF responseCode404 =
-                 LENGTH OF Xmessage OF responseCode404 - WS-MESG-COUNTER
+                 COMPUTE Xmessage2-length OF responseCode404 =
+                 LENGTH OF Xmessage2 OF responseCode404 -
+                   WS-MESG-COUNTER
       * Put the 404 data into the container
                  EXEC CICS PUT CONTAINER(WS-RESP404-CONT-NAME)
                          CHANNEL(WS-CHANNEL-NAME)
@@ -117,9 +275,17 @@
               END-IF
 
       * We got some books back for this author so now we need to
-      * loop over the returned container and check the for the title
+      * loop over the returned container and check the for the title.
+      * Same exact/partial choice as RBKRTITL, driven by ?partial=true
               SET WS-TITLE-NOT-FOUND TO TRUE
               MOVE 0 TO WS-OFFSET
+              MOVE Xtitle-length OF requestPathParameters TO
+                Xtitle-length OF WS-TITLE
+              SET WS-TITLE-MATCH-EXACT TO TRUE
+              IF Xpartial-existence IN requestQueryParameters > 0 AND
+                 Xpartial IN requestQueryParameters(1:4) = "true" THEN
+                 SET WS-TITLE-MATCH-PARTIAL TO TRUE
+              END-IF
 
               PERFORM UNTIL EXIT
 
@@ -137,9 +303,33 @@
 
       * If this is the book we're looking for, store the book and
       * exit the loop
-                 IF WS-TITLE-INPUT IS EQUAL TO Xtitle IN WS-BOOK THEN
-                    SET WS-TITLE-FOUND TO TRUE
-                    EXIT PERFORM
+                 IF WS-TITLE-MATCH-EXACT THEN
+                    IF WS-TITLE-INPUT IS EQUAL TO Xtitle IN WS-BOOK
+                    THEN
+                       SET WS-TITLE-FOUND TO TRUE
+                       EXIT PERFORM
+                    END-IF
+                 ELSE
+                    IF Xtitle-length OF WS-TITLE > 0 AND
+                       Xtitle-length IN WS-BOOK >=
+                       Xtitle-length OF WS-TITLE THEN
+                       PERFORM VARYING WS-TITLE-MATCH-IDX FROM 1 BY 1
+                          UNTIL WS-TITLE-MATCH-IDX >
+                             (Xtitle-length IN WS-BOOK -
+                              Xtitle-length OF WS-TITLE + 1)
+                          IF FUNCTION UPPER-CASE(Xtitle IN WS-BOOK
+                                (WS-TITLE-MATCH-IDX :
+                                 Xtitle-length OF WS-TITLE)) =
+                             FUNCTION UPPER-CASE(WS-TITLE-INPUT
+                                (1 : Xtitle-length OF WS-TITLE)) THEN
+                             SET WS-TITLE-FOUND TO TRUE
+                             EXIT PERFORM
+                          END-IF
+                       END-PERFORM
+                       IF WS-TITLE-FOUND THEN
+                          EXIT PERFORM
+                       END-IF
+                    END-IF
                  END-IF
 
       * Otherwise, try the next book
@@ -159,13 +349,14 @@
                           DELIMITED BY X'00'
                         " authors works returned"
                           DELIMITED BY SIZE
-                      INTO Xmessage OF responseCode404
+                      INTO Xmessage2 OF responseCode404
       * Set message length
-                 INSPECT FUNCTION REVERSE (Xmessage OF responseCode404)
+                 INSPECT FUNCTION REVERSE (Xmessage2 OF responseCode404)
                     TALLYING WS-MESG-COUNTER FOR LEADING SPACES
 
-                 COMPUTE Xmessage-length OF responseCode404 =
-                 LENGTH OF Xmessage OF responseCode404 - WS-MESG-COUNTER
+                 COMPUTE Xmessage2-length OF responseCode404 =
+                 LENGTH OF Xmessage2 OF responseCode404 -
+                   WS-MESG-COUNTER
       * Set the authors other books
                  MOVE WS-REDBOOK-CONT-NAME TO authorsBooks-cont OF
                    RBK00P01-responseCode404
@@ -187,6 +378,10 @@
 
       * Otherwise, we found the request book with the correct author
       * so we prepare a 200 response
+
+      * Track how many times this book has been looked up (see req025)
+              PERFORM INCREMENT-USAGE-COUNT
+
               MOVE 1 TO responseCode200-existence OF
                  BAQBASE-RBK00P01
               MOVE WS-RESP200-CONT-NAME TO responseCode200-cont
@@ -203,10 +398,23 @@
 
       * If no author was specified, just look for the title
 
+      * Build the title parameter, defaulting to an exact match and
+      * switching to RBKRTITL's case-insensitive "contains" mode only
+      * when the caller asked for ?partial=true
+           MOVE Xtitle-length OF requestPathParameters TO
+             Xtitle-length OF WS-TITLE.
+           MOVE Xtitle OF requestPathParameters TO Xtitle OF WS-TITLE.
+           SET WS-TITLE-MATCH-EXACT TO TRUE.
+           IF Xpartial-existence IN requestQueryParameters > 0 AND
+              Xpartial IN requestQueryParameters(1:4) = "true" THEN
+              SET WS-TITLE-MATCH-PARTIAL TO TRUE
+           END-IF.
+
       * Put the title as a parameter
            EXEC CICS PUT CONTAINER(WS-RBKPARM-CONT-NAME)
                  CHANNEL(WS-CHANNEL-NAME)
-                 FROM(requestPathParameters)
+                 FROM(WS-TITLE)
+                 FLENGTH(LENGTH OF WS-TITLE)
                  BIT
            END-EXEC
 
@@ -253,14 +461,14 @@
                        DELIMITED BY X'00'
                      " is not located in inventory."
                        DELIMITED BY SIZE
-                   INTO Xmessage OF responseCode404
+                   INTO Xmessage2 OF responseCode404
 
       * Set length of message
-              INSPECT FUNCTION REVERSE (Xmessage OF responseCode404)
+              INSPECT FUNCTION REVERSE (Xmessage2 OF responseCode404)
                  TALLYING WS-MESG-COUNTER FOR LEADING SPACES
 
-              COMPUTE Xmessage-length OF responseCode404 =
-                LENGTH OF Xmessage OF responseCode404 - WS-MESG-COUNTER
+              COMPUTE Xmessage2-length OF responseCode404 =
+                LENGTH OF Xmessage2 OF responseCode404 - WS-MESG-COUNTER
 
       * Put the 404 data into the container
               EXEC CICS PUT CONTAINER(WS-RESP404-CONT-NAME)
@@ -273,11 +481,54 @@
            END-IF.
 
       * Otherwise, the book was found and we will return a 200
+
+      * Track how many times this book has been looked up (see req025).
+      * RBKRTITL already PUT the matched book onto WS-REDBOOK-CONT-NAME,
+      * so fetch it here to learn its formNumber, then re-PUT it once
+      * incremented so the caller's response reflects the new count
+           EXEC CICS GET CONTAINER(WS-REDBOOK-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         INTO(WS-BOOK)
+                         RESP(WS-RESP)
+           END-EXEC.
+           PERFORM INCREMENT-USAGE-COUNT.
+           EXEC CICS PUT CONTAINER(WS-REDBOOK-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(WS-BOOK)
+                         FLENGTH(LENGTH OF WS-BOOK)
+                         BIT
+           END-EXEC.
+
            MOVE 1 TO responseCode200-existence OF BAQBASE-RBK00P01.
            MOVE WS-REDBOOK-CONT-NAME TO responseCode200-cont.
 
        EXIT-PROGRAM.
 
+      * Record which response code this call is about to return (see
+      * req032), so call volume/error rates can be tracked over time
+           MOVE 'RBKGETOP' TO WS-STATS-REQ-PGM.
+           EVALUATE TRUE
+              WHEN responseCode200-existence OF BAQBASE-RBK00P01 > 0
+                 MOVE '200' TO WS-STATS-REQ-CODE
+              WHEN responseCode404-existence OF BAQBASE-RBK00P01 > 0
+                 MOVE '404' TO WS-STATS-REQ-CODE
+              WHEN responseCode500-existence OF BAQBASE-RBK00P01 > 0
+                 MOVE '500' TO WS-STATS-REQ-CODE
+              WHEN OTHER
+                 MOVE SPACES TO WS-STATS-REQ-CODE
+           END-EVALUATE.
+           IF WS-STATS-REQ-CODE NOT = SPACES THEN
+              EXEC CICS PUT CONTAINER(WS-STATS-CONT-NAME)
+                            CHANNEL(WS-CHANNEL-NAME)
+                            FROM(WS-STATS-REQUEST)
+                            FLENGTH(LENGTH OF WS-STATS-REQUEST)
+                            BIT
+              END-EXEC
+              EXEC CICS LINK PROGRAM('RBKWSTAT')
+                        CHANNEL(WS-CHANNEL-NAME)
+              END-EXEC
+           END-IF.
+
       * Update the BAQBASE container with the results
            EXEC CICS PUT CONTAINER(WS-BAQBASE-CONT-NAME)
                          CHANNEL(WS-CHANNEL-NAME)
@@ -285,4 +536,45 @@
                          FLENGTH(LENGTH OF BAQBASE-RBK00P01)
                          BIT
            END-EXEC
-           EXEC CICS RETURN END-EXEC.
\ No newline at end of file
+           EXEC CICS RETURN END-EXEC.
+
+      * Re-reads the book by formNumber OF WS-BOOK under the per-book
+      * lock (see req026), bumps usageCount and refiles it with the
+      * same delete-then-write idiom RBKWBOOK/RBKCHKOP use, leaving
+      * WS-BOOK holding the freshly persisted record so the caller's
+      * response reflects the new count
+       INCREMENT-USAGE-COUNT.
+           MOVE formNumber OF WS-BOOK TO WS-BOOK-LOCK-FORMNUM.
+           EXEC CICS ENQ RESOURCE(WS-BOOK-LOCK-TOKEN)
+                         LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+                         NOHANDLE
+           END-EXEC.
+
+           EXEC CICS READ FILE(WS-REDBOOK-FILE)
+                     RIDFLD(formNumber OF WS-BOOK)
+                     INTO(WS-BOOK)
+                     RESP(WS-FILE-RESP)
+           END-EXEC.
+
+           IF WS-FILE-RESP = DFHRESP(NORMAL) THEN
+              MOVE 1 TO usageCount-existence OF WS-BOOK
+              ADD 1 TO usageCount OF WS-BOOK
+
+              EXEC CICS DELETE FILE(WS-REDBOOK-FILE)
+                        RIDFLD(formNumber OF WS-BOOK)
+                        RESP(WS-RESP)
+              END-EXEC
+
+              EXEC CICS WRITE FILE(WS-REDBOOK-FILE)
+                          RIDFLD(formNumber OF WS-BOOK)
+                          FROM(WS-BOOK)
+                          RESP(WS-RESP)
+              END-EXEC
+           END-IF.
+
+           EXEC CICS DEQ RESOURCE(WS-BOOK-LOCK-TOKEN)
+                         LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+                         NOHANDLE
+           END-EXEC.
\ No newline at end of file
