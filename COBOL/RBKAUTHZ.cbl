@@ -0,0 +1,79 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * RBKAUTHZ - Confirm the caller's CICS userid has authority to  *
+      *            modify the redbook catalog (req030), before        *
+      *            RBKCRTOP/RBKUPDOP/RBKDELOP create, update or       *
+      *            delete anything. LINKed from all three the same    *
+      *            way RBKRTITL is LINKed from several callers        *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RBKAUTHZ.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY RBKWSTOR.
+
+       01 WS-AUTHZ-USERID       PIC X(8).
+
+       PROCEDURE DIVISION.
+
+           EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) END-EXEC.
+
+           EXEC CICS ASSIGN USERID(WS-AUTHZ-USERID) END-EXEC.
+
+      * Ask the external security manager whether this userid has
+      * UPDATE authority to the redbook catalog file - the same FILE
+      * resource class CICS already protects WS-REDBOOK-FILE under,
+      * checked explicitly here so an unauthorized request gets a
+      * clean 400 response instead of CICS abending the task
+           EXEC CICS QUERY SECURITY RESTYPE('FILE')
+                       RESID(WS-REDBOOK-FILE)
+                       RESIDLENGTH(LENGTH OF WS-REDBOOK-FILE)
+                       UPDATE
+                       RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NOTAUTH) THEN
+              INITIALIZE WS-ERROR
+              STRING "user " DELIMITED BY SIZE
+                     WS-AUTHZ-USERID DELIMITED BY SIZE
+                     " is not authorized to modify the redbook "
+                       DELIMITED BY SIZE
+                     "catalog" DELIMITED BY SIZE
+                   INTO errorMessage OF WS-ERROR
+
+      * WS-MESG-COUNTER isn't reset by INSPECT itself (see RBKBCROP)
+              MOVE 0 TO WS-MESG-COUNTER
+              INSPECT FUNCTION REVERSE (errorMessage OF WS-ERROR)
+                 TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+              COMPUTE errorMessage-length OF WS-ERROR =
+                 LENGTH OF errorMessage OF WS-ERROR - WS-MESG-COUNTER
+              MOVE 1 TO errorMessage-existence OF WS-ERROR
+
+              EXEC CICS PUT CONTAINER(WS-NOTAUTH-CONT-NAME)
+                            CHANNEL(WS-CHANNEL-NAME)
+                            FROM(WS-ERROR)
+                            FLENGTH(LENGTH OF WS-ERROR)
+                            BIT
+              END-EXEC
+           END-IF.
+
+       EXIT-PROGRAM.
+           EXEC CICS RETURN END-EXEC.
