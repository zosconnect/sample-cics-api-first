@@ -28,6 +28,12 @@
        COPY RBK01P01.
        COPY RBKWSTOR.
 
+      * Used by the formNumber format check below (see req048)
+       01 WS-FORMNUM-IDX        PIC 9(4) COMP-5 VALUE 0.
+       01 WS-FORMNUM-VALID-SW   PIC X VALUE 'Y'.
+         88 WS-FORMNUM-IS-VALID   VALUE 'Y'.
+         88 WS-FORMNUM-IS-INVALID VALUE 'N'.
+
        PROCEDURE DIVISION.
 
            EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) END-EXEC.
@@ -42,6 +48,62 @@
       * Prepare the response structure
            INITIALIZE BAQBASE-RBK01P01.
 
+      * Reject a formNumber that isn't in the documented IBM form-
+      * number shape (see req048) - an uppercase-letter prefix
+      * followed by digits, dashes and digits, e.g. SG24-6981-04 or
+      * REDP-5679-00 (see the seed catalog in RBKSETUP.cbl for real
+      * examples), never a lowercase letter or other punctuation -
+      * before it's used as a VSAM key anywhere below. Checked by
+      * hand, character by character, the same brute-force-loop style
+      * RBKDUPAU's edit distance and RBKRALLB's ?search= substring
+      * match already use rather than relying on a COBOL intrinsic
+           SET WS-FORMNUM-IS-VALID TO TRUE.
+           IF formNumber OF requestBody(1:1) < 'A' OR
+              formNumber OF requestBody(1:1) > 'Z' THEN
+              SET WS-FORMNUM-IS-INVALID TO TRUE
+           END-IF.
+           PERFORM VARYING WS-FORMNUM-IDX FROM 1 BY 1
+                     UNTIL WS-FORMNUM-IDX > 12
+              IF (formNumber OF requestBody(WS-FORMNUM-IDX:1) < 'A' OR
+                  formNumber OF requestBody(WS-FORMNUM-IDX:1) > 'Z')
+                 AND
+                 formNumber OF requestBody(WS-FORMNUM-IDX:1)
+                    NOT NUMERIC
+                 AND
+                 formNumber OF requestBody(WS-FORMNUM-IDX:1) NOT = '-'
+                 THEN
+                 SET WS-FORMNUM-IS-INVALID TO TRUE
+              END-IF
+           END-PERFORM.
+
+           IF WS-FORMNUM-IS-INVALID THEN
+              INITIALIZE RBK01P01-responseCode400
+              STRING "formNumber must start with an uppercase "
+                       DELIMITED BY SIZE
+                     "letter and contain only uppercase letters, "
+                       DELIMITED BY SIZE
+                     "digits and dashes"
+                       DELIMITED BY SIZE
+                     INTO Xmessage2 OF responseCode400
+              INSPECT FUNCTION REVERSE (Xmessage2 OF responseCode400)
+                 TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+              COMPUTE Xmessage2-length OF responseCode400 =
+                 LENGTH OF Xmessage2 OF responseCode400 -
+                 WS-MESG-COUNTER
+              MOVE 1 TO Xmessage-existence OF responseCode400
+
+              MOVE 1 TO responseCode400-existence OF BAQBASE-RBK01P01
+              MOVE WS-RESP400-CONT-NAME TO responseCode400-cont
+                OF BAQBASE-RBK01P01
+              EXEC CICS PUT CONTAINER(WS-RESP400-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(RBK01P01-responseCode400)
+                         FLENGTH(LENGTH OF RBK01P01-responseCode400)
+                         BIT
+              END-EXEC
+              GO TO EXIT-PROGRAM
+           END-IF.
+
       * Use the title as a parameter
            EXEC CICS PUT CONTAINER(WS-RBKPARM-CONT-NAME)
                  CHANNEL(WS-CHANNEL-NAME)
@@ -88,6 +150,65 @@
               GO TO EXIT-PROGRAM
            END-IF.
 
+      * Also reject if the formNumber is already on file under a
+      * different title - WS-AUTH-TSQ-FORMNUM keys each book's author
+      * records off formNumber, so two titles sharing one formNumber
+      * would silently clobber each other's authors in RBKWBOOK
+           EXEC CICS READ FILE(WS-REDBOOK-FILE)
+                     RIDFLD(formNumber OF requestBody)
+                     INTO(WS-BOOK)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL) THEN
+              MOVE 1 TO responseCode409-existence IN BAQBASE-RBK01P01
+              MOVE WS-REDBOOK-CONT-NAME TO responseCode409-cont
+              EXEC CICS PUT CONTAINER(WS-REDBOOK-CONT-NAME)
+                        CHANNEL(WS-CHANNEL-NAME)
+                        FROM(WS-BOOK)
+                        FLENGTH(LENGTH OF WS-BOOK)
+                        BIT
+              END-EXEC
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+      * Confirm this caller is authorized to modify the catalog before
+      * writing anything (see req030)
+           EXEC CICS LINK PROGRAM('RBKAUTHZ')
+                     CHANNEL(WS-CHANNEL-NAME)
+           END-EXEC.
+
+           EXEC CICS GET CONTAINER(WS-NOTAUTH-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         NODATA
+                         FLENGTH(WS-LENGTH)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL) THEN
+              INITIALIZE RBK01P01-responseCode400
+              STRING "not authorized to modify the redbook catalog"
+                       DELIMITED BY SIZE
+                     INTO Xmessage2 OF responseCode400
+              INSPECT FUNCTION REVERSE (Xmessage2 OF responseCode400)
+                 TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+              COMPUTE Xmessage2-length OF responseCode400 =
+                 LENGTH OF Xmessage2 OF responseCode400 -
+                 WS-MESG-COUNTER
+              MOVE 1 TO Xmessage-existence OF responseCode400
+
+              MOVE 1 TO responseCode400-existence OF BAQBASE-RBK01P01
+              MOVE WS-RESP400-CONT-NAME TO responseCode400-cont
+                OF BAQBASE-RBK01P01
+              EXEC CICS PUT CONTAINER(WS-RESP400-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(RBK01P01-responseCode400)
+                         FLENGTH(LENGTH OF RBK01P01-responseCode400)
+                         BIT
+              END-EXEC
+              GO TO EXIT-PROGRAM
+           END-IF.
+
       * Otherwise add the new book to the store and return a 201
            INITIALIZE WS-BOOK.
 
@@ -99,6 +220,99 @@
            MOVE CORR requestBody OF BAQBASE-RBK01Q01 TO Redbook OF
               WS-BOOK.
 
+      * Default to the English original when the caller doesn't say
+      * which language this edition is in (see req034)
+           IF language OF Redbook OF WS-BOOK = SPACES THEN
+              MOVE "EN" TO language OF Redbook OF WS-BOOK
+           END-IF.
+
+      * Reject a status/documentType that isn't one of the documented
+      * enumerations (DRAFT/PUBLISHED/WITHDRAWN, PDF/HARDCOPY) before
+      * it's ever written to the store
+           IF Xstatus OF Redbook OF WS-BOOK NOT = "DRAFT" AND
+              Xstatus OF Redbook OF WS-BOOK NOT = "PUBLISHED" AND
+              Xstatus OF Redbook OF WS-BOOK NOT = "WITHDRAWN" THEN
+              INITIALIZE RBK01P01-responseCode400
+              STRING "status must be one of DRAFT, PUBLISHED, "
+                       DELIMITED BY SIZE
+                     "WITHDRAWN"
+                       DELIMITED BY SIZE
+                     INTO Xmessage2 OF responseCode400
+              INSPECT FUNCTION REVERSE (Xmessage2 OF responseCode400)
+                 TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+              COMPUTE Xmessage2-length OF responseCode400 =
+                 LENGTH OF Xmessage2 OF responseCode400 -
+                 WS-MESG-COUNTER
+              MOVE 1 TO Xmessage-existence OF responseCode400
+
+              MOVE 1 TO responseCode400-existence OF BAQBASE-RBK01P01
+              MOVE WS-RESP400-CONT-NAME TO responseCode400-cont
+                OF BAQBASE-RBK01P01
+              EXEC CICS PUT CONTAINER(WS-RESP400-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(RBK01P01-responseCode400)
+                         FLENGTH(LENGTH OF RBK01P01-responseCode400)
+                         BIT
+              END-EXEC
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+           IF documentType-existence OF Redbook OF WS-BOOK > 0 AND
+              documentType2 OF Redbook OF WS-BOOK NOT = "PDF" AND
+              documentType2 OF Redbook OF WS-BOOK NOT = "HARDCOPY" THEN
+              INITIALIZE RBK01P01-responseCode400
+              STRING "documentType must be one of PDF, HARDCOPY"
+                       DELIMITED BY SIZE
+                     INTO Xmessage2 OF responseCode400
+              INSPECT FUNCTION REVERSE (Xmessage2 OF responseCode400)
+                 TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+              COMPUTE Xmessage2-length OF responseCode400 =
+                 LENGTH OF Xmessage2 OF responseCode400 -
+                 WS-MESG-COUNTER
+              MOVE 1 TO Xmessage-existence OF responseCode400
+
+              MOVE 1 TO responseCode400-existence OF BAQBASE-RBK01P01
+              MOVE WS-RESP400-CONT-NAME TO responseCode400-cont
+                OF BAQBASE-RBK01P01
+              EXEC CICS PUT CONTAINER(WS-RESP400-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(RBK01P01-responseCode400)
+                         FLENGTH(LENGTH OF RBK01P01-responseCode400)
+                         BIT
+              END-EXEC
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+      * Reject a url that isn't an https:// link - sizeMB needs no
+      * equivalent check here since it's declared PIC 9(16)V9(2)
+      * COMP-3 (unsigned) on WS-BOOK/Redbook, so a negative value can
+      * never actually reach the store in the first place
+           IF url-existence OF Redbook OF WS-BOOK > 0 AND
+              url2-length OF Redbook OF WS-BOOK > 0 AND
+              url2 OF Redbook OF WS-BOOK(1:8) NOT = "https://" THEN
+              INITIALIZE RBK01P01-responseCode400
+              STRING "url must be an https:// link"
+                       DELIMITED BY SIZE
+                     INTO Xmessage2 OF responseCode400
+              INSPECT FUNCTION REVERSE (Xmessage2 OF responseCode400)
+                 TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+              COMPUTE Xmessage2-length OF responseCode400 =
+                 LENGTH OF Xmessage2 OF responseCode400 -
+                 WS-MESG-COUNTER
+              MOVE 1 TO Xmessage-existence OF responseCode400
+
+              MOVE 1 TO responseCode400-existence OF BAQBASE-RBK01P01
+              MOVE WS-RESP400-CONT-NAME TO responseCode400-cont
+                OF BAQBASE-RBK01P01
+              EXEC CICS PUT CONTAINER(WS-RESP400-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(RBK01P01-responseCode400)
+                         FLENGTH(LENGTH OF RBK01P01-responseCode400)
+                         BIT
+              END-EXEC
+              GO TO EXIT-PROGRAM
+           END-IF.
+
       * Set this data as an input parameter
            EXEC CICS PUT CONTAINER(WS-RBKPARM-CONT-NAME)
                          FROM(WS-BOOK)
@@ -111,11 +325,73 @@
                      CHANNEL(WS-CHANNEL-NAME)
            END-EXEC.
 
+      * Check whether RBKWBOOK had to truncate the author list at the
+      * documented 20-author maximum
+           EXEC CICS GET CONTAINER(WS-AUTHMAX-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         NODATA
+                         FLENGTH(WS-LENGTH)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+      * If so, reject the request with a 400 rather than reporting
+      * success on a silently truncated author list
+           IF WS-RESP = DFHRESP(NORMAL) THEN
+              INITIALIZE RBK01P01-responseCode400
+              STRING "authors list exceeds the maximum of 20"
+                       DELIMITED BY SIZE
+                     INTO Xmessage2 OF responseCode400
+              INSPECT FUNCTION REVERSE (Xmessage2 OF responseCode400)
+                 TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+              COMPUTE Xmessage2-length OF responseCode400 =
+                 LENGTH OF Xmessage2 OF responseCode400 -
+                 WS-MESG-COUNTER
+              MOVE 1 TO Xmessage-existence OF responseCode400
+
+              MOVE 1 TO responseCode400-existence OF BAQBASE-RBK01P01
+              MOVE WS-RESP400-CONT-NAME TO responseCode400-cont
+                OF BAQBASE-RBK01P01
+              EXEC CICS PUT CONTAINER(WS-RESP400-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(RBK01P01-responseCode400)
+                         FLENGTH(LENGTH OF RBK01P01-responseCode400)
+                         BIT
+              END-EXEC
+              GO TO EXIT-PROGRAM
+           END-IF.
+
       * Return a 201
            MOVE 1 to responseCode201-existence.
            MOVE WS-RBKPARM-CONT-NAME TO responseCode201-cont.
 
        EXIT-PROGRAM.
+      * Record which response code this call is about to return (see
+      * req032), so call volume/error rates can be tracked over time
+           MOVE 'RBKCRTOP' TO WS-STATS-REQ-PGM.
+           EVALUATE TRUE
+              WHEN responseCode201-existence OF BAQBASE-RBK01P01 > 0
+                 MOVE '201' TO WS-STATS-REQ-CODE
+              WHEN responseCode400-existence OF BAQBASE-RBK01P01 > 0
+                 MOVE '400' TO WS-STATS-REQ-CODE
+              WHEN responseCode409-existence OF BAQBASE-RBK01P01 > 0
+                 MOVE '409' TO WS-STATS-REQ-CODE
+              WHEN responseCode500-existence OF BAQBASE-RBK01P01 > 0
+                 MOVE '500' TO WS-STATS-REQ-CODE
+              WHEN OTHER
+                 MOVE SPACES TO WS-STATS-REQ-CODE
+           END-EVALUATE.
+           IF WS-STATS-REQ-CODE NOT = SPACES THEN
+              EXEC CICS PUT CONTAINER(WS-STATS-CONT-NAME)
+                            CHANNEL(WS-CHANNEL-NAME)
+                            FROM(WS-STATS-REQUEST)
+                            FLENGTH(LENGTH OF WS-STATS-REQUEST)
+                            BIT
+              END-EXEC
+              EXEC CICS LINK PROGRAM('RBKWSTAT')
+                        CHANNEL(WS-CHANNEL-NAME)
+              END-EXEC
+           END-IF.
+
       * Update the BAQBASE container with the results
            EXEC CICS PUT CONTAINER(WS-BAQBASE-CONT-NAME)
                          CHANNEL(WS-CHANNEL-NAME)
