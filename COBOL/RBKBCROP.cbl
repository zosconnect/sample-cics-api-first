@@ -0,0 +1,404 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * RBKBCROP - Implement the bulkCreateRedbooks operation, running *
+      *            the same duplicate-check-then-write logic RBKCRTOP *
+      *            uses for one book over every item in the array     *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RBKBCROP.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY RBKBCQ01.
+       COPY RBKBCP01.
+       COPY RBKWSTOR.
+
+       01 WS-BC-INDEX           PIC S9(9) COMP-5 SYNC VALUE 0.
+
+      * The title-lookup parameter RBKRTITL expects, laid out the same
+      * as RBK01Q01's requestPathParameters
+       01 WS-BC-TITLE-PARM.
+         03 Xtitle-length        PIC S9999 COMP-5 SYNC.
+         03 Xtitle               PIC X(80).
+
+      * Used by the formNumber format check below, the same check and
+      * working-storage shape RBKCRTOP uses (see req048)
+       01 WS-FORMNUM-IDX        PIC 9(4) COMP-5 VALUE 0.
+       01 WS-FORMNUM-VALID-SW   PIC X VALUE 'Y'.
+         88 WS-FORMNUM-IS-VALID   VALUE 'Y'.
+         88 WS-FORMNUM-IS-INVALID VALUE 'N'.
+
+       PROCEDURE DIVISION.
+
+           EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) END-EXEC.
+
+      * Get the array of books to create
+           EXEC CICS GET CONTAINER(WS-BAQBASE-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         INTO(BAQBASE-RBKBCQ01)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+      * Prepare the response structure
+           INITIALIZE BAQBASE-RBKBCP01.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+              MOVE 1 TO responseCode500-existence OF BAQBASE-RBKBCP01
+              MOVE WS-RBKEROR-CONT-NAME TO responseCode500-cont
+                   OF BAQBASE-RBKBCP01
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+      * Confirm this caller is authorized to modify the catalog before
+      * writing anything (see req030) - checked once for the whole
+      * bulk request, the same way RBKCRTOP checks once per single book
+           EXEC CICS LINK PROGRAM('RBKAUTHZ')
+                     CHANNEL(WS-CHANNEL-NAME)
+           END-EXEC.
+
+           EXEC CICS GET CONTAINER(WS-NOTAUTH-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         NODATA
+                         FLENGTH(WS-LENGTH)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL) THEN
+              INITIALIZE RBKBCP01-responseCode400
+              STRING "not authorized to modify the redbook catalog"
+                       DELIMITED BY SIZE
+                     INTO Xmessage2 OF responseCode400
+              INSPECT FUNCTION REVERSE (Xmessage2 OF responseCode400)
+                 TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+              COMPUTE Xmessage2-length OF responseCode400 =
+                 LENGTH OF Xmessage2 OF responseCode400 -
+                 WS-MESG-COUNTER
+              MOVE 1 TO Xmessage-existence OF responseCode400
+
+              MOVE 1 TO responseCode400-existence OF BAQBASE-RBKBCP01
+              MOVE WS-RESP400-CONT-NAME TO responseCode400-cont
+                OF BAQBASE-RBKBCP01
+              EXEC CICS PUT CONTAINER(WS-RESP400-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(RBKBCP01-responseCode400)
+                         FLENGTH(LENGTH OF RBKBCP01-responseCode400)
+                         BIT
+              END-EXEC
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+      * Run every item in the array through the same checks RBKCRTOP
+      * applies to a single book, appending one result per item
+           MOVE 0 TO WS-OFFSET.
+
+           PERFORM VARYING WS-BC-INDEX FROM 1 BY 1
+              UNTIL WS-BC-INDEX > requestBody-num OF BAQBASE-RBKBCQ01
+
+              EXEC CICS GET CONTAINER(requestBody-cont
+                                OF BAQBASE-RBKBCQ01)
+                            CHANNEL(WS-CHANNEL-NAME)
+                            INTO(RBKBCQ01-item)
+                            FLENGTH(LENGTH OF RBKBCQ01-item)
+                            BYTEOFFSET(WS-OFFSET)
+                            RESP(WS-RESP)
+              END-EXEC
+
+              IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                 EXIT PERFORM
+              END-IF
+
+              PERFORM PROCESS-ONE-ITEM
+
+              COMPUTE WS-OFFSET = WS-OFFSET +
+                                 LENGTH OF RBKBCQ01-item
+           END-PERFORM.
+
+      * Return a 200 with the per-item result list
+           MOVE 1 TO responseCode200-existence OF BAQBASE-RBKBCP01.
+           MOVE WS-BCRSLT-CONT-NAME TO responseCode200-cont
+                OF BAQBASE-RBKBCP01.
+
+       EXIT-PROGRAM.
+      * Update the BAQBASE container with the results
+           EXEC CICS PUT CONTAINER(WS-BAQBASE-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(BAQBASE-RBKBCP01)
+                         FLENGTH(LENGTH OF BAQBASE-RBKBCP01)
+                         BIT
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+       PROCESS-ONE-ITEM.
+      * Carry the title and formNumber across into the result entry
+      * regardless of how this item turns out
+           INITIALIZE RBKBCP01-result.
+           MOVE Xtitle2-length OF item OF RBKBCQ01-item TO
+             Xtitle-length OF result OF RBKBCP01-result.
+           MOVE Xtitle2 OF item OF RBKBCQ01-item TO
+             Xtitle OF result OF RBKBCP01-result.
+           MOVE formNumber OF item OF RBKBCQ01-item TO
+             formNumber OF result OF RBKBCP01-result.
+
+      * See if this title is already in the store
+           MOVE Xtitle2-length OF item OF RBKBCQ01-item TO
+             Xtitle-length OF WS-BC-TITLE-PARM.
+           MOVE Xtitle2 OF item OF RBKBCQ01-item TO
+             Xtitle OF WS-BC-TITLE-PARM.
+
+           EXEC CICS PUT CONTAINER(WS-RBKPARM-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(WS-BC-TITLE-PARM)
+                         BIT
+           END-EXEC.
+
+           EXEC CICS LINK PROGRAM('RBKRTITL')
+                     CHANNEL(WS-CHANNEL-NAME)
+           END-EXEC.
+
+           EXEC CICS GET CONTAINER(WS-RBKEROR-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         NODATA
+                         FLENGTH(WS-LENGTH)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL) THEN
+      * RBKRTITL hit a system error looking this title up
+              MOVE 500 TO resultStatus OF result OF RBKBCP01-result
+              PERFORM SET-ITEM-MESSAGE-500
+           ELSE
+              EXEC CICS GET CONTAINER(WS-REDBOOK-CONT-NAME)
+                            CHANNEL(WS-CHANNEL-NAME)
+                            INTO(WS-BOOK)
+                            RESP(WS-RESP)
+              END-EXEC
+
+              IF WS-RESP = DFHRESP(NORMAL) THEN
+      * A book with this title is already on file
+                 MOVE 409 TO resultStatus OF result OF RBKBCP01-result
+                 PERFORM SET-ITEM-MESSAGE-DUP-TITLE
+              ELSE
+      * Also reject if the formNumber is already on file under a
+      * different title, the same check RBKCRTOP makes
+                 EXEC CICS READ FILE(WS-REDBOOK-FILE)
+                           RIDFLD(formNumber OF item OF RBKBCQ01-item)
+                           INTO(WS-BOOK)
+                           RESP(WS-RESP)
+                 END-EXEC
+
+                 IF WS-RESP = DFHRESP(NORMAL) THEN
+                    MOVE 409 TO resultStatus OF result
+                         OF RBKBCP01-result
+                    PERFORM SET-ITEM-MESSAGE-DUP-FORMNUM
+                 ELSE
+                    PERFORM VALIDATE-AND-WRITE-ITEM
+                 END-IF
+              END-IF
+           END-IF.
+
+           EXEC CICS PUT CONTAINER(WS-BCRSLT-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(RBKBCP01-result)
+                         FLENGTH(LENGTH OF RBKBCP01-result)
+                         APPEND
+                         BIT
+           END-EXEC.
+           ADD 1 TO responseCode200-num OF BAQBASE-RBKBCP01.
+
+       VALIDATE-AND-WRITE-ITEM.
+      * Copy this item's details into the internal book format, the
+      * same way RBKCRTOP does for a single book
+           INITIALIZE WS-BOOK.
+           MOVE Xtitle2 OF item OF RBKBCQ01-item(1:Xtitle2-length
+              OF item OF RBKBCQ01-item) TO Xtitle OF Redbook OF
+              WS-BOOK.
+           MOVE Xtitle2-length OF item OF RBKBCQ01-item TO
+              Xtitle-length OF Redbook OF WS-BOOK.
+           MOVE CORR item OF RBKBCQ01-item TO Redbook OF WS-BOOK.
+
+      * Reject a formNumber that isn't in the documented IBM form-
+      * number shape, the same character-by-character check RBKCRTOP
+      * makes before createRedbook ever writes a book (see req048) -
+      * a bulk item must clear the same bar a single POST would
+           SET WS-FORMNUM-IS-VALID TO TRUE.
+           IF formNumber OF Redbook OF WS-BOOK(1:1) < 'A' OR
+              formNumber OF Redbook OF WS-BOOK(1:1) > 'Z' THEN
+              SET WS-FORMNUM-IS-INVALID TO TRUE
+           END-IF.
+           PERFORM VARYING WS-FORMNUM-IDX FROM 1 BY 1
+                     UNTIL WS-FORMNUM-IDX > 12
+              IF (formNumber OF Redbook OF WS-BOOK
+                    (WS-FORMNUM-IDX:1) < 'A' OR
+                  formNumber OF Redbook OF WS-BOOK
+                    (WS-FORMNUM-IDX:1) > 'Z')
+                 AND
+                 formNumber OF Redbook OF WS-BOOK
+                    (WS-FORMNUM-IDX:1) NOT NUMERIC
+                 AND
+                 formNumber OF Redbook OF WS-BOOK
+                    (WS-FORMNUM-IDX:1) NOT = '-'
+                 THEN
+                 SET WS-FORMNUM-IS-INVALID TO TRUE
+              END-IF
+           END-PERFORM.
+
+      * Reject a status/documentType that isn't one of the documented
+      * enumerations, the same check RBKCRTOP makes
+           IF WS-FORMNUM-IS-INVALID THEN
+              MOVE 400 TO resultStatus OF result OF RBKBCP01-result
+              PERFORM SET-ITEM-MESSAGE-BAD-FORMNUM
+           ELSE
+              IF Xstatus OF Redbook OF WS-BOOK NOT = "DRAFT" AND
+                 Xstatus OF Redbook OF WS-BOOK NOT = "PUBLISHED" AND
+                 Xstatus OF Redbook OF WS-BOOK NOT = "WITHDRAWN" THEN
+                 MOVE 400 TO resultStatus OF result OF RBKBCP01-result
+                 PERFORM SET-ITEM-MESSAGE-BAD-STATUS
+              ELSE
+                 IF documentType-existence OF Redbook OF WS-BOOK > 0
+                    AND
+                    documentType2 OF Redbook OF WS-BOOK NOT = "PDF"
+                    AND
+                    documentType2 OF Redbook OF WS-BOOK
+                       NOT = "HARDCOPY"
+                    THEN
+                    MOVE 400 TO resultStatus OF result
+                         OF RBKBCP01-result
+                    PERFORM SET-ITEM-MESSAGE-BAD-DOCTYPE
+                 ELSE
+                    IF url-existence OF Redbook OF WS-BOOK > 0 AND
+                       url2-length OF Redbook OF WS-BOOK > 0 AND
+                       url2 OF Redbook OF WS-BOOK(1:8)
+                          NOT = "https://" THEN
+                       MOVE 400 TO resultStatus OF result
+                            OF RBKBCP01-result
+                       PERFORM SET-ITEM-MESSAGE-BAD-URL
+                    ELSE
+                       EXEC CICS PUT CONTAINER(WS-RBKPARM-CONT-NAME)
+                                     CHANNEL(WS-CHANNEL-NAME)
+                                     FROM(WS-BOOK)
+                                     FLENGTH(LENGTH OF WS-BOOK)
+                                     BIT
+                       END-EXEC
+
+                       EXEC CICS LINK PROGRAM('RBKWBOOK')
+                                 CHANNEL(WS-CHANNEL-NAME)
+                       END-EXEC
+
+                       EXEC CICS GET CONTAINER(WS-AUTHMAX-CONT-NAME)
+                                     CHANNEL(WS-CHANNEL-NAME)
+                                     NODATA
+                                     FLENGTH(WS-LENGTH)
+                                     RESP(WS-RESP)
+                       END-EXEC
+
+                       IF WS-RESP = DFHRESP(NORMAL) THEN
+                          MOVE 400 TO resultStatus OF result
+                               OF RBKBCP01-result
+                          PERFORM SET-ITEM-MESSAGE-AUTHMAX
+                       ELSE
+                          MOVE 201 TO resultStatus OF result
+                               OF RBKBCP01-result
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       SET-ITEM-MESSAGE-500.
+           STRING "error checking for a duplicate title"
+                    DELIMITED BY SIZE
+                  INTO errorMessage OF result OF RBKBCP01-result
+           PERFORM SET-ITEM-MESSAGE-LENGTH.
+           MOVE 1 TO errorMessage-existence OF result
+              OF RBKBCP01-result.
+
+       SET-ITEM-MESSAGE-DUP-TITLE.
+           STRING "a book with this title already exists"
+                    DELIMITED BY SIZE
+                  INTO errorMessage OF result OF RBKBCP01-result
+           PERFORM SET-ITEM-MESSAGE-LENGTH.
+           MOVE 1 TO errorMessage-existence OF result
+              OF RBKBCP01-result.
+
+       SET-ITEM-MESSAGE-DUP-FORMNUM.
+           STRING "formNumber is already on file under another title"
+                    DELIMITED BY SIZE
+                  INTO errorMessage OF result OF RBKBCP01-result
+           PERFORM SET-ITEM-MESSAGE-LENGTH.
+           MOVE 1 TO errorMessage-existence OF result
+              OF RBKBCP01-result.
+
+       SET-ITEM-MESSAGE-BAD-FORMNUM.
+           STRING "formNumber must start with an uppercase letter "
+                    DELIMITED BY SIZE
+                  "and contain only uppercase letters, digits and "
+                    DELIMITED BY SIZE
+                  "dashes"
+                    DELIMITED BY SIZE
+                  INTO errorMessage OF result OF RBKBCP01-result
+           PERFORM SET-ITEM-MESSAGE-LENGTH.
+           MOVE 1 TO errorMessage-existence OF result
+              OF RBKBCP01-result.
+
+       SET-ITEM-MESSAGE-BAD-URL.
+           STRING "url must be an https:// link"
+                    DELIMITED BY SIZE
+                  INTO errorMessage OF result OF RBKBCP01-result
+           PERFORM SET-ITEM-MESSAGE-LENGTH.
+           MOVE 1 TO errorMessage-existence OF result
+              OF RBKBCP01-result.
+
+       SET-ITEM-MESSAGE-BAD-STATUS.
+           STRING "status must be one of DRAFT, PUBLISHED, "
+                    DELIMITED BY SIZE
+                  "WITHDRAWN"
+                    DELIMITED BY SIZE
+                  INTO errorMessage OF result OF RBKBCP01-result
+           PERFORM SET-ITEM-MESSAGE-LENGTH.
+           MOVE 1 TO errorMessage-existence OF result
+              OF RBKBCP01-result.
+
+       SET-ITEM-MESSAGE-BAD-DOCTYPE.
+           STRING "documentType must be one of PDF, HARDCOPY"
+                    DELIMITED BY SIZE
+                  INTO errorMessage OF result OF RBKBCP01-result
+           PERFORM SET-ITEM-MESSAGE-LENGTH.
+           MOVE 1 TO errorMessage-existence OF result
+              OF RBKBCP01-result.
+
+       SET-ITEM-MESSAGE-AUTHMAX.
+           STRING "authors list exceeds the maximum of 20"
+                    DELIMITED BY SIZE
+                  INTO errorMessage OF result OF RBKBCP01-result
+           PERFORM SET-ITEM-MESSAGE-LENGTH.
+           MOVE 1 TO errorMessage-existence OF result
+              OF RBKBCP01-result.
+
+       SET-ITEM-MESSAGE-LENGTH.
+      * WS-MESG-COUNTER isn't reset by INSPECT itself, and this
+      * paragraph runs once per array item, so it has to be zeroed
+      * here rather than relying on its WORKING-STORAGE initial value
+           MOVE 0 TO WS-MESG-COUNTER.
+           INSPECT FUNCTION REVERSE (errorMessage OF result
+              OF RBKBCP01-result) TALLYING WS-MESG-COUNTER FOR
+              LEADING SPACES.
+           COMPUTE errorMessage-length OF result OF RBKBCP01-result =
+              LENGTH OF errorMessage OF result OF RBKBCP01-result -
+              WS-MESG-COUNTER.
