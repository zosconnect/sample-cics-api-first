@@ -0,0 +1,68 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * RBKLIMOP - Implement the getCatalogLimits operation (req028), *
+      *            a metadata endpoint reporting the fixed capacity   *
+      *            limits built into the rest of this API, so a       *
+      *            caller can discover them instead of hard-coding   *
+      *            its own copies                                    *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RBKLIMOP.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY RBK04P01.
+       COPY RBKWSTOR.
+
+       PROCEDURE DIVISION.
+
+           EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) END-EXEC.
+
+      * Prepare the response structure
+           INITIALIZE BAQBASE-RBK04P01.
+
+           MOVE 1 TO responseCode200-existence OF BAQBASE-RBK04P01.
+
+      * The most authors a single book may carry (see WS-AUTHOR-MAX,
+      * enforced by RBKWBOOK on create/update)
+           MOVE WS-AUTHOR-MAX TO
+              responseCode200-maxAuthorsPerBook OF BAQBASE-RBK04P01.
+
+      * The most comma-separated author names a getBooksByAuthor
+      * ?author= filter will match on (see req027 in RBKRAUTH)
+           MOVE 10 TO
+              responseCode200-maxAuthorFilterTerms OF BAQBASE-RBK04P01.
+
+      * The most books getAllRedbooks can buffer to sort by title,
+      * publicationDate or usageCount in one pass (see WS-SORT-TABLE
+      * in RBKRALLB)
+           MOVE 500 TO
+              responseCode200-maxSortableCatalog OF BAQBASE-RBK04P01.
+
+       EXIT-PROGRAM.
+
+      * Update the BAQBASE container with the results
+           EXEC CICS PUT CONTAINER(WS-BAQBASE-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(BAQBASE-RBK04P01)
+                         FLENGTH(LENGTH OF BAQBASE-RBK04P01)
+                         BIT
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
