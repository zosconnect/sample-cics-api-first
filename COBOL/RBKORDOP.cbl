@@ -0,0 +1,233 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * RBKORDOP - Maintenance utility to place a hardcopy purchase   *
+      *            order for a Redbook, or mark one received (see     *
+      *            req036). Modeled on RBKCHKOP's checkout/checkin.   *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RBKORDOP.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY RBKWSTOR.
+
+       01 WS-ORDER-OPEN-FOUND   PIC X VALUE 'N'.
+         88 WS-ORDER-IS-OPEN      VALUE 'Y'.
+         88 WS-ORDER-NOT-OPEN     VALUE 'N'.
+       01 WS-ORDER-NEXT-SEQ     PIC 9(4) VALUE 0.
+       01 WS-ORDER-OPEN-COUNT   PIC S9(8) COMP-5 VALUE 0.
+
+       01 WS-NOW-ABSTIME        PIC S9(15) COMP-3.
+       01 WS-NOW-DATE           PIC X(10).
+       01 WS-NOW-TIME           PIC X(8).
+       01 WS-NOW-STAMP          PIC X(32).
+
+       PROCEDURE DIVISION.
+
+           EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) END-EXEC.
+
+      * Get which book, which action (order/receive) and (for placing
+      * an order) the quantity and cost
+           EXEC CICS GET CONTAINER(WS-RBKPARM-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         INTO(WS-ORDER-REQUEST)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+      * Confirm the book exists and is a hardcopy - there's nothing to
+      * order for a PDF
+           EXEC CICS READ FILE(WS-REDBOOK-FILE)
+                     RIDFLD(WS-ORDER-REQ-FORMNUM)
+                     INTO(WS-BOOK)
+                     RESP(WS-FILE-RESP)
+           END-EXEC.
+
+           IF WS-FILE-RESP NOT = DFHRESP(NORMAL) THEN
+              INITIALIZE WS-ERROR
+              STRING "RBKORDOP: no Redbook on file with formNumber "
+                       DELIMITED BY SIZE
+                     WS-ORDER-REQ-FORMNUM
+                       DELIMITED BY SIZE
+                     INTO errorMessage OF WS-ERROR
+              INSPECT FUNCTION REVERSE (errorMessage OF WS-ERROR)
+                 TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+              COMPUTE errorMessage-length OF WS-ERROR =
+                 LENGTH OF errorMessage OF WS-ERROR - WS-MESG-COUNTER
+              MOVE 1 TO errorMessage-existence OF WS-ERROR
+              EXEC CICS PUT CONTAINER(WS-RBKEROR-CONT-NAME)
+                            CHANNEL(WS-CHANNEL-NAME)
+                            FROM(WS-ERROR)
+                            FLENGTH(LENGTH OF WS-ERROR)
+                            BIT
+              END-EXEC
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+           IF documentType2 OF WS-BOOK NOT = "HARDCOPY" THEN
+              INITIALIZE WS-ERROR
+              STRING "RBKORDOP: only a HARDCOPY Redbook can be "
+                       DELIMITED BY SIZE
+                     "ordered or received"
+                       DELIMITED BY SIZE
+                     INTO errorMessage OF WS-ERROR
+              INSPECT FUNCTION REVERSE (errorMessage OF WS-ERROR)
+                 TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+              COMPUTE errorMessage-length OF WS-ERROR =
+                 LENGTH OF errorMessage OF WS-ERROR - WS-MESG-COUNTER
+              MOVE 1 TO errorMessage-existence OF WS-ERROR
+              EXEC CICS PUT CONTAINER(WS-RBKEROR-CONT-NAME)
+                            CHANNEL(WS-CHANNEL-NAME)
+                            FROM(WS-ERROR)
+                            FLENGTH(LENGTH OF WS-ERROR)
+                            BIT
+              END-EXEC
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+      * Ensure we're the only task touching this one book's order
+      * records (the same per-book token RBKCHKOP uses for loans)
+           MOVE WS-ORDER-REQ-FORMNUM TO WS-BOOK-LOCK-FORMNUM.
+           EXEC CICS ENQ RESOURCE(WS-BOOK-LOCK-TOKEN)
+                         LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+                         NOHANDLE
+           END-EXEC.
+
+      * Browse this book's order history looking for an open order
+      * (receivedDate still blank) and the highest sequence number used
+           MOVE WS-ORDER-REQ-FORMNUM TO WS-ORDER-KEY-FORMNUM.
+           MOVE 0 TO WS-ORDER-KEY-SEQ.
+           SET WS-ORDER-NOT-OPEN TO TRUE.
+
+           EXEC CICS STARTBR FILE(WS-ORDER-FILE)
+                       RIDFLD(WS-ORDER-KEY)
+                       GTEQ
+                       RESP(WS-FILE-RESP)
+           END-EXEC.
+
+           IF WS-FILE-RESP = DFHRESP(NORMAL)
+              PERFORM UNTIL EXIT
+                 EXEC CICS READNEXT FILE(WS-ORDER-FILE)
+                             INTO(WS-ORDER-RECORD)
+                             RIDFLD(WS-ORDER-KEY)
+                             RESP(WS-FILE-RESP)
+                 END-EXEC
+                 IF WS-FILE-RESP NOT = DFHRESP(NORMAL) THEN
+                    EXIT PERFORM
+                 END-IF
+                 IF WS-ORDER-KEY-FORMNUM NOT = WS-ORDER-REQ-FORMNUM
+                 THEN
+                    EXIT PERFORM
+                 END-IF
+                 MOVE WS-ORDER-KEY-SEQ TO WS-ORDER-NEXT-SEQ
+                 IF receivedDate OF WS-ORDER-RECORD = SPACES THEN
+                    SET WS-ORDER-IS-OPEN TO TRUE
+                    ADD 1 TO WS-ORDER-OPEN-COUNT
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR FILE(WS-ORDER-FILE) END-EXEC
+           END-IF.
+
+           EXEC CICS ASKTIME ABSTIME(WS-NOW-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-NOW-ABSTIME)
+                     YYYYMMDD(WS-NOW-DATE)
+                     DATESEP('-')
+                     TIME(WS-NOW-TIME)
+                     TIMESEP(':')
+           END-EXEC.
+           STRING WS-NOW-DATE DELIMITED BY SIZE
+                  "T" DELIMITED BY SIZE
+                  WS-NOW-TIME DELIMITED BY SIZE
+                  "Z[UTC]" DELIMITED BY SIZE
+                  INTO WS-NOW-STAMP.
+
+           EVALUATE TRUE
+              WHEN WS-ORDER-ACTION-PLACE
+                 ADD 1 TO WS-ORDER-NEXT-SEQ
+                 MOVE WS-ORDER-NEXT-SEQ TO WS-ORDER-KEY-SEQ
+                 MOVE WS-ORDER-REQ-QUANTITY TO
+                   quantity OF WS-ORDER-RECORD
+                 MOVE WS-ORDER-REQ-COST TO cost OF WS-ORDER-RECORD
+                 MOVE WS-NOW-STAMP(1:25) TO
+                   orderDate OF WS-ORDER-RECORD
+                 MOVE SPACES TO receivedDate OF WS-ORDER-RECORD
+                 EXEC CICS WRITE FILE(WS-ORDER-FILE)
+                           RIDFLD(WS-ORDER-KEY)
+                           FROM(WS-ORDER-RECORD)
+                           RESP(WS-RESP)
+                 END-EXEC
+                 ADD 1 TO WS-ORDER-OPEN-COUNT
+              WHEN WS-ORDER-ACTION-RECEIVE
+      * Reject a receive if there's no open order to close
+                 IF WS-ORDER-NOT-OPEN THEN
+                    INITIALIZE WS-ERROR
+                    STRING "RBKORDOP: this Redbook has no open order "
+                             DELIMITED BY SIZE
+                           "to receive"
+                             DELIMITED BY SIZE
+                           INTO errorMessage OF WS-ERROR
+                    INSPECT FUNCTION REVERSE (errorMessage OF WS-ERROR)
+                       TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+                    COMPUTE errorMessage-length OF WS-ERROR =
+                       LENGTH OF errorMessage OF WS-ERROR -
+                       WS-MESG-COUNTER
+                    MOVE 1 TO errorMessage-existence OF WS-ERROR
+                    EXEC CICS PUT CONTAINER(WS-RBKEROR-CONT-NAME)
+                                  CHANNEL(WS-CHANNEL-NAME)
+                                  FROM(WS-ERROR)
+                                  FLENGTH(LENGTH OF WS-ERROR)
+                                  BIT
+                    END-EXEC
+                 ELSE
+      * WS-ORDER-KEY/WS-ORDER-RECORD still hold the open order record
+      * the browse above stopped on - replace it in place by key, the
+      * same delete-then-write idiom RBKCHKOP uses for check-in
+                    EXEC CICS DELETE FILE(WS-ORDER-FILE)
+                              RIDFLD(WS-ORDER-KEY)
+                              RESP(WS-RESP)
+                    END-EXEC
+                    MOVE WS-NOW-STAMP(1:25) TO
+                      receivedDate OF WS-ORDER-RECORD
+                    EXEC CICS WRITE FILE(WS-ORDER-FILE)
+                              RIDFLD(WS-ORDER-KEY)
+                              FROM(WS-ORDER-RECORD)
+                              RESP(WS-RESP)
+                    END-EXEC
+                    SUBTRACT 1 FROM WS-ORDER-OPEN-COUNT
+                 END-IF
+           END-EVALUATE.
+
+      * Tell the caller how many open orders this book now has
+           EXEC CICS PUT CONTAINER(WS-NUMORDER-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(WS-ORDER-OPEN-COUNT)
+                         FLENGTH(LENGTH OF WS-ORDER-OPEN-COUNT)
+                         BIT
+           END-EXEC.
+
+       EXIT-PROGRAM.
+      * Free this book's lock for another task to use
+           EXEC CICS DEQ RESOURCE(WS-BOOK-LOCK-TOKEN)
+                         LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+                         NOHANDLE
+           END-EXEC.
+
+           EXEC CICS RETURN END-EXEC.
