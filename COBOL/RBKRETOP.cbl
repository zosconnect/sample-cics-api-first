@@ -0,0 +1,332 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * RBKRETOP - Implement the retireRedbook operation (req018),    *
+      *            generalized into a partial update (req042)         *
+      *                                                                *
+      * With no body (or a body with none of requestBody's optional   *
+      * fields present), sets a book's Xstatus to WITHDRAWN without   *
+      * deleting it, so it drops out of the default getAllRedbooks/  *
+      * getRedbooksByAuthor listings (see RBKRALLB/RBKRAUTH) while    *
+      * still being fetchable directly by title (RBKGETOP/RBKRTITL do *
+      * not filter on status). With a body that does supply one or    *
+      * more of those fields, only the supplied fields are changed -  *
+      * Xstatus included.                                             *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RBKRETOP.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY RBKRTQ01.
+       COPY RBKRTP01.
+       COPY RBKWSTOR.
+
+       PROCEDURE DIVISION.
+
+           EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) END-EXEC.
+
+      * Get the request structure. INITIALIZE first (see req042) so a
+      * caller who sends no body at all - the original req018 retire
+      * request - reliably sees every requestBody field as not
+      * present, rather than whatever this working-storage happened
+      * to hold beforehand
+           INITIALIZE BAQBASE-RBKRTQ01.
+           EXEC CICS GET CONTAINER(WS-BAQBASE-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         INTO(BAQBASE-RBKRTQ01)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+      * Prepare the response structure
+           INITIALIZE BAQBASE-RBKRTP01.
+
+      * Use the title from the path to locate the existing book
+           EXEC CICS PUT CONTAINER(WS-RBKPARM-CONT-NAME)
+                 CHANNEL(WS-CHANNEL-NAME)
+                 FROM(requestPathParameters)
+                 BIT
+           END-EXEC
+
+           EXEC CICS LINK PROGRAM('RBKRTITL')
+                     CHANNEL(WS-CHANNEL-NAME)
+           END-EXEC.
+
+      * Check if an error occurred
+           EXEC CICS GET CONTAINER(WS-RBKEROR-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         NODATA
+                         FLENGTH(WS-LENGTH)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+      * If so, return a 500
+           IF WS-RESP = DFHRESP(NORMAL) THEN
+              MOVE 1 TO responseCode500-existence OF BAQBASE-RBKRTP01
+              MOVE WS-RBKEROR-CONT-NAME TO responseCode500-cont
+                   OF BAQBASE-RBKRTP01
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+      * Check if a book was found with the requested title
+           EXEC CICS GET CONTAINER(WS-REDBOOK-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         INTO(WS-BOOK)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+      * If no book exists with that title, there is nothing to retire
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+              MOVE 1 TO responseCode404-existence OF BAQBASE-RBKRTP01
+              MOVE WS-RESP404-CONT-NAME TO responseCode404-cont
+                   OF BAQBASE-RBKRTP01
+
+              INITIALIZE RBKRTP01-responseCode404
+              STRING "Redbook "
+                       DELIMITED BY SIZE
+                     Xtitle OF requestPathParameters
+                       DELIMITED BY X'00'
+                     " is not located in inventory."
+                       DELIMITED BY SIZE
+                   INTO Xmessage2 OF responseCode404
+
+              INSPECT FUNCTION REVERSE (Xmessage2 OF responseCode404)
+                 TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+
+              COMPUTE Xmessage2-length OF responseCode404 =
+                LENGTH OF Xmessage2 OF responseCode404 - WS-MESG-COUNTER
+              MOVE 1 TO Xmessage-existence OF responseCode404
+
+              EXEC CICS PUT CONTAINER(WS-RESP404-CONT-NAME)
+                      CHANNEL(WS-CHANNEL-NAME)
+                      FROM(RBKRTP01-responseCode404)
+                      FLENGTH(LENGTH OF RBKRTP01-responseCode404)
+                      BIT
+              END-EXEC
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+      * Confirm this caller is authorized to modify the catalog before
+      * writing anything (see req030) - a retire/patch is a mutation
+      * just like create/update/delete, so it gets the same check
+           EXEC CICS LINK PROGRAM('RBKAUTHZ')
+                     CHANNEL(WS-CHANNEL-NAME)
+           END-EXEC.
+
+           EXEC CICS GET CONTAINER(WS-NOTAUTH-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         NODATA
+                         FLENGTH(WS-LENGTH)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL) THEN
+              INITIALIZE RBKRTP01-responseCode400
+              STRING "not authorized to modify the redbook catalog"
+                       DELIMITED BY SIZE
+                     INTO Xmessage2 OF responseCode400
+              INSPECT FUNCTION REVERSE (Xmessage2 OF responseCode400)
+                 TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+              COMPUTE Xmessage2-length OF responseCode400 =
+                 LENGTH OF Xmessage2 OF responseCode400 -
+                 WS-MESG-COUNTER
+              MOVE 1 TO Xmessage-existence OF responseCode400
+
+              MOVE 1 TO responseCode400-existence OF BAQBASE-RBKRTP01
+              MOVE WS-RESP400-CONT-NAME TO responseCode400-cont
+                OF BAQBASE-RBKRTP01
+              EXEC CICS PUT CONTAINER(WS-RESP400-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(RBKRTP01-responseCode400)
+                         FLENGTH(LENGTH OF RBKRTP01-responseCode400)
+                         BIT
+              END-EXEC
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+      * RBKWBOOK rewrites the whole author list from the authors-cont
+      * container on this channel, so repopulate it with this book's
+      * current authors (unchanged by a retire) the same way RBKGETOP
+      * gathers a book's authors before returning them
+           MOVE formNumber OF WS-BOOK TO WS-AUTHOR-KEY-FORMNUM.
+           MOVE 0 TO WS-AUTHOR-KEY-SEQ.
+
+           EXEC CICS STARTBR FILE(WS-AUTHOR-FILE)
+                       RIDFLD(WS-AUTHOR-KEY)
+                       GTEQ
+                       RESP(WS-FILE-RESP)
+           END-EXEC.
+
+           IF WS-FILE-RESP = DFHRESP(NORMAL)
+              PERFORM UNTIL EXIT
+                 EXEC CICS READNEXT FILE(WS-AUTHOR-FILE)
+                             INTO(WS-AUTHOR)
+                             RIDFLD(WS-AUTHOR-KEY)
+                             RESP(WS-FILE-RESP)
+                 END-EXEC
+                 IF WS-FILE-RESP NOT = DFHRESP(NORMAL) THEN
+                    EXIT PERFORM
+                 END-IF
+                 IF WS-AUTHOR-KEY-FORMNUM NOT = formNumber OF WS-BOOK
+                    THEN
+                    EXIT PERFORM
+                 END-IF
+                 EXEC CICS PUT CONTAINER(authors-cont OF WS-BOOK)
+                            CHANNEL(WS-CHANNEL-NAME)
+                            FROM(WS-AUTHOR)
+                            FLENGTH(LENGTH OF WS-AUTHOR)
+                            BIT
+                            APPEND
+                 END-EXEC
+              END-PERFORM
+              EXEC CICS ENDBR FILE(WS-AUTHOR-FILE) END-EXEC
+           END-IF.
+
+      * PATCH started as a dedicated retirement operation (req018);
+      * req042 generalizes it into a true partial update. A caller
+      * who sends a body with one or more of requestBody's optional
+      * fields present gets only those fields changed; a caller who
+      * sends no body, or a body with none of them present, gets the
+      * original req018 behaviour - an unconditional retire
+           IF Xstatus-existence OF requestBody = 0 AND
+              publicationDate-existence OF requestBody = 0 AND
+              documentType-existence OF requestBody = 0 AND
+              topic-existence OF requestBody = 0 AND
+              sizeMB-existence OF requestBody = 0 AND
+              url-existence OF requestBody = 0 AND
+              price-existence OF requestBody = 0 AND
+              Xcurrency-existence OF requestBody = 0 AND
+              language-existence OF requestBody = 0 AND
+              abstract-existence OF requestBody = 0 AND
+              restricted-existence OF requestBody = 0 THEN
+
+      * Withdraw the book - "WITHDRAWN" is exactly 9 characters, the
+      * same declared width as Xstatus
+              MOVE "WITHDRAWN" TO Xstatus OF Redbook OF WS-BOOK
+              MOVE 9 TO Xstatus-length OF Redbook OF WS-BOOK
+              MOVE "RETIRE" TO WS-AUDIT-REQ-ACTION
+           ELSE
+              PERFORM APPLY-PATCH-FIELDS
+              MOVE "PATCH" TO WS-AUDIT-REQ-ACTION
+           END-IF.
+
+      * Set this data as an input parameter for the rewrite
+           EXEC CICS PUT CONTAINER(WS-RBKPARM-CONT-NAME)
+                         FROM(WS-BOOK)
+                         FLENGTH(LENGTH OF WS-BOOK)
+                         BIT
+           END-EXEC.
+
+      * Rewrite the book to the store
+           EXEC CICS LINK PROGRAM('RBKWBOOK')
+                     CHANNEL(WS-CHANNEL-NAME)
+           END-EXEC.
+
+      * Append an audit-trail record for this request (see req029) -
+      * WS-AUDIT-REQ-ACTION was set above to RETIRE or PATCH depending
+      * on which of the two this call actually was
+           MOVE formNumber OF WS-BOOK TO WS-AUDIT-REQ-FORMNUM.
+           EXEC CICS PUT CONTAINER(WS-AUDIT-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(WS-AUDIT-REQUEST)
+                         FLENGTH(LENGTH OF WS-AUDIT-REQUEST)
+                         BIT
+           END-EXEC.
+           EXEC CICS LINK PROGRAM('RBKWAUDT')
+                     CHANNEL(WS-CHANNEL-NAME)
+           END-EXEC.
+
+      * Return a 200 with the retired or patched book
+           MOVE 1 TO responseCode200-existence OF BAQBASE-RBKRTP01.
+           MOVE WS-RBKPARM-CONT-NAME TO responseCode200-cont
+                OF BAQBASE-RBKRTP01.
+
+       EXIT-PROGRAM.
+      * Update the BAQBASE container with the results
+           EXEC CICS PUT CONTAINER(WS-BAQBASE-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(BAQBASE-RBKRTP01)
+                         FLENGTH(LENGTH OF BAQBASE-RBKRTP01)
+                         BIT
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+      * Apply only the requestBody fields the caller actually supplied
+      * (see req042) onto the book already read into WS-BOOK, leaving
+      * every other field - including Xstatus, unless the caller
+      * explicitly patched it too - exactly as it was
+       APPLY-PATCH-FIELDS.
+           IF Xstatus-existence OF requestBody > 0 AND
+              Xstatus2-length OF requestBody > 0 THEN
+              MOVE Xstatus2 OF requestBody TO Xstatus OF Redbook
+                OF WS-BOOK
+              MOVE Xstatus2-length OF requestBody TO Xstatus-length
+                OF Redbook OF WS-BOOK
+           END-IF.
+           IF publicationDate-existence OF requestBody > 0 THEN
+              MOVE publicationDate OF requestBody TO publicationDate
+                OF Redbook OF WS-BOOK
+              MOVE 1 TO publicationDate-existence OF Redbook
+                OF WS-BOOK
+           END-IF.
+           IF documentType-existence OF requestBody > 0 THEN
+              MOVE documentType OF requestBody TO documentType
+                OF Redbook OF WS-BOOK
+              MOVE 1 TO documentType-existence OF Redbook OF WS-BOOK
+           END-IF.
+           IF topic-existence OF requestBody > 0 THEN
+              MOVE topic OF requestBody TO topic OF Redbook OF WS-BOOK
+              MOVE 1 TO topic-existence OF Redbook OF WS-BOOK
+           END-IF.
+           IF sizeMB-existence OF requestBody > 0 THEN
+              MOVE sizeMB OF requestBody TO sizeMB OF Redbook
+                OF WS-BOOK
+              MOVE 1 TO sizeMB-existence OF Redbook OF WS-BOOK
+           END-IF.
+           IF url-existence OF requestBody > 0 THEN
+              MOVE url OF requestBody TO url OF Redbook OF WS-BOOK
+              MOVE 1 TO url-existence OF Redbook OF WS-BOOK
+           END-IF.
+           IF price-existence OF requestBody > 0 THEN
+              MOVE price OF requestBody TO price OF Redbook OF WS-BOOK
+              MOVE 1 TO price-existence OF Redbook OF WS-BOOK
+           END-IF.
+           IF Xcurrency-existence OF requestBody > 0 THEN
+              MOVE Xcurrency OF requestBody TO Xcurrency OF Redbook
+                OF WS-BOOK
+              MOVE 1 TO Xcurrency-existence OF Redbook OF WS-BOOK
+           END-IF.
+      * language OF Redbook has no existence flag of its own (see
+      * RBKWSTOR) - it's an unconditional 2-byte field defaulted to
+      * "EN" by RBKCRTOP when left blank - so unlike the other
+      * patchable fields there's nothing to flag here, just the value
+           IF language-existence OF requestBody > 0 THEN
+              MOVE language OF requestBody TO language OF Redbook
+                OF WS-BOOK
+           END-IF.
+           IF abstract-existence OF requestBody > 0 THEN
+              MOVE abstract OF requestBody TO abstract OF Redbook
+                OF WS-BOOK
+              MOVE 1 TO abstract-existence OF Redbook OF WS-BOOK
+           END-IF.
+           IF restricted-existence OF requestBody > 0 THEN
+              MOVE restricted OF requestBody TO restricted OF Redbook
+                OF WS-BOOK
+              MOVE 1 TO restricted-existence OF Redbook OF WS-BOOK
+           END-IF.
