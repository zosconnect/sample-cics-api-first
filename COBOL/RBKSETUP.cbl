@@ -4,19 +4,34 @@
       * Licensed under the Apache License, Version 2.0 (the "License");
       * you may not use this file except in compliance with the License.
       * You may obtain a copy of the License at
-      * 
+      *
       *     http://www.apache.org/licenses/LICENSE-2.0
-      * 
+      *
       * Unless required by applicable law or agreed to in writing
-      * , software distributed under the License is distributed on an 
+      * , software distributed under the License is distributed on an
       * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
-      * either express or implied. See the License for the specific 
+      * either express or implied. See the License for the specific
       * language governing permissions and limitations under the
       * License.
       *****************************************************************
-	  
+
       *****************************************************************
-      * RBKSETUP - Setup the TSQs used by the Redbook store           *
+      * RBKSETUP - Load the Redbook catalog's VSAM files with seed data*
+      *                                                                *
+      * The seed data itself now lives outside this program, in the   *
+      * RBKSEED VSAM KSDS extract (one record per book, one record    *
+      * per author, and optionally one record per related form number*
+      * for multi-volume series - see req019 - in WS-SEED-RECORD      *
+      * layout below). Operations staff refresh the catalog by        *
+      * loading a new extract into RBKSEED, not by editing and        *
+      * recompiling this program. A known multi-volume set, such as   *
+      * the three-volume "ABCs of IBM z/OS System Programming", is    *
+      * linked by adding an 'R' record after each of its three 'B'    *
+      * records, one per other volume in the set, the same way 'A'    *
+      * author records are added. Each 'B' record also carries a     *
+      * topic/category value (see req020) for the subject area the   *
+      * book is catalogued under, e.g. "CICS and the Coupling         *
+      * Facility" or "Db2 for z/OS".                                  *
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RBKSETUP.
@@ -26,1203 +41,259 @@
 
        COPY RBKWSTOR.
 
+       01 WS-REDBOOK-KEY        PIC X(12) VALUE LOW-VALUES.
+
+      * The seed extract is a KSDS, keyed by simple ascending record
+      * sequence number, browsed with the same STARTBR/READNEXT/ENDBR
+      * idiom as every other full-file scan in this program suite
+       01 WS-SEED-FILE          PIC X(8) VALUE 'RBKSEED'.
+       01 WS-SEED-KEY            PIC 9(6) VALUE ZERO.
+       01 WS-SEED-RESP          PIC S9(8) COMP.
+
+      * 'B' = book record, 'A' = author record belonging to the book
+      * most recently read, 'R' = related-form-number record (see
+      * req019) belonging to the book most recently read, e.g. each
+      * volume of a multi-volume series lists the others' formNumbers.
+      * Every field is present on every record so the extract has one
+      * fixed layout regardless of record type - a book record leaves
+      * the author-only and related-only fields blank, an author
+      * record leaves the book-only and related-only fields blank, and
+      * so on.
+       01 WS-SEED-RECORD.
+         03 WS-SEED-TYPE            PIC X.
+           88 WS-SEED-IS-BOOK         VALUE 'B'.
+           88 WS-SEED-IS-AUTHOR       VALUE 'A'.
+           88 WS-SEED-IS-RELATED      VALUE 'R'.
+         03 WS-SEED-FORMNUM         PIC X(12).
+         03 WS-SEED-TITLE-LEN       PIC 9(4).
+         03 WS-SEED-TITLE           PIC X(80).
+         03 WS-SEED-AUTHOR-NUM      PIC 9(4).
+         03 WS-SEED-STATUS-LEN      PIC 9(4).
+         03 WS-SEED-STATUS          PIC X(9).
+         03 WS-SEED-PUBDATE-LEN     PIC 9(4).
+         03 WS-SEED-PUBDATE         PIC X(32).
+         03 WS-SEED-DOCTYPE-LEN     PIC 9(4).
+         03 WS-SEED-DOCTYPE         PIC X(8).
+         03 WS-SEED-SIZEMB          PIC 9(16)V9(2).
+         03 WS-SEED-URL-LEN         PIC 9(4).
+         03 WS-SEED-URL             PIC X(100).
+         03 WS-SEED-AUTHOR-LEN      PIC 9(4).
+         03 WS-SEED-AUTHOR-NAME     PIC X(40).
+         03 WS-SEED-RELATED-NUM     PIC 9(4).
+         03 WS-SEED-RELATED-FORMNUM PIC X(12).
+         03 WS-SEED-TOPIC-LEN       PIC 9(4).
+         03 WS-SEED-TOPIC           PIC X(40).
+
+      * Tracks whether a book read from the extract was actually
+      * (re)loaded (as opposed to skipped because it was already on
+      * file from a previous, interrupted run), so the per-book
+      * SYNCPOINT checkpoint below only fires when there is new work
+      * to commit for that book.
+       01 WS-SEED-BOOK-STATE.
+         03 WS-SEED-HAVE-BOOK       PIC X VALUE 'N'.
+           88 WS-SEED-BOOK-ACTIVE     VALUE 'Y'.
+           88 WS-SEED-BOOK-NONE       VALUE 'N'.
+         03 WS-SEED-BOOK-ACTION     PIC X VALUE 'N'.
+           88 WS-SEED-LOAD-BOOK       VALUE 'L'.
+           88 WS-SEED-SKIP-BOOK       VALUE 'N'.
+
        PROCEDURE DIVISION.
 
       * ENQUEUE
            EXEC CICS ENQ RESOURCE(WS-REDBOOKS-TSQ)
                      LENGTH(16)
+                     ENQSCOPE(WS-ENQ-SCOPE)
 	                NOHANDLE
            END-EXEC.
 
-      * Delete existing book data
-           EXEC CICS DELETEQ TS QNAME(WS-REDBOOKS-TSQ)
-                     Resp(WS-RESP)
-           END-EXEC.
-
-      ************************************************
-      * ABCs of IBM z/OS System Programming Volume 1 *
-      ************************************************
-
-      * Create the authors TSQ
-           MOVE "SG24-6981-04" TO WS-AUTH-TSQ-FORMNUM.
-
-      * Delete existing author data
-           EXEC CICS DELETEQ TS QNAME(WS-AUTHORS-TSQ)
-                     Resp(WS-RESP)
-           END-EXEC.
-
-      * Control entry
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHORS-TSQ)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Lydia Parziale"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Lydia Parziale" TO authors IN WS-AUTHOR.
-           MOVE 14 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Luiz Fadel"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Luiz Fadel" TO authors IN WS-AUTHOR.
-           MOVE 10 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Stanley Jon"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Stanley Jon" TO authors IN WS-AUTHOR.
-           MOVE 11 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * Now add the book information
-
-      * Control entry
-           EXEC CICS WRITEQ TS QNAME(WS-REDBOOKS-TSQ)
-                       FROM(WS-REDBOOKS-TSQ)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * First real book
-           INITIALIZE WS-BOOK.
-
-           MOVE "ABCs of IBM z/OS System Programming Volume 1" TO
-              Xtitle IN Redbook.
-           MOVE 44 TO Xtitle-length IN Redbook.
-
-           MOVE 3 TO authors-num IN Redbook.
-           MOVE WS-AUTHORS-TSQ TO authors-cont IN Redbook.
-
-           MOVE "PUBLISHED" TO Xstatus IN Redbook.
-           MOVE 9 TO Xstatus-length IN Redbook.
-
-           MOVE 1 TO publicationDate-existence IN Redbook.
-           MOVE "2018-01-22T00:00:00Z[UTC]" TO publicationDate2
-              IN Redbook.
-           MOVE 25 TO publicationDate2-length IN Redbook.
-
-           MOVE "SG24-6981-04" TO formNumber IN Redbook.
-
-           MOVE 1 TO documentType-existence in Redbook.
-           MOVE "PDF" TO documentType2 IN Redbook.
-           MOVE 3 TO documentType2-length IN Redbook.
-
-           MOVE 1 TO sizeMB-existence IN Redbook.
-           MOVE 4.1 TO sizeMB IN Redbook.
-
-           MOVE 1 TO url-existence IN Redbook.
-           MOVE
-              "https://www.redbooks.ibm.com/redbooks/pdfs/sg246981.pdf"
-              TO url2 IN Redbook.
-           MOVE 55 TO url2-length IN Redbook.
-
-           EXEC CICS WRITEQ TS QNAME(WS-REDBOOKS-TSQ)
-                       FROM(WS-BOOK)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      ************************************************
-      * ABCs of IBM z/OS System Programming Volume 2 *
-      ************************************************
-
-      * Create the authors TSQ
-           MOVE "SG24-6982-04" TO WS-AUTH-TSQ-FORMNUM.
-
-      * Delete existing author data
-           EXEC CICS DELETEQ TS QNAME(WS-AUTHORS-TSQ)
-                     Resp(WS-RESP)
-           END-EXEC.
-
-      * Control entry
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHORS-TSQ)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Lydia Parziale"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Lydia Parziale" TO authors IN WS-AUTHOR.
-           MOVE 14 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Guillermo Cosimo"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Guillermo Cosimo" TO authors IN WS-AUTHOR.
-           MOVE 16 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Lutz Kuehner"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Lutz Kuehner" TO authors IN WS-AUTHOR.
-           MOVE 12 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * Now add the book information
-           INITIALIZE WS-BOOK.
-           MOVE "ABCs of IBM z/OS System Programming Volume 2" TO
-              Xtitle IN Redbook.
-           MOVE 44 TO Xtitle-length IN Redbook.
-
-           MOVE 3 TO authors-num IN Redbook.
-           MOVE WS-AUTHORS-TSQ TO authors-cont IN Redbook.
-
-           MOVE "PUBLISHED" TO Xstatus IN Redbook.
-           MOVE 9 TO Xstatus-length IN Redbook.
-
-           MOVE 1 TO publicationDate-existence IN Redbook.
-           MOVE "2018-04-07T00:00:00Z[UTC]" TO publicationDate2
-              IN Redbook.
-           MOVE 25 TO publicationDate2-length IN Redbook.
-
-           MOVE "SG24-6982-04" TO formNumber IN Redbook.
-
-           MOVE 1 TO documentType-existence in Redbook.
-           MOVE "PDF" TO documentType2 IN Redbook.
-           MOVE 3 TO documentType2-length IN Redbook.
-
-           MOVE 1 TO sizeMB-existence IN Redbook.
-           MOVE 3.2 TO sizeMB IN Redbook.
-
-           MOVE 1 TO url-existence IN Redbook.
-           MOVE
-              "https://www.redbooks.ibm.com/redbooks/pdfs/sg246982.pdf"
-              TO url2 IN Redbook.
-           MOVE 55 TO url2-length IN Redbook.
-
-           EXEC CICS WRITEQ TS QNAME(WS-REDBOOKS-TSQ)
-                       FROM(WS-BOOK)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      ************************************************
-      * ABCs of IBM z/OS System Programming Volume 3 *
-      ************************************************
-
-      * Create the authors TSQ
-           MOVE "SG24-6983-04" TO WS-AUTH-TSQ-FORMNUM.
-
-      * Delete existing author data
-           EXEC CICS DELETEQ TS QNAME(WS-AUTHORS-TSQ)
-                     Resp(WS-RESP)
-           END-EXEC.
-
-      * Control entry
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHORS-TSQ)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Jose Gilberto Biondo Jr"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Jose Gilberto Biondo Jr" TO authors
-              IN WS-AUTHOR.
-           MOVE 23 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      ** Now add the book information
-           INITIALIZE WS-BOOK.
-           MOVE "ABCs of IBM z/OS System Programming Volume 3" TO
-              Xtitle IN Redbook.
-           MOVE 44 TO Xtitle-length IN Redbook.
-
-           MOVE 1 TO authors-num IN Redbook.
-           MOVE WS-AUTHORS-TSQ TO authors-cont IN
-           Redbook.
-
-           MOVE "PUBLISHED" TO Xstatus IN Redbook.
-           MOVE 9 TO Xstatus-length IN Redbook.
-
-           MOVE 1 TO publicationDate-existence IN Redbook.
-           MOVE "2018-01-19T00:00:00Z[UTC]" TO publicationDate2
-              IN Redbook.
-           MOVE 25 TO publicationDate2-length IN Redbook.
-
-           MOVE "SG24-6983-04" TO formNumber IN Redbook.
-
-           MOVE 1 TO documentType-existence in Redbook.
-           MOVE "PDF" TO documentType2 IN Redbook.
-           MOVE 3 TO documentType2-length IN Redbook.
-
-           MOVE 1 TO sizeMB-existence IN Redbook.
-           MOVE 2.8 TO sizeMB IN Redbook.
-
-           MOVE 1 TO url-existence IN Redbook.
-           MOVE
-              "https://www.redbooks.ibm.com/redbooks/pdfs/sg246983.pdf"
-              TO url2 IN Redbook.
-           MOVE 55 TO url2-length IN Redbook.
-
-           EXEC CICS WRITEQ TS QNAME(WS-REDBOOKS-TSQ)
-                       FROM(WS-BOOK)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      *****************************************************
-      * What AI Can Do for You: Use Cases for AI on IBM Z *
-      *****************************************************
-
-      * Create the authors TSQ
-           MOVE "REDP-5679-00" TO WS-AUTH-TSQ-FORMNUM.
-
-      * Delete existing author data
-           EXEC CICS DELETEQ TS QNAME(WS-AUTHORS-TSQ)
-                     Resp(WS-RESP)
-           END-EXEC.
-
-      * Control entry
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHORS-TSQ)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Makenzie Mannaksu"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Makenzie Mannaksu" TO authors IN WS-AUTHOR.
-           MOVE 17 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Diego Cardalliaguet"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Diego Cardalliaguet" TO authors IN WS-AUTHOR.
-           MOVE 19 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Mehmet Cuneyt Goksu"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Mehmet Cuneyt Goksu" TO authors IN WS-AUTHOR.
-           MOVE 19 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Alex Osadchyy"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Alex Osadchyy" TO authors IN WS-AUTHOR.
-           MOVE 13 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Lih M Wang"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Lih M Wang" TO authors IN WS-AUTHOR.
-           MOVE 10 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Sherry Yu"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Sherry Yu" TO authors IN WS-AUTHOR.
-           MOVE 9 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Poonam Zham"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Poonam Zham" TO authors IN WS-AUTHOR.
-           MOVE 11 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Erica Ross"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Erica Ross" TO authors IN WS-AUTHOR.
-           MOVE 10 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * Now add the book information
-           INITIALIZE WS-BOOK.
-           MOVE "What AI Can Do for You: Use Cases for AI on IBM Z" TO
-              Xtitle IN Redbook.
-           MOVE 49 TO Xtitle-length IN Redbook.
-
-           MOVE 8 TO authors-num IN Redbook.
-           MOVE WS-AUTHORS-TSQ TO authors-cont IN Redbook.
-
-           MOVE "PUBLISHED" TO Xstatus IN Redbook.
-           MOVE 9 TO Xstatus-length IN Redbook.
-
-           MOVE 1 TO publicationDate-existence IN Redbook.
-           MOVE "2022-08-02T00:00:00Z[UTC]" TO publicationDate2
-              IN Redbook.
-           MOVE 25 TO publicationDate2-length IN Redbook.
-
-           MOVE "REDP-5679-00" TO formNumber IN Redbook.
-
-           MOVE 1 TO documentType-existence in Redbook.
-           MOVE "PDF" TO documentType2 IN Redbook.
-           MOVE 3 TO documentType2-length IN Redbook.
-
-           MOVE 1 TO sizeMB-existence IN Redbook.
-           MOVE 9.3 TO sizeMB IN Redbook.
-
-           MOVE 1 TO url-existence IN Redbook.
-           MOVE
-              "https://www.redbooks.ibm.com/redpapers/pdfs/redp5679.pdf"
-              TO url2 IN Redbook.
-           MOVE 56 TO url2-length IN Redbook.
-
-           EXEC CICS WRITEQ TS QNAME(WS-REDBOOKS-TSQ)
-                       FROM(WS-BOOK)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      ******************************************
-      * Getting Started with IBM Z Cyber Vault *
-      ******************************************
-
-      * Create the authors TSQ
-           MOVE "SG24-8511-00" TO WS-AUTH-TSQ-FORMNUM.
-
-      * Delete existing author data
-           EXEC CICS DELETEQ TS QNAME(WS-AUTHORS-TSQ)
-                     Resp(WS-RESP)
-           END-EXEC.
-
-      * Control entry
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHORS-TSQ)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Bill White"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Bill White" TO authors IN WS-AUTHOR.
-           MOVE 10 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Matthias Bangert"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Matthias Bangert" TO authors IN WS-AUTHOR.
-           MOVE 16 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Cyril Armand"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Cyril Armand" TO authors IN WS-AUTHOR.
-           MOVE 12 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Roger Bales"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Roger Bales" TO authors IN WS-AUTHOR.
-           MOVE 11 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Diego Bessone"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Diego Bessone" TO authors IN WS-AUTHOR.
-           MOVE 13 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Anthony Ciabattoni"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Anthony Ciabattoni" TO authors IN WS-AUTHOR.
-           MOVE 18 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Michael Frankenberg"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Michael Frankenberg" TO authors IN WS-AUTHOR.
-           MOVE 19 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Debra Hallen"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Debra Hallen" TO authors IN WS-AUTHOR.
-           MOVE 12 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "DeWayne Hughes"
-           INITIALIZE WS-AUTHOR.
-           MOVE "DeWayne Hughes" TO authors IN WS-AUTHOR.
-           MOVE 14 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Vinod Kanwal"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Vinod Kanwal" TO authors IN WS-AUTHOR.
-           MOVE 12 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Karen Smolar"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Karen Smolar" TO authors IN WS-AUTHOR.
-           MOVE 12 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Jean-Marc Vandon"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Jean-Marc Vandon" TO authors IN WS-AUTHOR.
-           MOVE 16 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Paolo Vitali"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Paolo Vitali" TO authors IN WS-AUTHOR.
-           MOVE 12 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Knud Vraa"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Knud Vraa" TO authors IN WS-AUTHOR.
-           MOVE 12 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * Now add the book information
-           INITIALIZE WS-BOOK.
-           MOVE "Getting Started with IBM Z Cyber Vault" TO
-              Xtitle IN Redbook.
-           MOVE 38 TO Xtitle-length IN Redbook.
-
-           MOVE 14 TO authors-num IN Redbook.
-           MOVE WS-AUTHORS-TSQ TO authors-cont IN
-              Redbook.
-
-           MOVE "PUBLISHED" TO Xstatus IN Redbook.
-           MOVE 9 TO Xstatus-length IN Redbook.
-
-           MOVE 1 TO publicationDate-existence IN Redbook.
-           MOVE "2021-11-18T00:00:00Z[UTC]" TO publicationDate2
-              IN Redbook.
-           MOVE 25 TO publicationDate2-length IN Redbook.
-
-           MOVE "SG24-8511-00" TO formNumber IN Redbook.
-
-           MOVE 1 TO documentType-existence in Redbook.
-           MOVE "PDF" TO documentType2 IN Redbook.
-           MOVE 3 TO documentType2-length IN Redbook.
-
-           MOVE 1 TO sizeMB-existence IN Redbook.
-           MOVE 5.3 TO sizeMB IN Redbook.
-
-           MOVE 1 TO url-existence IN Redbook.
-           MOVE
-              "https://www.redbooks.ibm.com/redbooks/pdfs/sg248511.pdf"
-              TO url2 IN Redbook.
-           MOVE 55 TO url2-length IN Redbook.
-
-           EXEC CICS WRITEQ TS QNAME(WS-REDBOOKS-TSQ)
-                       FROM(WS-BOOK)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      ********************************************************
-      * Getting Started: Journey to Modernization with IBM Z *
-      ********************************************************
-
-      * Create the authors TSQ
-           MOVE "REDP-5627-00" TO WS-AUTH-TSQ-FORMNUM.
-
-      * Delete existing author data
-           EXEC CICS DELETEQ TS QNAME(WS-AUTHORS-TSQ)
-                     Resp(WS-RESP)
-           END-EXEC.
-
-      * Control entry
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHORS-TSQ)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Makenzie Manna"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Makenzie Manna" TO authors IN WS-AUTHOR.
-           MOVE 14 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Ravinder Akula"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Ravinder Akula" TO authors IN WS-AUTHOR.
-           MOVE 14 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Matthew Cousens"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Matthew Cousens" TO authors IN WS-AUTHOR.
-           MOVE 15 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Pabitra Mukhopadhyay"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Pabitra Mukhopadhyay" TO authors IN WS-AUTHOR.
-           MOVE 20 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Anand Shukla"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Anand Shukla" TO authors IN WS-AUTHOR.
-           MOVE 12 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * Now add the book information
-           INITIALIZE WS-BOOK.
-           MOVE "Getting Started: Journey to Modernization with IBM Z"
-              TO Xtitle IN Redbook.
-           MOVE 52 TO Xtitle-length IN Redbook.
-
-           MOVE 5 TO authors-num IN Redbook.
-           MOVE WS-AUTHORS-TSQ TO authors-cont IN Redbook.
-
-           MOVE "PUBLISHED" TO Xstatus IN Redbook.
-           MOVE 9 TO Xstatus-length IN Redbook.
-
-           MOVE 1 TO publicationDate-existence IN Redbook.
-           MOVE "2021-03-15T00:00:00Z[UTC]" TO publicationDate2
-              IN Redbook.
-           MOVE 25 TO publicationDate2-length IN Redbook.
-
-           MOVE "REDP-5627-00" TO formNumber IN Redbook.
-
-           MOVE 1 TO documentType-existence in Redbook.
-           MOVE "PDF" TO documentType2 IN Redbook.
-           MOVE 3 TO documentType2-length IN Redbook.
-
-           MOVE 1 TO sizeMB-existence IN Redbook.
-           MOVE 5.6 TO sizeMB IN Redbook.
-
-           MOVE 1 TO url-existence IN Redbook.
-           MOVE
-              "https://www.redbooks.ibm.com/redpapers/pdfs/redp5627.pdf"
-              TO url2 IN Redbook.
-           MOVE 56 TO url2-length IN Redbook.
-
-           EXEC CICS WRITEQ TS QNAME(WS-REDBOOKS-TSQ)
-                       FROM(WS-BOOK)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      *****************************************************************
-      * Liberty in IBM CICS: Deploying and Managing Java EE Applic... *
-      *****************************************************************
-
-      * Create the authors TSQ
-           MOVE "SG24-8418-00" TO WS-AUTH-TSQ-FORMNUM.
-
-      * Delete existing author data
-           EXEC CICS DELETEQ TS QNAME(WS-AUTHORS-TSQ)
-                     Resp(WS-RESP)
-           END-EXEC.
-
-      * Control entry
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHORS-TSQ)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Phil Wakelin"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Phil Wakelin" TO authors IN WS-AUTHOR.
-           MOVE 12 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Carlos Donatucci"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Carlos Donatucci" TO authors IN WS-AUTHOR.
-           MOVE 16 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Jonathan Lawrence"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Jonathan Lawrence" TO authors IN WS-AUTHOR.
-           MOVE 17 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Mitch Johnson"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Mitch Johnson" TO authors IN WS-AUTHOR.
-           MOVE 13 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Michael Jones"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Michael Jones" TO authors IN WS-AUTHOR.
-           MOVE 13 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Tito Paiva"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Tito Paiva" TO authors IN WS-AUTHOR.
-           MOVE 10 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * Now add the book information
-           INITIALIZE WS-BOOK.
-           MOVE "Liberty in IBM CICS: Deploying and Managing Java EE App
-      -    "lications" TO Xtitle IN Redbook.
-           MOVE 64 TO Xtitle-length IN Redbook.
-
-           MOVE 6 TO authors-num IN Redbook.
-           MOVE WS-AUTHORS-TSQ TO authors-cont IN Redbook.
-
-           MOVE "PUBLISHED" TO Xstatus IN Redbook.
-           MOVE 9 TO Xstatus-length IN Redbook.
-
-           MOVE 1 TO publicationDate-existence IN Redbook.
-           MOVE "2018-03-29T00:00:00Z[UTC]" TO publicationDate2
-              IN Redbook.
-           MOVE 25 TO publicationDate2-length IN Redbook.
-
-           MOVE "SG24-8418-00" TO formNumber IN Redbook.
-
-           MOVE 1 TO documentType-existence in Redbook.
-           MOVE "PDF" TO documentType2 IN Redbook.
-           MOVE 3 TO documentType2-length IN Redbook.
-
-           MOVE 1 TO sizeMB-existence IN Redbook.
-           MOVE 11.1 TO sizeMB IN Redbook.
-
-           MOVE 1 TO url-existence IN Redbook.
-           MOVE
-              "https://www.redbooks.ibm.com/redbooks/pdfs/sg248418.pdf"
-              TO url2 IN Redbook.
-           MOVE 55 TO url2-length IN Redbook.
-
-           EXEC CICS WRITEQ TS QNAME(WS-REDBOOKS-TSQ)
-                       FROM(WS-BOOK)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      **************************************************
-      * Exploring IBM Db2 for z/OS Continuous Delivery *
-      **************************************************
-
-      * Create the authors TSQ
-           MOVE "REDP-5469-00" TO WS-AUTH-TSQ-FORMNUM.
-
-      * Delete existing author data
-           EXEC CICS DELETEQ TS QNAME(WS-AUTHORS-TSQ)
-                     Resp(WS-RESP)
-           END-EXEC.
-
-      * Control entry
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHORS-TSQ)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Chris Crone"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Chris Crone" TO authors IN WS-AUTHOR.
-           MOVE 11 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * Now add the book information
-           INITIALIZE WS-BOOK.
-           MOVE "Exploring IBM Db2 for z/OS Continuous Delivery"
-            TO Xtitle IN Redbook.
-           MOVE 46 TO Xtitle-length IN Redbook.
-
-           MOVE 1 TO authors-num IN Redbook.
-           MOVE WS-AUTHORS-TSQ TO authors-cont IN Redbook.
-
-           MOVE "PUBLISHED" TO Xstatus IN Redbook.
-           MOVE 9 TO Xstatus-length IN Redbook.
-
-           MOVE 1 TO publicationDate-existence IN Redbook.
-           MOVE "2018-03-21T00:00:00Z[UTC]" TO publicationDate2
-              IN Redbook.
-           MOVE 25 TO publicationDate2-length IN Redbook.
-
-           MOVE "REDP-5469-00" TO formNumber IN Redbook.
-
-           MOVE 1 TO documentType-existence in Redbook.
-           MOVE "PDF" TO documentType2 IN Redbook.
-           MOVE 3 TO documentType2-length IN Redbook.
-
-           MOVE 1 TO sizeMB-existence IN Redbook.
-           MOVE 2.8 TO sizeMB IN Redbook.
-
-           MOVE 1 TO url-existence IN Redbook.
-           MOVE
-              "https://www.redbooks.ibm.com/redpapers/pdfs/redp5469.pdf"
-              TO url2 IN Redbook.
-           MOVE 56 TO url2-length IN Redbook.
-
-           EXEC CICS WRITEQ TS QNAME(WS-REDBOOKS-TSQ)
-                       FROM(WS-BOOK)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      *********************************************************
-      * IBM CICS and the Coupling Facility: Beyond the Basics *
-      *********************************************************
-
-      * Create the authors TSQ
-           MOVE "SG24-8420-00" TO WS-AUTH-TSQ-FORMNUM.
-
-      * Delete existing author data
-           EXEC CICS DELETEQ TS QNAME(WS-AUTHORS-TSQ)
-                     Resp(WS-RESP)
-           END-EXEC.
-
-      * Control entry
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHORS-TSQ)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Arndt Eade"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Arndt Eade" TO authors IN WS-AUTHOR.
-           MOVE 10 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Randy Frerking"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Randy Frerking" TO authors IN WS-AUTHOR.
-           MOVE 14 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Rich Jacksons"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Rich Jacksons" TO authors IN WS-AUTHOR.
-           MOVE 13 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Kellie Mathis"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Kellie Mathis" TO authors IN WS-AUTHOR.
-           MOVE 13 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-      * Now add the book information
-           INITIALIZE WS-BOOK.
-           MOVE "IBM CICS and the Coupling Facility: Beyond the Basics"
-            TO Xtitle IN Redbook.
-           MOVE 53 TO Xtitle-length IN Redbook.
-
-           MOVE 4 TO authors-num IN Redbook.
-           MOVE WS-AUTHORS-TSQ TO authors-cont IN Redbook.
-
-           MOVE "PUBLISHED" TO Xstatus IN Redbook.
-           MOVE 9 TO Xstatus-length IN Redbook.
-
-           MOVE 1 TO publicationDate-existence IN Redbook.
-           MOVE "2018-02-21T00:00:00Z[UTC]" TO publicationDate2
-              IN Redbook.
-           MOVE 25 TO publicationDate2-length IN Redbook.
-
-           MOVE "SG24-8420-00" TO formNumber IN Redbook.
-
-           MOVE 1 TO documentType-existence in Redbook.
-           MOVE "PDF" TO documentType2 IN Redbook.
-           MOVE 3 TO documentType2-length IN Redbook.
-
-           MOVE 1 TO sizeMB-existence IN Redbook.
-           MOVE 4.6 TO sizeMB IN Redbook.
-
-           MOVE 1 TO url-existence IN Redbook.
-           MOVE
-              "https://www.redbooks.ibm.com/redbooks/pdfs/sg248420.pdf"
-              TO url2 IN Redbook.
-           MOVE 55 TO url2-length IN Redbook.
-
-           EXEC CICS WRITEQ TS QNAME(WS-REDBOOKS-TSQ)
-                       FROM(WS-BOOK)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      ****************************************************
-      * z/OS PKI Services: Quick Set-up for Multiple CAs *
-      ****************************************************
-
-      * Create the authors TSQ
-           MOVE "SG24-8337-00" TO WS-AUTH-TSQ-FORMNUM.
-
-      * Delete existing author data
-           EXEC CICS DELETEQ TS QNAME(WS-AUTHORS-TSQ)
-                     Resp(WS-RESP)
-           END-EXEC.
-
-      * Control entry
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHORS-TSQ)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Keith Winnard"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Keith Winnard" TO authors IN WS-AUTHOR.
-           MOVE 13 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Wai Choi"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Wai Choi" TO authors IN WS-AUTHOR.
-           MOVE 8 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * "Martina vondem Bussche"
-           INITIALIZE WS-AUTHOR.
-           MOVE "Martina vondem Bussche" TO authors IN WS-AUTHOR.
-           MOVE 22 TO authors-length IN WS-AUTHOR.
-
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * Now add the book information
-           INITIALIZE WS-BOOK.
-           MOVE "z/OS PKI Services: Quick Set-up for Multiple CAs"
-            TO Xtitle IN Redbook.
-           MOVE 48 TO Xtitle-length IN Redbook.
-
-           MOVE 3 TO authors-num IN Redbook.
-           MOVE WS-AUTHORS-TSQ TO authors-cont IN Redbook.
-
-           MOVE "PUBLISHED" TO Xstatus IN Redbook.
-           MOVE 9 TO Xstatus-length IN Redbook.
-
-           MOVE 1 TO publicationDate-existence IN Redbook.
-           MOVE "2017-01-20T00:00:00Z[UTC]" TO publicationDate2
-              IN Redbook.
-           MOVE 25 TO publicationDate2-length IN Redbook.
-
-           MOVE "SG24-8337-00" TO formNumber IN Redbook.
-
-           MOVE 1 TO documentType-existence in Redbook.
-           MOVE "PDF" TO documentType2 IN Redbook.
-           MOVE 3 TO documentType2-length IN Redbook.
-
-           MOVE 1 TO sizeMB-existence IN Redbook.
-           MOVE 3.3 TO sizeMB IN Redbook.
-
-           MOVE 1 TO url-existence IN Redbook.
-           MOVE
-              "https://www.redbooks.ibm.com/redbooks/pdfs/sg248337.pdf"
-              TO url2 IN Redbook.
-           MOVE 55 TO url2-length IN Redbook.
-
-           EXEC CICS WRITEQ TS QNAME(WS-REDBOOKS-TSQ)
-                       FROM(WS-BOOK)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
-           END-EXEC.
-
-      * DEQUEUE
-	      EXEC CICS DEQ RESOURCE(WS-REDBOOKS-TSQ)
-                     LENGTH(16)
-		           RESP(WS-RESP)
+      * Unlike DELETEQ TS, VSAM has no single verb to empty the whole
+      * file, so each book/author record is deleted individually, keyed
+      * by its own formNumber, immediately before it is reloaded.
+
+           MOVE ZERO TO WS-SEED-KEY.
+           EXEC CICS STARTBR FILE(WS-SEED-FILE)
+                       RIDFLD(WS-SEED-KEY)
+                       GTEQ
+                       RESP(WS-SEED-RESP)
+           END-EXEC.
+
+           IF WS-SEED-RESP = DFHRESP(NORMAL)
+              PERFORM UNTIL EXIT
+                 EXEC CICS READNEXT FILE(WS-SEED-FILE)
+                             INTO(WS-SEED-RECORD)
+                             RIDFLD(WS-SEED-KEY)
+                             RESP(WS-SEED-RESP)
+                 END-EXEC
+                 IF WS-SEED-RESP NOT = DFHRESP(NORMAL) THEN
+                    EXIT PERFORM
+                 END-IF
+                 EVALUATE TRUE
+                    WHEN WS-SEED-IS-BOOK
+                       PERFORM START-NEW-BOOK
+                    WHEN WS-SEED-IS-AUTHOR
+                       PERFORM LOAD-ONE-AUTHOR
+                    WHEN WS-SEED-IS-RELATED
+                       PERFORM LOAD-ONE-RELATED
+                 END-EVALUATE
+              END-PERFORM
+              EXEC CICS ENDBR FILE(WS-SEED-FILE) END-EXEC
+
+      * Checkpoint the final book in the extract
+              IF WS-SEED-BOOK-ACTIVE AND WS-SEED-LOAD-BOOK THEN
+                 EXEC CICS SYNCPOINT END-EXEC
+              END-IF
+           END-IF.
+
+           EXEC CICS DEQ RESOURCE(WS-REDBOOKS-TSQ)
+                          LENGTH(16)
+                          ENQSCOPE(WS-ENQ-SCOPE)
+                          RESP(WS-RESP)
            END-EXEC.
 
        EXIT-PROGRAM.
-           EXEC CICS RETURN END-EXEC.
\ No newline at end of file
+           EXEC CICS RETURN END-EXEC.
+
+       START-NEW-BOOK.
+      * Checkpoint the previous book (if it was actually (re)loaded)
+      * before moving on to this one, so an abend partway through only
+      * loses the title in flight, not everything already committed
+           IF WS-SEED-BOOK-ACTIVE AND WS-SEED-LOAD-BOOK THEN
+              EXEC CICS SYNCPOINT END-EXEC
+           END-IF.
+
+           SET WS-SEED-BOOK-ACTIVE TO TRUE.
+           MOVE WS-SEED-FORMNUM TO WS-REDBOOK-KEY.
+
+      * Skip this title if a previous, interrupted run already
+      * committed it - lets a rerun resume instead of restarting
+      * from scratch
+           EXEC CICS READ FILE(WS-REDBOOK-FILE)
+                     RIDFLD(WS-REDBOOK-KEY)
+                     RESP(WS-FILE-RESP)
+           END-EXEC.
+
+           IF WS-FILE-RESP = DFHRESP(NORMAL) THEN
+              SET WS-SEED-SKIP-BOOK TO TRUE
+           ELSE
+              SET WS-SEED-LOAD-BOOK TO TRUE
+
+      * Author records for this formNumber are keyed by formNumber in
+      * the RBKAUTH VSAM file; remove any that already exist before
+      * reload
+              MOVE WS-SEED-FORMNUM TO WS-AUTH-TSQ-FORMNUM.
+              MOVE WS-SEED-FORMNUM TO WS-AUTHOR-KEY-FORMNUM.
+              MOVE 0 TO WS-AUTHOR-KEY-SEQ.
+
+              EXEC CICS DELETE FILE(WS-AUTHOR-FILE)
+                        RIDFLD(WS-AUTHOR-KEY-FORMNUM)
+                        KEYLENGTH(12)
+                        GENERIC
+                        RESP(WS-RESP)
+              END-EXEC.
+
+      * Related-form-number records (see req019) are keyed the same
+      * way in the RBKRELAT VSAM file; remove any that already exist
+      * before reload
+              MOVE WS-SEED-FORMNUM TO WS-RELATED-KEY-FORMNUM.
+              MOVE 0 TO WS-RELATED-KEY-SEQ.
+
+              EXEC CICS DELETE FILE(WS-RELATED-FILE)
+                        RIDFLD(WS-RELATED-KEY-FORMNUM)
+                        KEYLENGTH(12)
+                        GENERIC
+                        RESP(WS-RESP)
+              END-EXEC.
+
+      * Now build the book information
+              INITIALIZE WS-BOOK.
+
+              MOVE WS-SEED-TITLE TO Xtitle IN Redbook.
+              MOVE WS-SEED-TITLE-LEN TO Xtitle-length IN Redbook.
+
+              MOVE WS-SEED-AUTHOR-NUM TO authors-num IN Redbook.
+              MOVE WS-AUTHORS-TSQ TO authors-cont IN Redbook.
+
+              MOVE WS-SEED-STATUS TO Xstatus IN Redbook.
+              MOVE WS-SEED-STATUS-LEN TO Xstatus-length IN Redbook.
+
+              MOVE 1 TO publicationDate-existence IN Redbook.
+              MOVE WS-SEED-PUBDATE TO publicationDate2 IN Redbook.
+              MOVE WS-SEED-PUBDATE-LEN TO publicationDate2-length
+                 IN Redbook.
+
+              MOVE WS-SEED-FORMNUM TO formNumber IN Redbook.
+
+              IF WS-SEED-DOCTYPE-LEN > 0 THEN
+                 MOVE 1 TO documentType-existence IN Redbook
+                 MOVE WS-SEED-DOCTYPE TO documentType2 IN Redbook
+                 MOVE WS-SEED-DOCTYPE-LEN TO documentType2-length
+                    IN Redbook
+              END-IF.
+
+              IF WS-SEED-TOPIC-LEN > 0 THEN
+                 MOVE 1 TO topic-existence IN Redbook
+                 MOVE WS-SEED-TOPIC TO topic2 IN Redbook
+                 MOVE WS-SEED-TOPIC-LEN TO topic2-length IN Redbook
+              END-IF.
+
+              MOVE 1 TO sizeMB-existence IN Redbook.
+              MOVE WS-SEED-SIZEMB TO sizeMB IN Redbook.
+
+              IF WS-SEED-URL-LEN > 0 THEN
+                 MOVE 1 TO url-existence IN Redbook
+                 MOVE WS-SEED-URL TO url2 IN Redbook
+                 MOVE WS-SEED-URL-LEN TO url2-length IN Redbook
+              END-IF.
+
+              MOVE WS-SEED-RELATED-NUM TO relatedFormNumbers-num
+                 IN Redbook.
+              MOVE WS-SEED-FORMNUM TO WS-RELATED-TSQ-FORMNUM.
+              MOVE WS-RELATED-TSQ TO relatedFormNumbers-cont
+                 IN Redbook.
+
+              EXEC CICS DELETE FILE(WS-REDBOOK-FILE)
+                        RIDFLD(formNumber IN Redbook)
+                        RESP(WS-RESP)
+              END-EXEC.
+
+              EXEC CICS WRITE FILE(WS-REDBOOK-FILE)
+                          RIDFLD(formNumber IN Redbook)
+                          FROM(WS-BOOK)
+                          RESP(WS-RESP)
+              END-EXEC.
+
+              MOVE WS-SEED-FORMNUM TO WS-AUTHOR-KEY-FORMNUM.
+              MOVE 0 TO WS-AUTHOR-KEY-SEQ.
+              MOVE WS-SEED-FORMNUM TO WS-RELATED-KEY-FORMNUM.
+              MOVE 0 TO WS-RELATED-KEY-SEQ.
+           END-IF.
+
+       LOAD-ONE-AUTHOR.
+           IF WS-SEED-LOAD-BOOK THEN
+              ADD 1 TO WS-AUTHOR-KEY-SEQ
+
+              INITIALIZE WS-AUTHOR
+              MOVE WS-SEED-AUTHOR-NAME TO authors IN WS-AUTHOR
+              MOVE WS-SEED-AUTHOR-LEN TO authors-length IN WS-AUTHOR
+
+              EXEC CICS WRITE FILE(WS-AUTHOR-FILE)
+                          RIDFLD(WS-AUTHOR-KEY)
+                          FROM(WS-AUTHOR)
+                          RESP(WS-RESP)
+              END-EXEC
+           END-IF.
+
+       LOAD-ONE-RELATED.
+           IF WS-SEED-LOAD-BOOK THEN
+              ADD 1 TO WS-RELATED-KEY-SEQ
+
+              INITIALIZE WS-RELATED
+              MOVE WS-SEED-RELATED-FORMNUM TO relatedFormNumbers
+                 IN WS-RELATED
+
+              EXEC CICS WRITE FILE(WS-RELATED-FILE)
+                          RIDFLD(WS-RELATED-KEY)
+                          FROM(WS-RELATED)
+                          RESP(WS-RESP)
+              END-EXEC
+           END-IF.
