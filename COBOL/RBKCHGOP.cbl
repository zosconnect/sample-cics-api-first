@@ -0,0 +1,266 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * RBKCHGOP - Implement the getChanges operation (see req037).   *
+      *            Walks the whole RBKAUDIT file the way RBKRECON     *
+      *            walks its companion files, and returns every       *
+      *            create/update/delete/retire event at or after the  *
+      *            caller's ?since=, oldest first.                    *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RBKCHGOP.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY RBK05Q01.
+       COPY RBK05P01.
+       COPY RBKWSTOR.
+
+       PROCEDURE DIVISION.
+
+           EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) END-EXEC.
+
+      * Get the request structure
+           INITIALIZE BAQBASE-RBK05Q01.
+           EXEC CICS GET CONTAINER(WS-BAQBASE-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         INTO(BAQBASE-RBK05Q01)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+      * Prepare the response structure
+           INITIALIZE BAQBASE-RBK05P01.
+
+      * Ensure we're the only task accessing the audit trail - this
+      * walks the whole file, the way RBKRECON/RBKEXPRT do, so it takes
+      * the whole-catalog lock rather than the per-book token
+           EXEC CICS ENQ RESOURCE(WS-REDBOOKS-TSQ)
+                         LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+                         NOHANDLE
+           END-EXEC.
+
+      * ?since= is required - there's no sensible "everything" default
+      * for an append-only event feed the way getAllRedbooks has one
+           IF Xsince-existence IN requestQueryParameters = 0 OR
+              Xsince2-length IN requestQueryParameters = 0 THEN
+              MOVE 1 TO responseCode400-existence OF BAQBASE-RBK05P01
+              MOVE WS-RESP400-CONT-NAME TO responseCode400-cont
+                OF BAQBASE-RBK05P01
+
+              INITIALIZE RBK05P01-responseCode400
+              STRING "getChanges requires a ?since= query parameter"
+                       DELIMITED BY SIZE
+                     INTO Xmessage2 OF RBK05P01-responseCode400
+              INSPECT FUNCTION REVERSE
+                 (Xmessage2 OF RBK05P01-responseCode400)
+                 TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+              COMPUTE Xmessage2-length OF RBK05P01-responseCode400 =
+                 LENGTH OF Xmessage2 OF RBK05P01-responseCode400 -
+                 WS-MESG-COUNTER
+              MOVE 1 TO Xmessage-existence OF RBK05P01-responseCode400
+
+              EXEC CICS PUT CONTAINER(WS-RESP400-CONT-NAME)
+                            CHANNEL(WS-CHANNEL-NAME)
+                            FROM(RBK05P01-responseCode400)
+                            FLENGTH(LENGTH OF RBK05P01-responseCode400)
+                            BIT
+              END-EXEC
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+           MOVE 0 TO WS-CHANGE-COUNT.
+           MOVE 0 TO WS-CHANGE-MAX-IDX.
+           MOVE 0 TO WS-TRUNCATED-FLAG.
+
+           MOVE LOW-VALUES TO WS-AUDIT-KEY.
+           EXEC CICS STARTBR FILE(WS-AUDIT-FILE)
+                       RIDFLD(WS-AUDIT-KEY)
+                       GTEQ
+                       RESP(WS-FILE-RESP)
+           END-EXEC.
+
+           IF WS-FILE-RESP = DFHRESP(NORMAL)
+              PERFORM UNTIL EXIT
+                 EXEC CICS READNEXT FILE(WS-AUDIT-FILE)
+                     INTO(WS-AUDIT-RECORD)
+                     RIDFLD(WS-AUDIT-KEY)
+                     RESP(WS-FILE-RESP)
+                 END-EXEC
+
+                 IF WS-FILE-RESP NOT = DFHRESP(NORMAL) THEN
+                    EXIT PERFORM
+                 END-IF
+
+                 IF auditTimestamp OF WS-AUDIT-RECORD >=
+                    Xsince2 OF requestQueryParameters THEN
+                    IF WS-CHANGE-COUNT < 500 THEN
+                       ADD 1 TO WS-CHANGE-COUNT
+                       MOVE SPACES TO WS-CHANGE-KEY(WS-CHANGE-COUNT)
+                       MOVE auditTimestamp OF WS-AUDIT-RECORD TO
+                         WS-CHANGE-KEY(WS-CHANGE-COUNT) (1:32)
+                       MOVE WS-AUDIT-KEY-FORMNUM TO
+                         formNumber OF WS-CHANGE-EVENT
+                       MOVE auditAction OF WS-AUDIT-RECORD TO
+                         auditAction OF WS-CHANGE-EVENT
+                       MOVE auditActor OF WS-AUDIT-RECORD TO
+                         auditActor OF WS-CHANGE-EVENT
+                       MOVE auditTimestamp OF WS-AUDIT-RECORD TO
+                         auditTimestamp OF WS-CHANGE-EVENT
+                       MOVE WS-CHANGE-EVENT TO
+                         WS-CHANGE-REC(WS-CHANGE-COUNT)
+                       IF WS-CHANGE-MAX-IDX = 0 OR
+                          WS-CHANGE-KEY(WS-CHANGE-COUNT) >
+                          WS-CHANGE-KEY(WS-CHANGE-MAX-IDX) THEN
+                          MOVE WS-CHANGE-COUNT TO WS-CHANGE-MAX-IDX
+                       END-IF
+                    ELSE
+      * The table is already full of 500 older matching events - more
+      * exist than we can keep, so the response is incomplete
+      * regardless of what happens below (see req037 review-round
+      * fix). Only keep this one if it's older than the newest entry
+      * we're currently holding, so the 500 we end up returning are
+      * the oldest 500 rather than an arbitrary 500
+                       MOVE 1 TO WS-TRUNCATED-FLAG
+                       IF auditTimestamp OF WS-AUDIT-RECORD <
+                          WS-CHANGE-KEY(WS-CHANGE-MAX-IDX) (1:32) THEN
+                          MOVE SPACES TO
+                            WS-CHANGE-KEY(WS-CHANGE-MAX-IDX)
+                          MOVE auditTimestamp OF WS-AUDIT-RECORD TO
+                            WS-CHANGE-KEY(WS-CHANGE-MAX-IDX) (1:32)
+                          MOVE WS-AUDIT-KEY-FORMNUM TO
+                            formNumber OF WS-CHANGE-EVENT
+                          MOVE auditAction OF WS-AUDIT-RECORD TO
+                            auditAction OF WS-CHANGE-EVENT
+                          MOVE auditActor OF WS-AUDIT-RECORD TO
+                            auditActor OF WS-CHANGE-EVENT
+                          MOVE auditTimestamp OF WS-AUDIT-RECORD TO
+                            auditTimestamp OF WS-CHANGE-EVENT
+                          MOVE WS-CHANGE-EVENT TO
+                            WS-CHANGE-REC(WS-CHANGE-MAX-IDX)
+
+      * The slot we just overwrote held the old max, so we need to
+      * rescan all 500 slots to find whichever one is the new max
+                          MOVE 1 TO WS-CHANGE-MAX-IDX
+                          PERFORM VARYING WS-CHANGE-I FROM 2 BY 1
+                             UNTIL WS-CHANGE-I > WS-CHANGE-COUNT
+                             IF WS-CHANGE-KEY(WS-CHANGE-I) >
+                                WS-CHANGE-KEY(WS-CHANGE-MAX-IDX) THEN
+                                MOVE WS-CHANGE-I TO WS-CHANGE-MAX-IDX
+                             END-IF
+                          END-PERFORM
+                       END-IF
+                    END-IF
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR FILE(WS-AUDIT-FILE) END-EXEC
+           ELSE
+              INITIALIZE WS-ERROR
+              STRING "RBKCHGOP: file " DELIMITED BY SIZE
+                     WS-AUDIT-FILE DELIMITED BY SIZE
+                     " is unavailable." DELIMITED BY SIZE
+                     INTO errorMessage OF WS-ERROR
+              INSPECT FUNCTION REVERSE (errorMessage OF WS-ERROR)
+                 TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+              COMPUTE errorMessage-length OF WS-ERROR =
+                 LENGTH OF errorMessage OF WS-ERROR - WS-MESG-COUNTER
+              MOVE 1 TO errorMessage-existence OF WS-ERROR
+              EXEC CICS PUT CONTAINER(WS-RBKEROR-CONT-NAME)
+                            CHANNEL(WS-CHANNEL-NAME)
+                            FROM(WS-ERROR)
+                            FLENGTH(LENGTH OF WS-ERROR)
+                            BIT
+              END-EXEC
+              MOVE 1 TO responseCode500-existence OF BAQBASE-RBK05P01
+              MOVE WS-RBKEROR-CONT-NAME TO responseCode500-cont
+                OF BAQBASE-RBK05P01
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+      * A simple insertion sort into chronological order - the audit
+      * trail is small and this is a one-off per request, the same
+      * reasoning RBKRALLB already applies to its title/publicationDate
+      * sort
+           PERFORM VARYING WS-CHANGE-I FROM 2 BY 1
+              UNTIL WS-CHANGE-I > WS-CHANGE-COUNT
+              MOVE WS-CHANGE-KEY(WS-CHANGE-I) TO WS-CHANGE-TEMP-KEY
+              MOVE WS-CHANGE-REC(WS-CHANGE-I) TO WS-CHANGE-TEMP-REC
+              MOVE WS-CHANGE-I TO WS-CHANGE-J
+              PERFORM UNTIL WS-CHANGE-J < 2 OR
+                 WS-CHANGE-KEY(WS-CHANGE-J - 1) <= WS-CHANGE-TEMP-KEY
+                 MOVE WS-CHANGE-KEY(WS-CHANGE-J - 1) TO
+                   WS-CHANGE-KEY(WS-CHANGE-J)
+                 MOVE WS-CHANGE-REC(WS-CHANGE-J - 1) TO
+                   WS-CHANGE-REC(WS-CHANGE-J)
+                 SUBTRACT 1 FROM WS-CHANGE-J
+              END-PERFORM
+              MOVE WS-CHANGE-TEMP-KEY TO WS-CHANGE-KEY(WS-CHANGE-J)
+              MOVE WS-CHANGE-TEMP-REC TO WS-CHANGE-REC(WS-CHANGE-J)
+           END-PERFORM.
+
+      * Append each event, now in chronological order, to the output
+      * container
+           PERFORM VARYING WS-CHANGE-I FROM 1 BY 1
+              UNTIL WS-CHANGE-I > WS-CHANGE-COUNT
+              MOVE WS-CHANGE-REC(WS-CHANGE-I) TO WS-CHANGE-EVENT
+              EXEC CICS PUT CONTAINER(WS-CHANGE-CONT-NAME)
+                            CHANNEL(WS-CHANNEL-NAME)
+                            FROM(WS-CHANGE-EVENT)
+                            FLENGTH(LENGTH OF WS-CHANGE-EVENT)
+                            BIT
+                            APPEND
+              END-EXEC
+           END-PERFORM.
+
+           MOVE WS-CHANGE-COUNT TO responseCode200-num
+             OF BAQBASE-RBK05P01.
+           EXEC CICS PUT CONTAINER(WS-NUMCHG-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(WS-CHANGE-COUNT)
+                         FLENGTH(LENGTH OF WS-CHANGE-COUNT)
+                         BIT
+           END-EXEC.
+
+           MOVE 1 TO responseCode200-existence OF BAQBASE-RBK05P01.
+           MOVE WS-CHANGE-CONT-NAME TO responseCode200-cont
+             OF BAQBASE-RBK05P01.
+
+      * Tell the caller whether more matching events existed than the
+      * 500-entry cap could hold (see req037 review-round fix), the
+      * same way req033 did for getAllRedbooks/RBK02P01
+           MOVE 1 TO responseCode200-truncated-existence
+             OF BAQBASE-RBK05P01.
+           MOVE WS-TRUNCATED-FLAG TO responseCode200-truncated
+             OF BAQBASE-RBK05P01.
+
+       EXIT-PROGRAM.
+      * Free the audit trail for another task to use
+           EXEC CICS DEQ RESOURCE(WS-REDBOOKS-TSQ)
+                         LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+           END-EXEC.
+
+      * Update the BAQBASE container with the results
+           EXEC CICS PUT CONTAINER(WS-BAQBASE-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(BAQBASE-RBK05P01)
+                         FLENGTH(LENGTH OF BAQBASE-RBK05P01)
+                         BIT
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
