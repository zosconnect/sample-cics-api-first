@@ -0,0 +1,175 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * RBKPURGE - Scheduled batch purge of stale DRAFT entries (see  *
+      *            req049). Walks the whole REDBOOK catalog the way   *
+      *            RBKRECON/RBKSZRPT do, removing any DRAFT book whose *
+      *            lastUpdatedTimestamp is older than the retention    *
+      *            window - a DRAFT left untouched that long is taken  *
+      *            to be abandoned, never published. PUBLISHED and     *
+      *            WITHDRAWN books are never purged.                   *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RBKPURGE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY RBKWSTOR.
+
+      * How long a DRAFT can sit untouched before it's considered
+      * abandoned. No retention period is documented anywhere in this
+      * store, so 90 days is used as a sensible default
+       01 WS-PURGE-RETENTION-DAYS  PIC 9(4) VALUE 90.
+
+       01 WS-PURGE-KEY             PIC X(12) VALUE LOW-VALUES.
+       01 WS-PURGE-FORMNUM         PIC X(12).
+       01 WS-PURGE-COUNT           PIC S9(8) COMP-5 VALUE 0.
+
+      * Today's date and the retention cutoff date, both held as
+      * integers (days since 12/31/1600) so the cutoff can be found by
+      * plain subtraction, then turned back into the same
+      * "YYYY-MM-DD" shape lastUpdatedTimestamp already starts with so
+      * the actual test below is the same plain string comparison
+      * RBKCHGOP's ?since= filter already uses
+       01 WS-NOW-ABSTIME           PIC S9(15) COMP-3.
+       01 WS-NOW-DATE              PIC X(10).
+       01 WS-NOW-TIME              PIC X(8).
+       01 WS-TODAY-YYYYMMDD        PIC 9(8).
+       01 WS-TODAY-INTEGER         PIC S9(9) COMP-5.
+       01 WS-CUTOFF-INTEGER        PIC S9(9) COMP-5.
+       01 WS-CUTOFF-YYYYMMDD       PIC 9(8).
+       01 WS-CUTOFF-DATE.
+         03 WS-CUTOFF-DATE-YYYY      PIC 9(4).
+         03 FILLER                  PIC X VALUE '-'.
+         03 WS-CUTOFF-DATE-MM        PIC 9(2).
+         03 FILLER                  PIC X VALUE '-'.
+         03 WS-CUTOFF-DATE-DD        PIC 9(2).
+
+       PROCEDURE DIVISION.
+
+           EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) END-EXEC.
+
+      * Work out today's cutoff date once, up front
+           EXEC CICS ASKTIME ABSTIME(WS-NOW-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-NOW-ABSTIME)
+                     YYYYMMDD(WS-NOW-DATE)
+                     DATESEP('-')
+                     TIME(WS-NOW-TIME)
+                     TIMESEP(':')
+           END-EXEC.
+           MOVE WS-NOW-DATE(1:4) TO WS-TODAY-YYYYMMDD(1:4).
+           MOVE WS-NOW-DATE(6:2) TO WS-TODAY-YYYYMMDD(5:2).
+           MOVE WS-NOW-DATE(9:2) TO WS-TODAY-YYYYMMDD(7:2).
+
+           COMPUTE WS-TODAY-INTEGER =
+              FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD).
+           COMPUTE WS-CUTOFF-INTEGER =
+              WS-TODAY-INTEGER - WS-PURGE-RETENTION-DAYS.
+           COMPUTE WS-CUTOFF-YYYYMMDD =
+              FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INTEGER).
+
+           MOVE WS-CUTOFF-YYYYMMDD(1:4) TO WS-CUTOFF-DATE-YYYY.
+           MOVE WS-CUTOFF-YYYYMMDD(5:2) TO WS-CUTOFF-DATE-MM.
+           MOVE WS-CUTOFF-YYYYMMDD(7:2) TO WS-CUTOFF-DATE-DD.
+
+      * Ensure we're the only task accessing the Redbook catalog -
+      * this walks the whole file, the way RBKRECON/RBKSZRPT do, so it
+      * takes the whole-catalog lock rather than the per-book token
+           EXEC CICS ENQ RESOURCE(WS-REDBOOKS-TSQ)
+                         LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+	                    NOHANDLE
+           END-EXEC.
+
+           MOVE LOW-VALUES TO WS-PURGE-KEY.
+           EXEC CICS STARTBR FILE(WS-REDBOOK-FILE)
+                       RIDFLD(WS-PURGE-KEY)
+                       GTEQ
+                       RESP(WS-FILE-RESP)
+           END-EXEC.
+
+           IF WS-FILE-RESP = DFHRESP(NORMAL)
+              PERFORM UNTIL EXIT
+                 EXEC CICS READNEXT FILE(WS-REDBOOK-FILE)
+                     INTO(WS-BOOK)
+                     RIDFLD(WS-PURGE-KEY)
+                     RESP(WS-FILE-RESP)
+                 END-EXEC
+
+                 IF WS-FILE-RESP NOT = DFHRESP(NORMAL) THEN
+                    EXIT PERFORM
+                 END-IF
+
+                 IF Xstatus OF WS-BOOK = "DRAFT" AND
+                    lastUpdatedTimestamp OF WS-BOOK(1:10) <
+                       WS-CUTOFF-DATE THEN
+
+      * Remember the formNumber before the DELETEs below touch
+      * anything else that might share storage with WS-BOOK
+                    MOVE formNumber OF WS-BOOK TO WS-PURGE-FORMNUM
+
+      * Omitting RIDFLD removes the record at the current browse
+      * position and leaves the browse positioned to continue on,
+      * the same idiom RBKRECON's orphan cleanup already uses
+                    EXEC CICS DELETE FILE(WS-REDBOOK-FILE)
+                              RESP(WS-RESP)
+                    END-EXEC
+
+                    EXEC CICS DELETE FILE(WS-AUTHOR-FILE)
+                              RIDFLD(WS-PURGE-FORMNUM)
+                              KEYLENGTH(12)
+                              GENERIC
+                              RESP(WS-RESP)
+                    END-EXEC
+
+      * Append an audit-trail record for this purge (see req029)
+                    MOVE WS-PURGE-FORMNUM TO WS-AUDIT-REQ-FORMNUM
+                    MOVE "PURGE" TO WS-AUDIT-REQ-ACTION
+                    EXEC CICS PUT CONTAINER(WS-AUDIT-CONT-NAME)
+                                  CHANNEL(WS-CHANNEL-NAME)
+                                  FROM(WS-AUDIT-REQUEST)
+                                  FLENGTH(LENGTH OF WS-AUDIT-REQUEST)
+                                  BIT
+                    END-EXEC
+                    EXEC CICS LINK PROGRAM('RBKWAUDT')
+                              CHANNEL(WS-CHANNEL-NAME)
+                    END-EXEC
+
+                    ADD 1 TO WS-PURGE-COUNT
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR FILE(WS-REDBOOK-FILE) END-EXEC
+           END-IF.
+
+      * Tell the caller how many stale DRAFT entries were removed
+           EXEC CICS PUT CONTAINER(WS-NUMPURGE-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(WS-PURGE-COUNT)
+                         FLENGTH(LENGTH OF WS-PURGE-COUNT)
+                         BIT
+           END-EXEC.
+
+       EXIT-PROGRAM.
+      * Free the Redbook catalog for another task to use
+           EXEC CICS DEQ RESOURCE(WS-REDBOOKS-TSQ)
+                         LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+           END-EXEC.
+
+           EXEC CICS RETURN END-EXEC.
