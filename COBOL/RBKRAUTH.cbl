@@ -4,17 +4,17 @@
       * Licensed under the Apache License, Version 2.0 (the "License");
       * you may not use this file except in compliance with the License.
       * You may obtain a copy of the License at
-      * 
+      *
       *     http://www.apache.org/licenses/LICENSE-2.0
-      * 
+      *
       * Unless required by applicable law or agreed to in writing
-      * , software distributed under the License is distributed on an 
+      * , software distributed under the License is distributed on an
       * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
-      * either express or implied. See the License for the specific 
+      * either express or implied. See the License for the specific
       * language governing permissions and limitations under the
       * License.
       *****************************************************************
-	  
+
       *****************************************************************
       * RBKRAUTH - Search the store for all books by a given author   *
       *****************************************************************
@@ -26,105 +26,150 @@
 
        COPY RBKWSTOR.
 
+       01 WS-REDBOOK-KEY        PIC X(12) VALUE LOW-VALUES.
+
+      * Supports a comma-separated ?author= list (see req027) - a book
+      * matches if ANY listed author wrote it. A single name with no
+      * comma parses into a one-entry list, so the old single-author
+      * behaviour falls out of the same code path.
+       01 WS-AUTH-INPUT-LEN     PIC S9(4) COMP-5 VALUE 0.
+       01 WS-AUTH-FILTER-COUNT  PIC S9(4) COMP-5 VALUE 0.
+       01 WS-AUTH-FILTER-LIST.
+         03 WS-AUTH-FILTER-ENTRY OCCURS 10 TIMES PIC X(40).
+       01 WS-AUTH-FILTER-START  PIC S9(4) COMP-5 VALUE 1.
+       01 WS-AUTH-FILTER-POS    PIC S9(4) COMP-5 VALUE 0.
+       01 WS-AUTH-FILTER-TOKLEN PIC S9(4) COMP-5 VALUE 0.
+       01 WS-AUTH-MATCH-IDX     PIC S9(4) COMP-5 VALUE 0.
+
        PROCEDURE DIVISION.
 
            EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) END-EXEC.
 
-      * Get the author whose books we are going to find
+      * Get the author(s) whose books we are going to find
            EXEC CICS GET CONTAINER(WS-RBKPARM-CONT-NAME)
                          CHANNEL(WS-CHANNEL-NAME)
                          INTO(WS-AUTHOR)
            END-EXEC.
 
            MOVE authors(1:authors-length) TO WS-AUTH-INPUT.
+           PERFORM PARSE-AUTHOR-FILTER.
 
-      * Ensure we're the only task accessing the Redbook store TSQ
+      * Ensure we're the only task accessing the Redbook catalog. No
+      * NOSUSPEND here - a concurrent batch maintenance job (RBKPURGE,
+      * RBKRECON, etc) can legitimately hold this same lock, and a
+      * reader should simply wait its turn rather than proceed unlocked
            EXEC CICS ENQ RESOURCE(WS-REDBOOKS-TSQ)
                          LENGTH(16)
-	                      NOHANDLE
-	                      NOSUSPEND
+                         ENQSCOPE(WS-ENQ-SCOPE)
            END-EXEC.
 
-      * Read the control entry to start at the beginning of the TSQ
-           EXEC CICS READQ TS QNAME(WS-REDBOOKS-TSQ)
-                       INTO(WS-BOOK)
-                       ITEM(1)
-                       RESP(WS-BOOK-RESP)
+      * Start a browse at the beginning of the catalog
+           MOVE LOW-VALUES TO WS-REDBOOK-KEY.
+           EXEC CICS STARTBR FILE(WS-REDBOOK-FILE)
+                       RIDFLD(WS-REDBOOK-KEY)
+                       GTEQ
+                       RESP(WS-FILE-RESP)
            END-EXEC.
 
-           IF WS-BOOK-RESP = DFHRESP(NORMAL)
+           IF WS-FILE-RESP = DFHRESP(NORMAL)
       * Loop over the books and check their authors
               PERFORM UNTIL EXIT
-                 EXEC CICS READQ TS QNAME(WS-REDBOOKS-TSQ)
+                 EXEC CICS READNEXT FILE(WS-REDBOOK-FILE)
                      INTO(WS-BOOK)
-                     NEXT
-                     RESP(WS-BOOK-RESP)
+                     RIDFLD(WS-REDBOOK-KEY)
+                     RESP(WS-FILE-RESP)
                  END-EXEC
 
-                 IF WS-BOOK-RESP NOT = DFHRESP(NORMAL) THEN
+                 IF WS-FILE-RESP NOT = DFHRESP(NORMAL) THEN
                     EXIT PERFORM
                  END-IF
 
       * Start with the author as not found
                  SET WS-AUTH-NOT-FOUND TO TRUE
 
-      * Now loop over the authors for this book
-
-      * Read the BAQ-<formNumber> TSQ
+      * Now browse the authors filed under this book's formNumber
                  MOVE formNumber OF WS-BOOK TO
                    WS-AUTH-TSQ-FORMNUM OF WS-AUTHORS-TSQ
+                 MOVE formNumber OF WS-BOOK TO WS-AUTHOR-KEY-FORMNUM
+                 MOVE 0 TO WS-AUTHOR-KEY-SEQ
 
-      * Read control entry to start at the beginning of the TSQ
-                 EXEC CICS READQ TS QNAME(WS-AUTHORS-TSQ)
-                             INTO(WS-AUTHOR)
-                             ITEM(1)
+                 EXEC CICS STARTBR FILE(WS-AUTHOR-FILE)
+                             RIDFLD(WS-AUTHOR-KEY)
+                             GTEQ
                              RESP(WS-AUTH-RESP)
                  END-EXEC
 
-      * If the TSQ is available, loop over all the authors
+      * If the file is available, loop over all the authors
                  IF WS-AUTH-RESP = DFHRESP(NORMAL)
                     PERFORM UNTIL EXIT
-                       EXEC CICS READQ TS QNAME(WS-AUTHORS-TSQ)
+                       EXEC CICS READNEXT FILE(WS-AUTHOR-FILE)
                                   INTO(WS-AUTHOR)
+                                  RIDFLD(WS-AUTHOR-KEY)
                                   RESP(WS-AUTH-RESP)
-                                  NEXT
                        END-EXEC
-      * We reached the end of the TSQ
+      * We reached the end of the file or moved on to another book
                        IF WS-AUTH-RESP NOT = DFHRESP(NORMAL) THEN
                           EXIT PERFORM
                        END-IF
-      * If the author matches, exit the loop
-                       IF WS-AUTH-INPUT IS EQUAL TO authors OF
-                        WS-AUTHOR THEN
-                          SET WS-AUTH-FOUND TO TRUE
+                       IF WS-AUTHOR-KEY-FORMNUM NOT =
+                          formNumber OF WS-BOOK THEN
+                          EXIT PERFORM
+                       END-IF
+      * If any of the listed authors match, exit the loop
+                       PERFORM VARYING WS-AUTH-MATCH-IDX FROM 1 BY 1
+                          UNTIL WS-AUTH-MATCH-IDX >
+                                WS-AUTH-FILTER-COUNT
+                          IF WS-AUTH-FILTER-ENTRY(WS-AUTH-MATCH-IDX)
+                             IS EQUAL TO authors OF WS-AUTHOR THEN
+                             SET WS-AUTH-FOUND TO TRUE
+                             EXIT PERFORM
+                          END-IF
+                       END-PERFORM
+                       IF WS-AUTH-FOUND THEN
                           EXIT PERFORM
                        END-IF
                     END-PERFORM
+                    EXEC CICS ENDBR FILE(WS-AUTHOR-FILE) END-EXEC
                  END-IF
 
       * The supplied author wrote this book so add the book to the
-      * response container
-                 IF WS-AUTH-FOUND THEN
+      * response container, unless it has been withdrawn (see req018
+      * - a WITHDRAWN book is excluded from this default listing the
+      * same way it is from RBKRALLB's)
+      * A restricted/internal-only book (see req043) is likewise
+      * excluded from this listing the same way it is from RBKRALLB's
+                 IF WS-AUTH-FOUND AND
+                    Xstatus OF WS-BOOK NOT = "WITHDRAWN" AND
+                    NOT (restricted-existence OF WS-BOOK > 0 AND
+                     RESTRICTED-YES OF WS-BOOK) THEN
 
-      * Read control entry to start at the beginning of the TSQ
-                    EXEC CICS READQ TS QNAME(WS-AUTHORS-TSQ)
-                                      INTO(WS-AUTHOR)
-                                      ITEM(1)
-                                      RESP(WS-AUTH-RESP)
+      * Browse the authors filed under this formNumber again, this
+      * time collecting every one into the response container
+                    MOVE formNumber OF WS-BOOK TO WS-AUTHOR-KEY-FORMNUM
+                    MOVE 0 TO WS-AUTHOR-KEY-SEQ
+
+                    EXEC CICS STARTBR FILE(WS-AUTHOR-FILE)
+                                RIDFLD(WS-AUTHOR-KEY)
+                                GTEQ
+                                RESP(WS-AUTH-RESP)
                     END-EXEC
 
                     IF WS-AUTH-RESP = DFHRESP(NORMAL)
       * Get all the authors
                        PERFORM UNTIL EXIT
-                          EXEC CICS READQ TS QNAME(WS-AUTHORS-TSQ)
+                          EXEC CICS READNEXT FILE(WS-AUTHOR-FILE)
                                       INTO(WS-AUTHOR)
+                                      RIDFLD(WS-AUTHOR-KEY)
                                       RESP(WS-AUTH-RESP)
-                                      NEXT
                           END-EXEC
-      * We reached the end of the TSQ
+      * We reached the end of the file or moved on to another book
                           IF WS-AUTH-RESP NOT = DFHRESP(NORMAL) THEN
                              EXIT PERFORM
                           END-IF
+                          IF WS-AUTHOR-KEY-FORMNUM NOT =
+                             formNumber OF WS-BOOK THEN
+                             EXIT PERFORM
+                          END-IF
       * Add this author to the author container for this book
                           EXEC CICS PUT CONTAINER(authors-cont)
                                    FROM(WS-AUTHOR)
@@ -133,6 +178,7 @@
                                    APPEND
                           END-EXEC
                        END-PERFORM
+                       EXEC CICS ENDBR FILE(WS-AUTHOR-FILE) END-EXEC
                     END-IF
 
       * Store the book for the caller
@@ -147,12 +193,13 @@
                     ADD 1 TO WS-BOOK-COUNTER
                   END-IF
               END-PERFORM
+              EXEC CICS ENDBR FILE(WS-REDBOOK-FILE) END-EXEC
            ELSE
-      * There was an error reading the control entry
+      * There was an error browsing the catalog
               INITIALIZE WS-ERROR
-              STRING "RBKRAUTH: TSQ "
+              STRING "RBKRAUTH: file "
                        DELIMITED BY SIZE
-                     WS-REDBOOKS-TSQ
+                     WS-REDBOOK-FILE
                        DELIMITED BY SIZE
                      " is unavailable."
                        DELIMITED BY SIZE
@@ -178,9 +225,94 @@
            END-IF.
 
        EXIT-PROGRAM.
-      * Free the Redbook store TSQ for another task to use
-  	        EXEC CICS DEQ RESOURCE(WS-REDBOOKS-TSQ)
+      * Record the implied response code this search is about to
+      * signal back to its caller (see req032) - RBKRAUTH has no HTTP
+      * response code of its own, being a LINKed subprogram rather
+      * than an operation, so the 200/404/500 its error/book-count
+      * signal corresponds to is recorded instead
+           MOVE 'RBKRAUTH' TO WS-STATS-REQ-PGM.
+           EVALUATE TRUE
+              WHEN errorMessage-existence OF WS-ERROR > 0
+                 MOVE '500' TO WS-STATS-REQ-CODE
+              WHEN WS-BOOK-COUNTER = 0
+                 MOVE '404' TO WS-STATS-REQ-CODE
+              WHEN OTHER
+                 MOVE '200' TO WS-STATS-REQ-CODE
+           END-EVALUATE.
+           EXEC CICS PUT CONTAINER(WS-STATS-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(WS-STATS-REQUEST)
+                         FLENGTH(LENGTH OF WS-STATS-REQUEST)
+                         BIT
+           END-EXEC.
+           EXEC CICS LINK PROGRAM('RBKWSTAT')
+                     CHANNEL(WS-CHANNEL-NAME)
+           END-EXEC.
+
+      * Free the Redbook catalog for another task to use. NOHANDLE
+      * since an early exit above can reach here without ever having
+      * taken the lock, and DEQing a resource never ENQed raises
+      * DFHRESP(INVREQ)
+           EXEC CICS DEQ RESOURCE(WS-REDBOOKS-TSQ)
                          LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+                         NOHANDLE
            END-EXEC.
 
-           EXEC CICS RETURN END-EXEC.
\ No newline at end of file
+           EXEC CICS RETURN END-EXEC.
+
+      * Splits the comma-separated WS-AUTH-INPUT into
+      * WS-AUTH-FILTER-ENTRY(1:WS-AUTH-FILTER-COUNT) - up to 10
+      * authors, the same reasonable-fixed-cap precedent as
+      * WS-AUTHOR-MAX/WS-SORT-TABLE elsewhere in this program's
+      * siblings. A list with no commas parses into a single entry,
+      * so the original single-author behaviour is unchanged.
+       PARSE-AUTHOR-FILTER.
+           MOVE 0 TO WS-AUTH-FILTER-COUNT.
+      * WS-MESG-COUNTER isn't reset by INSPECT itself (see RBKBCROP)
+           MOVE 0 TO WS-MESG-COUNTER.
+           INSPECT FUNCTION REVERSE(WS-AUTH-INPUT)
+              TALLYING WS-MESG-COUNTER FOR LEADING SPACES.
+           COMPUTE WS-AUTH-INPUT-LEN =
+              LENGTH OF WS-AUTH-INPUT - WS-MESG-COUNTER.
+
+           MOVE 1 TO WS-AUTH-FILTER-START.
+           PERFORM VARYING WS-AUTH-FILTER-POS FROM 1 BY 1
+              UNTIL WS-AUTH-FILTER-POS > WS-AUTH-INPUT-LEN
+              IF WS-AUTH-INPUT(WS-AUTH-FILTER-POS:1) = "," THEN
+                 COMPUTE WS-AUTH-FILTER-TOKLEN =
+                    WS-AUTH-FILTER-POS - WS-AUTH-FILTER-START
+                 PERFORM ADD-AUTH-FILTER-ENTRY
+                 COMPUTE WS-AUTH-FILTER-START =
+                    WS-AUTH-FILTER-POS + 1
+              END-IF
+           END-PERFORM.
+
+      * The last (or only) author isn't followed by a comma, so it
+      * needs to be picked up separately once the loop above ends
+           COMPUTE WS-AUTH-FILTER-TOKLEN =
+              WS-AUTH-INPUT-LEN - WS-AUTH-FILTER-START + 1.
+           PERFORM ADD-AUTH-FILTER-ENTRY.
+
+      * Stores WS-AUTH-INPUT(WS-AUTH-FILTER-START :
+      * WS-AUTH-FILTER-TOKLEN) as the next filter entry, skipping any
+      * space left after the comma (e.g. "Smith, Jones") so it still
+      * lines up with the space-padded authors field it's compared
+      * against
+       ADD-AUTH-FILTER-ENTRY.
+           PERFORM UNTIL WS-AUTH-FILTER-TOKLEN NOT > 0
+                      OR WS-AUTH-INPUT(WS-AUTH-FILTER-START:1)
+                         NOT = SPACE
+              COMPUTE WS-AUTH-FILTER-START = WS-AUTH-FILTER-START + 1
+              COMPUTE WS-AUTH-FILTER-TOKLEN = WS-AUTH-FILTER-TOKLEN - 1
+           END-PERFORM.
+
+           IF WS-AUTH-FILTER-TOKLEN > 0 AND
+              WS-AUTH-FILTER-COUNT < 10 THEN
+              ADD 1 TO WS-AUTH-FILTER-COUNT
+              MOVE SPACES TO
+                WS-AUTH-FILTER-ENTRY(WS-AUTH-FILTER-COUNT)
+              MOVE WS-AUTH-INPUT(WS-AUTH-FILTER-START :
+                                 WS-AUTH-FILTER-TOKLEN) TO
+                WS-AUTH-FILTER-ENTRY(WS-AUTH-FILTER-COUNT)
+           END-IF.
