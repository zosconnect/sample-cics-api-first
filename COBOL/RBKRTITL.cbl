@@ -4,17 +4,17 @@
       * Licensed under the Apache License, Version 2.0 (the "License");
       * you may not use this file except in compliance with the License.
       * You may obtain a copy of the License at
-      * 
+      *
       *     http://www.apache.org/licenses/LICENSE-2.0
-      * 
+      *
       * Unless required by applicable law or agreed to in writing
-      * , software distributed under the License is distributed on an 
+      * , software distributed under the License is distributed on an
       * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
-      * either express or implied. See the License for the specific 
+      * either express or implied. See the License for the specific
       * language governing permissions and limitations under the
       * License.
       *****************************************************************
-	  
+
       *****************************************************************
       * RBKRTITL - Search the store for a book based on the title     *
       *****************************************************************
@@ -26,11 +26,18 @@
 
        COPY RBKWSTOR.
 
+       01 WS-REDBOOK-KEY        PIC X(12) VALUE LOW-VALUES.
+       01 WS-TITLE-MATCH-IDX    PIC S9(4) COMP.
+
        PROCEDURE DIVISION.
 
            EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) END-EXEC.
 
-      * Get the title of the book to find
+      * Get the title of the book to find. WS-TITLE-MATCH-MODE rides
+      * along on this same container - callers that only PUT a bare
+      * Xtitle-length/Xtitle pair leave it at its default (exact
+      * match), so this GET is safe for every caller, not just
+      * RBKGETOP's ?partial=true path
            EXEC CICS GET CONTAINER(WS-RBKPARM-CONT-NAME)
                          CHANNEL(WS-CHANNEL-NAME)
                          INTO(WS-TITLE)
@@ -39,46 +46,76 @@
            MOVE Xtitle OF WS-TITLE (1:Xtitle-length OF WS-TITLE)
               TO WS-TITLE-INPUT.
 
-      * Ensure we're the only task accessing the Redbook store TSQ
+      * Ensure we're the only task accessing the Redbook catalog
            EXEC CICS ENQ RESOURCE(WS-REDBOOKS-TSQ)
                          LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
            END-EXEC.
 
-      * Read control entry to start at the beginning of the TSQ
-           EXEC CICS READQ TS QNAME(WS-REDBOOKS-TSQ)
-                       INTO(WS-BOOK)
-                       ITEM(1)
-                       RESP(WS-BOOK-RESP)
+      * The catalog is a VSAM KSDS keyed by formNumber, so finding a
+      * book by title means browsing every record in key sequence
+           MOVE LOW-VALUES TO WS-REDBOOK-KEY.
+           EXEC CICS STARTBR FILE(WS-REDBOOK-FILE)
+                       RIDFLD(WS-REDBOOK-KEY)
+                       GTEQ
+                       RESP(WS-FILE-RESP)
            END-EXEC.
 
-           IF WS-BOOK-RESP = DFHRESP(NORMAL) THEN
+           IF WS-FILE-RESP = DFHRESP(NORMAL) THEN
       * Start with the book as not found
               SET WS-TITLE-NOT-FOUND TO TRUE
       * Loop over the books and check their titles
               PERFORM UNTIL EXIT
-                 EXEC CICS READQ TS QNAME(WS-REDBOOKS-TSQ)
+                 EXEC CICS READNEXT FILE(WS-REDBOOK-FILE)
                      INTO(WS-BOOK)
-                     NEXT
-                     RESP(WS-BOOK-RESP)
+                     RIDFLD(WS-REDBOOK-KEY)
+                     RESP(WS-FILE-RESP)
                  END-EXEC
-      * We reached the end of the TSQ
-                 IF WS-BOOK-RESP NOT = DFHRESP(NORMAL) THEN
+      * We reached the end of the file
+                 IF WS-FILE-RESP NOT = DFHRESP(NORMAL) THEN
                     EXIT PERFORM
                  END-IF
-      * If the title matches, exit the loop
-                 IF WS-TITLE-INPUT IS EQUAL TO Xtitle IN WS-BOOK THEN
-                    SET WS-TITLE-FOUND TO TRUE
-                    EXIT PERFORM
+      * If the title matches, exit the loop. An exact match compares
+      * the padded fields directly; a partial match case-insensitively
+      * looks for the search text anywhere inside the book's title
+                 IF WS-TITLE-MATCH-EXACT THEN
+                    IF WS-TITLE-INPUT IS EQUAL TO Xtitle IN WS-BOOK
+                    THEN
+                       SET WS-TITLE-FOUND TO TRUE
+                       EXIT PERFORM
+                    END-IF
+                 ELSE
+                    IF Xtitle-length OF WS-TITLE > 0 AND
+                       Xtitle-length IN WS-BOOK >=
+                       Xtitle-length OF WS-TITLE THEN
+                       PERFORM VARYING WS-TITLE-MATCH-IDX FROM 1 BY 1
+                          UNTIL WS-TITLE-MATCH-IDX >
+                             (Xtitle-length IN WS-BOOK -
+                              Xtitle-length OF WS-TITLE + 1)
+                          IF FUNCTION UPPER-CASE(Xtitle IN WS-BOOK
+                                (WS-TITLE-MATCH-IDX :
+                                 Xtitle-length OF WS-TITLE)) =
+                             FUNCTION UPPER-CASE(WS-TITLE-INPUT
+                                (1 : Xtitle-length OF WS-TITLE)) THEN
+                             SET WS-TITLE-FOUND TO TRUE
+                             EXIT PERFORM
+                          END-IF
+                       END-PERFORM
+                       IF WS-TITLE-FOUND THEN
+                          EXIT PERFORM
+                       END-IF
+                    END-IF
                  END-IF
               END-PERFORM
+              EXEC CICS ENDBR FILE(WS-REDBOOK-FILE) END-EXEC
            ELSE
       * The book was not found
               SET WS-TITLE-NOT-FOUND TO TRUE
-      * There was an error reading the control entry
+      * There was an error browsing the catalog
               INITIALIZE WS-ERROR
-              STRING "RBKRTITL: TSQ "
+              STRING "RBKRTITL: file "
                        DELIMITED BY SIZE
-                     WS-REDBOOKS-TSQ
+                     WS-REDBOOK-FILE
                        DELIMITED BY SIZE
                      " is unavailable."
                        DELIMITED BY SIZE
@@ -101,28 +138,33 @@
       * The book was found so prepare the return containers for
       * the caller
 
-      * Read the BAQ-<formNumber> TSQ and copy the data into
-      * the required container
+      * Browse the RBKAUTH file for every author keyed under this
+      * book's formNumber and copy them into the required container
            MOVE formNumber OF WS-BOOK TO
              WS-AUTH-TSQ-FORMNUM OF WS-AUTHORS-TSQ.
+           MOVE formNumber OF WS-BOOK TO WS-AUTHOR-KEY-FORMNUM.
+           MOVE 0 TO WS-AUTHOR-KEY-SEQ.
 
-      * Read control entry to start at the beginning of the TSQ
-           EXEC CICS READQ TS QNAME(WS-AUTHORS-TSQ)
-                       INTO(WS-AUTHOR)
-                       ITEM(1)
-                       RESP(WS-AUTH-RESP)
+           EXEC CICS STARTBR FILE(WS-AUTHOR-FILE)
+                       RIDFLD(WS-AUTHOR-KEY)
+                       GTEQ
+                       RESP(WS-FILE-RESP)
            END-EXEC.
 
-           IF WS-AUTH-RESP = DFHRESP(NORMAL)
-      * Get all the authors
+           IF WS-FILE-RESP = DFHRESP(NORMAL)
+      * Get all the authors for this formNumber
               PERFORM UNTIL EXIT
-                 EXEC CICS READQ TS QNAME(WS-AUTHORS-TSQ)
+                 EXEC CICS READNEXT FILE(WS-AUTHOR-FILE)
                             INTO(WS-AUTHOR)
-                            RESP(WS-AUTH-RESP)
-                            NEXT
+                            RIDFLD(WS-AUTHOR-KEY)
+                            RESP(WS-FILE-RESP)
                  END-EXEC
-      * We reached the end of the TSQ
-                 IF WS-AUTH-RESP NOT = DFHRESP(NORMAL) THEN
+      * We reached the end of the file or moved on to another book
+                 IF WS-FILE-RESP NOT = DFHRESP(NORMAL) THEN
+                    EXIT PERFORM
+                 END-IF
+                 IF WS-AUTHOR-KEY-FORMNUM NOT = formNumber OF WS-BOOK
+                 THEN
                     EXIT PERFORM
                  END-IF
       * Add this author to the author container for this book
@@ -133,6 +175,46 @@
                             APPEND
                  END-EXEC
               END-PERFORM
+              EXEC CICS ENDBR FILE(WS-AUTHOR-FILE) END-EXEC
+           END-IF.
+
+      * Likewise browse the RBKRELAT file for every formNumber related
+      * to this book (see req019) and copy them into their container
+           MOVE formNumber OF WS-BOOK TO WS-RELATED-TSQ-FORMNUM.
+           MOVE formNumber OF WS-BOOK TO WS-RELATED-KEY-FORMNUM.
+           MOVE 0 TO WS-RELATED-KEY-SEQ.
+
+           EXEC CICS STARTBR FILE(WS-RELATED-FILE)
+                       RIDFLD(WS-RELATED-KEY)
+                       GTEQ
+                       RESP(WS-FILE-RESP)
+           END-EXEC.
+
+           IF WS-FILE-RESP = DFHRESP(NORMAL)
+      * Get all the related form numbers for this formNumber
+              PERFORM UNTIL EXIT
+                 EXEC CICS READNEXT FILE(WS-RELATED-FILE)
+                            INTO(WS-RELATED)
+                            RIDFLD(WS-RELATED-KEY)
+                            RESP(WS-FILE-RESP)
+                 END-EXEC
+      * We reached the end of the file or moved on to another book
+                 IF WS-FILE-RESP NOT = DFHRESP(NORMAL) THEN
+                    EXIT PERFORM
+                 END-IF
+                 IF WS-RELATED-KEY-FORMNUM NOT = formNumber OF WS-BOOK
+                 THEN
+                    EXIT PERFORM
+                 END-IF
+      * Add this related form number to the book's container
+                 EXEC CICS PUT CONTAINER(relatedFormNumbers-cont)
+                            FROM(WS-RELATED)
+                            FLENGTH(LENGTH OF WS-RELATED)
+                            BIT
+                            APPEND
+                 END-EXEC
+              END-PERFORM
+              EXEC CICS ENDBR FILE(WS-RELATED-FILE) END-EXEC
            END-IF.
 
       * Store the book for the caller
@@ -143,9 +225,34 @@
            END-EXEC.
 
        EXIT-PROGRAM.
-      * Free the Redbook store TSQ for another task to use
+      * Record the implied response code this lookup is about to
+      * signal back to its caller (see req032) - RBKRTITL has no HTTP
+      * response code of its own, being a LINKed subprogram rather
+      * than an operation, so the 200/404/500 its found/not-found/
+      * error signal corresponds to is recorded instead
+           MOVE 'RBKRTITL' TO WS-STATS-REQ-PGM.
+           EVALUATE TRUE
+              WHEN errorMessage-existence OF WS-ERROR > 0
+                 MOVE '500' TO WS-STATS-REQ-CODE
+              WHEN WS-TITLE-NOT-FOUND
+                 MOVE '404' TO WS-STATS-REQ-CODE
+              WHEN OTHER
+                 MOVE '200' TO WS-STATS-REQ-CODE
+           END-EVALUATE.
+           EXEC CICS PUT CONTAINER(WS-STATS-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(WS-STATS-REQUEST)
+                         FLENGTH(LENGTH OF WS-STATS-REQUEST)
+                         BIT
+           END-EXEC.
+           EXEC CICS LINK PROGRAM('RBKWSTAT')
+                     CHANNEL(WS-CHANNEL-NAME)
+           END-EXEC.
+
+      * Free the Redbook catalog for another task to use
   	      EXEC CICS DEQ RESOURCE(WS-REDBOOKS-TSQ)
                          LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
            END-EXEC.
 
-           EXEC CICS RETURN END-EXEC.
\ No newline at end of file
+           EXEC CICS RETURN END-EXEC.
