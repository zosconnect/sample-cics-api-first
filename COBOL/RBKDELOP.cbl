@@ -0,0 +1,207 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * RBKDELOP - Implement the deleteRedbook operation               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RBKDELOP.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY RBKDLQ01.
+       COPY RBKDLP01.
+       COPY RBKWSTOR.
+
+       PROCEDURE DIVISION.
+
+           EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) END-EXEC.
+
+      * Get the request structure
+           EXEC CICS GET CONTAINER(WS-BAQBASE-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         INTO(BAQBASE-RBKDLQ01)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+      * Prepare the response structure
+           INITIALIZE BAQBASE-RBKDLP01.
+
+      * Locate the entry via RBKRTITL so we know the formNumber of
+      * the book's author queue as well as whether it exists at all
+           EXEC CICS PUT CONTAINER(WS-RBKPARM-CONT-NAME)
+                 CHANNEL(WS-CHANNEL-NAME)
+                 FROM(requestPathParameters)
+                 BIT
+           END-EXEC
+
+           EXEC CICS LINK PROGRAM('RBKRTITL')
+                     CHANNEL(WS-CHANNEL-NAME)
+           END-EXEC.
+
+      * Check if an error occurred
+           EXEC CICS GET CONTAINER(WS-RBKEROR-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         NODATA
+                         FLENGTH(WS-LENGTH)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+      * If so, return a 500
+           IF WS-RESP = DFHRESP(NORMAL) THEN
+              MOVE 1 TO responseCode500-existence OF BAQBASE-RBKDLP01
+              MOVE WS-RBKEROR-CONT-NAME TO responseCode500-cont
+                   OF BAQBASE-RBKDLP01
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+      * Check if a book was found with the requested title
+           EXEC CICS GET CONTAINER(WS-REDBOOK-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         INTO(WS-BOOK)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+      * Nothing to delete, so return a 404
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+              MOVE 1 TO responseCode404-existence OF BAQBASE-RBKDLP01
+              MOVE WS-RESP404-CONT-NAME TO responseCode404-cont
+                   OF BAQBASE-RBKDLP01
+
+              INITIALIZE RBKDLP01-responseCode404
+              STRING "Redbook "
+                       DELIMITED BY SIZE
+                     Xtitle OF requestPathParameters
+                       DELIMITED BY X'00'
+                     " is not located in inventory."
+                       DELIMITED BY SIZE
+                   INTO Xmessage2 OF responseCode404
+
+              INSPECT FUNCTION REVERSE (Xmessage2 OF responseCode404)
+                 TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+
+              COMPUTE Xmessage2-length OF responseCode404 =
+                LENGTH OF Xmessage2 OF responseCode404 - WS-MESG-COUNTER
+              MOVE 1 TO Xmessage-existence OF responseCode404
+
+              EXEC CICS PUT CONTAINER(WS-RESP404-CONT-NAME)
+                      CHANNEL(WS-CHANNEL-NAME)
+                      FROM(RBKDLP01-responseCode404)
+                      FLENGTH(LENGTH OF RBKDLP01-responseCode404)
+                      BIT
+              END-EXEC
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+      * Confirm this caller is authorized to modify the catalog before
+      * deleting anything (see req030)
+           EXEC CICS LINK PROGRAM('RBKAUTHZ')
+                     CHANNEL(WS-CHANNEL-NAME)
+           END-EXEC.
+
+           EXEC CICS GET CONTAINER(WS-NOTAUTH-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         NODATA
+                         FLENGTH(WS-LENGTH)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL) THEN
+              INITIALIZE RBKDLP01-responseCode400
+              STRING "not authorized to modify the redbook catalog"
+                       DELIMITED BY SIZE
+                     INTO Xmessage2 OF responseCode400
+              INSPECT FUNCTION REVERSE (Xmessage2 OF responseCode400)
+                 TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+              COMPUTE Xmessage2-length OF responseCode400 =
+                 LENGTH OF Xmessage2 OF responseCode400 -
+                 WS-MESG-COUNTER
+              MOVE 1 TO Xmessage-existence OF responseCode400
+
+              MOVE 1 TO responseCode400-existence OF BAQBASE-RBKDLP01
+              MOVE WS-RESP400-CONT-NAME TO responseCode400-cont
+                OF BAQBASE-RBKDLP01
+              EXEC CICS PUT CONTAINER(WS-RESP400-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(RBKDLP01-responseCode400)
+                         FLENGTH(LENGTH OF RBKDLP01-responseCode400)
+                         BIT
+              END-EXEC
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+      * Remember the formNumber so we can also remove this book's
+      * author records once the catalog entry itself is gone
+           MOVE formNumber OF WS-BOOK TO
+             WS-AUTH-TSQ-FORMNUM OF WS-AUTHORS-TSQ.
+
+      * Ensure we're the only task accessing this one book (see req026)
+           MOVE formNumber OF WS-BOOK TO WS-BOOK-LOCK-FORMNUM.
+           EXEC CICS ENQ RESOURCE(WS-BOOK-LOCK-TOKEN)
+                         LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+           END-EXEC.
+
+      * Remove the catalog entry itself
+           EXEC CICS DELETE FILE(WS-REDBOOK-FILE)
+                     RIDFLD(formNumber OF WS-BOOK)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+      * Remove every author record filed under this formNumber
+           EXEC CICS DELETE FILE(WS-AUTHOR-FILE)
+                     RIDFLD(WS-AUTH-TSQ-FORMNUM OF WS-AUTHORS-TSQ)
+                     KEYLENGTH(12)
+                     GENERIC
+                     RESP(WS-RESP)
+           END-EXEC.
+
+      * Append an audit-trail record for this delete (see req029)
+           MOVE formNumber OF WS-BOOK TO WS-AUDIT-REQ-FORMNUM.
+           MOVE "DELETE" TO WS-AUDIT-REQ-ACTION.
+           EXEC CICS PUT CONTAINER(WS-AUDIT-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(WS-AUDIT-REQUEST)
+                         FLENGTH(LENGTH OF WS-AUDIT-REQUEST)
+                         BIT
+           END-EXEC.
+           EXEC CICS LINK PROGRAM('RBKWAUDT')
+                     CHANNEL(WS-CHANNEL-NAME)
+           END-EXEC.
+
+           MOVE 1 TO responseCode204-existence OF BAQBASE-RBKDLP01.
+
+       EXIT-PROGRAM.
+      * Free this book's lock for another task to use. NOHANDLE since
+      * an early exit above (book not found / not authorized) can
+      * reach here without ever having taken the lock, and DEQing a
+      * resource never ENQed raises DFHRESP(INVREQ)
+           EXEC CICS DEQ RESOURCE(WS-BOOK-LOCK-TOKEN)
+                         LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+                         NOHANDLE
+           END-EXEC.
+
+      * Update the BAQBASE container with the results
+           EXEC CICS PUT CONTAINER(WS-BAQBASE-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(BAQBASE-RBKDLP01)
+                         FLENGTH(LENGTH OF BAQBASE-RBKDLP01)
+                         BIT
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
