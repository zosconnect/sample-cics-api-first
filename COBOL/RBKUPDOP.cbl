@@ -0,0 +1,232 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * RBKUPDOP - Implement the updateRedbook operation               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RBKUPDOP.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY RBKUDQ01.
+       COPY RBKUDP01.
+       COPY RBKWSTOR.
+
+      * formNumber is the book's VSAM key and is not a patchable field
+      * (see the identity-field rule in RBKRTQ01 for the retire/patch
+      * operation) - held here so it can be restored after the MOVE
+      * CORR below, the same way Xtitle is defended at lines 149-152
+       01 WS-ORIG-FORMNUM        PIC X(12).
+
+       PROCEDURE DIVISION.
+
+           EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) END-EXEC.
+
+      * Get the request structure
+           EXEC CICS GET CONTAINER(WS-BAQBASE-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         INTO(BAQBASE-RBKUDQ01)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+      * Prepare the response structure
+           INITIALIZE BAQBASE-RBKUDP01.
+
+      * Use the title from the path to locate the existing book
+           EXEC CICS PUT CONTAINER(WS-RBKPARM-CONT-NAME)
+                 CHANNEL(WS-CHANNEL-NAME)
+                 FROM(requestPathParameters)
+                 BIT
+           END-EXEC
+
+           EXEC CICS LINK PROGRAM('RBKRTITL')
+                     CHANNEL(WS-CHANNEL-NAME)
+           END-EXEC.
+
+      * Check if an error occurred
+           EXEC CICS GET CONTAINER(WS-RBKEROR-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         NODATA
+                         FLENGTH(WS-LENGTH)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+      * If so, return a 500
+           IF WS-RESP = DFHRESP(NORMAL) THEN
+              MOVE 1 TO responseCode500-existence OF BAQBASE-RBKUDP01
+              MOVE WS-RBKEROR-CONT-NAME TO responseCode500-cont
+                   OF BAQBASE-RBKUDP01
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+      * Check if a book was found with the requested title
+           EXEC CICS GET CONTAINER(WS-REDBOOK-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         INTO(WS-BOOK)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+      * If no book exists with that title, there is nothing to update
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+              MOVE 1 TO responseCode404-existence OF BAQBASE-RBKUDP01
+              MOVE WS-RESP404-CONT-NAME TO responseCode404-cont
+                   OF BAQBASE-RBKUDP01
+
+              INITIALIZE RBKUDP01-responseCode404
+              STRING "Redbook "
+                       DELIMITED BY SIZE
+                     Xtitle OF requestPathParameters
+                       DELIMITED BY X'00'
+                     " is not located in inventory."
+                       DELIMITED BY SIZE
+                   INTO Xmessage2 OF responseCode404
+
+              INSPECT FUNCTION REVERSE (Xmessage2 OF responseCode404)
+                 TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+
+              COMPUTE Xmessage2-length OF responseCode404 =
+                LENGTH OF Xmessage2 OF responseCode404 - WS-MESG-COUNTER
+              MOVE 1 TO Xmessage-existence OF responseCode404
+
+              EXEC CICS PUT CONTAINER(WS-RESP404-CONT-NAME)
+                      CHANNEL(WS-CHANNEL-NAME)
+                      FROM(RBKUDP01-responseCode404)
+                      FLENGTH(LENGTH OF RBKUDP01-responseCode404)
+                      BIT
+              END-EXEC
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+      * Confirm this caller is authorized to modify the catalog before
+      * writing anything (see req030)
+           EXEC CICS LINK PROGRAM('RBKAUTHZ')
+                     CHANNEL(WS-CHANNEL-NAME)
+           END-EXEC.
+
+           EXEC CICS GET CONTAINER(WS-NOTAUTH-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         NODATA
+                         FLENGTH(WS-LENGTH)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL) THEN
+              INITIALIZE RBKUDP01-responseCode400
+              STRING "not authorized to modify the redbook catalog"
+                       DELIMITED BY SIZE
+                     INTO Xmessage2 OF responseCode400
+              INSPECT FUNCTION REVERSE (Xmessage2 OF responseCode400)
+                 TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+              COMPUTE Xmessage2-length OF responseCode400 =
+                 LENGTH OF Xmessage2 OF responseCode400 -
+                 WS-MESG-COUNTER
+              MOVE 1 TO Xmessage-existence OF responseCode400
+
+              MOVE 1 TO responseCode400-existence OF BAQBASE-RBKUDP01
+              MOVE WS-RESP400-CONT-NAME TO responseCode400-cont
+                OF BAQBASE-RBKUDP01
+              EXEC CICS PUT CONTAINER(WS-RESP400-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(RBKUDP01-responseCode400)
+                         FLENGTH(LENGTH OF RBKUDP01-responseCode400)
+                         BIT
+              END-EXEC
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+      * Apply the changed fields from the request body onto the
+      * book we just read, the same way RBKCRTOP builds a new one
+           MOVE Xtitle2 OF requestBody(1:Xtitle2-length) TO Xtitle
+              OF Redbook OF WS-BOOK.
+           MOVE Xtitle2-length OF requestBody TO Xtitle-length
+              OF Redbook OF WS-BOOK.
+
+      * formNumber is the VSAM key - remember the value already on
+      * file so it can be put back after the MOVE CORR, since MOVE
+      * CORR would otherwise let a caller-supplied formNumber in the
+      * request body silently change the book's identity (see req048
+      * and req042's identity-field rule)
+           MOVE formNumber OF Redbook OF WS-BOOK TO WS-ORIG-FORMNUM.
+
+           MOVE CORR requestBody OF BAQBASE-RBKUDQ01 TO Redbook OF
+              WS-BOOK.
+
+           MOVE WS-ORIG-FORMNUM TO formNumber OF Redbook OF WS-BOOK.
+
+      * Set this data as an input parameter for the rewrite
+           EXEC CICS PUT CONTAINER(WS-RBKPARM-CONT-NAME)
+                         FROM(WS-BOOK)
+                         FLENGTH(LENGTH OF WS-BOOK)
+                         BIT
+           END-EXEC
+
+      * Rewrite the book to the store
+           EXEC CICS LINK PROGRAM('RBKWBOOK')
+                     CHANNEL(WS-CHANNEL-NAME)
+           END-EXEC.
+
+      * Check whether RBKWBOOK had to truncate the author list at the
+      * documented 20-author maximum
+           EXEC CICS GET CONTAINER(WS-AUTHMAX-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         NODATA
+                         FLENGTH(WS-LENGTH)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+      * If so, reject the request with a 400 rather than reporting
+      * success on a silently truncated author list
+           IF WS-RESP = DFHRESP(NORMAL) THEN
+              INITIALIZE RBKUDP01-responseCode400
+              STRING "authors list exceeds the maximum of 20"
+                       DELIMITED BY SIZE
+                     INTO Xmessage2 OF responseCode400
+              INSPECT FUNCTION REVERSE (Xmessage2 OF responseCode400)
+                 TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+              COMPUTE Xmessage2-length OF responseCode400 =
+                 LENGTH OF Xmessage2 OF responseCode400 -
+                 WS-MESG-COUNTER
+              MOVE 1 TO Xmessage-existence OF responseCode400
+
+              MOVE 1 TO responseCode400-existence OF BAQBASE-RBKUDP01
+              MOVE WS-RESP400-CONT-NAME TO responseCode400-cont
+                OF BAQBASE-RBKUDP01
+              EXEC CICS PUT CONTAINER(WS-RESP400-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(RBKUDP01-responseCode400)
+                         FLENGTH(LENGTH OF RBKUDP01-responseCode400)
+                         BIT
+              END-EXEC
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+      * Return a 200 with the updated book
+           MOVE 1 TO responseCode200-existence OF BAQBASE-RBKUDP01.
+           MOVE WS-RBKPARM-CONT-NAME TO responseCode200-cont
+                OF BAQBASE-RBKUDP01.
+
+       EXIT-PROGRAM.
+      * Update the BAQBASE container with the results
+           EXEC CICS PUT CONTAINER(WS-BAQBASE-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(BAQBASE-RBKUDP01)
+                         FLENGTH(LENGTH OF BAQBASE-RBKUDP01)
+                         BIT
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
