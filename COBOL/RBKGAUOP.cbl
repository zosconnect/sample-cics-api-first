@@ -0,0 +1,78 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * RBKGAUOP - Implement the getAllAuthors operation               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RBKGAUOP.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY RBK03P01.
+       COPY RBKWSTOR.
+
+       PROCEDURE DIVISION.
+
+           EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) END-EXEC.
+
+      * Prepare the response structure
+           INITIALIZE BAQBASE-RBK03P01.
+
+      * Build the distinct-author master list
+           EXEC CICS LINK PROGRAM('RBKRALLA')
+                          CHANNEL(WS-CHANNEL-NAME)
+           END-EXEC.
+
+      * Check if an error occurred
+           EXEC CICS GET CONTAINER(WS-RBKEROR-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         NODATA
+                         FLENGTH(WS-LENGTH)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+      * If so, return a 500
+           IF WS-RESP = DFHRESP(NORMAL) THEN
+              MOVE 1 TO responseCode500-existence OF BAQBASE-RBK03P01
+              MOVE WS-RBKEROR-CONT-NAME TO responseCode500-cont
+                   OF BAQBASE-RBK03P01
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+      * Get how many distinct authors there are
+           EXEC CICS GET CONTAINER(WS-NUMAUTH-CONT-NAME)
+                               CHANNEL(WS-CHANNEL-NAME)
+                               INTO(responseCode200-num)
+                               RESP(WS-RESP)
+           END-EXEC.
+
+      * Prepare the 200 response
+           MOVE 1 TO responseCode200-existence OF BAQBASE-RBK03P01.
+           MOVE WS-AUTHLST-CONT-NAME TO responseCode200-cont.
+
+       EXIT-PROGRAM.
+
+      * Update the BAQBASE container with the results
+           EXEC CICS PUT CONTAINER(WS-BAQBASE-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(BAQBASE-RBK03P01)
+                         FLENGTH(LENGTH OF BAQBASE-RBK03P01)
+                         BIT
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
