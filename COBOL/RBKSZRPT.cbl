@@ -0,0 +1,162 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * RBKSZRPT - Total-footprint/storage rollup batch job (see      *
+      *            req035). Walks the catalog the same way RBKEXPRT/  *
+      *            RBKRALLB do and WRITEQs a sizeMB rollup by status   *
+      *            and by documentType to the WS-SIZEREPT-TDQ, giving  *
+      *            capacity planning a total-footprint figure without  *
+      *            pulling every record and adding sizeMB up by hand   *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RBKSZRPT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY RBKWSTOR.
+
+       01 WS-SIZE-KEY           PIC X(12) VALUE LOW-VALUES.
+
+       PROCEDURE DIVISION.
+
+           EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) END-EXEC.
+
+      * Ensure we're the only task accessing the Redbook catalog -
+      * this walks the whole file, the way RBKEXPRT/RBKRECON do, so it
+      * takes the whole-catalog lock rather than the per-book token
+           EXEC CICS ENQ RESOURCE(WS-REDBOOKS-TSQ)
+                         LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+                         NOHANDLE
+           END-EXEC.
+
+           MOVE 0 TO WS-SIZE-DRAFT-TOTAL.
+           MOVE 0 TO WS-SIZE-PUBLISHED-TOTAL.
+           MOVE 0 TO WS-SIZE-WITHDRAWN-TOTAL.
+           MOVE 0 TO WS-SIZE-PDF-TOTAL.
+           MOVE 0 TO WS-SIZE-HARDCOPY-TOTAL.
+           MOVE 0 TO WS-SIZE-GRAND-TOTAL.
+
+           MOVE LOW-VALUES TO WS-SIZE-KEY.
+           EXEC CICS STARTBR FILE(WS-REDBOOK-FILE)
+                       RIDFLD(WS-SIZE-KEY)
+                       GTEQ
+                       RESP(WS-FILE-RESP)
+           END-EXEC.
+
+           IF WS-FILE-RESP = DFHRESP(NORMAL)
+              PERFORM UNTIL EXIT
+                 EXEC CICS READNEXT FILE(WS-REDBOOK-FILE)
+                     INTO(WS-BOOK)
+                     RIDFLD(WS-SIZE-KEY)
+                     RESP(WS-FILE-RESP)
+                 END-EXEC
+
+                 IF WS-FILE-RESP NOT = DFHRESP(NORMAL) THEN
+                    EXIT PERFORM
+                 END-IF
+
+                 PERFORM ACCUMULATE-SIZE
+              END-PERFORM
+              EXEC CICS ENDBR FILE(WS-REDBOOK-FILE) END-EXEC
+           END-IF.
+
+           PERFORM WRITE-SIZE-LINE-STATUS.
+           PERFORM WRITE-SIZE-LINE-DOCTYPE.
+           PERFORM WRITE-SIZE-LINE-TOTAL.
+
+       EXIT-PROGRAM.
+      * Free the Redbook catalog for another task to use
+           EXEC CICS DEQ RESOURCE(WS-REDBOOKS-TSQ)
+                         LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+           END-EXEC.
+
+           EXEC CICS RETURN END-EXEC.
+
+      * Add this book's sizeMB onto its status total, its documentType
+      * total and the grand total
+       ACCUMULATE-SIZE.
+           EVALUATE Xstatus OF WS-BOOK
+              WHEN "DRAFT"
+                 ADD sizeMB OF WS-BOOK TO WS-SIZE-DRAFT-TOTAL
+              WHEN "PUBLISHED"
+                 ADD sizeMB OF WS-BOOK TO WS-SIZE-PUBLISHED-TOTAL
+              WHEN "WITHDRAWN"
+                 ADD sizeMB OF WS-BOOK TO WS-SIZE-WITHDRAWN-TOTAL
+           END-EVALUATE.
+
+           EVALUATE documentType2 OF WS-BOOK
+              WHEN "PDF"
+                 ADD sizeMB OF WS-BOOK TO WS-SIZE-PDF-TOTAL
+              WHEN "HARDCOPY"
+                 ADD sizeMB OF WS-BOOK TO WS-SIZE-HARDCOPY-TOTAL
+           END-EVALUATE.
+
+           ADD sizeMB OF WS-BOOK TO WS-SIZE-GRAND-TOTAL.
+
+      * Write the three status breakdown lines
+       WRITE-SIZE-LINE-STATUS.
+           MOVE "STATUS" TO WS-SIZE-CATEGORY.
+           MOVE "DRAFT" TO WS-SIZE-NAME.
+           MOVE WS-SIZE-DRAFT-TOTAL TO WS-SIZE-DISPLAY.
+           PERFORM BUILD-SIZE-LINE.
+           MOVE "PUBLISHED" TO WS-SIZE-NAME.
+           MOVE WS-SIZE-PUBLISHED-TOTAL TO WS-SIZE-DISPLAY.
+           PERFORM BUILD-SIZE-LINE.
+           MOVE "WITHDRAWN" TO WS-SIZE-NAME.
+           MOVE WS-SIZE-WITHDRAWN-TOTAL TO WS-SIZE-DISPLAY.
+           PERFORM BUILD-SIZE-LINE.
+
+      * Write the two documentType breakdown lines
+       WRITE-SIZE-LINE-DOCTYPE.
+           MOVE "DOCTYPE" TO WS-SIZE-CATEGORY.
+           MOVE "PDF" TO WS-SIZE-NAME.
+           MOVE WS-SIZE-PDF-TOTAL TO WS-SIZE-DISPLAY.
+           PERFORM BUILD-SIZE-LINE.
+           MOVE "HARDCOPY" TO WS-SIZE-NAME.
+           MOVE WS-SIZE-HARDCOPY-TOTAL TO WS-SIZE-DISPLAY.
+           PERFORM BUILD-SIZE-LINE.
+
+      * Write the grand-total line
+       WRITE-SIZE-LINE-TOTAL.
+           MOVE "TOTAL" TO WS-SIZE-CATEGORY.
+           MOVE SPACES TO WS-SIZE-NAME.
+           MOVE WS-SIZE-GRAND-TOTAL TO WS-SIZE-DISPLAY.
+           PERFORM BUILD-SIZE-LINE.
+
+      * Build one "category,name,sizeMB" line and WRITEQ it to the
+      * size report TD queue
+       BUILD-SIZE-LINE.
+           MOVE SPACES TO WS-SIZE-REPORT-RECORD.
+           MOVE 1 TO WS-SIZE-PTR.
+           STRING WS-SIZE-CATEGORY DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-SIZE-NAME DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-SIZE-DISPLAY DELIMITED BY SIZE
+                INTO WS-SIZE-REPORT-RECORD
+                WITH POINTER WS-SIZE-PTR
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE(WS-SIZEREPT-TDQ)
+                         FROM(WS-SIZE-REPORT-RECORD)
+                         LENGTH(LENGTH OF WS-SIZE-REPORT-RECORD)
+                         RESP(WS-RESP)
+           END-EXEC.
