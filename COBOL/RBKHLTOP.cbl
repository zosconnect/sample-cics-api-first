@@ -0,0 +1,89 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * RBKHLTOP - Implement the getHealth operation (req041), a      *
+      *            lightweight liveness check that the Redbook        *
+      *            catalog file is accessible, without walking or     *
+      *            locking it the way the report/batch programs do    *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RBKHLTOP.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY RBK06P01.
+       COPY RBKWSTOR.
+
+       PROCEDURE DIVISION.
+
+           EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) END-EXEC.
+
+      * Prepare the response structure
+           INITIALIZE BAQBASE-RBK06P01.
+
+      * A single STARTBR/ENDBR probe at the start of the file is
+      * enough to prove the catalog is accessible - an empty catalog
+      * (NOTFND) is still a healthy, accessible file
+           MOVE LOW-VALUES TO WS-REDBOOK-KEY.
+           EXEC CICS STARTBR FILE(WS-REDBOOK-FILE)
+                       RIDFLD(WS-REDBOOK-KEY)
+                       GTEQ
+                       RESP(WS-FILE-RESP)
+           END-EXEC.
+
+           IF WS-FILE-RESP = DFHRESP(NORMAL) OR
+              WS-FILE-RESP = DFHRESP(NOTFND) THEN
+              IF WS-FILE-RESP = DFHRESP(NORMAL) THEN
+                 EXEC CICS ENDBR FILE(WS-REDBOOK-FILE) END-EXEC
+              END-IF
+              MOVE 1 TO responseCode200-existence OF BAQBASE-RBK06P01
+              MOVE 'UP' TO responseCode200-healthStatus
+                OF BAQBASE-RBK06P01
+           ELSE
+              INITIALIZE WS-ERROR
+              STRING "RBKHLTOP: file " DELIMITED BY SIZE
+                     WS-REDBOOK-FILE DELIMITED BY SIZE
+                     " is unavailable." DELIMITED BY SIZE
+                     INTO errorMessage OF WS-ERROR
+              INSPECT FUNCTION REVERSE (errorMessage OF WS-ERROR)
+                 TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+              COMPUTE errorMessage-length OF WS-ERROR =
+                 LENGTH OF errorMessage OF WS-ERROR - WS-MESG-COUNTER
+              MOVE 1 TO errorMessage-existence OF WS-ERROR
+              EXEC CICS PUT CONTAINER(WS-RBKEROR-CONT-NAME)
+                            CHANNEL(WS-CHANNEL-NAME)
+                            FROM(WS-ERROR)
+                            FLENGTH(LENGTH OF WS-ERROR)
+                            BIT
+              END-EXEC
+              MOVE 1 TO responseCode500-existence OF BAQBASE-RBK06P01
+              MOVE WS-RBKEROR-CONT-NAME TO responseCode500-cont
+                OF BAQBASE-RBK06P01
+           END-IF.
+
+       EXIT-PROGRAM.
+
+      * Update the BAQBASE container with the results
+           EXEC CICS PUT CONTAINER(WS-BAQBASE-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(BAQBASE-RBK06P01)
+                         FLENGTH(LENGTH OF BAQBASE-RBK06P01)
+                         BIT
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
