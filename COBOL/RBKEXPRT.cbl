@@ -0,0 +1,260 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * RBKEXPRT - CSV/sequential export batch job (see req031).      *
+      *            Walks the catalog the same way RBKRALLB/RBKRECON   *
+      *            do and WRITEQs one CSV line per book to the        *
+      *            WS-EXPORT-TDQ transient data queue, giving teams a *
+      *            point-in-time offline snapshot of the catalog      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RBKEXPRT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY RBKWSTOR.
+
+       01 WS-EXPORT-KEY         PIC X(12) VALUE LOW-VALUES.
+
+       PROCEDURE DIVISION.
+
+           EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) END-EXEC.
+
+      * Ensure we're the only task accessing the Redbook catalog -
+      * this walks the whole file, so it takes the whole-catalog lock
+      * the same way RBKRALLB/RBKRECON/RBKTEARD/RBKRNAME do
+           EXEC CICS ENQ RESOURCE(WS-REDBOOKS-TSQ)
+                         LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+                         NOHANDLE
+           END-EXEC.
+
+           MOVE 0 TO WS-BOOK-COUNTER.
+           MOVE LOW-VALUES TO WS-EXPORT-KEY.
+           EXEC CICS STARTBR FILE(WS-REDBOOK-FILE)
+                       RIDFLD(WS-EXPORT-KEY)
+                       GTEQ
+                       RESP(WS-FILE-RESP)
+           END-EXEC.
+
+           IF WS-FILE-RESP = DFHRESP(NORMAL)
+              PERFORM UNTIL EXIT
+                 EXEC CICS READNEXT FILE(WS-REDBOOK-FILE)
+                     INTO(WS-BOOK)
+                     RIDFLD(WS-EXPORT-KEY)
+                     RESP(WS-FILE-RESP)
+                 END-EXEC
+
+                 IF WS-FILE-RESP NOT = DFHRESP(NORMAL) THEN
+                    EXIT PERFORM
+                 END-IF
+
+                 PERFORM WRITE-EXPORT-RECORD
+                 ADD 1 TO WS-BOOK-COUNTER
+              END-PERFORM
+              EXEC CICS ENDBR FILE(WS-REDBOOK-FILE) END-EXEC
+           END-IF.
+
+      * Tell the caller how many book records were exported
+           EXEC CICS PUT CONTAINER(WS-NUMEXPT-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(WS-BOOK-COUNTER)
+                         FLENGTH(LENGTH OF WS-BOOK-COUNTER)
+                         BIT
+           END-EXEC.
+
+       EXIT-PROGRAM.
+      * Free the Redbook catalog for another task to use
+           EXEC CICS DEQ RESOURCE(WS-REDBOOKS-TSQ)
+                         LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+           END-EXEC.
+
+           EXEC CICS RETURN END-EXEC.
+
+      * Gather this book's authors, join them into WS-EXPORT-AUTHORS,
+      * build the CSV line and write it to the export TD queue
+       WRITE-EXPORT-RECORD.
+           MOVE SPACES TO WS-EXPORT-AUTHORS.
+           MOVE 1 TO WS-EXPORT-AUTHORS-PTR.
+
+           MOVE formNumber OF WS-BOOK TO WS-AUTHOR-KEY-FORMNUM.
+           MOVE 0 TO WS-AUTHOR-KEY-SEQ.
+
+           EXEC CICS STARTBR FILE(WS-AUTHOR-FILE)
+                       RIDFLD(WS-AUTHOR-KEY)
+                       GTEQ
+                       RESP(WS-AUTH-RESP)
+           END-EXEC.
+
+           IF WS-AUTH-RESP = DFHRESP(NORMAL)
+              PERFORM UNTIL EXIT
+                 EXEC CICS READNEXT FILE(WS-AUTHOR-FILE)
+                             INTO(WS-AUTHOR)
+                             RIDFLD(WS-AUTHOR-KEY)
+                             RESP(WS-AUTH-RESP)
+                 END-EXEC
+                 IF WS-AUTH-RESP NOT = DFHRESP(NORMAL) THEN
+                    EXIT PERFORM
+                 END-IF
+                 IF WS-AUTHOR-KEY-FORMNUM NOT = formNumber OF WS-BOOK
+                 THEN
+                    EXIT PERFORM
+                 END-IF
+
+      * Leave any authors that no longer fit off the end of the
+      * joined buffer, rather than truncating mid-name
+                 IF WS-EXPORT-AUTHORS-PTR + authors-length OF WS-AUTHOR
+                    < LENGTH OF WS-EXPORT-AUTHORS THEN
+                    IF WS-EXPORT-AUTHORS-PTR > 1 THEN
+                       STRING "; " DELIMITED BY SIZE
+                          INTO WS-EXPORT-AUTHORS
+                          WITH POINTER WS-EXPORT-AUTHORS-PTR
+                    END-IF
+                    STRING authors OF WS-AUTHOR
+                             (1:authors-length OF WS-AUTHOR)
+                             DELIMITED BY SIZE
+                          INTO WS-EXPORT-AUTHORS
+                          WITH POINTER WS-EXPORT-AUTHORS-PTR
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR FILE(WS-AUTHOR-FILE) END-EXEC
+           END-IF.
+
+      * Build the CSV line: title,authors,status,formNumber,
+      * publicationDate,documentType,url - each field run through
+      * CSV-QUOTE-FIELD first (see req031 review-round fix) since
+      * title/authors are free text and may contain a comma
+           MOVE SPACES TO WS-EXPORT-RECORD.
+           MOVE 1 TO WS-EXPORT-PTR.
+
+           MOVE Xtitle OF WS-BOOK TO WS-CSV-QUOTE-IN
+           MOVE Xtitle-length OF WS-BOOK TO WS-CSV-QUOTE-IN-LEN
+           PERFORM CSV-QUOTE-FIELD
+           STRING WS-CSV-QUOTE-OUT(1:WS-CSV-QUOTE-OUT-LEN)
+                    DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                INTO WS-EXPORT-RECORD
+                WITH POINTER WS-EXPORT-PTR
+           END-STRING.
+
+           MOVE WS-EXPORT-AUTHORS TO WS-CSV-QUOTE-IN
+           COMPUTE WS-CSV-QUOTE-IN-LEN = WS-EXPORT-AUTHORS-PTR - 1
+           PERFORM CSV-QUOTE-FIELD
+           STRING WS-CSV-QUOTE-OUT(1:WS-CSV-QUOTE-OUT-LEN)
+                    DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                INTO WS-EXPORT-RECORD
+                WITH POINTER WS-EXPORT-PTR
+           END-STRING.
+
+           MOVE Xstatus OF WS-BOOK TO WS-CSV-QUOTE-IN
+           MOVE Xstatus-length OF WS-BOOK TO WS-CSV-QUOTE-IN-LEN
+           PERFORM CSV-QUOTE-FIELD
+           STRING WS-CSV-QUOTE-OUT(1:WS-CSV-QUOTE-OUT-LEN)
+                    DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                INTO WS-EXPORT-RECORD
+                WITH POINTER WS-EXPORT-PTR
+           END-STRING.
+
+           STRING formNumber OF WS-BOOK DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                INTO WS-EXPORT-RECORD
+                WITH POINTER WS-EXPORT-PTR
+           END-STRING.
+
+           MOVE publicationDate2 OF WS-BOOK TO WS-CSV-QUOTE-IN
+           MOVE publicationDate2-length OF WS-BOOK TO
+             WS-CSV-QUOTE-IN-LEN
+           PERFORM CSV-QUOTE-FIELD
+           STRING WS-CSV-QUOTE-OUT(1:WS-CSV-QUOTE-OUT-LEN)
+                    DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                INTO WS-EXPORT-RECORD
+                WITH POINTER WS-EXPORT-PTR
+           END-STRING.
+
+           MOVE documentType2 OF WS-BOOK TO WS-CSV-QUOTE-IN
+           MOVE documentType2-length OF WS-BOOK TO WS-CSV-QUOTE-IN-LEN
+           PERFORM CSV-QUOTE-FIELD
+           STRING WS-CSV-QUOTE-OUT(1:WS-CSV-QUOTE-OUT-LEN)
+                    DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                INTO WS-EXPORT-RECORD
+                WITH POINTER WS-EXPORT-PTR
+           END-STRING.
+
+           MOVE url2 OF WS-BOOK TO WS-CSV-QUOTE-IN
+           MOVE url2-length OF WS-BOOK TO WS-CSV-QUOTE-IN-LEN
+           PERFORM CSV-QUOTE-FIELD
+           STRING WS-CSV-QUOTE-OUT(1:WS-CSV-QUOTE-OUT-LEN)
+                    DELIMITED BY SIZE
+                INTO WS-EXPORT-RECORD
+                WITH POINTER WS-EXPORT-PTR
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE(WS-EXPORT-TDQ)
+                         FROM(WS-EXPORT-RECORD)
+                         LENGTH(LENGTH OF WS-EXPORT-RECORD)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+      * Quote WS-CSV-QUOTE-IN(1:WS-CSV-QUOTE-IN-LEN) into
+      * WS-CSV-QUOTE-OUT(1:WS-CSV-QUOTE-OUT-LEN) for CSV output (see
+      * req031 review-round fix) - wrapped in quotes, with any embedded
+      * quote doubled, whenever the field contains a comma or a quote;
+      * otherwise passed through unchanged
+       CSV-QUOTE-FIELD.
+           MOVE 0 TO WS-CSV-QUOTE-NEEDED.
+           IF WS-CSV-QUOTE-IN-LEN > 0 THEN
+              INSPECT WS-CSV-QUOTE-IN(1:WS-CSV-QUOTE-IN-LEN)
+                 TALLYING WS-CSV-QUOTE-NEEDED FOR ALL ","
+              IF WS-CSV-QUOTE-NEEDED = 0 THEN
+                 INSPECT WS-CSV-QUOTE-IN(1:WS-CSV-QUOTE-IN-LEN)
+                    TALLYING WS-CSV-QUOTE-NEEDED FOR ALL QUOTE
+              END-IF
+           END-IF.
+
+           IF WS-CSV-QUOTE-NEEDED = 0 THEN
+              MOVE SPACES TO WS-CSV-QUOTE-OUT
+              IF WS-CSV-QUOTE-IN-LEN > 0 THEN
+                 MOVE WS-CSV-QUOTE-IN(1:WS-CSV-QUOTE-IN-LEN) TO
+                   WS-CSV-QUOTE-OUT(1:WS-CSV-QUOTE-IN-LEN)
+              END-IF
+              MOVE WS-CSV-QUOTE-IN-LEN TO WS-CSV-QUOTE-OUT-LEN
+           ELSE
+              MOVE SPACES TO WS-CSV-QUOTE-OUT
+              MOVE QUOTE TO WS-CSV-QUOTE-OUT(1:1)
+              MOVE 1 TO WS-CSV-QUOTE-OUT-LEN
+              PERFORM VARYING WS-CSV-QUOTE-I FROM 1 BY 1
+                 UNTIL WS-CSV-QUOTE-I > WS-CSV-QUOTE-IN-LEN
+                 IF WS-CSV-QUOTE-IN(WS-CSV-QUOTE-I:1) = QUOTE THEN
+                    ADD 1 TO WS-CSV-QUOTE-OUT-LEN
+                    MOVE QUOTE TO
+                      WS-CSV-QUOTE-OUT(WS-CSV-QUOTE-OUT-LEN:1)
+                 END-IF
+                 ADD 1 TO WS-CSV-QUOTE-OUT-LEN
+                 MOVE WS-CSV-QUOTE-IN(WS-CSV-QUOTE-I:1) TO
+                   WS-CSV-QUOTE-OUT(WS-CSV-QUOTE-OUT-LEN:1)
+              END-PERFORM
+              ADD 1 TO WS-CSV-QUOTE-OUT-LEN
+              MOVE QUOTE TO
+                WS-CSV-QUOTE-OUT(WS-CSV-QUOTE-OUT-LEN:1)
+           END-IF.
