@@ -4,17 +4,17 @@
       * Licensed under the Apache License, Version 2.0 (the "License");
       * you may not use this file except in compliance with the License.
       * You may obtain a copy of the License at
-      * 
+      *
       *     http://www.apache.org/licenses/LICENSE-2.0
-      * 
+      *
       * Unless required by applicable law or agreed to in writing
-      * , software distributed under the License is distributed on an 
+      * , software distributed under the License is distributed on an
       * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
-      * either express or implied. See the License for the specific 
+      * either express or implied. See the License for the specific
       * language governing permissions and limitations under the
       * License.
       *****************************************************************
-	  
+
       *****************************************************************
       * RBKRALLB - Get all the books currently in the store           *
       *****************************************************************
@@ -26,83 +26,211 @@
 
        COPY RBKWSTOR.
 
+       01 WS-REDBOOK-KEY        PIC X(12) VALUE LOW-VALUES.
+       01 WS-PAGE-COUNTER       PIC S9(8) COMP-5 VALUE 0.
+
+      * The limit actually enforced this call (see req033) - the
+      * caller's requested WS-PAGING-LIMIT, unless it's unbounded (0)
+      * or bigger than WS-PAGING-MAX-LIMIT, in which case it's clamped
+      * down to the safety cap instead
+       01 WS-EFFECTIVE-LIMIT    PIC S9(9) COMP-5 VALUE 0.
+
+      * When sorting by title or publicationDate, matching books are
+      * buffered here (key + formNumber only) during the browse pass
+      * instead of being paged/output immediately, so they can be
+      * sorted into the requested order first. 500 entries is far
+      * beyond this sample catalog's size; any excess beyond that is
+      * simply left off the end, same as WS-BOOK-COUNTER vs what's
+      * actually returned for limit/offset.
+       01 WS-SORT-TABLE.
+         03 WS-SORT-ENTRY OCCURS 500 TIMES INDEXED BY WS-SORT-IDX.
+           05 WS-SORT-KEY        PIC X(80).
+           05 WS-SORT-FORMNUM    PIC X(12).
+       01 WS-SORT-TEMP.
+         03 WS-SORT-TEMP-KEY      PIC X(80).
+         03 WS-SORT-TEMP-FORMNUM  PIC X(12).
+       01 WS-SORT-COUNT         PIC S9(8) COMP-5 VALUE 0.
+       01 WS-SORT-I             PIC S9(8) COMP-5.
+       01 WS-SORT-J             PIC S9(8) COMP-5.
+
+       01 WS-SORT-MODE          PIC X VALUE 'N'.
+         88 WS-SORT-BY-TITLE       VALUE 'T'.
+         88 WS-SORT-BY-PUBDATE     VALUE 'D'.
+         88 WS-SORT-BY-USAGE       VALUE 'U'.
+         88 WS-SORT-NATURAL        VALUE 'N'.
+
+      * Used only by the usageCount (popularity) sort (see req025) -
+      * the sort table below is always sorted ascending, so the most-
+      * used book sorts first by storing (a large constant minus the
+      * usage count) instead of the count itself
+       01 WS-SORT-USAGE-KEY     PIC 9(9).
+
        PROCEDURE DIVISION.
 
-      * Ensure we're the only task accessing the Redbook store TSQ
+      * Ensure we're the only task accessing the Redbook catalog. No
+      * NOSUSPEND here - a concurrent batch maintenance job (RBKPURGE,
+      * RBKRECON, etc) can legitimately hold this same lock, and a
+      * reader should simply wait its turn rather than proceed unlocked
            EXEC CICS ENQ RESOURCE(WS-REDBOOKS-TSQ)
                          LENGTH(16)
-	                      NOHANDLE
-	                      NOSUSPEND
+                         ENQSCOPE(WS-ENQ-SCOPE)
+           END-EXEC.
+
+      * Pick up the caller's limit/offset/status/documentType/sort, if
+      * any were given. Defaulting to 0/0/SPACES/SPACES/SPACES
+      * (unbounded, unfiltered, from the start, natural key order)
+      * means a caller that never PUTs a paging container - such as a
+      * direct LINK from somewhere other than RBKGAROP - sees the old,
+      * unpaged, unfiltered, insertion-order behaviour.
+           MOVE 0 TO WS-PAGING-LIMIT.
+           MOVE 0 TO WS-PAGING-OFFSET.
+           MOVE SPACES TO WS-PAGING-STATUS.
+           MOVE SPACES TO WS-PAGING-DOCUMENTTYPE.
+           MOVE SPACES TO WS-PAGING-SORT.
+           MOVE SPACES TO WS-PAGING-SINCE.
+           MOVE SPACES TO WS-PAGING-TOPIC.
+           MOVE SPACES TO WS-PAGING-LANGUAGE.
+           MOVE SPACES TO WS-PAGING-SEARCH.
+           MOVE 0 TO WS-PAGING-SEARCH-LEN.
+           MOVE SPACES TO WS-PAGING-PUBFROM.
+           MOVE SPACES TO WS-PAGING-PUBUNTIL.
+           MOVE SPACES TO WS-PAGING-FORMAT.
+           EXEC CICS GET CONTAINER(WS-RBKPARM-CONT-NAME)
+                         INTO(WS-PAGING)
+                         RESP(WS-RESP)
            END-EXEC.
 
-      * Read the control entry to start at the beginning of the TSQ
-           EXEC CICS READQ TS QNAME(WS-REDBOOKS-TSQ)
-                       INTO(WS-BOOK)
-                       ITEM(1)
-                       RESP(WS-BOOK-RESP)
+      * Clamp the requested limit down to the safety cap (see req033)
+           IF WS-PAGING-LIMIT = 0 OR
+              WS-PAGING-LIMIT > WS-PAGING-MAX-LIMIT THEN
+              MOVE WS-PAGING-MAX-LIMIT TO WS-EFFECTIVE-LIMIT
+           ELSE
+              MOVE WS-PAGING-LIMIT TO WS-EFFECTIVE-LIMIT
+           END-IF.
+
+      * formNumber is already the VSAM key, so sorting by it (or not
+      * sorting at all) is the browse order below for free - only
+      * title/publicationDate need the buffer-and-sort pass
+           EVALUATE TRUE
+              WHEN WS-PAGING-SORT(1:5) = "title"
+                 SET WS-SORT-BY-TITLE TO TRUE
+              WHEN WS-PAGING-SORT(1:15) = "publicationDate"
+                 SET WS-SORT-BY-PUBDATE TO TRUE
+              WHEN WS-PAGING-SORT(1:10) = "usageCount"
+                 SET WS-SORT-BY-USAGE TO TRUE
+              WHEN OTHER
+                 SET WS-SORT-NATURAL TO TRUE
+           END-EVALUATE.
+
+      * Start a browse at the beginning of the catalog
+           MOVE LOW-VALUES TO WS-REDBOOK-KEY.
+           EXEC CICS STARTBR FILE(WS-REDBOOK-FILE)
+                       RIDFLD(WS-REDBOOK-KEY)
+                       GTEQ
+                       RESP(WS-FILE-RESP)
            END-EXEC.
 
-      * If we can access the TSQ, loop over the books and get each one
-           IF WS-BOOK-RESP = DFHRESP(NORMAL)
+      * If we can access the catalog, loop over the books and get each
+           IF WS-FILE-RESP = DFHRESP(NORMAL)
                  PERFORM UNTIL EXIT
-                 EXEC CICS READQ TS QNAME(WS-REDBOOKS-TSQ)
+                 EXEC CICS READNEXT FILE(WS-REDBOOK-FILE)
                      INTO(WS-BOOK)
-                     NEXT
-                     RESP(WS-BOOK-RESP)
+                     RIDFLD(WS-REDBOOK-KEY)
+                     RESP(WS-FILE-RESP)
                  END-EXEC
 
-                 IF WS-BOOK-RESP NOT = DFHRESP(NORMAL) THEN
+                 IF WS-FILE-RESP NOT = DFHRESP(NORMAL) THEN
                     EXIT PERFORM
                  END-IF
 
-      * Store the authors for this book in the required container
-                 MOVE formNumber OF WS-BOOK TO
-                   WS-AUTH-TSQ-FORMNUM OF WS-AUTHORS-TSQ
+      * Check the optional ?search= filter (see req039) first - a
+      * substring match needs its own paragraph, unlike the other
+      * filters below which are plain field comparisons
+                 IF WS-PAGING-SEARCH = SPACES THEN
+                    SET WS-SEARCH-IS-MATCH TO TRUE
+                 ELSE
+                    PERFORM CHECK-BOOK-SEARCH-MATCH
+                 END-IF
 
-      * Read control entry to start at the beginning of the TSQ
-                 EXEC CICS READQ TS QNAME(WS-AUTHORS-TSQ)
-                                   INTO(WS-AUTHOR)
-                                   ITEM(1)
-                                   RESP(WS-AUTH-RESP)
-                 END-EXEC
+      * Skip books that don't match the requested status/documentType/
+      * since filter. Spaces means that filter wasn't requested. A
+      * WITHDRAWN book is excluded from the default (no ?status=)
+      * listing - see req018 - but still included when ?status=
+      * explicitly asks for WITHDRAWN entries
+                 IF (WS-PAGING-STATUS = SPACES OR
+                     Xstatus OF WS-BOOK = WS-PAGING-STATUS) AND
+                    (WS-PAGING-DOCUMENTTYPE = SPACES OR
+                     documentType2 OF WS-BOOK = WS-PAGING-DOCUMENTTYPE)
+                    AND (WS-PAGING-SINCE = SPACES OR
+                     lastUpdatedTimestamp OF WS-BOOK >= WS-PAGING-SINCE)
+                    AND (WS-PAGING-TOPIC = SPACES OR
+                     topic2 OF WS-BOOK = WS-PAGING-TOPIC)
+                    AND (WS-PAGING-LANGUAGE = SPACES OR
+                     language OF WS-BOOK = WS-PAGING-LANGUAGE)
+                    AND WS-SEARCH-IS-MATCH
+                    AND (WS-PAGING-PUBFROM = SPACES OR
+                     publicationDate2 OF WS-BOOK >= WS-PAGING-PUBFROM)
+                    AND (WS-PAGING-PUBUNTIL = SPACES OR
+                     publicationDate2 OF WS-BOOK <= WS-PAGING-PUBUNTIL)
+                    AND (WS-PAGING-STATUS NOT = SPACES OR
+                     Xstatus OF WS-BOOK NOT = "WITHDRAWN")
+
+      * A restricted/internal-only book (see req043) is likewise left
+      * out of this browsing listing - unlike WITHDRAWN there is no
+      * query parameter to opt back in, since restricted hides a book
+      * from browsing entirely; it is still reachable directly by
+      * title/formNumber through getRedbook
+                    AND NOT (restricted-existence OF WS-BOOK > 0 AND
+                     RESTRICTED-YES OF WS-BOOK)
 
-                 IF WS-AUTH-RESP = DFHRESP(NORMAL)
-      * Get all the authors
-                    PERFORM UNTIL EXIT
-                       EXEC CICS READQ TS QNAME(WS-AUTHORS-TSQ)
-                                   INTO(WS-AUTHOR)
-                                   RESP(WS-AUTH-RESP)
-                                   NEXT
-                       END-EXEC
-      * We reached the end of the authors TSQ
-                       IF WS-AUTH-RESP NOT = DFHRESP(NORMAL) THEN
-                          EXIT PERFORM
+      * WS-BOOK-COUNTER counts every matching book, regardless of the
+      * requested page or sort order, so the caller always gets back
+      * the true matching total to page through
+                    ADD 1 TO WS-BOOK-COUNTER
+
+                    IF WS-SORT-NATURAL THEN
+      * Only build the response for books inside the requested
+      * limit/offset window. A limit of 0 means unbounded
+                       IF WS-BOOK-COUNTER > WS-PAGING-OFFSET AND
+                          WS-PAGE-COUNTER < WS-EFFECTIVE-LIMIT THEN
+                          PERFORM OUTPUT-BOOK
                        END-IF
-      * Add this author to the author container for this book
-                       EXEC CICS PUT CONTAINER(authors-cont)
-                                FROM(WS-AUTHOR)
-                                FLENGTH(LENGTH OF WS-AUTHOR)
-                                BIT
-                                APPEND
-                       END-EXEC
-                    END-PERFORM
+                    ELSE
+      * Buffer this match's sort key and formNumber for the sort pass
+      * below, instead of outputting it straight away
+                       IF WS-SORT-COUNT < 500 THEN
+                          ADD 1 TO WS-SORT-COUNT
+                          IF WS-SORT-BY-TITLE THEN
+                             MOVE Xtitle OF WS-BOOK TO
+                               WS-SORT-KEY(WS-SORT-COUNT)
+                          ELSE
+                             IF WS-SORT-BY-USAGE THEN
+                                MOVE SPACES TO
+                                  WS-SORT-KEY(WS-SORT-COUNT)
+                                COMPUTE WS-SORT-USAGE-KEY =
+                                   999999999 - usageCount OF WS-BOOK
+                                MOVE WS-SORT-USAGE-KEY TO
+                                  WS-SORT-KEY(WS-SORT-COUNT) (1:9)
+                             ELSE
+                                MOVE SPACES TO
+                                  WS-SORT-KEY(WS-SORT-COUNT)
+                                MOVE publicationDate2 OF WS-BOOK TO
+                                  WS-SORT-KEY(WS-SORT-COUNT) (1:32)
+                             END-IF
+                          END-IF
+                          MOVE formNumber OF WS-BOOK TO
+                            WS-SORT-FORMNUM(WS-SORT-COUNT)
+                       END-IF
+                    END-IF
                  END-IF
-      * Store the book for the caller
-                 EXEC CICS PUT CONTAINER(WS-REDBOOK-CONT-NAME)
-                      FROM(WS-BOOK)
-                      FLENGTH(LENGTH OF WS-BOOK)
-                      BIT
-                      APPEND
-                 END-EXEC
-
-                 ADD 1 TO WS-BOOK-COUNTER
               END-PERFORM
+              EXEC CICS ENDBR FILE(WS-REDBOOK-FILE) END-EXEC
             ELSE
-      * There was an error reading the control entry
+      * There was an error browsing the catalog
               INITIALIZE WS-ERROR
-              STRING "RBKRALLB: TSQ "
+              STRING "RBKRALLB: file "
                        DELIMITED BY SIZE
-                     WS-REDBOOKS-TSQ
+                     WS-REDBOOK-FILE
                        DELIMITED BY SIZE
                      " is unavailable."
                        DELIMITED BY SIZE
@@ -118,6 +246,50 @@
               GO TO EXIT-PROGRAM
            END-IF.
 
+      * If we buffered matches for a sort, sort them and then fetch,
+      * page and output each one in the requested order
+           IF NOT WS-SORT-NATURAL THEN
+      * A simple insertion sort - the catalog is small and this is a
+      * one-off per request, so there's no need for anything fancier
+              PERFORM VARYING WS-SORT-I FROM 2 BY 1
+                 UNTIL WS-SORT-I > WS-SORT-COUNT
+                 MOVE WS-SORT-KEY(WS-SORT-I) TO WS-SORT-TEMP-KEY
+                 MOVE WS-SORT-FORMNUM(WS-SORT-I) TO
+                   WS-SORT-TEMP-FORMNUM
+                 MOVE WS-SORT-I TO WS-SORT-J
+                 PERFORM UNTIL WS-SORT-J < 2 OR
+                    WS-SORT-KEY(WS-SORT-J - 1) <= WS-SORT-TEMP-KEY
+                    MOVE WS-SORT-KEY(WS-SORT-J - 1) TO
+                      WS-SORT-KEY(WS-SORT-J)
+                    MOVE WS-SORT-FORMNUM(WS-SORT-J - 1) TO
+                      WS-SORT-FORMNUM(WS-SORT-J)
+                    SUBTRACT 1 FROM WS-SORT-J
+                 END-PERFORM
+                 MOVE WS-SORT-TEMP-KEY TO WS-SORT-KEY(WS-SORT-J)
+                 MOVE WS-SORT-TEMP-FORMNUM TO
+                   WS-SORT-FORMNUM(WS-SORT-J)
+              END-PERFORM
+
+      * Walk the now-sorted table, re-reading each book by its VSAM
+      * key (cheap now the catalog is keyed by formNumber) and
+      * applying the same limit/offset window as the natural-order
+      * path above
+              PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                 UNTIL WS-SORT-I > WS-SORT-COUNT
+                 IF WS-SORT-I > WS-PAGING-OFFSET AND
+                    WS-PAGE-COUNTER < WS-EFFECTIVE-LIMIT THEN
+                    EXEC CICS READ FILE(WS-REDBOOK-FILE)
+                              RIDFLD(WS-SORT-FORMNUM(WS-SORT-I))
+                              INTO(WS-BOOK)
+                              RESP(WS-FILE-RESP)
+                    END-EXEC
+                    IF WS-FILE-RESP = DFHRESP(NORMAL) THEN
+                       PERFORM OUTPUT-BOOK
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-IF.
+
       * Store the book counter
            EXEC CICS PUT CONTAINER(WS-NUMBOOK-CONT-NAME)
                          FROM(WS-BOOK-COUNTER)
@@ -125,10 +297,283 @@
                          BIT
            END-EXEC.
 
+      * Tell the caller whether more matching books exist beyond what
+      * was actually returned this call (see req033) - either because
+      * their own limit/offset left some unreturned, or because the
+      * safety cap above clamped an unbounded/oversized request - so
+      * they know to page rather than assume this is the full list
+           IF WS-BOOK-COUNTER - WS-PAGING-OFFSET > WS-PAGE-COUNTER THEN
+              MOVE 1 TO WS-TRUNCATED-FLAG
+           ELSE
+              MOVE 0 TO WS-TRUNCATED-FLAG
+           END-IF.
+           EXEC CICS PUT CONTAINER(WS-TRUNCATED-CONT-NAME)
+                         FROM(WS-TRUNCATED-FLAG)
+                         FLENGTH(LENGTH OF WS-TRUNCATED-FLAG)
+                         BIT
+           END-EXEC.
+
+           GO TO EXIT-PROGRAM.
+
+      * Store the authors for the book currently in WS-BOOK in the
+      * required container, then store the book itself for the
+      * caller. Shared by the natural-order and sort-then-page paths
+       OUTPUT-BOOK.
+           MOVE formNumber OF WS-BOOK TO
+             WS-AUTH-TSQ-FORMNUM OF WS-AUTHORS-TSQ
+           MOVE formNumber OF WS-BOOK TO WS-AUTHOR-KEY-FORMNUM
+           MOVE 0 TO WS-AUTHOR-KEY-SEQ
+
+      * A ?format=csv call (see req045) joins this book's authors
+      * into WS-EXPORT-AUTHORS the same way RBKEXPRT's batch export
+      * does, instead of filing each author into its own authors-cont
+      * container entry
+           MOVE SPACES TO WS-EXPORT-AUTHORS.
+           MOVE 1 TO WS-EXPORT-AUTHORS-PTR.
+
+           EXEC CICS STARTBR FILE(WS-AUTHOR-FILE)
+                       RIDFLD(WS-AUTHOR-KEY)
+                       GTEQ
+                       RESP(WS-AUTH-RESP)
+           END-EXEC
+
+           IF WS-AUTH-RESP = DFHRESP(NORMAL)
+      * Get all the authors for this formNumber
+              PERFORM UNTIL EXIT
+                 EXEC CICS READNEXT FILE(WS-AUTHOR-FILE)
+                             INTO(WS-AUTHOR)
+                             RIDFLD(WS-AUTHOR-KEY)
+                             RESP(WS-AUTH-RESP)
+                 END-EXEC
+      * We reached the end of the file or moved on to another book
+                 IF WS-AUTH-RESP NOT = DFHRESP(NORMAL) THEN
+                    EXIT PERFORM
+                 END-IF
+                 IF WS-AUTHOR-KEY-FORMNUM NOT = formNumber OF WS-BOOK
+                 THEN
+                    EXIT PERFORM
+                 END-IF
+                 IF WS-PAGING-FORMAT = "csv" THEN
+      * Leave any authors that no longer fit off the end of the
+      * joined buffer, rather than truncating mid-name (see
+      * RBKEXPRT's WRITE-EXPORT-RECORD, the same technique)
+                    IF WS-EXPORT-AUTHORS-PTR +
+                       authors-length OF WS-AUTHOR <
+                       LENGTH OF WS-EXPORT-AUTHORS THEN
+                       IF WS-EXPORT-AUTHORS-PTR > 1 THEN
+                          STRING "; " DELIMITED BY SIZE
+                             INTO WS-EXPORT-AUTHORS
+                             WITH POINTER WS-EXPORT-AUTHORS-PTR
+                       END-IF
+                       STRING authors OF WS-AUTHOR
+                                (1:authors-length OF WS-AUTHOR)
+                                DELIMITED BY SIZE
+                             INTO WS-EXPORT-AUTHORS
+                             WITH POINTER WS-EXPORT-AUTHORS-PTR
+                    END-IF
+                 ELSE
+      * Add this author to the author container for this book
+                    EXEC CICS PUT CONTAINER(authors-cont)
+                             FROM(WS-AUTHOR)
+                             FLENGTH(LENGTH OF WS-AUTHOR)
+                             BIT
+                             APPEND
+                    END-EXEC
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR FILE(WS-AUTHOR-FILE) END-EXEC
+           END-IF.
+
+      * Store the book for the caller, either as a CSV line (see
+      * req045) or as the usual WS-BOOK record
+           IF WS-PAGING-FORMAT = "csv" THEN
+              PERFORM BUILD-CSV-RECORD
+              EXEC CICS PUT CONTAINER(WS-CSVBOOK-CONT-NAME)
+                   FROM(WS-EXPORT-RECORD)
+                   FLENGTH(LENGTH OF WS-EXPORT-RECORD)
+                   BIT
+                   APPEND
+              END-EXEC
+           ELSE
+              EXEC CICS PUT CONTAINER(WS-REDBOOK-CONT-NAME)
+                   FROM(WS-BOOK)
+                   FLENGTH(LENGTH OF WS-BOOK)
+                   BIT
+                   APPEND
+              END-EXEC
+           END-IF.
+
+           ADD 1 TO WS-PAGE-COUNTER.
+
        EXIT-PROGRAM.
-      * Free the Redbook store TSQ for another task to use
-  	       EXEC CICS DEQ RESOURCE(WS-REDBOOKS-TSQ)
+      * Free the Redbook catalog for another task to use. NOHANDLE
+      * since an early exit above can reach here without ever having
+      * taken the lock, and DEQing a resource never ENQed raises
+      * DFHRESP(INVREQ)
+           EXEC CICS DEQ RESOURCE(WS-REDBOOKS-TSQ)
                          LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+                         NOHANDLE
            END-EXEC.
 
-           EXEC CICS RETURN END-EXEC.
\ No newline at end of file
+           EXEC CICS RETURN END-EXEC.
+
+      * Build a CSV line for this book (see req045) - the same
+      * title,authors,status,formNumber,publicationDate,documentType,
+      * url layout RBKEXPRT's WRITE-EXPORT-RECORD already produces for
+      * its batch export, built here into WS-EXPORT-RECORD instead of
+      * being WRITEQ TD'd, since this is a synchronous REST response
+      * rather than an offline snapshot
+      * Each field is run through CSV-QUOTE-FIELD first (see req045
+      * review-round fix) since title/authors are free text and may
+      * contain a comma
+       BUILD-CSV-RECORD.
+           MOVE SPACES TO WS-EXPORT-RECORD.
+           MOVE 1 TO WS-EXPORT-PTR.
+
+           MOVE Xtitle OF WS-BOOK TO WS-CSV-QUOTE-IN
+           MOVE Xtitle-length OF WS-BOOK TO WS-CSV-QUOTE-IN-LEN
+           PERFORM CSV-QUOTE-FIELD
+           STRING WS-CSV-QUOTE-OUT(1:WS-CSV-QUOTE-OUT-LEN)
+                    DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                INTO WS-EXPORT-RECORD
+                WITH POINTER WS-EXPORT-PTR
+           END-STRING.
+
+           MOVE WS-EXPORT-AUTHORS TO WS-CSV-QUOTE-IN
+           COMPUTE WS-CSV-QUOTE-IN-LEN = WS-EXPORT-AUTHORS-PTR - 1
+           PERFORM CSV-QUOTE-FIELD
+           STRING WS-CSV-QUOTE-OUT(1:WS-CSV-QUOTE-OUT-LEN)
+                    DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                INTO WS-EXPORT-RECORD
+                WITH POINTER WS-EXPORT-PTR
+           END-STRING.
+
+           MOVE Xstatus OF WS-BOOK TO WS-CSV-QUOTE-IN
+           MOVE Xstatus-length OF WS-BOOK TO WS-CSV-QUOTE-IN-LEN
+           PERFORM CSV-QUOTE-FIELD
+           STRING WS-CSV-QUOTE-OUT(1:WS-CSV-QUOTE-OUT-LEN)
+                    DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                INTO WS-EXPORT-RECORD
+                WITH POINTER WS-EXPORT-PTR
+           END-STRING.
+
+           STRING formNumber OF WS-BOOK DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                INTO WS-EXPORT-RECORD
+                WITH POINTER WS-EXPORT-PTR
+           END-STRING.
+
+           MOVE publicationDate2 OF WS-BOOK TO WS-CSV-QUOTE-IN
+           MOVE publicationDate2-length OF WS-BOOK TO
+             WS-CSV-QUOTE-IN-LEN
+           PERFORM CSV-QUOTE-FIELD
+           STRING WS-CSV-QUOTE-OUT(1:WS-CSV-QUOTE-OUT-LEN)
+                    DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                INTO WS-EXPORT-RECORD
+                WITH POINTER WS-EXPORT-PTR
+           END-STRING.
+
+           MOVE documentType2 OF WS-BOOK TO WS-CSV-QUOTE-IN
+           MOVE documentType2-length OF WS-BOOK TO WS-CSV-QUOTE-IN-LEN
+           PERFORM CSV-QUOTE-FIELD
+           STRING WS-CSV-QUOTE-OUT(1:WS-CSV-QUOTE-OUT-LEN)
+                    DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                INTO WS-EXPORT-RECORD
+                WITH POINTER WS-EXPORT-PTR
+           END-STRING.
+
+           MOVE url2 OF WS-BOOK TO WS-CSV-QUOTE-IN
+           MOVE url2-length OF WS-BOOK TO WS-CSV-QUOTE-IN-LEN
+           PERFORM CSV-QUOTE-FIELD
+           STRING WS-CSV-QUOTE-OUT(1:WS-CSV-QUOTE-OUT-LEN)
+                    DELIMITED BY SIZE
+                INTO WS-EXPORT-RECORD
+                WITH POINTER WS-EXPORT-PTR
+           END-STRING.
+
+      * Does this book match the ?search= filter? A match against
+      * either Xtitle or abstract2 is good enough - checked in that
+      * order, and the abstract2 check is skipped once the title
+      * already matched
+       CHECK-BOOK-SEARCH-MATCH.
+           MOVE Xtitle OF WS-BOOK TO WS-SEARCH-TARGET.
+           MOVE Xtitle-length OF WS-BOOK TO WS-SEARCH-TARGET-LEN.
+           PERFORM CHECK-SUBSTRING-MATCH.
+
+           IF WS-SEARCH-NOT-MATCH AND
+              abstract-existence OF WS-BOOK > 0 AND
+              abstract2-length OF WS-BOOK > 0 THEN
+              MOVE abstract2 OF WS-BOOK TO WS-SEARCH-TARGET
+              MOVE abstract2-length OF WS-BOOK TO WS-SEARCH-TARGET-LEN
+              PERFORM CHECK-SUBSTRING-MATCH
+           END-IF.
+
+      * Plain substring search (see req039) - is WS-PAGING-SEARCH
+      * found anywhere in WS-SEARCH-TARGET(1:WS-SEARCH-TARGET-LEN)?
+      * Worked out by hand, the same brute-force-by-hand approach
+      * RBKDUPAU's edit-distance check takes rather than relying on a
+      * COBOL intrinsic. A term longer than the target can never
+      * match - WS-SEARCH-POS's upper bound then falls below 1 and
+      * the loop simply never executes, leaving WS-SEARCH-NOT-MATCH.
+       CHECK-SUBSTRING-MATCH.
+           MOVE WS-PAGING-SEARCH TO WS-SEARCH-TERM.
+           SET WS-SEARCH-NOT-MATCH TO TRUE
+           PERFORM VARYING WS-SEARCH-POS FROM 1 BY 1
+              UNTIL WS-SEARCH-POS >
+                 WS-SEARCH-TARGET-LEN - WS-PAGING-SEARCH-LEN + 1
+                 OR WS-SEARCH-IS-MATCH
+              IF WS-SEARCH-TARGET(WS-SEARCH-POS:
+                 WS-PAGING-SEARCH-LEN) =
+                 WS-SEARCH-TERM(1:WS-PAGING-SEARCH-LEN) THEN
+                 SET WS-SEARCH-IS-MATCH TO TRUE
+              END-IF
+           END-PERFORM.
+
+      * Quote WS-CSV-QUOTE-IN(1:WS-CSV-QUOTE-IN-LEN) into
+      * WS-CSV-QUOTE-OUT(1:WS-CSV-QUOTE-OUT-LEN) for CSV output (see
+      * req045 review-round fix) - wrapped in quotes, with any embedded
+      * quote doubled, whenever the field contains a comma or a quote;
+      * otherwise passed through unchanged
+       CSV-QUOTE-FIELD.
+           MOVE 0 TO WS-CSV-QUOTE-NEEDED.
+           IF WS-CSV-QUOTE-IN-LEN > 0 THEN
+              INSPECT WS-CSV-QUOTE-IN(1:WS-CSV-QUOTE-IN-LEN)
+                 TALLYING WS-CSV-QUOTE-NEEDED FOR ALL ","
+              IF WS-CSV-QUOTE-NEEDED = 0 THEN
+                 INSPECT WS-CSV-QUOTE-IN(1:WS-CSV-QUOTE-IN-LEN)
+                    TALLYING WS-CSV-QUOTE-NEEDED FOR ALL QUOTE
+              END-IF
+           END-IF.
+
+           IF WS-CSV-QUOTE-NEEDED = 0 THEN
+              MOVE SPACES TO WS-CSV-QUOTE-OUT
+              IF WS-CSV-QUOTE-IN-LEN > 0 THEN
+                 MOVE WS-CSV-QUOTE-IN(1:WS-CSV-QUOTE-IN-LEN) TO
+                   WS-CSV-QUOTE-OUT(1:WS-CSV-QUOTE-IN-LEN)
+              END-IF
+              MOVE WS-CSV-QUOTE-IN-LEN TO WS-CSV-QUOTE-OUT-LEN
+           ELSE
+              MOVE SPACES TO WS-CSV-QUOTE-OUT
+              MOVE QUOTE TO WS-CSV-QUOTE-OUT(1:1)
+              MOVE 1 TO WS-CSV-QUOTE-OUT-LEN
+              PERFORM VARYING WS-CSV-QUOTE-I FROM 1 BY 1
+                 UNTIL WS-CSV-QUOTE-I > WS-CSV-QUOTE-IN-LEN
+                 IF WS-CSV-QUOTE-IN(WS-CSV-QUOTE-I:1) = QUOTE THEN
+                    ADD 1 TO WS-CSV-QUOTE-OUT-LEN
+                    MOVE QUOTE TO
+                      WS-CSV-QUOTE-OUT(WS-CSV-QUOTE-OUT-LEN:1)
+                 END-IF
+                 ADD 1 TO WS-CSV-QUOTE-OUT-LEN
+                 MOVE WS-CSV-QUOTE-IN(WS-CSV-QUOTE-I:1) TO
+                   WS-CSV-QUOTE-OUT(WS-CSV-QUOTE-OUT-LEN:1)
+              END-PERFORM
+              ADD 1 TO WS-CSV-QUOTE-OUT-LEN
+              MOVE QUOTE TO
+                WS-CSV-QUOTE-OUT(WS-CSV-QUOTE-OUT-LEN:1)
+           END-IF.
