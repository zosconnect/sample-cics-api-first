@@ -0,0 +1,99 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * RBKWSTAT - Increment the per-response-code call counter for a *
+      *            Redbook operation (see req032). LINKed from        *
+      *            RBKGETOP/RBKCRTOP/RBKGAROP/RBKRAUTH/RBKRTITL the    *
+      *            same way RBKWAUDT is LINKed from RBKWBOOK/RBKDELOP  *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RBKWSTAT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY RBKWSTOR.
+
+       PROCEDURE DIVISION.
+
+           EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) END-EXEC.
+
+      * Get which program and which response code to count
+           EXEC CICS GET CONTAINER(WS-STATS-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         INTO(WS-STATS-REQUEST)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+      * No stats request was provided
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+           MOVE WS-STATS-REQ-PGM TO WS-STATS-KEY-PGM.
+           MOVE WS-STATS-REQ-CODE TO WS-STATS-KEY-CODE.
+
+      * Serialise against other tasks counting the same program/code,
+      * the same per-record ENQ idiom RBKGETOP's INCREMENT-USAGE-COUNT
+      * uses for a book's usageCount
+           EXEC CICS ENQ RESOURCE(WS-STATS-KEY)
+                         LENGTH(11)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+                         NOHANDLE
+           END-EXEC.
+
+           EXEC CICS READ FILE(WS-STATS-FILE)
+                     RIDFLD(WS-STATS-KEY)
+                     INTO(WS-STATS-RECORD)
+                     RESP(WS-FILE-RESP)
+           END-EXEC.
+
+           IF WS-FILE-RESP = DFHRESP(NORMAL)
+              ADD 1 TO WS-STATS-REC-COUNT
+
+              EXEC CICS DELETE FILE(WS-STATS-FILE)
+                        RIDFLD(WS-STATS-KEY)
+                        RESP(WS-RESP)
+              END-EXEC
+
+              EXEC CICS WRITE FILE(WS-STATS-FILE)
+                          RIDFLD(WS-STATS-KEY)
+                          FROM(WS-STATS-RECORD)
+                          RESP(WS-RESP)
+              END-EXEC
+           ELSE
+      * No counter on file yet for this program/code - start one
+              MOVE WS-STATS-KEY-PGM TO WS-STATS-REC-PGM
+              MOVE WS-STATS-KEY-CODE TO WS-STATS-REC-CODE
+              MOVE 1 TO WS-STATS-REC-COUNT
+
+              EXEC CICS WRITE FILE(WS-STATS-FILE)
+                          RIDFLD(WS-STATS-KEY)
+                          FROM(WS-STATS-RECORD)
+                          RESP(WS-RESP)
+              END-EXEC
+           END-IF.
+
+           EXEC CICS DEQ RESOURCE(WS-STATS-KEY)
+                         LENGTH(11)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+                         NOHANDLE
+           END-EXEC.
+
+       EXIT-PROGRAM.
+           EXEC CICS RETURN END-EXEC.
