@@ -0,0 +1,337 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * RBKRECON - Nightly catalog-integrity reconciliation batch job *
+      *            (see req024). Walks RBKAUTH, RBKRELAT, RBKLOAN,    *
+      *            RBKORDER and RBKFAV looking for records filed      *
+      *            under a formNumber that no longer has a matching   *
+      *            REDBOOK entry - an orphan that can only be left    *
+      *            behind if a prior delete was interrupted between   *
+      *            its DELETEs, or (for RBKORDER/RBKFAV) because      *
+      *            RBKDELOP/RBKPURGE never clean those files up at    *
+      *            all - and removes them                             *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RBKRECON.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY RBKWSTOR.
+
+       01 WS-ORPHAN-COUNT       PIC S9(8) COMP-5 VALUE 0.
+
+      * Remembers the formNumber (and whether it was found) of the
+      * last REDBOOK lookup, so a book with several authors/related
+      * entries/loans only costs one REDBOOK READ instead of one per
+      * companion record
+       01 WS-RECON-LAST-FORMNUM PIC X(12) VALUE LOW-VALUES.
+       01 WS-RECON-LAST-FOUND   PIC X     VALUE 'N'.
+         88 WS-RECON-LAST-WAS-FOUND   VALUE 'Y'.
+         88 WS-RECON-LAST-WAS-ORPHAN  VALUE 'N'.
+
+       01 WS-RECON-BOOK         PIC X(12).
+
+       PROCEDURE DIVISION.
+
+           EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) END-EXEC.
+
+      * Ensure we're the only task accessing the Redbook catalog -
+      * this walks the whole file, the way RBKTEARD/RBKRNAME do, so it
+      * takes the whole-catalog lock rather than the per-book token
+           EXEC CICS ENQ RESOURCE(WS-REDBOOKS-TSQ)
+                         LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+	                    NOHANDLE
+           END-EXEC.
+
+           PERFORM RECON-AUTHORS.
+           PERFORM RECON-RELATED.
+           PERFORM RECON-LOANS.
+           PERFORM RECON-ORDERS.
+           PERFORM RECON-FAVORITES.
+
+      * Tell the caller how many orphaned records were removed
+           EXEC CICS PUT CONTAINER(WS-NUMORPH-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(WS-ORPHAN-COUNT)
+                         FLENGTH(LENGTH OF WS-ORPHAN-COUNT)
+                         BIT
+           END-EXEC.
+
+       EXIT-PROGRAM.
+      * Free the Redbook catalog for another task to use
+           EXEC CICS DEQ RESOURCE(WS-REDBOOKS-TSQ)
+                         LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+           END-EXEC.
+
+           EXEC CICS RETURN END-EXEC.
+
+       RECON-AUTHORS.
+      * Walk every RBKAUTH record, the way RBKTEARD/RBKRNAME walk
+      * REDBOOK, removing any whose formNumber has no REDBOOK entry
+           MOVE LOW-VALUES TO WS-AUTHOR-KEY.
+           MOVE LOW-VALUES TO WS-RECON-LAST-FORMNUM.
+
+           EXEC CICS STARTBR FILE(WS-AUTHOR-FILE)
+                       RIDFLD(WS-AUTHOR-KEY)
+                       GTEQ
+                       RESP(WS-FILE-RESP)
+           END-EXEC.
+
+           IF WS-FILE-RESP = DFHRESP(NORMAL)
+              PERFORM UNTIL EXIT
+                 EXEC CICS READNEXT FILE(WS-AUTHOR-FILE)
+                     INTO(WS-AUTHOR)
+                     RIDFLD(WS-AUTHOR-KEY)
+                     RESP(WS-FILE-RESP)
+                 END-EXEC
+
+                 IF WS-FILE-RESP NOT = DFHRESP(NORMAL) THEN
+                    EXIT PERFORM
+                 END-IF
+
+                 IF WS-AUTHOR-KEY-FORMNUM NOT = WS-RECON-LAST-FORMNUM
+                 THEN
+                    MOVE WS-AUTHOR-KEY-FORMNUM TO WS-RECON-LAST-FORMNUM
+                    MOVE WS-AUTHOR-KEY-FORMNUM TO WS-RECON-BOOK
+                    EXEC CICS READ FILE(WS-REDBOOK-FILE)
+                              RIDFLD(WS-RECON-BOOK)
+                              INTO(WS-BOOK)
+                              RESP(WS-FILE-RESP)
+                    END-EXEC
+                    IF WS-FILE-RESP = DFHRESP(NORMAL) THEN
+                       SET WS-RECON-LAST-WAS-FOUND TO TRUE
+                    ELSE
+                       SET WS-RECON-LAST-WAS-ORPHAN TO TRUE
+                    END-IF
+                 END-IF
+
+      * Omitting RIDFLD removes the record at the current browse
+      * position and leaves the browse positioned to continue on
+                 IF WS-RECON-LAST-WAS-ORPHAN THEN
+                    EXEC CICS DELETE FILE(WS-AUTHOR-FILE)
+                              RESP(WS-RESP)
+                    END-EXEC
+                    ADD 1 TO WS-ORPHAN-COUNT
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR FILE(WS-AUTHOR-FILE) END-EXEC
+           END-IF.
+
+       RECON-RELATED.
+      * Same orphan check, this time against RBKRELAT
+           MOVE LOW-VALUES TO WS-RELATED-KEY.
+           MOVE LOW-VALUES TO WS-RECON-LAST-FORMNUM.
+
+           EXEC CICS STARTBR FILE(WS-RELATED-FILE)
+                       RIDFLD(WS-RELATED-KEY)
+                       GTEQ
+                       RESP(WS-FILE-RESP)
+           END-EXEC.
+
+           IF WS-FILE-RESP = DFHRESP(NORMAL)
+              PERFORM UNTIL EXIT
+                 EXEC CICS READNEXT FILE(WS-RELATED-FILE)
+                     INTO(WS-RELATED)
+                     RIDFLD(WS-RELATED-KEY)
+                     RESP(WS-FILE-RESP)
+                 END-EXEC
+
+                 IF WS-FILE-RESP NOT = DFHRESP(NORMAL) THEN
+                    EXIT PERFORM
+                 END-IF
+
+                 IF WS-RELATED-KEY-FORMNUM NOT = WS-RECON-LAST-FORMNUM
+                 THEN
+                    MOVE WS-RELATED-KEY-FORMNUM TO WS-RECON-LAST-FORMNUM
+                    MOVE WS-RELATED-KEY-FORMNUM TO WS-RECON-BOOK
+                    EXEC CICS READ FILE(WS-REDBOOK-FILE)
+                              RIDFLD(WS-RECON-BOOK)
+                              INTO(WS-BOOK)
+                              RESP(WS-FILE-RESP)
+                    END-EXEC
+                    IF WS-FILE-RESP = DFHRESP(NORMAL) THEN
+                       SET WS-RECON-LAST-WAS-FOUND TO TRUE
+                    ELSE
+                       SET WS-RECON-LAST-WAS-ORPHAN TO TRUE
+                    END-IF
+                 END-IF
+
+                 IF WS-RECON-LAST-WAS-ORPHAN THEN
+                    EXEC CICS DELETE FILE(WS-RELATED-FILE)
+                              RESP(WS-RESP)
+                    END-EXEC
+                    ADD 1 TO WS-ORPHAN-COUNT
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR FILE(WS-RELATED-FILE) END-EXEC
+           END-IF.
+
+       RECON-LOANS.
+      * Same orphan check, this time against RBKLOAN (see req023)
+           MOVE LOW-VALUES TO WS-LOAN-KEY.
+           MOVE LOW-VALUES TO WS-RECON-LAST-FORMNUM.
+
+           EXEC CICS STARTBR FILE(WS-LOAN-FILE)
+                       RIDFLD(WS-LOAN-KEY)
+                       GTEQ
+                       RESP(WS-FILE-RESP)
+           END-EXEC.
+
+           IF WS-FILE-RESP = DFHRESP(NORMAL)
+              PERFORM UNTIL EXIT
+                 EXEC CICS READNEXT FILE(WS-LOAN-FILE)
+                     INTO(WS-LOAN-RECORD)
+                     RIDFLD(WS-LOAN-KEY)
+                     RESP(WS-FILE-RESP)
+                 END-EXEC
+
+                 IF WS-FILE-RESP NOT = DFHRESP(NORMAL) THEN
+                    EXIT PERFORM
+                 END-IF
+
+                 IF WS-LOAN-KEY-FORMNUM NOT = WS-RECON-LAST-FORMNUM
+                 THEN
+                    MOVE WS-LOAN-KEY-FORMNUM TO WS-RECON-LAST-FORMNUM
+                    MOVE WS-LOAN-KEY-FORMNUM TO WS-RECON-BOOK
+                    EXEC CICS READ FILE(WS-REDBOOK-FILE)
+                              RIDFLD(WS-RECON-BOOK)
+                              INTO(WS-BOOK)
+                              RESP(WS-FILE-RESP)
+                    END-EXEC
+                    IF WS-FILE-RESP = DFHRESP(NORMAL) THEN
+                       SET WS-RECON-LAST-WAS-FOUND TO TRUE
+                    ELSE
+                       SET WS-RECON-LAST-WAS-ORPHAN TO TRUE
+                    END-IF
+                 END-IF
+
+                 IF WS-RECON-LAST-WAS-ORPHAN THEN
+                    EXEC CICS DELETE FILE(WS-LOAN-FILE)
+                              RESP(WS-RESP)
+                    END-EXEC
+                    ADD 1 TO WS-ORPHAN-COUNT
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR FILE(WS-LOAN-FILE) END-EXEC
+           END-IF.
+
+       RECON-ORDERS.
+      * Same orphan check, this time against RBKORDER (see req036).
+      * Neither RBKDELOP nor RBKPURGE removes an order record when a
+      * book is deleted/purged, so this is the only cleanup path an
+      * orphaned order ever gets
+           MOVE LOW-VALUES TO WS-ORDER-KEY.
+           MOVE LOW-VALUES TO WS-RECON-LAST-FORMNUM.
+
+           EXEC CICS STARTBR FILE(WS-ORDER-FILE)
+                       RIDFLD(WS-ORDER-KEY)
+                       GTEQ
+                       RESP(WS-FILE-RESP)
+           END-EXEC.
+
+           IF WS-FILE-RESP = DFHRESP(NORMAL)
+              PERFORM UNTIL EXIT
+                 EXEC CICS READNEXT FILE(WS-ORDER-FILE)
+                     INTO(WS-ORDER-RECORD)
+                     RIDFLD(WS-ORDER-KEY)
+                     RESP(WS-FILE-RESP)
+                 END-EXEC
+
+                 IF WS-FILE-RESP NOT = DFHRESP(NORMAL) THEN
+                    EXIT PERFORM
+                 END-IF
+
+                 IF WS-ORDER-KEY-FORMNUM NOT = WS-RECON-LAST-FORMNUM
+                 THEN
+                    MOVE WS-ORDER-KEY-FORMNUM TO WS-RECON-LAST-FORMNUM
+                    MOVE WS-ORDER-KEY-FORMNUM TO WS-RECON-BOOK
+                    EXEC CICS READ FILE(WS-REDBOOK-FILE)
+                              RIDFLD(WS-RECON-BOOK)
+                              INTO(WS-BOOK)
+                              RESP(WS-FILE-RESP)
+                    END-EXEC
+                    IF WS-FILE-RESP = DFHRESP(NORMAL) THEN
+                       SET WS-RECON-LAST-WAS-FOUND TO TRUE
+                    ELSE
+                       SET WS-RECON-LAST-WAS-ORPHAN TO TRUE
+                    END-IF
+                 END-IF
+
+                 IF WS-RECON-LAST-WAS-ORPHAN THEN
+                    EXEC CICS DELETE FILE(WS-ORDER-FILE)
+                              RESP(WS-RESP)
+                    END-EXEC
+                    ADD 1 TO WS-ORPHAN-COUNT
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR FILE(WS-ORDER-FILE) END-EXEC
+           END-IF.
+
+       RECON-FAVORITES.
+      * Same orphan check, this time against RBKFAV (see req046).
+      * RBKFAV is keyed by userid + formNumber rather than formNumber
+      * alone, so records for the same book aren't necessarily
+      * adjacent on the browse - the last-formNumber REDBOOK-lookup
+      * cache the other RECON- paragraphs use doesn't apply here, so
+      * every record gets its own REDBOOK READ. Neither RBKDELOP nor
+      * RBKPURGE removes a favorite when a book is deleted/purged, so
+      * this is the only cleanup path an orphaned favorite ever gets
+           MOVE LOW-VALUES TO WS-FAVORITE-KEY.
+
+           EXEC CICS STARTBR FILE(WS-FAVORITE-FILE)
+                       RIDFLD(WS-FAVORITE-KEY)
+                       GTEQ
+                       RESP(WS-FILE-RESP)
+           END-EXEC.
+
+           IF WS-FILE-RESP = DFHRESP(NORMAL)
+              PERFORM UNTIL EXIT
+                 EXEC CICS READNEXT FILE(WS-FAVORITE-FILE)
+                     INTO(WS-FAVORITE-RECORD)
+                     RIDFLD(WS-FAVORITE-KEY)
+                     RESP(WS-FILE-RESP)
+                 END-EXEC
+
+                 IF WS-FILE-RESP NOT = DFHRESP(NORMAL) THEN
+                    EXIT PERFORM
+                 END-IF
+
+                 MOVE WS-FAVORITE-KEY-FORMNUM TO WS-RECON-BOOK
+                 EXEC CICS READ FILE(WS-REDBOOK-FILE)
+                           RIDFLD(WS-RECON-BOOK)
+                           INTO(WS-BOOK)
+                           RESP(WS-FILE-RESP)
+                 END-EXEC
+                 IF WS-FILE-RESP = DFHRESP(NORMAL) THEN
+                    SET WS-RECON-LAST-WAS-FOUND TO TRUE
+                 ELSE
+                    SET WS-RECON-LAST-WAS-ORPHAN TO TRUE
+                 END-IF
+
+                 IF WS-RECON-LAST-WAS-ORPHAN THEN
+                    EXEC CICS DELETE FILE(WS-FAVORITE-FILE)
+                              RESP(WS-RESP)
+                    END-EXEC
+                    ADD 1 TO WS-ORPHAN-COUNT
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR FILE(WS-FAVORITE-FILE) END-EXEC
+           END-IF.
