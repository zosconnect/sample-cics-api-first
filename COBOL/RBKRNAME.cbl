@@ -0,0 +1,152 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * RBKRNAME - Maintenance utility to rename/merge an author's    *
+      *            name catalog-wide                                 *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RBKRNAME.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY RBKWSTOR.
+
+       01 WS-REDBOOK-KEY        PIC X(12) VALUE LOW-VALUES.
+       01 WS-RENAME-COUNT       PIC S9(8) COMP-5 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) END-EXEC.
+
+      * Get the old/new author name pair to apply catalog-wide
+           EXEC CICS GET CONTAINER(WS-OLDNAME-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         INTO(WS-AUTH-INPUT)
+                         RESP(WS-RESP)
+           END-EXEC.
+           EXEC CICS GET CONTAINER(WS-NEWNAME-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         INTO(WS-RENAME-NEW)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+      * Ensure we're the only task accessing the Redbook catalog
+           EXEC CICS ENQ RESOURCE(WS-REDBOOKS-TSQ)
+                         LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+	                      NOHANDLE
+           END-EXEC.
+
+      * Walk every book in the catalog, the way RBKRALLB/RBKTEARD do
+           MOVE LOW-VALUES TO WS-REDBOOK-KEY.
+           EXEC CICS STARTBR FILE(WS-REDBOOK-FILE)
+                       RIDFLD(WS-REDBOOK-KEY)
+                       GTEQ
+                       RESP(WS-FILE-RESP)
+           END-EXEC.
+
+           IF WS-FILE-RESP = DFHRESP(NORMAL)
+              PERFORM UNTIL EXIT
+                 EXEC CICS READNEXT FILE(WS-REDBOOK-FILE)
+                     INTO(WS-BOOK)
+                     RIDFLD(WS-REDBOOK-KEY)
+                     RESP(WS-FILE-RESP)
+                 END-EXEC
+
+                 IF WS-FILE-RESP NOT = DFHRESP(NORMAL) THEN
+                    EXIT PERFORM
+                 END-IF
+
+      * Browse this book's authors, looking for the old name
+                 MOVE formNumber OF WS-BOOK TO WS-AUTHOR-KEY-FORMNUM
+                 MOVE 0 TO WS-AUTHOR-KEY-SEQ
+
+                 EXEC CICS STARTBR FILE(WS-AUTHOR-FILE)
+                             RIDFLD(WS-AUTHOR-KEY)
+                             GTEQ
+                             RESP(WS-AUTH-RESP)
+                 END-EXEC
+
+                 IF WS-AUTH-RESP = DFHRESP(NORMAL)
+                    PERFORM UNTIL EXIT
+                       EXEC CICS READNEXT FILE(WS-AUTHOR-FILE)
+                                  INTO(WS-AUTHOR)
+                                  RIDFLD(WS-AUTHOR-KEY)
+                                  RESP(WS-AUTH-RESP)
+                       END-EXEC
+      * We reached the end of the file or moved on to another book
+                       IF WS-AUTH-RESP NOT = DFHRESP(NORMAL) THEN
+                          EXIT PERFORM
+                       END-IF
+                       IF WS-AUTHOR-KEY-FORMNUM NOT =
+                          formNumber OF WS-BOOK THEN
+                          EXIT PERFORM
+                       END-IF
+
+      * If this entry matches the old name, replace it in place.
+      * Omitting RIDFLD on the DELETE removes the record at the
+      * current browse position (the one just READNEXT'd) and leaves
+      * the browse positioned to continue on to the next one; the
+      * WRITE that follows re-files it under the identical key with
+      * the new name
+                       IF authors OF WS-AUTHOR IS EQUAL TO WS-AUTH-INPUT
+                       THEN
+                          EXEC CICS DELETE FILE(WS-AUTHOR-FILE)
+                                    RESP(WS-RESP)
+                          END-EXEC
+
+                          MOVE WS-RENAME-NEW TO authors OF WS-AUTHOR
+                          INSPECT FUNCTION REVERSE(authors OF
+                             WS-AUTHOR) TALLYING WS-MESG-COUNTER FOR
+                             LEADING SPACES
+                          COMPUTE authors-length OF WS-AUTHOR =
+                             LENGTH OF authors OF WS-AUTHOR -
+                             WS-MESG-COUNTER
+
+                          EXEC CICS WRITE FILE(WS-AUTHOR-FILE)
+                                    RIDFLD(WS-AUTHOR-KEY)
+                                    FROM(WS-AUTHOR)
+                                    RESP(WS-RESP)
+                          END-EXEC
+
+                          ADD 1 TO WS-RENAME-COUNT
+                       END-IF
+                    END-PERFORM
+                    EXEC CICS ENDBR FILE(WS-AUTHOR-FILE) END-EXEC
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR FILE(WS-REDBOOK-FILE) END-EXEC
+           END-IF.
+
+      * Tell the caller how many entries were renamed/merged
+           EXEC CICS PUT CONTAINER(WS-NUMRENM-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(WS-RENAME-COUNT)
+                         FLENGTH(LENGTH OF WS-RENAME-COUNT)
+                         BIT
+           END-EXEC.
+
+       EXIT-PROGRAM.
+      * Free the Redbook catalog for another task to use
+  	       EXEC CICS DEQ RESOURCE(WS-REDBOOKS-TSQ)
+                         LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+           END-EXEC.
+
+           EXEC CICS RETURN END-EXEC.
