@@ -0,0 +1,96 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * RBKFAVDL - Implement the removeFavorite operation (req046)    *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RBKFAVDL.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY RBKFRQ01.
+       COPY RBKFRP01.
+       COPY RBKWSTOR.
+
+       PROCEDURE DIVISION.
+
+           EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) END-EXEC.
+
+      * Get the request structure
+           EXEC CICS GET CONTAINER(WS-BAQBASE-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         INTO(BAQBASE-RBKFRQ01)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+      * Prepare the response structure
+           INITIALIZE BAQBASE-RBKFRP01.
+
+           EXEC CICS ASSIGN USERID(WS-FAVORITE-KEY-USERID) END-EXEC.
+           MOVE formNumber OF requestQueryParameters TO
+             WS-FAVORITE-KEY-FORMNUM.
+
+           EXEC CICS DELETE FILE(WS-FAVORITE-FILE)
+                     RIDFLD(WS-FAVORITE-KEY)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+      * Nothing to remove, so return a 404
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+              MOVE 1 TO responseCode404-existence OF BAQBASE-RBKFRP01
+              MOVE WS-RESP404-CONT-NAME TO responseCode404-cont
+                   OF BAQBASE-RBKFRP01
+
+              INITIALIZE RBKFRP01-responseCode404
+              STRING "Redbook with formNumber "
+                       DELIMITED BY SIZE
+                     formNumber OF requestQueryParameters
+                       DELIMITED BY SIZE
+                     " is not in your favorites."
+                       DELIMITED BY SIZE
+                   INTO Xmessage2 OF responseCode404
+
+              INSPECT FUNCTION REVERSE (Xmessage2 OF responseCode404)
+                 TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+
+              COMPUTE Xmessage2-length OF responseCode404 =
+                LENGTH OF Xmessage2 OF responseCode404 - WS-MESG-COUNTER
+              MOVE 1 TO Xmessage-existence OF responseCode404
+
+              EXEC CICS PUT CONTAINER(WS-RESP404-CONT-NAME)
+                      CHANNEL(WS-CHANNEL-NAME)
+                      FROM(RBKFRP01-responseCode404)
+                      FLENGTH(LENGTH OF RBKFRP01-responseCode404)
+                      BIT
+              END-EXEC
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+           MOVE 1 TO responseCode204-existence OF BAQBASE-RBKFRP01.
+
+       EXIT-PROGRAM.
+
+      * Update the BAQBASE container with the results
+           EXEC CICS PUT CONTAINER(WS-BAQBASE-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(BAQBASE-RBKFRP01)
+                         FLENGTH(LENGTH OF BAQBASE-RBKFRP01)
+                         BIT
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
