@@ -0,0 +1,139 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * RBKFAVAD - Implement the addFavorite operation (see req046)   *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RBKFAVAD.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY RBKFAQ01.
+       COPY RBKFAP01.
+       COPY RBKWSTOR.
+
+      * Used to stamp the favorite's created timestamp, the same way
+      * RBKWBOOK stamps createdTimestamp/lastUpdatedTimestamp
+       01 WS-NOW-ABSTIME        PIC S9(15) COMP-3.
+       01 WS-NOW-DATE           PIC X(10).
+       01 WS-NOW-TIME           PIC X(8).
+       01 WS-NOW-STAMP          PIC X(32).
+
+       PROCEDURE DIVISION.
+
+           EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) END-EXEC.
+
+      * Get the request data sent by the client calling the API
+           EXEC CICS GET CONTAINER(WS-BAQBASE-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         INTO(BAQBASE-RBKFAQ01)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+      * Prepare the response structure
+           INITIALIZE BAQBASE-RBKFAP01.
+
+      * Confirm the requested book actually exists before favoriting it
+           EXEC CICS READ FILE(WS-REDBOOK-FILE)
+                     RIDFLD(formNumber OF requestBody)
+                     INTO(WS-BOOK)
+                     RESP(WS-FILE-RESP)
+           END-EXEC.
+
+      * Nothing on file with that formNumber, so return a 404
+           IF WS-FILE-RESP NOT = DFHRESP(NORMAL) THEN
+              MOVE 1 TO responseCode404-existence OF BAQBASE-RBKFAP01
+              MOVE WS-RESP404-CONT-NAME TO responseCode404-cont
+                   OF BAQBASE-RBKFAP01
+
+              INITIALIZE RBKFAP01-responseCode404
+              STRING "Redbook with formNumber "
+                       DELIMITED BY SIZE
+                     formNumber OF requestBody
+                       DELIMITED BY SIZE
+                     " is not located in inventory."
+                       DELIMITED BY SIZE
+                   INTO Xmessage2 OF responseCode404
+
+              INSPECT FUNCTION REVERSE (Xmessage2 OF responseCode404)
+                 TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+
+              COMPUTE Xmessage2-length OF responseCode404 =
+                LENGTH OF Xmessage2 OF responseCode404 - WS-MESG-COUNTER
+              MOVE 1 TO Xmessage-existence OF responseCode404
+
+              EXEC CICS PUT CONTAINER(WS-RESP404-CONT-NAME)
+                      CHANNEL(WS-CHANNEL-NAME)
+                      FROM(RBKFAP01-responseCode404)
+                      FLENGTH(LENGTH OF RBKFAP01-responseCode404)
+                      BIT
+              END-EXEC
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+      * Build the favorite record. Favoriting an already-favorited
+      * book is a no-op, not an error, so DFHRESP(DUPREC) falls
+      * through the same as DFHRESP(NORMAL) below
+           EXEC CICS ASSIGN USERID(WS-FAVORITE-KEY-USERID) END-EXEC.
+           MOVE formNumber OF requestBody TO WS-FAVORITE-KEY-FORMNUM.
+
+           MOVE WS-FAVORITE-KEY-USERID TO WS-FAVORITE-REC-USERID.
+           MOVE WS-FAVORITE-KEY-FORMNUM TO WS-FAVORITE-REC-FORMNUM.
+
+           EXEC CICS ASKTIME ABSTIME(WS-NOW-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-NOW-ABSTIME)
+                     YYYYMMDD(WS-NOW-DATE)
+                     DATESEP('-')
+                     TIME(WS-NOW-TIME)
+                     TIMESEP(':')
+           END-EXEC.
+           STRING WS-NOW-DATE DELIMITED BY SIZE
+                  "T" DELIMITED BY SIZE
+                  WS-NOW-TIME DELIMITED BY SIZE
+                  "Z[UTC]" DELIMITED BY SIZE
+                  INTO WS-NOW-STAMP.
+           MOVE WS-NOW-STAMP(1:25) TO WS-FAVORITE-REC-CREATED.
+
+           EXEC CICS WRITE FILE(WS-FAVORITE-FILE)
+                     RIDFLD(WS-FAVORITE-KEY)
+                     FROM(WS-FAVORITE-RECORD)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+      * Return the favorited book on the 200
+           EXEC CICS PUT CONTAINER(WS-REDBOOK-CONT-NAME)
+                      CHANNEL(WS-CHANNEL-NAME)
+                      FROM(WS-BOOK)
+                      FLENGTH(LENGTH OF WS-BOOK)
+                      BIT
+           END-EXEC.
+
+           MOVE 1 TO responseCode200-existence OF BAQBASE-RBKFAP01.
+           MOVE WS-REDBOOK-CONT-NAME TO responseCode200-cont.
+
+       EXIT-PROGRAM.
+
+      * Update the BAQBASE container with the results
+           EXEC CICS PUT CONTAINER(WS-BAQBASE-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(BAQBASE-RBKFAP01)
+                         FLENGTH(LENGTH OF BAQBASE-RBKFAP01)
+                         BIT
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
