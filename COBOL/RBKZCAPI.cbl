@@ -55,11 +55,48 @@
                  EXEC CICS LINK PROGRAM('RBKGETOP')
                                 CHANNEL(WS-CHANNEL-NAME)
                  END-EXEC
+                 SET WS-ROUTE-MATCHED TO TRUE
+              END-IF
+
+      * HEAD is answered the same way as GET (see req041) - the
+      * z/Connect API definition strips the response body for a HEAD
+      * request outside this program, so RBKGETOP doesn't need to
+      * know the difference
+              IF WS-REQUEST-METHOD(1:4) EQUAL 'HEAD' THEN
+                 EXEC CICS LINK PROGRAM('RBKGETOP')
+                                CHANNEL(WS-CHANNEL-NAME)
+                 END-EXEC
+                 SET WS-ROUTE-MATCHED TO TRUE
               END-IF
               IF WS-REQUEST-METHOD(1:4) EQUAL 'POST' THEN
                  EXEC CICS LINK PROGRAM('RBKCRTOP')
                                 CHANNEL(WS-CHANNEL-NAME)
                  END-EXEC
+                 SET WS-ROUTE-MATCHED TO TRUE
+              END-IF
+              IF WS-REQUEST-METHOD(1:3) EQUAL 'PUT' THEN
+                 EXEC CICS LINK PROGRAM('RBKUPDOP')
+                                CHANNEL(WS-CHANNEL-NAME)
+                 END-EXEC
+                 SET WS-ROUTE-MATCHED TO TRUE
+              END-IF
+              IF WS-REQUEST-METHOD(1:6) EQUAL 'DELETE' THEN
+                 EXEC CICS LINK PROGRAM('RBKDELOP')
+                                CHANNEL(WS-CHANNEL-NAME)
+                 END-EXEC
+                 SET WS-ROUTE-MATCHED TO TRUE
+              END-IF
+
+      * PATCH was originally the dedicated retirement operation
+      * (req018) - setting Xstatus to WITHDRAWN without deleting the
+      * entry. RBKRETOP now also supports a general partial update
+      * (req042): a body with one or more updatable fields changes
+      * only those fields; an empty/absent body still just retires
+              IF WS-REQUEST-METHOD(1:5) EQUAL 'PATCH' THEN
+                 EXEC CICS LINK PROGRAM('RBKRETOP')
+                                CHANNEL(WS-CHANNEL-NAME)
+                 END-EXEC
+                 SET WS-ROUTE-MATCHED TO TRUE
               END-IF
            END-IF.
 
@@ -68,8 +105,117 @@
                  EXEC CICS LINK PROGRAM('RBKGAROP')
                                 CHANNEL(WS-CHANNEL-NAME)
                  END-EXEC
+                 SET WS-ROUTE-MATCHED TO TRUE
+              END-IF
+
+      * HEAD is answered the same way as GET (see req041)
+              IF WS-REQUEST-METHOD(1:4) EQUAL 'HEAD' THEN
+                 EXEC CICS LINK PROGRAM('RBKGAROP')
+                                CHANNEL(WS-CHANNEL-NAME)
+                 END-EXEC
+                 SET WS-ROUTE-MATCHED TO TRUE
+              END-IF
+              IF WS-REQUEST-METHOD(1:4) EQUAL 'POST' THEN
+                 EXEC CICS LINK PROGRAM('RBKBCROP')
+                                CHANNEL(WS-CHANNEL-NAME)
+                 END-EXEC
+                 SET WS-ROUTE-MATCHED TO TRUE
+              END-IF
+           END-IF.
+
+           IF WS-REQUEST-URI(1:8) EQUAL '/authors' THEN
+              IF WS-REQUEST-METHOD(1:3) EQUAL 'GET' THEN
+                 EXEC CICS LINK PROGRAM('RBKGAUOP')
+                                CHANNEL(WS-CHANNEL-NAME)
+                 END-EXEC
+                 SET WS-ROUTE-MATCHED TO TRUE
+              END-IF
+           END-IF.
+
+      * getCatalogLimits (see req028) - a metadata endpoint, not a
+      * sub-resource of /redbooks, so it gets its own top-level route
+           IF WS-REQUEST-URI(1:7) EQUAL '/limits' THEN
+              IF WS-REQUEST-METHOD(1:3) EQUAL 'GET' THEN
+                 EXEC CICS LINK PROGRAM('RBKLIMOP')
+                                CHANNEL(WS-CHANNEL-NAME)
+                 END-EXEC
+                 SET WS-ROUTE-MATCHED TO TRUE
+              END-IF
+           END-IF.
+
+      * getChanges (see req037) - a change-feed endpoint, not a
+      * sub-resource of /redbooks, so it gets its own top-level route
+      * the same way /limits (req028) does
+           IF WS-REQUEST-URI(1:8) EQUAL '/changes' THEN
+              IF WS-REQUEST-METHOD(1:3) EQUAL 'GET' THEN
+                 EXEC CICS LINK PROGRAM('RBKCHGOP')
+                                CHANNEL(WS-CHANNEL-NAME)
+                 END-EXEC
+                 SET WS-ROUTE-MATCHED TO TRUE
+              END-IF
+           END-IF.
+
+      * getHealth (see req041) - a liveness-check endpoint, not a
+      * sub-resource of /redbooks, so it gets its own top-level route
+      * the same way /limits (req028) and /changes (req037) do
+           IF WS-REQUEST-URI(1:7) EQUAL '/health' THEN
+              IF WS-REQUEST-METHOD(1:3) EQUAL 'GET' THEN
+                 EXEC CICS LINK PROGRAM('RBKHLTOP')
+                                CHANNEL(WS-CHANNEL-NAME)
+                 END-EXEC
+                 SET WS-ROUTE-MATCHED TO TRUE
               END-IF
            END-IF.
 
+      * Per-staff-user favorites/watchlist (see req046) - a
+      * caller-specific side list, not a sub-resource of /redbooks,
+      * so it gets its own top-level route the same way /limits
+      * (req028), /changes (req037) and /health (req041) do
+           IF WS-REQUEST-URI(1:10) EQUAL '/favorites' THEN
+              IF WS-REQUEST-METHOD(1:3) EQUAL 'GET' THEN
+                 EXEC CICS LINK PROGRAM('RBKFAVOP')
+                                CHANNEL(WS-CHANNEL-NAME)
+                 END-EXEC
+                 SET WS-ROUTE-MATCHED TO TRUE
+              END-IF
+              IF WS-REQUEST-METHOD(1:4) EQUAL 'POST' THEN
+                 EXEC CICS LINK PROGRAM('RBKFAVAD')
+                                CHANNEL(WS-CHANNEL-NAME)
+                 END-EXEC
+                 SET WS-ROUTE-MATCHED TO TRUE
+              END-IF
+              IF WS-REQUEST-METHOD(1:6) EQUAL 'DELETE' THEN
+                 EXEC CICS LINK PROGRAM('RBKFAVDL')
+                                CHANNEL(WS-CHANNEL-NAME)
+                 END-EXEC
+                 SET WS-ROUTE-MATCHED TO TRUE
+              END-IF
+           END-IF.
+
+      * Neither the URI nor the method matched any route above (see
+      * req022) - rather than returning silently with nothing on the
+      * channel, put a real error container so the caller always gets
+      * a response body to work with. The actual 404-vs-405 HTTP
+      * status split is controlled by the z/Connect API definition
+      * outside this program, not by the COBOL here.
+           IF WS-ROUTE-NOT-MATCHED THEN
+              INITIALIZE WS-ZCAPI-ERROR
+              STRING "no operation matches this resource/method"
+                       DELIMITED BY SIZE
+                     INTO errorMessage OF WS-ZCAPI-ERROR
+              INSPECT FUNCTION REVERSE (errorMessage OF WS-ZCAPI-ERROR)
+                 TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+              COMPUTE errorMessage-length OF WS-ZCAPI-ERROR =
+                 LENGTH OF errorMessage OF WS-ZCAPI-ERROR -
+                 WS-MESG-COUNTER
+              MOVE 1 TO errorMessage-existence OF WS-ZCAPI-ERROR
+              EXEC CICS PUT CONTAINER(WS-RBKEROR-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(WS-ZCAPI-ERROR)
+                         FLENGTH(LENGTH OF WS-ZCAPI-ERROR)
+                         BIT
+              END-EXEC
+           END-IF.
+
        EXIT-PROGRAM.
            EXEC CICS RETURN END-EXEC.
\ No newline at end of file
