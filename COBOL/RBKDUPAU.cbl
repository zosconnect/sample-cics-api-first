@@ -0,0 +1,227 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * RBKDUPAU - Maintenance report to flag near-duplicate author   *
+      *            spellings catalog-wide (see req038). Walks the     *
+      *            whole RBKAUTH file the way RBKRALLA does, compares  *
+      *            every pair of names by edit distance, and WRITEQs   *
+      *            one line per suspiciously-similar-but-not-identical *
+      *            pair (with both affected form numbers) so staff     *
+      *            can review and merge them with RBKRNAME.            *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RBKDUPAU.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY RBKWSTOR.
+
+       PROCEDURE DIVISION.
+
+      * Ensure we're the only task accessing the Redbook catalog -
+      * this walks the whole author file, the way RBKRALLA does, so
+      * it takes the whole-catalog lock rather than the per-book token
+           EXEC CICS ENQ RESOURCE(WS-REDBOOKS-TSQ)
+                         LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+                         NOHANDLE
+           END-EXEC.
+
+           MOVE 0 TO WS-DUPAUTH-COUNT.
+           MOVE 0 TO WS-DUPAUTH-PAIR-COUNT.
+
+      * Start a browse at the beginning of the whole author file -
+      * not scoped to any one book's formNumber, same as RBKRALLA
+           MOVE LOW-VALUES TO WS-AUTHOR-KEY.
+           EXEC CICS STARTBR FILE(WS-AUTHOR-FILE)
+                       RIDFLD(WS-AUTHOR-KEY)
+                       GTEQ
+                       RESP(WS-AUTH-RESP)
+           END-EXEC.
+
+           IF WS-AUTH-RESP = DFHRESP(NORMAL)
+              PERFORM UNTIL EXIT
+                 EXEC CICS READNEXT FILE(WS-AUTHOR-FILE)
+                     INTO(WS-AUTHOR)
+                     RIDFLD(WS-AUTHOR-KEY)
+                     RESP(WS-AUTH-RESP)
+                 END-EXEC
+
+                 IF WS-AUTH-RESP NOT = DFHRESP(NORMAL) THEN
+                    EXIT PERFORM
+                 END-IF
+
+      * Keep every occurrence, not just distinct names - we need the
+      * formNumber each spelling was filed under to report
+                 IF WS-DUPAUTH-COUNT < 500 THEN
+                    ADD 1 TO WS-DUPAUTH-COUNT
+                    MOVE authors OF WS-AUTHOR TO
+                      WS-DUPAUTH-NAME(WS-DUPAUTH-COUNT)
+                    MOVE authors-length OF WS-AUTHOR TO
+                      WS-DUPAUTH-NAME-LEN(WS-DUPAUTH-COUNT)
+                    MOVE WS-AUTHOR-KEY-FORMNUM TO
+                      WS-DUPAUTH-FORMNUM(WS-DUPAUTH-COUNT)
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR FILE(WS-AUTHOR-FILE) END-EXEC
+           ELSE
+      * There was an error browsing the author file
+              INITIALIZE WS-ERROR
+              STRING "RBKDUPAU: file "
+                       DELIMITED BY SIZE
+                     WS-AUTHOR-FILE
+                       DELIMITED BY SIZE
+                     " is unavailable."
+                       DELIMITED BY SIZE
+                     INTO errorMessage OF WS-ERROR
+              INSPECT errorMessage OF WS-ERROR TALLYING
+               errorMessage-length OF WS-ERROR FOR CHARACTERS
+              MOVE 1 TO errorMessage-existence OF WS-ERROR
+              EXEC CICS PUT CONTAINER(WS-RBKEROR-CONT-NAME)
+                            FROM(WS-ERROR)
+                            FLENGTH(LENGTH OF WS-ERROR)
+                            BIT
+              END-EXEC
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+      * Compare every distinct pair of occurrences. Two entries that
+      * share a formNumber never need comparing (a book's own author
+      * list can't contain a near-duplicate of itself in practice, and
+      * would just add noise if it did), so skip those pairs too.
+           PERFORM VARYING WS-DUPAUTH-I FROM 1 BY 1
+              UNTIL WS-DUPAUTH-I > WS-DUPAUTH-COUNT
+              PERFORM VARYING WS-DUPAUTH-J FROM WS-DUPAUTH-I BY 1
+                 UNTIL WS-DUPAUTH-J > WS-DUPAUTH-COUNT
+                 IF WS-DUPAUTH-I NOT = WS-DUPAUTH-J AND
+                    WS-DUPAUTH-FORMNUM(WS-DUPAUTH-I) NOT =
+                    WS-DUPAUTH-FORMNUM(WS-DUPAUTH-J) AND
+                    WS-DUPAUTH-NAME(WS-DUPAUTH-I) NOT =
+                    WS-DUPAUTH-NAME(WS-DUPAUTH-J) THEN
+
+                    MOVE WS-DUPAUTH-NAME(WS-DUPAUTH-I) TO
+                      WS-LEV-NAME1
+                    MOVE WS-DUPAUTH-NAME-LEN(WS-DUPAUTH-I) TO
+                      WS-LEV-LEN1
+                    MOVE WS-DUPAUTH-NAME(WS-DUPAUTH-J) TO
+                      WS-LEV-NAME2
+                    MOVE WS-DUPAUTH-NAME-LEN(WS-DUPAUTH-J) TO
+                      WS-LEV-LEN2
+
+                    PERFORM COMPUTE-EDIT-DISTANCE
+
+                    IF WS-LEV-DISTANCE > 0 AND
+                       WS-LEV-DISTANCE <= WS-DUPAUTH-MAX-DISTANCE THEN
+                       ADD 1 TO WS-DUPAUTH-PAIR-COUNT
+                       PERFORM WRITE-DUPAUTH-LINE
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+           EXEC CICS PUT CONTAINER(WS-NUMDUPA-CONT-NAME)
+                         FROM(WS-DUPAUTH-PAIR-COUNT)
+                         FLENGTH(LENGTH OF WS-DUPAUTH-PAIR-COUNT)
+                         BIT
+           END-EXEC.
+
+       EXIT-PROGRAM.
+      * Free the Redbook catalog for another task to use
+           EXEC CICS DEQ RESOURCE(WS-REDBOOKS-TSQ)
+                         LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+           END-EXEC.
+
+           EXEC CICS RETURN END-EXEC.
+
+      * Plain Levenshtein edit distance between WS-LEV-NAME1(1:
+      * WS-LEV-LEN1) and WS-LEV-NAME2(1:WS-LEV-LEN2), left in
+      * WS-LEV-DISTANCE. Row/column 0 is the "compared against an
+      * empty string" base case.
+       COMPUTE-EDIT-DISTANCE.
+           PERFORM VARYING WS-LEV-I FROM 0 BY 1 UNTIL
+              WS-LEV-I > WS-LEV-LEN1
+              MOVE WS-LEV-I TO WS-LEV-COL(WS-LEV-I + 1, 1)
+           END-PERFORM.
+
+           PERFORM VARYING WS-LEV-J FROM 0 BY 1 UNTIL
+              WS-LEV-J > WS-LEV-LEN2
+              MOVE WS-LEV-J TO WS-LEV-COL(1, WS-LEV-J + 1)
+           END-PERFORM.
+
+           PERFORM VARYING WS-LEV-I FROM 1 BY 1 UNTIL
+              WS-LEV-I > WS-LEV-LEN1
+              PERFORM VARYING WS-LEV-J FROM 1 BY 1 UNTIL
+                 WS-LEV-J > WS-LEV-LEN2
+                 IF WS-LEV-NAME1(WS-LEV-I:1) = WS-LEV-NAME2(WS-LEV-J:1)
+                 THEN
+                    MOVE 0 TO WS-LEV-COST
+                 ELSE
+                    MOVE 1 TO WS-LEV-COST
+                 END-IF
+
+                 COMPUTE WS-LEV-DELETE =
+                    WS-LEV-COL(WS-LEV-I, WS-LEV-J + 1) + 1
+                 COMPUTE WS-LEV-INSERT =
+                    WS-LEV-COL(WS-LEV-I + 1, WS-LEV-J) + 1
+                 COMPUTE WS-LEV-SUBST =
+                    WS-LEV-COL(WS-LEV-I, WS-LEV-J) + WS-LEV-COST
+
+                 MOVE WS-LEV-DELETE TO
+                   WS-LEV-COL(WS-LEV-I + 1, WS-LEV-J + 1)
+                 IF WS-LEV-INSERT <
+                    WS-LEV-COL(WS-LEV-I + 1, WS-LEV-J + 1) THEN
+                    MOVE WS-LEV-INSERT TO
+                      WS-LEV-COL(WS-LEV-I + 1, WS-LEV-J + 1)
+                 END-IF
+                 IF WS-LEV-SUBST <
+                    WS-LEV-COL(WS-LEV-I + 1, WS-LEV-J + 1) THEN
+                    MOVE WS-LEV-SUBST TO
+                      WS-LEV-COL(WS-LEV-I + 1, WS-LEV-J + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+           MOVE WS-LEV-COL(WS-LEV-LEN1 + 1, WS-LEV-LEN2 + 1) TO
+             WS-LEV-DISTANCE.
+
+      * Build one "name1,formNumber1,name2,formNumber2,distance" line
+      * and WRITEQ it to the duplicate-author report TD queue
+       WRITE-DUPAUTH-LINE.
+           MOVE SPACES TO WS-DUPAUTH-RECORD.
+           MOVE WS-LEV-DISTANCE TO WS-DUPAUTH-DIST-DISPLAY.
+           MOVE 1 TO WS-DUPAUTH-PTR.
+           STRING WS-DUPAUTH-NAME(WS-DUPAUTH-I) DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-DUPAUTH-FORMNUM(WS-DUPAUTH-I) DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-DUPAUTH-NAME(WS-DUPAUTH-J) DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-DUPAUTH-FORMNUM(WS-DUPAUTH-J) DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-DUPAUTH-DIST-DISPLAY DELIMITED BY SIZE
+                INTO WS-DUPAUTH-RECORD
+                WITH POINTER WS-DUPAUTH-PTR
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE(WS-DUPAUTH-TDQ)
+                         FROM(WS-DUPAUTH-RECORD)
+                         LENGTH(LENGTH OF WS-DUPAUTH-RECORD)
+                         RESP(WS-RESP)
+           END-EXEC.
