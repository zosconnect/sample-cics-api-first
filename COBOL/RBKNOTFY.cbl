@@ -0,0 +1,113 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * RBKNOTFY - Append one pending webhook/notification record to  *
+      *            RBKNOTE for a newly-created book (see req047).     *
+      *            LINKed from RBKWBOOK the same way RBKWAUDT is      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RBKNOTFY.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY RBKWSTOR.
+
+       01 WS-NOTIFY-REQ-FORMNUM PIC X(12).
+       01 WS-NOTIFY-NEXT-SEQ    PIC 9(4) VALUE 0.
+
+       01 WS-NOW-ABSTIME        PIC S9(15) COMP-3.
+       01 WS-NOW-DATE           PIC X(10).
+       01 WS-NOW-TIME           PIC X(8).
+       01 WS-NOW-STAMP          PIC X(32).
+
+       PROCEDURE DIVISION.
+
+           EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) END-EXEC.
+
+      * Get which book was created
+           EXEC CICS GET CONTAINER(WS-NOTIFY-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         INTO(WS-NOTIFY-REQ-FORMNUM)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+      * No formNumber was provided
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+      * Find the highest sequence number already on file for this
+      * book, the same browse-to-find-next-seq idiom RBKWAUDT uses
+           MOVE WS-NOTIFY-REQ-FORMNUM TO WS-NOTIFY-KEY-FORMNUM.
+           MOVE 0 TO WS-NOTIFY-KEY-SEQ.
+           MOVE 0 TO WS-NOTIFY-NEXT-SEQ.
+
+           EXEC CICS STARTBR FILE(WS-NOTIFY-FILE)
+                       RIDFLD(WS-NOTIFY-KEY)
+                       GTEQ
+                       RESP(WS-FILE-RESP)
+           END-EXEC.
+
+           IF WS-FILE-RESP = DFHRESP(NORMAL)
+              PERFORM UNTIL EXIT
+                 EXEC CICS READNEXT FILE(WS-NOTIFY-FILE)
+                             INTO(WS-NOTIFY-RECORD)
+                             RIDFLD(WS-NOTIFY-KEY)
+                             RESP(WS-FILE-RESP)
+                 END-EXEC
+                 IF WS-FILE-RESP NOT = DFHRESP(NORMAL) THEN
+                    EXIT PERFORM
+                 END-IF
+                 IF WS-NOTIFY-KEY-FORMNUM NOT = WS-NOTIFY-REQ-FORMNUM
+                 THEN
+                    EXIT PERFORM
+                 END-IF
+                 MOVE WS-NOTIFY-KEY-SEQ TO WS-NOTIFY-NEXT-SEQ
+              END-PERFORM
+              EXEC CICS ENDBR FILE(WS-NOTIFY-FILE) END-EXEC
+           END-IF.
+
+           EXEC CICS ASKTIME ABSTIME(WS-NOW-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-NOW-ABSTIME)
+                     YYYYMMDD(WS-NOW-DATE)
+                     DATESEP('-')
+                     TIME(WS-NOW-TIME)
+                     TIMESEP(':')
+           END-EXEC.
+           STRING WS-NOW-DATE DELIMITED BY SIZE
+                  "T" DELIMITED BY SIZE
+                  WS-NOW-TIME DELIMITED BY SIZE
+                  "Z[UTC]" DELIMITED BY SIZE
+                  INTO WS-NOW-STAMP.
+           MOVE WS-NOW-STAMP(1:25) TO notifyTimestamp.
+
+           SET WS-NOTIFY-IS-CREATE TO TRUE.
+           SET WS-NOTIFY-IS-PENDING TO TRUE.
+
+           ADD 1 TO WS-NOTIFY-NEXT-SEQ.
+           MOVE WS-NOTIFY-NEXT-SEQ TO WS-NOTIFY-KEY-SEQ.
+
+           EXEC CICS WRITE FILE(WS-NOTIFY-FILE)
+                       RIDFLD(WS-NOTIFY-KEY)
+                       FROM(WS-NOTIFY-RECORD)
+                       RESP(WS-RESP)
+           END-EXEC.
+
+       EXIT-PROGRAM.
+           EXEC CICS RETURN END-EXEC.
