@@ -4,19 +4,19 @@
       * Licensed under the Apache License, Version 2.0 (the "License");
       * you may not use this file except in compliance with the License.
       * You may obtain a copy of the License at
-      * 
+      *
       *     http://www.apache.org/licenses/LICENSE-2.0
-      * 
+      *
       * Unless required by applicable law or agreed to in writing
-      * , software distributed under the License is distributed on an 
+      * , software distributed under the License is distributed on an
       * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
-      * either express or implied. See the License for the specific 
+      * either express or implied. See the License for the specific
       * language governing permissions and limitations under the
       * License.
       *****************************************************************
-	  
+
       *****************************************************************
-      * RBKWBOOK - Write a book and its authors to the store TSQs     *
+      * RBKWBOOK - Write a book and its authors to the VSAM catalog   *
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RBKWBOOK.
@@ -26,6 +26,19 @@
 
        COPY RBKWSTOR.
 
+       01 WS-AUTHOR-COUNT       PIC S9(8) COMP-5 VALUE 0.
+
+      * Used to stamp createdTimestamp/lastUpdatedTimestamp below
+       01 WS-NOW-ABSTIME        PIC S9(15) COMP-3.
+       01 WS-NOW-DATE           PIC X(10).
+       01 WS-NOW-TIME           PIC X(8).
+       01 WS-NOW-STAMP          PIC X(32).
+
+      * Used to stamp createdBy/updatedBy and the audit trail (req029)
+       01 WS-USERID             PIC X(8).
+       01 WS-IS-CREATE          PIC X VALUE 'N'.
+         88 WS-BOOK-IS-CREATE     VALUE 'Y'.
+
        PROCEDURE DIVISION.
 
            EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) END-EXEC.
@@ -42,26 +55,82 @@
               GO TO EXIT-PROGRAM
            END-IF.
 
-      * Ensure we're the only task accessing the Redbook store TSQ
-           EXEC CICS ENQ RESOURCE(WS-REDBOOKS-TSQ)
+      * Count the authors-cont container up front, before anything is
+      * ENQed or written, and reject outright if it's over the
+      * documented 20-author maximum - rather than filing the first 20
+      * and only then telling the caller the rest didn't make it, which
+      * would leave a truncated record permanently on file for a
+      * request the caller is told was rejected
+           MOVE 0 TO WS-OFFSET.
+           MOVE 0 TO WS-AUTHOR-COUNT.
+
+           PERFORM UNTIL EXIT
+              EXEC CICS GET CONTAINER(authors-cont)
+                            CHANNEL(WS-CHANNEL-NAME)
+                            INTO(WS-AUTHOR)
+                            FLENGTH(LENGTH OF WS-AUTHOR)
+                            BYTEOFFSET(WS-OFFSET)
+                            RESP(WS-RESP)
+              END-EXEC
+
+              IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                 EXIT PERFORM
+              END-IF
+
+              ADD 1 TO WS-AUTHOR-COUNT
+              COMPUTE WS-OFFSET = WS-OFFSET + LENGTH OF WS-AUTHOR
+           END-PERFORM.
+
+           IF WS-AUTHOR-COUNT > WS-AUTHOR-MAX THEN
+              INITIALIZE WS-ERROR
+              STRING "authors list exceeds the maximum of 20"
+                       DELIMITED BY SIZE
+                     INTO errorMessage OF WS-ERROR
+              INSPECT FUNCTION REVERSE (errorMessage OF WS-ERROR)
+                 TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+              COMPUTE errorMessage-length OF WS-ERROR =
+                 LENGTH OF errorMessage OF WS-ERROR -
+                 WS-MESG-COUNTER
+              MOVE 1 TO errorMessage-existence OF WS-ERROR
+              EXEC CICS PUT CONTAINER(WS-AUTHMAX-CONT-NAME)
+                            CHANNEL(WS-CHANNEL-NAME)
+                            FROM(WS-ERROR)
+                            FLENGTH(LENGTH OF WS-ERROR)
+                            BIT
+              END-EXEC
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+      * Ensure we're the only task writing this one book (see req026 -
+      * a per-book token instead of the whole-catalog one, since this
+      * write only ever touches the single formNumber just read above)
+           MOVE formNumber OF WS-BOOK TO WS-BOOK-LOCK-FORMNUM.
+           EXEC CICS ENQ RESOURCE(WS-BOOK-LOCK-TOKEN)
                          LENGTH(16)
-	                    NOHANDLE
+                         ENQSCOPE(WS-ENQ-SCOPE)
+                         NOHANDLE
            END-EXEC.
 
-      * Get the authors container and loop over the authors
-      * adding them to a new authors TSQ for this form number
+      * Remove any author records already filed under this formNumber
+      * (a create starts with none, an update replaces the whole set)
            MOVE formNumber OF WS-BOOK TO
-             WS-AUTH-TSQ-FORMNUM OF WS-AUTHORS-TSQ
+             WS-AUTH-TSQ-FORMNUM OF WS-AUTHORS-TSQ.
+           MOVE formNumber OF WS-BOOK TO WS-AUTHOR-KEY-FORMNUM.
+           MOVE 0 TO WS-AUTHOR-KEY-SEQ.
 
-      * Add control entry
-           EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHORS-TSQ)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
+           EXEC CICS DELETE FILE(WS-AUTHOR-FILE)
+                     RIDFLD(WS-AUTHOR-KEY-FORMNUM)
+                     KEYLENGTH(12)
+                     GENERIC
+                     RESP(WS-RESP)
            END-EXEC.
 
-      * Loop over the authors and add each one
+      * Get the authors container and loop over the authors, filing
+      * each one under this formNumber with an incrementing sequence
+           MOVE 0 TO WS-AUTHOR-KEY-SEQ.
+           MOVE 0 TO WS-OFFSET.
+           MOVE 0 TO WS-AUTHOR-COUNT.
+
            PERFORM UNTIL EXIT
 
               EXEC CICS GET CONTAINER(authors-cont)
@@ -77,11 +146,13 @@
               END-IF
 
       * Add this author
-              EXEC CICS WRITEQ TS QNAME(WS-AUTHORS-TSQ)
-                       FROM(WS-AUTHOR)
-                       MAIN
-                       RESP(WS-RESP)
-                       NOSUSPEND
+              ADD 1 TO WS-AUTHOR-KEY-SEQ
+              ADD 1 TO WS-AUTHOR-COUNT
+
+              EXEC CICS WRITE FILE(WS-AUTHOR-FILE)
+                          RIDFLD(WS-AUTHOR-KEY)
+                          FROM(WS-AUTHOR)
+                          RESP(WS-RESP)
               END-EXEC
 
       * Try the next author in the container
@@ -89,22 +160,124 @@
                                  LENGTH OF WS-AUTHOR
            END-PERFORM.
 
-      * Update the name of the authors container to be the same as the
-      * TSQ we just created (for future reads)
-           MOVE WS-AUTHORS-TSQ TO authors-cont OF WS-BOOK
+      * Update the name of the authors container to be the channel
+      * container name future readers will use to collect this book's
+      * authors
+           MOVE WS-AUTHORS-TSQ TO authors-cont OF WS-BOOK.
+
+      * Likewise record the channel container name future readers will
+      * use to collect this book's relatedFormNumbers (see req019) -
+      * the RBKRELAT records themselves are left untouched here, since
+      * nothing on the create/update request path supplies a
+      * replacement list to rebuild them from
+           MOVE formNumber OF WS-BOOK TO WS-RELATED-TSQ-FORMNUM.
+           MOVE WS-RELATED-TSQ TO relatedFormNumbers-cont OF WS-BOOK.
+
+      * Stamp change-tracking timestamps: lastUpdatedTimestamp always
+      * reflects this write; createdTimestamp is set only the first
+      * time a book is written (RBKCRTOP INITIALIZEs WS-BOOK before
+      * calling here, leaving it blank) and otherwise arrives already
+      * preserved from the existing record (RBKUPDOP reads the old
+      * book before applying changes, the same way it preserves any
+      * other field the request body doesn't touch)
+           EXEC CICS ASKTIME ABSTIME(WS-NOW-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-NOW-ABSTIME)
+                     YYYYMMDD(WS-NOW-DATE)
+                     DATESEP('-')
+                     TIME(WS-NOW-TIME)
+                     TIMESEP(':')
+           END-EXEC.
+           STRING WS-NOW-DATE DELIMITED BY SIZE
+                  "T" DELIMITED BY SIZE
+                  WS-NOW-TIME DELIMITED BY SIZE
+                  "Z[UTC]" DELIMITED BY SIZE
+                  INTO WS-NOW-STAMP.
+
+           MOVE WS-NOW-STAMP(1:25) TO lastUpdatedTimestamp OF WS-BOOK.
+           MOVE 25 TO lastUpdatedTimestamp-length OF WS-BOOK.
+
+      * A book is a create the first time it's written, which is also
+      * when createdTimestamp still arrives blank - remembered in
+      * WS-BOOK-IS-CREATE for the createdBy/audit-trail action below
+           IF createdTimestamp-length OF WS-BOOK = 0 THEN
+              SET WS-BOOK-IS-CREATE TO TRUE
+              MOVE WS-NOW-STAMP(1:25) TO createdTimestamp OF WS-BOOK
+              MOVE 25 TO createdTimestamp-length OF WS-BOOK
+           END-IF.
+
+      * Stamp createdBy/updatedBy (see req029) the same way: updatedBy
+      * always reflects this write, createdBy is set only on a create
+           EXEC CICS ASSIGN USERID(WS-USERID) END-EXEC.
 
-      * Write the new book to the TSQ
-           EXEC CICS WRITEQ TS QNAME(WS-REDBOOKS-TSQ)
+      * WS-MESG-COUNTER isn't reset by INSPECT itself (see RBKBCROP)
+           MOVE 0 TO WS-MESG-COUNTER.
+           INSPECT FUNCTION REVERSE(WS-USERID)
+              TALLYING WS-MESG-COUNTER FOR LEADING SPACES.
+
+           MOVE WS-USERID TO updatedBy OF WS-BOOK.
+           COMPUTE updatedBy-length OF WS-BOOK =
+              LENGTH OF WS-USERID - WS-MESG-COUNTER.
+
+           IF WS-BOOK-IS-CREATE THEN
+              MOVE WS-USERID TO createdBy OF WS-BOOK
+              COMPUTE createdBy-length OF WS-BOOK =
+                 LENGTH OF WS-USERID - WS-MESG-COUNTER
+           END-IF.
+
+      * Write the book, first removing any existing record under this
+      * formNumber (an update to a book already on file)
+           EXEC CICS DELETE FILE(WS-REDBOOK-FILE)
+                     RIDFLD(formNumber OF WS-BOOK)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+           EXEC CICS WRITE FILE(WS-REDBOOK-FILE)
+                       RIDFLD(formNumber OF WS-BOOK)
                        FROM(WS-BOOK)
-                       MAIN
                        RESP(WS-RESP)
-                       NOSUSPEND
            END-EXEC.
 
+      * Append an audit-trail record for this create/update (req029)
+           MOVE formNumber OF WS-BOOK TO WS-AUDIT-REQ-FORMNUM.
+           IF WS-BOOK-IS-CREATE THEN
+              MOVE "CREATE" TO WS-AUDIT-REQ-ACTION
+           ELSE
+              MOVE "UPDATE" TO WS-AUDIT-REQ-ACTION
+           END-IF.
+           EXEC CICS PUT CONTAINER(WS-AUDIT-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(WS-AUDIT-REQUEST)
+                         FLENGTH(LENGTH OF WS-AUDIT-REQUEST)
+                         BIT
+           END-EXEC.
+           EXEC CICS LINK PROGRAM('RBKWAUDT')
+                     CHANNEL(WS-CHANNEL-NAME)
+           END-EXEC.
+
+      * Queue a webhook/notification event for this new book (see
+      * req047) - on create only, not on update, since a webhook
+      * subscriber wants to hear about new arrivals, not every edit
+           IF WS-BOOK-IS-CREATE THEN
+              EXEC CICS PUT CONTAINER(WS-NOTIFY-CONT-NAME)
+                            CHANNEL(WS-CHANNEL-NAME)
+                            FROM(formNumber OF WS-BOOK)
+                            FLENGTH(LENGTH OF formNumber OF WS-BOOK)
+                            BIT
+              END-EXEC
+              EXEC CICS LINK PROGRAM('RBKNOTFY')
+                        CHANNEL(WS-CHANNEL-NAME)
+              END-EXEC
+           END-IF.
+
        EXIT-PROGRAM.
-      * Free the Redbook store TSQ for another task to use
-  	      EXEC CICS DEQ RESOURCE(WS-REDBOOKS-TSQ)
+      * Free this book's lock for another task to use. NOHANDLE since
+      * an early exit above (no book container provided) can reach
+      * here without ever having taken the lock, and DEQing a
+      * resource never ENQed raises DFHRESP(INVREQ)
+           EXEC CICS DEQ RESOURCE(WS-BOOK-LOCK-TOKEN)
                          LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+                         NOHANDLE
            END-EXEC.
 
-           EXEC CICS RETURN END-EXEC.
\ No newline at end of file
+           EXEC CICS RETURN END-EXEC.
