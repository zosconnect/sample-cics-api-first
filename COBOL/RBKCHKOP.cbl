@@ -0,0 +1,259 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * RBKCHKOP - Maintenance utility to check a hardcopy Redbook    *
+      *            out to a borrower, or back in (see req023)        *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RBKCHKOP.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY RBKWSTOR.
+
+       01 WS-LOAN-OPEN-FOUND    PIC X VALUE 'N'.
+         88 WS-LOAN-IS-OPEN       VALUE 'Y'.
+         88 WS-LOAN-NOT-OPEN      VALUE 'N'.
+       01 WS-LOAN-NEXT-SEQ      PIC 9(4) VALUE 0.
+       01 WS-LOAN-OPEN-COUNT    PIC S9(8) COMP-5 VALUE 0.
+
+       01 WS-NOW-ABSTIME        PIC S9(15) COMP-3.
+       01 WS-NOW-DATE           PIC X(10).
+       01 WS-NOW-TIME           PIC X(8).
+       01 WS-NOW-STAMP          PIC X(32).
+
+       PROCEDURE DIVISION.
+
+           EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) END-EXEC.
+
+      * Get which book, which action (checkout/checkin) and (for a
+      * checkout) who's borrowing it
+           EXEC CICS GET CONTAINER(WS-RBKPARM-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         INTO(WS-LOAN-REQUEST)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+      * Confirm the book exists and is a hardcopy - there's nothing to
+      * loan out for a PDF
+           EXEC CICS READ FILE(WS-REDBOOK-FILE)
+                     RIDFLD(WS-LOAN-REQ-FORMNUM)
+                     INTO(WS-BOOK)
+                     RESP(WS-FILE-RESP)
+           END-EXEC.
+
+           IF WS-FILE-RESP NOT = DFHRESP(NORMAL) THEN
+              INITIALIZE WS-ERROR
+              STRING "RBKCHKOP: no Redbook on file with formNumber "
+                       DELIMITED BY SIZE
+                     WS-LOAN-REQ-FORMNUM
+                       DELIMITED BY SIZE
+                     INTO errorMessage OF WS-ERROR
+              INSPECT FUNCTION REVERSE (errorMessage OF WS-ERROR)
+                 TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+              COMPUTE errorMessage-length OF WS-ERROR =
+                 LENGTH OF errorMessage OF WS-ERROR - WS-MESG-COUNTER
+              MOVE 1 TO errorMessage-existence OF WS-ERROR
+              EXEC CICS PUT CONTAINER(WS-RBKEROR-CONT-NAME)
+                            CHANNEL(WS-CHANNEL-NAME)
+                            FROM(WS-ERROR)
+                            FLENGTH(LENGTH OF WS-ERROR)
+                            BIT
+              END-EXEC
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+           IF documentType2 OF WS-BOOK NOT = "HARDCOPY" THEN
+              INITIALIZE WS-ERROR
+              STRING "RBKCHKOP: only a HARDCOPY Redbook can be "
+                       DELIMITED BY SIZE
+                     "checked out or in"
+                       DELIMITED BY SIZE
+                     INTO errorMessage OF WS-ERROR
+              INSPECT FUNCTION REVERSE (errorMessage OF WS-ERROR)
+                 TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+              COMPUTE errorMessage-length OF WS-ERROR =
+                 LENGTH OF errorMessage OF WS-ERROR - WS-MESG-COUNTER
+              MOVE 1 TO errorMessage-existence OF WS-ERROR
+              EXEC CICS PUT CONTAINER(WS-RBKEROR-CONT-NAME)
+                            CHANNEL(WS-CHANNEL-NAME)
+                            FROM(WS-ERROR)
+                            FLENGTH(LENGTH OF WS-ERROR)
+                            BIT
+              END-EXEC
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+      * Ensure we're the only task touching this one book's loan
+      * records (the same per-book token req026 gave RBKWBOOK/RBKDELOP)
+           MOVE WS-LOAN-REQ-FORMNUM TO WS-BOOK-LOCK-FORMNUM.
+           EXEC CICS ENQ RESOURCE(WS-BOOK-LOCK-TOKEN)
+                         LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+                         NOHANDLE
+           END-EXEC.
+
+      * Browse this book's loan history looking for an open loan
+      * (returnDate still blank) and the highest sequence number used
+           MOVE WS-LOAN-REQ-FORMNUM TO WS-LOAN-KEY-FORMNUM.
+           MOVE 0 TO WS-LOAN-KEY-SEQ.
+           SET WS-LOAN-NOT-OPEN TO TRUE.
+
+           EXEC CICS STARTBR FILE(WS-LOAN-FILE)
+                       RIDFLD(WS-LOAN-KEY)
+                       GTEQ
+                       RESP(WS-FILE-RESP)
+           END-EXEC.
+
+           IF WS-FILE-RESP = DFHRESP(NORMAL)
+              PERFORM UNTIL EXIT
+                 EXEC CICS READNEXT FILE(WS-LOAN-FILE)
+                             INTO(WS-LOAN-RECORD)
+                             RIDFLD(WS-LOAN-KEY)
+                             RESP(WS-FILE-RESP)
+                 END-EXEC
+                 IF WS-FILE-RESP NOT = DFHRESP(NORMAL) THEN
+                    EXIT PERFORM
+                 END-IF
+                 IF WS-LOAN-KEY-FORMNUM NOT = WS-LOAN-REQ-FORMNUM THEN
+                    EXIT PERFORM
+                 END-IF
+                 MOVE WS-LOAN-KEY-SEQ TO WS-LOAN-NEXT-SEQ
+                 IF returnDate OF WS-LOAN-RECORD = SPACES THEN
+                    SET WS-LOAN-IS-OPEN TO TRUE
+                    ADD 1 TO WS-LOAN-OPEN-COUNT
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR FILE(WS-LOAN-FILE) END-EXEC
+           END-IF.
+
+           EXEC CICS ASKTIME ABSTIME(WS-NOW-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-NOW-ABSTIME)
+                     YYYYMMDD(WS-NOW-DATE)
+                     DATESEP('-')
+                     TIME(WS-NOW-TIME)
+                     TIMESEP(':')
+           END-EXEC.
+           STRING WS-NOW-DATE DELIMITED BY SIZE
+                  "T" DELIMITED BY SIZE
+                  WS-NOW-TIME DELIMITED BY SIZE
+                  "Z[UTC]" DELIMITED BY SIZE
+                  INTO WS-NOW-STAMP.
+
+           EVALUATE TRUE
+              WHEN WS-LOAN-ACTION-CHECKOUT
+      * Reject a checkout if this book already has an open loan
+                 IF WS-LOAN-IS-OPEN THEN
+                    INITIALIZE WS-ERROR
+                    STRING "RBKCHKOP: this Redbook is already "
+                             DELIMITED BY SIZE
+                           "checked out"
+                             DELIMITED BY SIZE
+                           INTO errorMessage OF WS-ERROR
+                    INSPECT FUNCTION REVERSE (errorMessage OF WS-ERROR)
+                       TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+                    COMPUTE errorMessage-length OF WS-ERROR =
+                       LENGTH OF errorMessage OF WS-ERROR -
+                       WS-MESG-COUNTER
+                    MOVE 1 TO errorMessage-existence OF WS-ERROR
+                    EXEC CICS PUT CONTAINER(WS-RBKEROR-CONT-NAME)
+                                  CHANNEL(WS-CHANNEL-NAME)
+                                  FROM(WS-ERROR)
+                                  FLENGTH(LENGTH OF WS-ERROR)
+                                  BIT
+                    END-EXEC
+                 ELSE
+                    ADD 1 TO WS-LOAN-NEXT-SEQ
+                    MOVE WS-LOAN-NEXT-SEQ TO WS-LOAN-KEY-SEQ
+                    MOVE WS-LOAN-REQ-BORROWER TO
+                      borrower OF WS-LOAN-RECORD
+                    INSPECT FUNCTION REVERSE
+                       (borrower OF WS-LOAN-RECORD)
+                       TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+                    COMPUTE borrower-length OF WS-LOAN-RECORD =
+                       LENGTH OF borrower OF WS-LOAN-RECORD -
+                       WS-MESG-COUNTER
+                    MOVE WS-NOW-STAMP(1:25) TO
+                      checkoutDate OF WS-LOAN-RECORD
+                    MOVE SPACES TO returnDate OF WS-LOAN-RECORD
+                    EXEC CICS WRITE FILE(WS-LOAN-FILE)
+                              RIDFLD(WS-LOAN-KEY)
+                              FROM(WS-LOAN-RECORD)
+                              RESP(WS-RESP)
+                    END-EXEC
+                    ADD 1 TO WS-LOAN-OPEN-COUNT
+                 END-IF
+              WHEN WS-LOAN-ACTION-CHECKIN
+      * Reject a check-in if there's no open loan to close
+                 IF WS-LOAN-NOT-OPEN THEN
+                    INITIALIZE WS-ERROR
+                    STRING "RBKCHKOP: this Redbook is not currently "
+                             DELIMITED BY SIZE
+                           "checked out"
+                             DELIMITED BY SIZE
+                           INTO errorMessage OF WS-ERROR
+                    INSPECT FUNCTION REVERSE (errorMessage OF WS-ERROR)
+                       TALLYING WS-MESG-COUNTER FOR LEADING SPACES
+                    COMPUTE errorMessage-length OF WS-ERROR =
+                       LENGTH OF errorMessage OF WS-ERROR -
+                       WS-MESG-COUNTER
+                    MOVE 1 TO errorMessage-existence OF WS-ERROR
+                    EXEC CICS PUT CONTAINER(WS-RBKEROR-CONT-NAME)
+                                  CHANNEL(WS-CHANNEL-NAME)
+                                  FROM(WS-ERROR)
+                                  FLENGTH(LENGTH OF WS-ERROR)
+                                  BIT
+                    END-EXEC
+                 ELSE
+      * WS-LOAN-KEY/WS-LOAN-RECORD still hold the open loan record the
+      * browse above stopped on - replace it in place by key, the same
+      * delete-then-write idiom RBKWBOOK uses for the book record
+                    EXEC CICS DELETE FILE(WS-LOAN-FILE)
+                              RIDFLD(WS-LOAN-KEY)
+                              RESP(WS-RESP)
+                    END-EXEC
+                    MOVE WS-NOW-STAMP(1:25) TO
+                      returnDate OF WS-LOAN-RECORD
+                    EXEC CICS WRITE FILE(WS-LOAN-FILE)
+                              RIDFLD(WS-LOAN-KEY)
+                              FROM(WS-LOAN-RECORD)
+                              RESP(WS-RESP)
+                    END-EXEC
+                    SUBTRACT 1 FROM WS-LOAN-OPEN-COUNT
+                 END-IF
+           END-EVALUATE.
+
+      * Tell the caller how many open loans this book now has (0 or 1
+      * in normal use, since a second checkout is rejected above)
+           EXEC CICS PUT CONTAINER(WS-NUMLOAN-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(WS-LOAN-OPEN-COUNT)
+                         FLENGTH(LENGTH OF WS-LOAN-OPEN-COUNT)
+                         BIT
+           END-EXEC.
+
+       EXIT-PROGRAM.
+      * Free this book's lock for another task to use
+           EXEC CICS DEQ RESOURCE(WS-BOOK-LOCK-TOKEN)
+                         LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+                         NOHANDLE
+           END-EXEC.
+
+           EXEC CICS RETURN END-EXEC.
