@@ -96,13 +96,15 @@
                           DELIMITED BY SIZE
                         Xauthor2
                           DELIMITED BY x'00'
-                      INTO Xmessage OF responseCode404
+                      INTO Xmessage2 OF RBK02P01-responseCode404
       * Set length of message
-                 INSPECT FUNCTION REVERSE (Xmessage OF responseCode404)
+                 INSPECT FUNCTION REVERSE
+                         (Xmessage2 OF RBK02P01-responseCode404)
                     TALLYING WS-MESG-COUNTER FOR LEADING SPACES
 
-                 COMPUTE Xmessage-length OF responseCode404 =
-                 LENGTH OF Xmessage OF responseCode404 - WS-MESG-COUNTER
+                 COMPUTE Xmessage2-length OF RBK02P01-responseCode404 =
+                 LENGTH OF Xmessage2 OF RBK02P01-responseCode404 -
+                   WS-MESG-COUNTER
 
       * Put the 404 data into a container
                  EXEC CICS PUT CONTAINER(WS-RESP404-CONT-NAME)
@@ -122,11 +124,99 @@
                                RESP(WS-RESP)
               END-EXEC
 
-      * Set the container name for the 200 response
+      * Set the container name for the 200 response - ?format=csv is
+      * only honored on the unfiltered-by-author listing below (see
+      * req045), so an author-filtered call always gets the normal
+      * one-WS-BOOK-record-per-book shape
               MOVE WS-REDBOOK-CONT-NAME TO responseCode200-cont
+              MOVE "json" TO responseCode200-format
+              MOVE 1 TO responseCode200-format-existence
               GO TO EXIT-PROGRAM
            END-IF.
 
+      * Build the pagination and filter parameters for RBKRALLB.
+      * limit/offset default to 0 (unbounded, from the start) and
+      * status/documentType default to SPACES (no filter) when not
+      * given on the query string, matching the pre-pagination,
+      * pre-filter behaviour.
+           MOVE 0 TO WS-PAGING-LIMIT.
+           MOVE 0 TO WS-PAGING-OFFSET.
+           MOVE SPACES TO WS-PAGING-STATUS.
+           MOVE SPACES TO WS-PAGING-DOCUMENTTYPE.
+           MOVE SPACES TO WS-PAGING-SORT.
+           MOVE SPACES TO WS-PAGING-SINCE.
+           MOVE SPACES TO WS-PAGING-TOPIC.
+           MOVE SPACES TO WS-PAGING-LANGUAGE.
+           MOVE SPACES TO WS-PAGING-SEARCH.
+           MOVE 0 TO WS-PAGING-SEARCH-LEN.
+           MOVE SPACES TO WS-PAGING-PUBFROM.
+           MOVE SPACES TO WS-PAGING-PUBUNTIL.
+           MOVE SPACES TO WS-PAGING-FORMAT.
+           IF Xlimit-existence IN requestQueryParameters > 0 THEN
+              MOVE Xlimit OF requestQueryParameters TO WS-PAGING-LIMIT
+           END-IF.
+           IF Xoffset-existence IN requestQueryParameters > 0 THEN
+              MOVE Xoffset OF requestQueryParameters TO
+                WS-PAGING-OFFSET
+           END-IF.
+           IF Xstatus-existence IN requestQueryParameters > 0 AND
+              Xstatus2-length IN requestQueryParameters > 0 THEN
+              MOVE Xstatus2 OF requestQueryParameters TO
+                WS-PAGING-STATUS
+           END-IF.
+           IF documentType-existence IN requestQueryParameters > 0
+              AND documentType2-length IN requestQueryParameters > 0
+              THEN
+              MOVE documentType2 OF requestQueryParameters TO
+                WS-PAGING-DOCUMENTTYPE
+           END-IF.
+           IF Xsort-existence IN requestQueryParameters > 0 AND
+              Xsort2-length IN requestQueryParameters > 0 THEN
+              MOVE Xsort2 OF requestQueryParameters TO WS-PAGING-SORT
+           END-IF.
+           IF Xsince-existence IN requestQueryParameters > 0 AND
+              Xsince2-length IN requestQueryParameters > 0 THEN
+              MOVE Xsince2 OF requestQueryParameters TO WS-PAGING-SINCE
+           END-IF.
+           IF Xtopic-existence IN requestQueryParameters > 0 AND
+              Xtopic2-length IN requestQueryParameters > 0 THEN
+              MOVE Xtopic2 OF requestQueryParameters TO WS-PAGING-TOPIC
+           END-IF.
+           IF Xlanguage-existence IN requestQueryParameters > 0 AND
+              Xlanguage2-length IN requestQueryParameters > 0 THEN
+              MOVE Xlanguage2 OF requestQueryParameters TO
+                WS-PAGING-LANGUAGE
+           END-IF.
+           IF Xsearch-existence IN requestQueryParameters > 0 AND
+              Xsearch2-length IN requestQueryParameters > 0 THEN
+              MOVE Xsearch2 OF requestQueryParameters TO
+                WS-PAGING-SEARCH
+              MOVE Xsearch2-length OF requestQueryParameters TO
+                WS-PAGING-SEARCH-LEN
+           END-IF.
+           IF Xpubfrom-existence IN requestQueryParameters > 0 AND
+              Xpubfrom2-length IN requestQueryParameters > 0 THEN
+              MOVE Xpubfrom2 OF requestQueryParameters TO
+                WS-PAGING-PUBFROM
+           END-IF.
+           IF Xpubuntil-existence IN requestQueryParameters > 0 AND
+              Xpubuntil2-length IN requestQueryParameters > 0 THEN
+              MOVE Xpubuntil2 OF requestQueryParameters TO
+                WS-PAGING-PUBUNTIL
+           END-IF.
+           IF Xformat-existence IN requestQueryParameters > 0 AND
+              Xformat2-length IN requestQueryParameters > 0 THEN
+              MOVE Xformat2 OF requestQueryParameters TO
+                WS-PAGING-FORMAT
+           END-IF.
+
+           EXEC CICS PUT CONTAINER(WS-RBKPARM-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(WS-PAGING)
+                         FLENGTH(LENGTH OF WS-PAGING)
+                         BIT
+           END-EXEC.
+
       * If no author specified, get all the books
            EXEC CICS LINK PROGRAM('RBKRALLB')
                           CHANNEL(WS-CHANNEL-NAME)
@@ -155,11 +245,54 @@
                                RESP(WS-RESP)
            END-EXEC.
 
-      * Prepare the 200 response
-           MOVE WS-REDBOOK-CONT-NAME TO responseCode200-cont.
+      * Pass along whether RBKRALLB had to leave more matches unpaged
+      * this call (see req033)
+           EXEC CICS GET CONTAINER(WS-TRUNCATED-CONT-NAME)
+                               CHANNEL(WS-CHANNEL-NAME)
+                               INTO(responseCode200-truncated)
+                               RESP(WS-RESP)
+           END-EXEC.
+           MOVE 1 TO responseCode200-truncated-existence.
+
+      * Prepare the 200 response - point at whichever container
+      * RBKRALLB actually populated for the requested ?format= (see
+      * req045), and echo the format back so the caller knows which
+      * shape to expect
+           IF WS-PAGING-FORMAT = "csv" THEN
+              MOVE WS-CSVBOOK-CONT-NAME TO responseCode200-cont
+              MOVE "csv" TO responseCode200-format
+           ELSE
+              MOVE WS-REDBOOK-CONT-NAME TO responseCode200-cont
+              MOVE "json" TO responseCode200-format
+           END-IF.
+           MOVE 1 TO responseCode200-format-existence.
 
        EXIT-PROGRAM.
 
+      * Record which response code this call is about to return (see
+      * req032), so call volume/error rates can be tracked over time.
+      * responseCode200-existence is never set explicitly in this
+      * program (the 200 case is the fall-through default), so 200 is
+      * likewise this EVALUATE's default
+           MOVE 'RBKGAROP' TO WS-STATS-REQ-PGM.
+           EVALUATE TRUE
+              WHEN responseCode404-existence OF BAQBASE-RBK02P01 > 0
+                 MOVE '404' TO WS-STATS-REQ-CODE
+              WHEN responseCode500-existence OF BAQBASE-RBK02P01 > 0
+                 MOVE '500' TO WS-STATS-REQ-CODE
+              WHEN OTHER
+                 MOVE '200' TO WS-STATS-REQ-CODE
+           END-EVALUATE.
+           EXEC CICS PUT CONTAINER(WS-STATS-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         FROM(WS-STATS-REQUEST)
+                         FLENGTH(LENGTH OF WS-STATS-REQUEST)
+                         BIT
+           END-EXEC.
+           EXEC CICS LINK PROGRAM('RBKWSTAT')
+                     CHANNEL(WS-CHANNEL-NAME)
+           END-EXEC.
+
       * Update the BAQBASE container with the results
            EXEC CICS PUT CONTAINER(WS-BAQBASE-CONT-NAME)
                          CHANNEL(WS-CHANNEL-NAME)
