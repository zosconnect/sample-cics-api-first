@@ -0,0 +1,116 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * RBKWAUDT - Append one audit-trail record to RBKAUDIT for a    *
+      *            create/update/delete/retire (see req029). LINKed   *
+      *            from RBKWBOOK/RBKDELOP/RBKRETOP the same way       *
+      *            RBKRTITL is LINKed from several callers            *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RBKWAUDT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY RBKWSTOR.
+
+       01 WS-AUDIT-NEXT-SEQ     PIC 9(4) VALUE 0.
+
+       01 WS-NOW-ABSTIME        PIC S9(15) COMP-3.
+       01 WS-NOW-DATE           PIC X(10).
+       01 WS-NOW-TIME           PIC X(8).
+       01 WS-NOW-STAMP          PIC X(32).
+
+       PROCEDURE DIVISION.
+
+           EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) END-EXEC.
+
+      * Get which book and which action to record
+           EXEC CICS GET CONTAINER(WS-AUDIT-CONT-NAME)
+                         CHANNEL(WS-CHANNEL-NAME)
+                         INTO(WS-AUDIT-REQUEST)
+                         RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+      * No audit request was provided
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+      * Find the highest sequence number already on file for this
+      * book, the same browse-to-find-next-seq idiom RBKCHKOP uses for
+      * RBKLOAN
+           MOVE WS-AUDIT-REQ-FORMNUM TO WS-AUDIT-KEY-FORMNUM.
+           MOVE 0 TO WS-AUDIT-KEY-SEQ.
+           MOVE 0 TO WS-AUDIT-NEXT-SEQ.
+
+           EXEC CICS STARTBR FILE(WS-AUDIT-FILE)
+                       RIDFLD(WS-AUDIT-KEY)
+                       GTEQ
+                       RESP(WS-FILE-RESP)
+           END-EXEC.
+
+           IF WS-FILE-RESP = DFHRESP(NORMAL)
+              PERFORM UNTIL EXIT
+                 EXEC CICS READNEXT FILE(WS-AUDIT-FILE)
+                             INTO(WS-AUDIT-RECORD)
+                             RIDFLD(WS-AUDIT-KEY)
+                             RESP(WS-FILE-RESP)
+                 END-EXEC
+                 IF WS-FILE-RESP NOT = DFHRESP(NORMAL) THEN
+                    EXIT PERFORM
+                 END-IF
+                 IF WS-AUDIT-KEY-FORMNUM NOT = WS-AUDIT-REQ-FORMNUM
+                 THEN
+                    EXIT PERFORM
+                 END-IF
+                 MOVE WS-AUDIT-KEY-SEQ TO WS-AUDIT-NEXT-SEQ
+              END-PERFORM
+              EXEC CICS ENDBR FILE(WS-AUDIT-FILE) END-EXEC
+           END-IF.
+
+      * Who is performing this action, and when
+           EXEC CICS ASSIGN USERID(auditActor) END-EXEC.
+
+           EXEC CICS ASKTIME ABSTIME(WS-NOW-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-NOW-ABSTIME)
+                     YYYYMMDD(WS-NOW-DATE)
+                     DATESEP('-')
+                     TIME(WS-NOW-TIME)
+                     TIMESEP(':')
+           END-EXEC.
+           STRING WS-NOW-DATE DELIMITED BY SIZE
+                  "T" DELIMITED BY SIZE
+                  WS-NOW-TIME DELIMITED BY SIZE
+                  "Z[UTC]" DELIMITED BY SIZE
+                  INTO WS-NOW-STAMP.
+           MOVE WS-NOW-STAMP(1:25) TO auditTimestamp.
+
+           MOVE WS-AUDIT-REQ-ACTION TO auditAction.
+
+           ADD 1 TO WS-AUDIT-NEXT-SEQ.
+           MOVE WS-AUDIT-NEXT-SEQ TO WS-AUDIT-KEY-SEQ.
+
+           EXEC CICS WRITE FILE(WS-AUDIT-FILE)
+                       RIDFLD(WS-AUDIT-KEY)
+                       FROM(WS-AUDIT-RECORD)
+                       RESP(WS-RESP)
+           END-EXEC.
+
+       EXIT-PROGRAM.
+           EXEC CICS RETURN END-EXEC.
