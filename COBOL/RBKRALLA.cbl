@@ -0,0 +1,153 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      *****************************************************************
+      * RBKRALLA - Build the distinct list of authors in the store    *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RBKRALLA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY RBKWSTOR.
+
+      * Every distinct author name seen is kept here while the whole
+      * RBKAUTH file is browsed, so duplicates (the same person typed
+      * into more than one book's author list) are only returned once.
+      * 500 entries is far beyond this sample catalog's author roster;
+      * any excess beyond that is simply left off the end.
+       01 WS-AUTHOR-TABLE.
+         03 WS-AUTHOR-ENTRY OCCURS 500 TIMES INDEXED BY WS-AUTHOR-IDX.
+           05 WS-AUTHOR-ENTRY-LEN     PIC S9999 COMP-5 SYNC.
+           05 WS-AUTHOR-ENTRY-NAME    PIC X(40).
+       01 WS-AUTHOR-COUNT          PIC S9(8) COMP-5 VALUE 0.
+       01 WS-AUTHOR-DUP-IDX        PIC S9(8) COMP-5.
+       01 WS-AUTHOR-DUP-FOUND      PIC X VALUE 'N'.
+         88 WS-AUTHOR-IS-DUPLICATE    VALUE 'Y'.
+         88 WS-AUTHOR-IS-NEW          VALUE 'N'.
+
+       PROCEDURE DIVISION.
+
+      * Ensure we're the only task accessing the Redbook catalog. No
+      * NOSUSPEND here - a concurrent batch maintenance job (RBKPURGE,
+      * RBKRECON, etc) can legitimately hold this same lock, and a
+      * reader should simply wait its turn rather than proceed unlocked
+           EXEC CICS ENQ RESOURCE(WS-REDBOOKS-TSQ)
+                         LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+           END-EXEC.
+
+      * Start a browse at the beginning of the whole author file -
+      * not scoped to any one book's formNumber, unlike the per-book
+      * generic-key browses RBKRALLB/RBKRAUTH do
+           MOVE LOW-VALUES TO WS-AUTHOR-KEY.
+           EXEC CICS STARTBR FILE(WS-AUTHOR-FILE)
+                       RIDFLD(WS-AUTHOR-KEY)
+                       GTEQ
+                       RESP(WS-AUTH-RESP)
+           END-EXEC.
+
+           IF WS-AUTH-RESP = DFHRESP(NORMAL)
+              PERFORM UNTIL EXIT
+                 EXEC CICS READNEXT FILE(WS-AUTHOR-FILE)
+                     INTO(WS-AUTHOR)
+                     RIDFLD(WS-AUTHOR-KEY)
+                     RESP(WS-AUTH-RESP)
+                 END-EXEC
+
+                 IF WS-AUTH-RESP NOT = DFHRESP(NORMAL) THEN
+                    EXIT PERFORM
+                 END-IF
+
+      * Check if this author name is already in the table
+                 SET WS-AUTHOR-IS-NEW TO TRUE
+                 PERFORM VARYING WS-AUTHOR-DUP-IDX FROM 1 BY 1
+                    UNTIL WS-AUTHOR-DUP-IDX > WS-AUTHOR-COUNT
+                    IF authors OF WS-AUTHOR =
+                       WS-AUTHOR-ENTRY-NAME(WS-AUTHOR-DUP-IDX) THEN
+                       SET WS-AUTHOR-IS-DUPLICATE TO TRUE
+                       EXIT PERFORM
+                    END-IF
+                 END-PERFORM
+
+      * If it's new, and there's still room, add it to the table
+                 IF WS-AUTHOR-IS-NEW AND WS-AUTHOR-COUNT < 500 THEN
+                    ADD 1 TO WS-AUTHOR-COUNT
+                    MOVE authors-length OF WS-AUTHOR TO
+                      WS-AUTHOR-ENTRY-LEN(WS-AUTHOR-COUNT)
+                    MOVE authors OF WS-AUTHOR TO
+                      WS-AUTHOR-ENTRY-NAME(WS-AUTHOR-COUNT)
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR FILE(WS-AUTHOR-FILE) END-EXEC
+           ELSE
+      * There was an error browsing the author file
+              INITIALIZE WS-ERROR
+              STRING "RBKRALLA: file "
+                       DELIMITED BY SIZE
+                     WS-AUTHOR-FILE
+                       DELIMITED BY SIZE
+                     " is unavailable."
+                       DELIMITED BY SIZE
+                     INTO errorMessage OF WS-ERROR
+              INSPECT errorMessage OF WS-ERROR TALLYING
+               errorMessage-length OF WS-ERROR FOR CHARACTERS
+              MOVE 1 TO errorMessage-existence OF WS-ERROR
+              EXEC CICS PUT CONTAINER(WS-RBKEROR-CONT-NAME)
+                            FROM(WS-ERROR)
+                            FLENGTH(LENGTH OF WS-ERROR)
+                            BIT
+              END-EXEC
+              GO TO EXIT-PROGRAM
+           END-IF.
+
+      * Store each distinct author for the caller, using the same
+      * authors-length/authors shape a book's own author list uses
+           PERFORM VARYING WS-AUTHOR-DUP-IDX FROM 1 BY 1
+              UNTIL WS-AUTHOR-DUP-IDX > WS-AUTHOR-COUNT
+              MOVE WS-AUTHOR-ENTRY-LEN(WS-AUTHOR-DUP-IDX) TO
+                authors-length OF WS-AUTHOR
+              MOVE WS-AUTHOR-ENTRY-NAME(WS-AUTHOR-DUP-IDX) TO
+                authors OF WS-AUTHOR
+              EXEC CICS PUT CONTAINER(WS-AUTHLST-CONT-NAME)
+                            FROM(WS-AUTHOR)
+                            FLENGTH(LENGTH OF WS-AUTHOR)
+                            BIT
+                            APPEND
+              END-EXEC
+           END-PERFORM.
+
+      * Store the distinct-author count
+           EXEC CICS PUT CONTAINER(WS-NUMAUTH-CONT-NAME)
+                         FROM(WS-AUTHOR-COUNT)
+                         FLENGTH(LENGTH OF WS-AUTHOR-COUNT)
+                         BIT
+           END-EXEC.
+
+       EXIT-PROGRAM.
+      * Free the Redbook catalog for another task to use. NOHANDLE
+      * since an early exit above can reach here without ever having
+      * taken the lock, and DEQing a resource never ENQed raises
+      * DFHRESP(INVREQ)
+           EXEC CICS DEQ RESOURCE(WS-REDBOOKS-TSQ)
+                         LENGTH(16)
+                         ENQSCOPE(WS-ENQ-SCOPE)
+                         NOHANDLE
+           END-EXEC.
+
+           EXEC CICS RETURN END-EXEC.
