@@ -0,0 +1,180 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  request JSON schema 'getAllRedbooks_request.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '5.0'.
+      *
+      *   01 BAQBASE-RBK02Q01.
+      *
+      * Xauthor is laid out the same way as a WS-AUTHOR record
+      *  (authors-length/authors) so it can be PUT straight into
+      *  WS-RBKPARM-CONT-NAME for RBKRAUTH to GET CONTAINER/INTO.
+      *     03 requestQueryParameters.
+      *       06 Xauthor-existence             PIC S9(9) COMP-5 SYNC.
+      *       06 Xauthor.
+      *         09 Xauthor2-length               PIC S9999 COMP-5 SYNC.
+      *         09 Xauthor2                      PIC X(40).
+      *
+      * Xlimit/Xoffset hold the optional ?limit=/?offset= pagination
+      *  query parameters honored by RBKGAROP/RBKRALLB (renamed with
+      *  the "X" prefix used elsewhere in this schema because LIMIT
+      *  is a COBOL reserved word).
+      *       06 Xlimit-existence               PIC S9(9) COMP-5 SYNC.
+      *       06 Xlimit                         PIC S9(9) COMP-5 SYNC.
+      *       06 Xoffset-existence              PIC S9(9) COMP-5 SYNC.
+      *       06 Xoffset                        PIC S9(9) COMP-5 SYNC.
+      *
+      * Xstatus/documentType are the optional ?status=/?documentType=
+      *  filters, laid out the same way as the matching fields on
+      *  WS-BOOK (Xstatus/documentType2).
+      *       06 Xstatus-existence              PIC S9(9) COMP-5 SYNC.
+      *       06 Xstatus.
+      *         09 Xstatus2-length                 PIC S9999 COMP-5 SYNC.
+      *         09 Xstatus2                        PIC X(9).
+      *       06 documentType-existence         PIC S9(9) COMP-5 SYNC.
+      *       06 documentType.
+      *         09 documentType2-length            PIC S9999 COMP-5 SYNC.
+      *         09 documentType2                   PIC X(8).
+      *
+      * Xsort holds the optional ?sort= order - one of "title",
+      *  "formNumber" or "publicationDate" - honored by RBKGAROP/
+      *  RBKRALLB the same way Xlimit/Xoffset are ("X" prefix, since
+      *  SORT is a COBOL reserved word).
+      *       06 Xsort-existence                PIC S9(9) COMP-5 SYNC.
+      *       06 Xsort.
+      *         09 Xsort2-length                  PIC S9999 COMP-5 SYNC.
+      *         09 Xsort2                         PIC X(15).
+      *
+      * Xsince holds the optional ?since= incremental-sync filter,
+      *  laid out the same way as Xstatus/Xsort, honored by RBKGAROP/
+      *  RBKRALLB against lastUpdatedTimestamp OF WS-BOOK.
+      *       06 Xsince-existence                PIC S9(9) COMP-5 SYNC.
+      *       06 Xsince.
+      *         09 Xsince2-length                  PIC S9999 COMP-5 SYNC.
+      *         09 Xsince2                         PIC X(32).
+      *
+      * Xtopic holds the optional ?topic= filter (see req020), laid
+      *  out the same way as Xstatus/documentType, honored by
+      *  RBKGAROP/RBKRALLB against topic2 OF WS-BOOK.
+      *       06 Xtopic-existence              PIC S9(9) COMP-5 SYNC.
+      *       06 Xtopic.
+      *         09 Xtopic2-length                 PIC S9999 COMP-5 SYNC.
+      *         09 Xtopic2                        PIC X(40).
+      *
+      * Xlanguage holds the optional ?language= filter (see req034),
+      *  laid out the same way as Xstatus/documentType, honored by
+      *  RBKGAROP/RBKRALLB against language OF WS-BOOK.
+      *       06 Xlanguage-existence           PIC S9(9) COMP-5 SYNC.
+      *       06 Xlanguage.
+      *         09 Xlanguage2-length              PIC S9999 COMP-5 SYNC.
+      *         09 Xlanguage2                     PIC X(2).
+      *
+      * Xsearch holds the optional ?search= free-text filter (see
+      *  req039), laid out the same fixed width as abstract2 IN
+      *  Redbook, honored by RBKGAROP/RBKRALLB as a substring match
+      *  against Xtitle or abstract2 OF WS-BOOK.
+      *       06 Xsearch-existence             PIC S9(9) COMP-5 SYNC.
+      *       06 Xsearch.
+      *         09 Xsearch2-length                PIC S9999 COMP-5 SYNC.
+      *         09 Xsearch2                       PIC X(200).
+      *
+      * Xpubfrom/Xpubuntil hold the optional
+      *  ?publicationDateFrom=/?publicationDateTo= range filter (see
+      *  req040), laid out the same fixed width as publicationDate2
+      *  IN Redbook, honored by RBKGAROP/RBKRALLB against
+      *  publicationDate2 OF WS-BOOK.
+      *       06 Xpubfrom-existence            PIC S9(9) COMP-5 SYNC.
+      *       06 Xpubfrom.
+      *         09 Xpubfrom2-length               PIC S9999 COMP-5 SYNC.
+      *         09 Xpubfrom2                      PIC X(32).
+      *       06 Xpubuntil-existence           PIC S9(9) COMP-5 SYNC.
+      *       06 Xpubuntil.
+      *         09 Xpubuntil2-length              PIC S9999 COMP-5 SYNC.
+      *         09 Xpubuntil2                     PIC X(32).
+      *
+      * Xformat holds the optional ?format= response-shape parameter
+      *  (see req045) - "json" (the default) or "csv" - honored by
+      *  RBKGAROP/RBKRALLB the same way Xsort is ("X" prefix, kept
+      *  consistent with every other query parameter in this schema).
+      *       06 Xformat-existence             PIC S9(9) COMP-5 SYNC.
+      *       06 Xformat.
+      *         09 Xformat2-length                PIC S9999 COMP-5 SYNC.
+      *         09 Xformat2                       PIC X(4).
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+       01 BAQBASE-RBK02Q01.
+         03 requestQueryParameters.
+           06 Xauthor-existence               PIC S9(9) COMP-5 SYNC.
+           06 Xauthor.
+             09 Xauthor2-length                  PIC S9999 COMP-5 SYNC.
+             09 Xauthor2                         PIC X(40).
+
+           06 Xlimit-existence                 PIC S9(9) COMP-5 SYNC.
+           06 Xlimit                           PIC S9(9) COMP-5 SYNC.
+           06 Xoffset-existence                PIC S9(9) COMP-5 SYNC.
+           06 Xoffset                          PIC S9(9) COMP-5 SYNC.
+
+           06 Xstatus-existence                PIC S9(9) COMP-5 SYNC.
+           06 Xstatus.
+             09 Xstatus2-length                   PIC S9999 COMP-5 SYNC.
+             09 Xstatus2                          PIC X(9).
+           06 documentType-existence           PIC S9(9) COMP-5 SYNC.
+           06 documentType.
+             09 documentType2-length              PIC S9999 COMP-5 SYNC.
+             09 documentType2                     PIC X(8).
+
+           06 Xsort-existence                  PIC S9(9) COMP-5 SYNC.
+           06 Xsort.
+             09 Xsort2-length                     PIC S9999 COMP-5 SYNC.
+             09 Xsort2                            PIC X(15).
+
+           06 Xsince-existence                 PIC S9(9) COMP-5 SYNC.
+           06 Xsince.
+             09 Xsince2-length                    PIC S9999 COMP-5 SYNC.
+             09 Xsince2                           PIC X(32).
+
+           06 Xtopic-existence                 PIC S9(9) COMP-5 SYNC.
+           06 Xtopic.
+             09 Xtopic2-length                    PIC S9999 COMP-5 SYNC.
+             09 Xtopic2                           PIC X(40).
+
+           06 Xlanguage-existence              PIC S9(9) COMP-5 SYNC.
+           06 Xlanguage.
+             09 Xlanguage2-length                 PIC S9999 COMP-5 SYNC.
+             09 Xlanguage2                        PIC X(2).
+
+           06 Xsearch-existence                PIC S9(9) COMP-5 SYNC.
+           06 Xsearch.
+             09 Xsearch2-length                   PIC S9999 COMP-5 SYNC.
+             09 Xsearch2                          PIC X(200).
+
+           06 Xpubfrom-existence               PIC S9(9) COMP-5 SYNC.
+           06 Xpubfrom.
+             09 Xpubfrom2-length                  PIC S9999 COMP-5 SYNC.
+             09 Xpubfrom2                         PIC X(32).
+           06 Xpubuntil-existence              PIC S9(9) COMP-5 SYNC.
+           06 Xpubuntil.
+             09 Xpubuntil2-length                 PIC S9999 COMP-5 SYNC.
+             09 Xpubuntil2                        PIC X(32).
+
+           06 Xformat-existence                PIC S9(9) COMP-5 SYNC.
+           06 Xformat.
+             09 Xformat2-length                   PIC S9999 COMP-5 SYNC.
+             09 Xformat2                          PIC X(4).
