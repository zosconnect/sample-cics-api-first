@@ -0,0 +1,44 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  request JSON schema 'getChanges_request.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '5.0'.
+      *
+      *   01 BAQBASE-RBK05Q01.
+      *
+      * Xsince is the required starting point for the change feed (see
+      *  req037), laid out the same way as getAllRedbooks' own Xsince
+      *  (see RBK02Q01) - an ISO-8601 timestamp compared as a plain
+      *  string against auditTimestamp OF WS-AUDIT-RECORD.
+      *     03 requestQueryParameters.
+      *       06 Xsince-existence               PIC S9(9) COMP-5 SYNC.
+      *       06 Xsince.
+      *         09 Xsince2-length                  PIC S9999 COMP-5
+      *                                             SYNC.
+      *         09 Xsince2                         PIC X(32).
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+       01 BAQBASE-RBK05Q01.
+         03 requestQueryParameters.
+           06 Xsince-existence                 PIC S9(9) COMP-5 SYNC.
+           06 Xsince.
+             09 Xsince2-length                    PIC S9999 COMP-5
+                                                   SYNC.
+             09 Xsince2                           PIC X(32).
