@@ -0,0 +1,72 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  response JSON schema 'getChanges_response.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '5.0'.
+      *
+      *   01 BAQBASE-RBK05P01.
+      *     03 responseCode200-existence       PIC S9(9) COMP-5 SYNC.
+      *     03 responseCode200-cont            PIC X(16).
+      *     03 responseCode200-num             PIC S9(8) COMP-5 SYNC.
+      *     03 responseCode400-existence       PIC S9(9) COMP-5 SYNC.
+      *     03 responseCode400-cont            PIC X(16).
+      *     03 responseCode500-existence       PIC S9(9) COMP-5 SYNC.
+      *     03 responseCode500-cont            PIC X(16).
+      *
+      * responseCode200-cont names the container holding the matching
+      *  WS-CHANGE-EVENT entries (see RBKWSTOR), appended in
+      *  chronological order; responseCode200-num is how many there
+      *  are. responseCode400 is returned when ?since= is missing or
+      *  malformed - there is no sensible "give me everything" default
+      *  for an append-only event feed the way there is for
+      *  getAllRedbooks.
+      *
+      * responseCode200-truncated was added later (review-round fix) -
+      *  RBKCHGOP's WS-CHANGE-EVENT table caps at 500 matching events,
+      *  and past that cap there was no way for a caller to know the
+      *  feed wasn't complete, the same gap req033 fixed for
+      *  getAllRedbooks/RBK02P01. Added the same hand-added-past-
+      *  DFHJS2LS way RBK02P01.cpy's own responseCode200-truncated was.
+      *
+      *   01 RBK05P01-responseCode400.
+      *     03 Xmessage-existence               PIC S9(9) COMP-5 SYNC.
+      *     03 Xmessage.
+      *       06 Xmessage2-length                 PIC S9999 COMP-5
+      *                                            SYNC.
+      *       06 Xmessage2                        PIC X(50).
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+       01 BAQBASE-RBK05P01.
+         03 responseCode200-existence       PIC S9(9) COMP-5 SYNC.
+         03 responseCode200-cont            PIC X(16).
+         03 responseCode200-num             PIC S9(8) COMP-5 SYNC.
+         03 responseCode200-truncated-existence
+                                             PIC S9(9) COMP-5 SYNC.
+         03 responseCode200-truncated       PIC 9(1).
+         03 responseCode400-existence       PIC S9(9) COMP-5 SYNC.
+         03 responseCode400-cont            PIC X(16).
+         03 responseCode500-existence       PIC S9(9) COMP-5 SYNC.
+         03 responseCode500-cont            PIC X(16).
+
+       01 RBK05P01-responseCode400.
+         03 Xmessage-existence               PIC S9(9) COMP-5 SYNC.
+         03 Xmessage.
+           06 Xmessage2-length                  PIC S9999 COMP-5 SYNC.
+           06 Xmessage2                         PIC X(50).
