@@ -0,0 +1,42 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  response JSON schema 'getAllAuthors_response.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '5.0'.
+      *
+      *   01 BAQBASE-RBK03P01.
+      *     03 responseCode200-existence       PIC S9(9) COMP-5 SYNC.
+      *     03 responseCode200-cont            PIC X(16).
+      *     03 responseCode200-num             PIC S9(8) COMP-5 SYNC.
+      *     03 responseCode500-existence       PIC S9(9) COMP-5 SYNC.
+      *     03 responseCode500-cont            PIC X(16).
+      *
+      * responseCode200-cont points at a container holding one
+      *  APPENDed WS-AUTHOR-shaped (authors-length/authors) entry per
+      *  distinct author name, the same shape used for a book's own
+      *  authors-cont list.
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+       01 BAQBASE-RBK03P01.
+         03 responseCode200-existence       PIC S9(9) COMP-5 SYNC.
+         03 responseCode200-cont            PIC X(16).
+         03 responseCode200-num             PIC S9(8) COMP-5 SYNC.
+         03 responseCode500-existence       PIC S9(9) COMP-5 SYNC.
+         03 responseCode500-cont            PIC X(16).
