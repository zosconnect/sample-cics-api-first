@@ -0,0 +1,33 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  request JSON schema 'deleteRedbook_request.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '5.0'.
+      *
+      *   01 BAQBASE-RBKDLQ01.
+      *     03 requestPathParameters.
+      *       06 Xtitle-length                 PIC S9999 COMP-5 SYNC.
+      *       06 Xtitle                        PIC X(80).
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+       01 BAQBASE-RBKDLQ01.
+         03 requestPathParameters.
+           06 Xtitle-length                   PIC S9999 COMP-5 SYNC.
+           06 Xtitle                          PIC X(80).
