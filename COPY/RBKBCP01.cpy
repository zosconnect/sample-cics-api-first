@@ -0,0 +1,74 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  response JSON schema 'bulkCreateRedbooks_response.json'.
+      *
+      *   01 BAQBASE-RBKBCP01.
+      *
+      * CONTAINER 'responseCode200-cont' holds 'responseCode200-num'
+      *  instances of structure 'RBKBCP01-result', one per item in the
+      *  request array, in the same order - each reports whether that
+      *  one book was created (201), was already on file (409), failed
+      *  validation (400) or hit a system error (500).
+      *     03 responseCode200-existence     PIC S9(9) COMP-5 SYNC.
+      *     03 responseCode200-cont          PIC X(16).
+      *     03 responseCode200-num           PIC S9(8) COMP-5 SYNC.
+      *
+      * CONTAINER 'responseCode400-cont' was added later, when RBKBCROP
+      *  started enforcing the RBKAUTHZ authorization check (see
+      *  req030) - rejects the whole bulk request, not a single item,
+      *  laid out the same as the other operations' message-only error
+      *  responses (see RBK01P01).
+      *     03 responseCode400-existence     PIC S9(9) COMP-5 SYNC.
+      *     03 responseCode400-cont          PIC X(16).
+      *
+      * CONTAINER 'responseCode500-cont' follows the same shape used
+      *  by the other operations, and is only used if the bulk request
+      *  itself (not one of its items) could not be read at all.
+      *     03 responseCode500-existence     PIC S9(9) COMP-5 SYNC.
+      *     03 responseCode500-cont          PIC X(16).
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+       01 BAQBASE-RBKBCP01.
+         03 responseCode200-existence     PIC S9(9) COMP-5 SYNC.
+         03 responseCode200-cont          PIC X(16).
+         03 responseCode200-num           PIC S9(8) COMP-5 SYNC.
+
+         03 responseCode400-existence     PIC S9(9) COMP-5 SYNC.
+         03 responseCode400-cont          PIC X(16).
+
+         03 responseCode500-existence     PIC S9(9) COMP-5 SYNC.
+         03 responseCode500-cont          PIC X(16).
+
+       01 RBKBCP01-responseCode400.
+         03 responseCode400.
+           06 Xmessage-existence            PIC S9(9) COMP-5 SYNC.
+           06 Xmessage.
+             09 Xmessage2-length               PIC S9999 COMP-5 SYNC.
+             09 Xmessage2                      PIC X(50).
+
+       01 RBKBCP01-result.
+         03 result.
+           06 resultStatus                  PIC 9(3).
+           06 Xtitle-length                 PIC S9999 COMP-5 SYNC.
+           06 Xtitle                        PIC X(80).
+           06 formNumber                    PIC X(12).
+           06 errorMessage-existence        PIC S9(9) COMP-5 SYNC.
+           06 errorMessage-length           PIC S9999 COMP-5 SYNC.
+           06 errorMessage                  PIC X(50).
