@@ -0,0 +1,84 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  response JSON schema 'addFavorite_response.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '5.0'.
+      *
+      *   01 BAQBASE-RBKFAP01.
+      *
+      * CONTAINER 'responseCode200-cont' holds the WS-BOOK the caller
+      *  just favorited, returned the same way RBKGETOP echoes a book
+      *  back on a successful lookup. The CONTAINER must be read from
+      *  and written to in BIT mode.
+      *     03 responseCode200-existence     PIC S9(9) COMP-5 SYNC.
+      *     03 responseCode200-cont          PIC X(16).
+      *
+      * responseCode400/responseCode404/responseCode500 are message-
+      *  only error responses, laid out the same as every other
+      *  operation's (see RBK01P01/RBKDLP01).
+      *     03 responseCode400-existence     PIC S9(9) COMP-5 SYNC.
+      *     03 responseCode400-cont          PIC X(16).
+      *     03 responseCode404-existence     PIC S9(9) COMP-5 SYNC.
+      *     03 responseCode404-cont          PIC X(16).
+      *     03 responseCode500-existence     PIC S9(9) COMP-5 SYNC.
+      *     03 responseCode500-cont          PIC X(16).
+      *
+      *  01 RBKFAP01-responseCode400.
+      *    03 responseCode400.
+      *      06 Xmessage-existence            PIC S9(9) COMP-5 SYNC.
+      *      06 Xmessage.
+      *        09 Xmessage2-length              PIC S9999 COMP-5 SYNC.
+      *        09 Xmessage2                     PIC X(50).
+      *
+      *  01 RBKFAP01-responseCode404.
+      *    03 responseCode404.
+      *      06 Xmessage-existence            PIC S9(9) COMP-5 SYNC.
+      *      06 Xmessage.
+      *        09 Xmessage2-length              PIC S9999 COMP-5 SYNC.
+      *        09 Xmessage2                     PIC X(50).
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+       01 BAQBASE-RBKFAP01.
+
+         03 responseCode200-existence     PIC S9(9) COMP-5 SYNC.
+         03 responseCode200-cont          PIC X(16).
+
+         03 responseCode400-existence     PIC S9(9) COMP-5 SYNC.
+         03 responseCode400-cont          PIC X(16).
+
+         03 responseCode404-existence     PIC S9(9) COMP-5 SYNC.
+         03 responseCode404-cont          PIC X(16).
+
+         03 responseCode500-existence     PIC S9(9) COMP-5 SYNC.
+         03 responseCode500-cont          PIC X(16).
+
+       01 RBKFAP01-responseCode400.
+         03 responseCode400.
+           06 Xmessage-existence            PIC S9(9) COMP-5 SYNC.
+           06 Xmessage.
+             09 Xmessage2-length               PIC S9999 COMP-5 SYNC.
+             09 Xmessage2                      PIC X(50).
+
+       01 RBKFAP01-responseCode404.
+         03 responseCode404.
+           06 Xmessage-existence            PIC S9(9) COMP-5 SYNC.
+           06 Xmessage.
+             09 Xmessage2-length               PIC S9999 COMP-5 SYNC.
+             09 Xmessage2                      PIC X(50).
