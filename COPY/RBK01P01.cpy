@@ -340,22 +340,48 @@
       *        09 Xmessage2                     PIC X(50).
       * 
       *  
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * responseCode400-cont was added later, when RBKCRTOP started
+      *  validating Xstatus/documentType2 against their documented
+      *  enumerations - laid out the same as the other operations'
+      *  message-only error responses (see e.g. RBKUDP01).
+      *     03 responseCode400-existence     PIC S9(9) COMP-5 SYNC.
+      *     03 responseCode400-cont          PIC X(16).
+      *
+      *  01 RBK01P01-responseCode400.
+      *    03 responseCode400.
+      *      06 Xmessage-existence            PIC S9(9) COMP-5 SYNC.
+      *      06 Xmessage.
+      *        09 Xmessage2-length              PIC S9999 COMP-5 SYNC.
+      *        09 Xmessage2                     PIC X(50).
       * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
  
           01 BAQBASE-RBK01P01.
  
             03 responseCode201-existence     PIC S9(9) COMP-5 SYNC.
             03 responseCode201-cont          PIC X(16).
- 
- 
+
+
+            03 responseCode400-existence     PIC S9(9) COMP-5 SYNC.
+            03 responseCode400-cont          PIC X(16).
+
+
             03 responseCode409-existence     PIC S9(9) COMP-5 SYNC.
             03 responseCode409-cont          PIC X(16).
- 
- 
+
+
             03 responseCode500-existence     PIC S9(9) COMP-5 SYNC.
             03 responseCode500-cont          PIC X(16).
- 
- 
+
+
+         01 RBK01P01-responseCode400.
+           03 responseCode400.
+             06 Xmessage-existence            PIC S9(9) COMP-5 SYNC.
+             06 Xmessage.
+               09 Xmessage2-length               PIC S9999 COMP-5 SYNC.
+               09 Xmessage2                      PIC X(50).
+
          01 RBK01P01-responseCode201.
            03 responseCode201.
              06 Xtitle-length                 PIC S9999 COMP-5 SYNC.
@@ -375,22 +401,36 @@
                09 publicationDate2              PIC X(32).
  
              06 documentType-existence        PIC S9(9) COMP-5 SYNC.
- 
+
              06 documentType.
                09 documentType2-length          PIC S9999 COMP-5 SYNC.
                09 documentType2                 PIC X(8).
- 
+
+             06 topic-existence               PIC S9(9) COMP-5 SYNC.
+
+             06 topic.
+               09 topic2-length                  PIC S9999 COMP-5 SYNC.
+               09 topic2                         PIC X(40).
+
              06 sizeMB-existence              PIC S9(9) COMP-5 SYNC.
- 
+
              06 sizeMB                        PIC 9(16)V9(2) COMP-3.
- 
+
              06 url-existence                 PIC S9(9) COMP-5 SYNC.
- 
+
              06 url.
                09 url2-length                   PIC S9999 COMP-5 SYNC.
                09 url2                          PIC X(100).
+
+             06 relatedFormNumbers-num        PIC S9(9) COMP-5 SYNC.
+             06 relatedFormNumbers-cont       PIC X(16).
+
+             06 createdTimestamp-length       PIC S9999 COMP-5 SYNC.
+             06 createdTimestamp              PIC X(32).
+             06 lastUpdatedTimestamp-length   PIC S9999 COMP-5 SYNC.
+             06 lastUpdatedTimestamp          PIC X(32).
              06 filler                        PIC X(2).
- 
+
          01 RBK01P01-authors.
            03 authors-length                PIC S9999 COMP-5 SYNC.
            03 authors                       PIC X(40).
@@ -414,11 +454,17 @@
                09 publicationDate               PIC X(32).
  
              06 documentType2-existence       PIC S9(9) COMP-5 SYNC.
- 
+
              06 documentType2.
                09 documentType-length           PIC S9999 COMP-5 SYNC.
                09 documentType                  PIC X(8).
- 
+
+             06 topic2-existence              PIC S9(9) COMP-5 SYNC.
+
+             06 topic2.
+               09 topic-length                   PIC S9999 COMP-5 SYNC.
+               09 topic                          PIC X(40).
+
              06 sizeMB2-existence             PIC S9(9) COMP-5 SYNC.
  
              06 sizeMB                        PIC 9(16)V9(2) COMP-3.
@@ -428,8 +474,16 @@
              06 url2.
                09 url-length                    PIC S9999 COMP-5 SYNC.
                09 url                           PIC X(100).
+
+             06 relatedFormNumbers2-num       PIC S9(9) COMP-5 SYNC.
+             06 relatedFormNumbers2-cont      PIC X(16).
+
+             06 createdTimestamp-length       PIC S9999 COMP-5 SYNC.
+             06 createdTimestamp              PIC X(32).
+             06 lastUpdatedTimestamp-length   PIC S9999 COMP-5 SYNC.
+             06 lastUpdatedTimestamp          PIC X(32).
              06 filler                        PIC X(2).
- 
+
          01 RBK01P01-authors2.
            03 authors-length                PIC S9999 COMP-5 SYNC.
            03 authors                       PIC X(40).
