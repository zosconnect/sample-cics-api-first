@@ -0,0 +1,104 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  request JSON schema 'updateRedbook_request.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '5.0'.
+      *
+      *   01 BAQBASE-RBKUDQ01.
+      *
+      * requestPathParameters carries the {title} path parameter used
+      *  to locate the existing Redbook to update.
+      *     03 requestPathParameters.
+      *       06 Xtitle-length                 PIC S9999 COMP-5 SYNC.
+      *       06 Xtitle                        PIC X(80).
+      *
+      * requestBody carries the replacement Redbook fields, laid out
+      *  the same way as createRedbook's requestBody (RBK01Q01).
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+       01 BAQBASE-RBKUDQ01.
+         03 requestPathParameters.
+           06 Xtitle-length                   PIC S9999 COMP-5 SYNC.
+           06 Xtitle                          PIC X(80).
+
+         03 requestBody.
+           06 Xtitle2-length                  PIC S9999 COMP-5 SYNC.
+           06 Xtitle2                         PIC X(80).
+
+           06 authors-num                     PIC S9(9) COMP-5 SYNC.
+           06 authors-cont                    PIC X(16).
+
+           06 Xstatus-length                  PIC S9999 COMP-5 SYNC.
+           06 Xstatus                         PIC X(9).
+           06 formNumber                      PIC X(12).
+
+           06 publicationDate-existence       PIC S9(9) COMP-5 SYNC.
+           06 publicationDate.
+             09 publicationDate2-length          PIC S9999 COMP-5 SYNC.
+             09 publicationDate2                 PIC X(32).
+
+           06 documentType-existence          PIC S9(9) COMP-5 SYNC.
+           06 documentType.
+             09 documentType2-length             PIC S9999 COMP-5 SYNC.
+             09 documentType2                    PIC X(8).
+
+           06 topic-existence                 PIC S9(9) COMP-5 SYNC.
+           06 topic.
+             09 topic2-length                    PIC S9999 COMP-5 SYNC.
+             09 topic2                           PIC X(40).
+
+           06 sizeMB-existence                PIC S9(9) COMP-5 SYNC.
+           06 sizeMB                          PIC 9(16)V9(2) COMP-3.
+
+           06 url-existence                   PIC S9(9) COMP-5 SYNC.
+           06 url.
+             09 url2-length                      PIC S9999 COMP-5 SYNC.
+             09 url2                             PIC X(100).
+
+      * HARDCOPY purchase price/currency (see req036), laid out the
+      * same way as the matching fields on WS-BOOK (price/Xcurrency).
+      * Named Xcurrency because CURRENCY is a reserved word.
+           06 price-existence                 PIC S9(9) COMP-5 SYNC.
+           06 price                           PIC 9(7)V9(2) COMP-3.
+           06 Xcurrency-existence             PIC S9(9) COMP-5 SYNC.
+           06 Xcurrency                       PIC X(3).
+
+      * The 2-character language code of this edition (see req034) -
+      * renamed from an unused filler, the same way RBK01Q01's own
+      * language field was, so the existing MOVE CORR in RBKUPDOP
+      * picks it up with no other layout changes. language-existence
+      * is carried along for consistency with the other optional
+      * fields here, even though it has no matching flag on WS-BOOK's
+      * own unconditional language field and so isn't separately
+      * checked - PUT always overwrites the whole book via MOVE CORR.
+           06 language-existence               PIC S9(9) COMP-5 SYNC.
+           06 language                        PIC X(2).
+
+      * A short free-text summary of the book (see req039), laid out
+      * the same way as the matching field on WS-BOOK (abstract).
+           06 abstract-existence              PIC S9(9) COMP-5 SYNC.
+           06 abstract.
+             09 abstract2-length                 PIC S9999 COMP-5 SYNC.
+             09 abstract2                        PIC X(200).
+
+      * Restricted/internal-only visibility flag (see req043), laid
+      * out the same way as the matching field on WS-BOOK (restricted).
+           06 restricted-existence            PIC S9(9) COMP-5 SYNC.
+           06 restricted                      PIC X(1).
