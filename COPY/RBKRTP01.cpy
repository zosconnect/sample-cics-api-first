@@ -0,0 +1,80 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * Hand-written response structure for the retireRedbook operation
+      *  (see req018) - laid out the same way as updateRedbook's
+      *  response (RBKUDP01): a 200 whose container holds the updated
+      *  Redbook (laid out as WS-BOOK, see RBKWSTOR), or a 400/404/500.
+      *
+      *  responseCode400-cont was added later, when RBKRETOP started
+      *  enforcing the RBKAUTHZ authorization check (see req030) -
+      *  laid out the same as the other operations' message-only error
+      *  responses (see RBK01P01).
+      *
+      *   01 BAQBASE-RBKRTP01.
+      *     03 responseCode200-existence     PIC S9(9) COMP-5 SYNC.
+      *     03 responseCode200-cont          PIC X(16).
+      *     03 responseCode400-existence     PIC S9(9) COMP-5 SYNC.
+      *     03 responseCode400-cont          PIC X(16).
+      *     03 responseCode404-existence     PIC S9(9) COMP-5 SYNC.
+      *     03 responseCode404-cont          PIC X(16).
+      *     03 responseCode500-existence     PIC S9(9) COMP-5 SYNC.
+      *     03 responseCode500-cont          PIC X(16).
+      *
+      *  01 RBKRTP01-responseCode400.
+      *    03 responseCode400.
+      *      06 Xmessage-existence            PIC S9(9) COMP-5 SYNC.
+      *      06 Xmessage.
+      *        09 Xmessage2-length              PIC S9999 COMP-5 SYNC.
+      *        09 Xmessage2                     PIC X(50).
+      *
+      *  01 RBKRTP01-responseCode404.
+      *    03 responseCode404.
+      *      06 Xmessage-existence            PIC S9(9) COMP-5 SYNC.
+      *      06 Xmessage.
+      *        09 Xmessage2-length              PIC S9999 COMP-5 SYNC.
+      *        09 Xmessage2                     PIC X(50).
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+       01 BAQBASE-RBKRTP01.
+
+         03 responseCode200-existence     PIC S9(9) COMP-5 SYNC.
+         03 responseCode200-cont          PIC X(16).
+
+         03 responseCode400-existence     PIC S9(9) COMP-5 SYNC.
+         03 responseCode400-cont          PIC X(16).
+
+         03 responseCode404-existence     PIC S9(9) COMP-5 SYNC.
+         03 responseCode404-cont          PIC X(16).
+
+         03 responseCode500-existence     PIC S9(9) COMP-5 SYNC.
+         03 responseCode500-cont          PIC X(16).
+
+       01 RBKRTP01-responseCode400.
+         03 responseCode400.
+           06 Xmessage-existence            PIC S9(9) COMP-5 SYNC.
+           06 Xmessage.
+             09 Xmessage2-length               PIC S9999 COMP-5 SYNC.
+             09 Xmessage2                      PIC X(50).
+
+       01 RBKRTP01-responseCode404.
+         03 responseCode404.
+           06 Xmessage-existence            PIC S9(9) COMP-5 SYNC.
+           06 Xmessage.
+             09 Xmessage2-length               PIC S9999 COMP-5 SYNC.
+             09 Xmessage2                      PIC X(50).
