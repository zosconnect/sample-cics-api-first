@@ -0,0 +1,40 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  response JSON schema 'getHealth_response.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '5.0'.
+      *
+      *   01 BAQBASE-RBK06P01.
+      *     03 responseCode200-existence       PIC S9(9) COMP-5 SYNC.
+      *     03 responseCode200-healthStatus    PIC X(8).
+      *     03 responseCode500-existence       PIC S9(9) COMP-5 SYNC.
+      *     03 responseCode500-cont            PIC X(16).
+      *
+      * responseCode200-healthStatus is 'UP' when RBKHLTOP (see
+      *  req041) was able to access the Redbook catalog file, the
+      *  one dependency this API actually has. responseCode500 is
+      *  returned instead when that file could not be accessed.
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+       01 BAQBASE-RBK06P01.
+         03 responseCode200-existence       PIC S9(9) COMP-5 SYNC.
+         03 responseCode200-healthStatus    PIC X(8).
+         03 responseCode500-existence       PIC S9(9) COMP-5 SYNC.
+         03 responseCode500-cont            PIC X(16).
