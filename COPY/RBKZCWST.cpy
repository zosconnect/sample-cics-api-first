@@ -24,4 +24,25 @@
        01 WS-REQUEST-URI-LENGTH    PIC 9(9)   VALUE 0 COMP-5.
 
        01 WS-REQUEST-METHOD        PIC X(8)   VALUE SPACES.
-       01 WS-REQUEST-METHOD-LENGTH PIC 9(9)   VALUE 0 COMP-5.
\ No newline at end of file
+       01 WS-REQUEST-METHOD-LENGTH PIC 9(9)   VALUE 0 COMP-5.
+
+      * Set once a URI/method combination below is actually routed to
+      * an operation program (see req022) - left 'N' for a URI that
+      * doesn't match any known resource, or a method that isn't
+      * supported on a URI that does, so the caller always gets a
+      * real response instead of an empty one.
+       01 WS-ROUTE-FOUND           PIC X      VALUE 'N'.
+         88 WS-ROUTE-MATCHED         VALUE 'Y'.
+         88 WS-ROUTE-NOT-MATCHED     VALUE 'N'.
+
+      * Fallback error container/message for an unmatched URI or
+      * method (see req022) - laid out the same as WS-ERROR in
+      * RBKWSTOR, but declared locally here (rather than COPY RBKWSTOR)
+      * since that copybook's own WS-CHANNEL-NAME would collide with
+      * the one already declared above.
+       01 WS-RBKEROR-CONT-NAME     PIC X(16)  VALUE 'BAQ-RBKEROR-CONT'.
+       01 WS-ZCAPI-ERROR.
+         03 errorMessage-existence   PIC S9(9) COMP-5 SYNC.
+         03 errorMessage-length      PIC S9999 COMP-5 SYNC.
+         03 errorMessage             PIC X(50).
+       01 WS-MESG-COUNTER          PIC 9(4) COMP-5 VALUE 0.
\ No newline at end of file
