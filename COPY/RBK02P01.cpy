@@ -0,0 +1,74 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  response JSON schema 'getAllRedbooks_response.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '5.0'.
+      *
+      *   01 BAQBASE-RBK02P01.
+      *     03 responseCode200-existence       PIC S9(9) COMP-5 SYNC.
+      *     03 responseCode200-cont            PIC X(16).
+      *     03 responseCode200-num             PIC S9(8) COMP-5 SYNC.
+      *     03 responseCode404-existence       PIC S9(9) COMP-5 SYNC.
+      *     03 responseCode404-cont            PIC X(16).
+      *     03 responseCode500-existence       PIC S9(9) COMP-5 SYNC.
+      *     03 responseCode500-cont            PIC X(16).
+      *
+      *   01 RBK02P01-responseCode404.
+      *     03 Xmessage-existence               PIC S9(9) COMP-5 SYNC.
+      *     03 Xmessage.
+      *       06 Xmessage2-length                 PIC S9999 COMP-5 SYNC.
+      *       06 Xmessage2                        PIC X(50).
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+      * responseCode200-truncated was added later (see req033) - more
+      * matching books may exist than were returned this call, either
+      * because the caller's own limit/offset left some unreturned or
+      * because RBKRALLB's safety cap clamped an unbounded/oversized
+      * request, so this tells the caller to page rather than assume
+      * the list is complete. Added the same way RBKUDP01.cpy's
+      * responseCode409 structure was hand-added past what DFHJS2LS
+      * originally generated, since there is no schema source to
+      * regenerate this copybook from.
+      *
+      * responseCode200-format was added the same way (see req045) -
+      * tells the caller whether responseCode200-cont holds the usual
+      * WS-BOOK-per-book container or a CSV-line-per-book container,
+      * echoing back the ?format= the call was made with ("json" when
+      * the query parameter was absent).
+       01 BAQBASE-RBK02P01.
+         03 responseCode200-existence       PIC S9(9) COMP-5 SYNC.
+         03 responseCode200-cont            PIC X(16).
+         03 responseCode200-num             PIC S9(8) COMP-5 SYNC.
+         03 responseCode200-truncated-existence
+                                             PIC S9(9) COMP-5 SYNC.
+         03 responseCode200-truncated       PIC 9(1).
+         03 responseCode200-format-existence
+                                             PIC S9(9) COMP-5 SYNC.
+         03 responseCode200-format          PIC X(4).
+         03 responseCode404-existence       PIC S9(9) COMP-5 SYNC.
+         03 responseCode404-cont            PIC X(16).
+         03 responseCode500-existence       PIC S9(9) COMP-5 SYNC.
+         03 responseCode500-cont            PIC X(16).
+
+       01 RBK02P01-responseCode404.
+         03 Xmessage-existence               PIC S9(9) COMP-5 SYNC.
+         03 Xmessage.
+           06 Xmessage2-length                  PIC S9999 COMP-5 SYNC.
+           06 Xmessage2                         PIC X(50).
