@@ -0,0 +1,71 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  request JSON schema 'getRedbook_request.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '5.0'.
+      *
+      *   01 BAQBASE-RBK00Q01.
+      *
+      * requestPathParameters carries the {title} path parameter, laid
+      *  out the same as WS-TITLE (see RBKWSTOR) so RBKRTITL can GET
+      *  CONTAINER/INTO it directly.
+      *     03 requestPathParameters.
+      *       06 Xtitle-length                 PIC S9999 COMP-5 SYNC.
+      *       06 Xtitle                        PIC X(80).
+      *
+      * requestQueryParameters carries the optional ?author= filter
+      *  (laid out like WS-AUTHOR so it can be PUT straight into
+      *  WS-RBKPARM-CONT-NAME for RBKRAUTH) and the optional
+      *  ?formNumber= lookup key, laid out like the formNumber field
+      *  on WS-BOOK so it can be used directly as a RIDFLD on a keyed
+      *  READ of WS-REDBOOK-FILE.
+      *     03 requestQueryParameters.
+      *       06 Xauthor-existence             PIC S9(9) COMP-5 SYNC.
+      *       06 Xauthor.
+      *         09 Xauthor2-length               PIC S9999 COMP-5 SYNC.
+      *         09 Xauthor2                      PIC X(40).
+      *       06 formNumber-existence          PIC S9(9) COMP-5 SYNC.
+      *       06 formNumber                    PIC X(12).
+      *
+      * Xpartial holds the optional ?partial=true flag that switches
+      *  RBKRTITL's title match from strict equality to a
+      *  case-insensitive "contains" search. It is ferried down to
+      *  RBKRTITL on the WS-TITLE parameter structure (see RBKWSTOR),
+      *  not on this copybook's own fields.
+      *       06 Xpartial-existence            PIC S9(9) COMP-5 SYNC.
+      *       06 Xpartial                      PIC X(5).
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+       01 BAQBASE-RBK00Q01.
+         03 requestPathParameters.
+           06 Xtitle-length                 PIC S9999 COMP-5 SYNC.
+           06 Xtitle                        PIC X(80).
+
+         03 requestQueryParameters.
+           06 Xauthor-existence             PIC S9(9) COMP-5 SYNC.
+           06 Xauthor.
+             09 Xauthor2-length                PIC S9999 COMP-5 SYNC.
+             09 Xauthor2                       PIC X(40).
+
+           06 formNumber-existence          PIC S9(9) COMP-5 SYNC.
+           06 formNumber                    PIC X(12).
+
+           06 Xpartial-existence            PIC S9(9) COMP-5 SYNC.
+           06 Xpartial                      PIC X(5).
