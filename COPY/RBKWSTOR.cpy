@@ -15,19 +15,115 @@
       * License.
       *****************************************************************
              
+      * WS-REDBOOKS-TSQ is no longer a real TSQ name (the catalog is a
+      * recoverable VSAM KSDS - see WS-REDBOOK-FILE/WS-AUTHOR-FILE
+      * below) but the same 16-byte value is kept as the ENQ/DEQ
+      * RESOURCE token serialising catalog-wide operations, to avoid
+      * rippling an unrelated rename through every caller.
        01 WS-REDBOOKS-TSQ       PIC X(16) VALUE 'BAQ-RED-BOOK-TSQ'.
 
+      * WS-AUTHORS-TSQ/WS-AUTH-TSQ-FORMNUM are likewise kept, but now
+      * only as the channel container name used to hand a book's
+      * authors back to the caller - the authors themselves are read
+      * from and written to the RBKAUTH VSAM file, keyed by formNumber.
        01 WS-AUTHORS-TSQ.
          03 WS-AUTH-TSQ-PREFIX  PIC X(4) VALUE 'BAQ-'.
          03 WS-AUTH-TSQ-FORMNUM PIC X(12).
 
+      * WS-RELATED-TSQ is the same kind of channel container name, but
+      * for a book's relatedFormNumbers (see req019) - the related
+      * form numbers themselves are read from and written to the
+      * RBKRELAT VSAM file, keyed by formNumber.
+       01 WS-RELATED-TSQ.
+         03 WS-RELATED-TSQ-PREFIX  PIC X(4) VALUE 'RFN-'.
+         03 WS-RELATED-TSQ-FORMNUM PIC X(12).
+
+      * ENQSCOPE name for every ENQ/DEQ in this suite (see req044) -
+      * this catalog hasn't used a real, region-local TSQ since req002
+      * moved it to a recoverable VSAM KSDS, but when the same VSAM
+      * file is opened RLS by more than one CICS region in a sysplex,
+      * a plain ENQ/DEQ only serialises within one region. Adding
+      * ENQSCOPE here routes the same ENQ/DEQ through XCF/GRS star,
+      * so the lock is honoured coupling-facility-wide across every
+      * region sharing this catalog, without introducing a second,
+      * parallel shared-TSQ mechanism alongside the existing VSAM
+      * design.
+       01 WS-ENQ-SCOPE          PIC X(4) VALUE 'BAQ1'.
+
+      * Per-book ENQ/DEQ token (see req026) - used by RBKWBOOK and
+      * RBKDELOP, the two programs that mutate exactly one book's
+      * catalog/author records, so two requests against different
+      * formNumbers no longer serialise behind the same whole-catalog
+      * lock. Whole-file browses/scans (RBKRTITL, RBKRALLB, RBKRAUTH,
+      * RBKRALLA) and the bulk maintenance utilities (RBKSETUP,
+      * RBKTEARD, RBKRNAME) still use WS-REDBOOKS-TSQ, since they read
+      * or touch many books in one pass and need serialisation against
+      * the whole catalog, not just one record, to stay consistent.
+       01 WS-BOOK-LOCK-TOKEN.
+         03 WS-BOOK-LOCK-PREFIX    PIC X(4) VALUE 'LOK-'.
+         03 WS-BOOK-LOCK-FORMNUM   PIC X(12).
+
+      * The catalog's VSAM KSDS (key = formNumber) and its companion
+      * author cluster (key = formNumber + a per-book sequence number,
+      * so STARTBR/READNEXT with a generic formNumber key returns all
+      * of one book's authors in the order they were written). The
+      * related-form-number cluster (RBKRELAT) is keyed the same way.
+       01 WS-REDBOOK-FILE       PIC X(8)  VALUE 'REDBOOK'.
+       01 WS-AUTHOR-FILE        PIC X(8)  VALUE 'RBKAUTH'.
+       01 WS-RELATED-FILE       PIC X(8)  VALUE 'RBKRELAT'.
+
+       01 WS-AUTHOR-KEY.
+         03 WS-AUTHOR-KEY-FORMNUM PIC X(12).
+         03 WS-AUTHOR-KEY-SEQ     PIC 9(4).
+
+       01 WS-RELATED-KEY.
+         03 WS-RELATED-KEY-FORMNUM PIC X(12).
+         03 WS-RELATED-KEY-SEQ     PIC 9(4).
+
+       01 WS-FILE-RESP          PIC S9(8) COMP.
+       01 WS-FILE-EOF           PIC X.
+         88 WS-FILE-AT-EOF       VALUE "T".
+         88 WS-FILE-NOT-AT-EOF   VALUE "F".
+
        01 WS-CHANNEL-NAME       PIC X(16) VALUE SPACES.
        01 WS-BAQBASE-CONT-NAME  PIC X(16) VALUE 'BAQBASE         '.
        01 WS-RBKPARM-CONT-NAME  PIC X(16) VALUE 'BAQ-RBKPARM-CONT'.
        01 WS-RBKEROR-CONT-NAME  PIC X(16) VALUE 'BAQ-RBKEROR-CONT'.
        01 WS-REDBOOK-CONT-NAME  PIC X(16) VALUE 'BAQ-REDBOOK-CONT'.
        01 WS-NUMBOOK-CONT-NAME  PIC X(16) VALUE 'BAQ-NUMBOOK-CONT'.
+
+      * Holds one CSV line per book instead of a WS-BOOK record, when
+      * getAllRedbooks was called with ?format=csv (see req045) -
+      * RBKGAROP points responseCode200-cont here instead of at
+      * WS-REDBOOK-CONT-NAME for that call
+       01 WS-CSVBOOK-CONT-NAME  PIC X(16) VALUE 'BAQ-CSVBOOK-CONT'.
+       01 WS-AUTHLST-CONT-NAME  PIC X(16) VALUE 'BAQ-AUTHLST-CONT'.
+       01 WS-NUMAUTH-CONT-NAME  PIC X(16) VALUE 'BAQ-NUMAUTH-CONT'.
+
+      * Holds the per-item result list built by RBKBCROP, the bulk
+      * createRedbooks operation
+       01 WS-BCRSLT-CONT-NAME   PIC X(16) VALUE 'BAQ-BCRSLTS-CONT'.
+
+      * Input/output containers for RBKRNAME, the author-rename/merge
+      * maintenance utility
+       01 WS-OLDNAME-CONT-NAME  PIC X(16) VALUE 'BAQ-OLDNAME-CONT'.
+       01 WS-NEWNAME-CONT-NAME  PIC X(16) VALUE 'BAQ-NEWNAME-CONT'.
+       01 WS-NUMRENM-CONT-NAME  PIC X(16) VALUE 'BAQ-NUMRENM-CONT'.
+
+      * Set by RBKWBOOK when the authors-cont container it was handed
+      * held more than WS-AUTHOR-MAX entries, so RBKCRTOP/RBKUPDOP can
+      * turn the create/update into a 400 instead of reporting success
+      * on a silently truncated author list
+       01 WS-AUTHMAX-CONT-NAME  PIC X(16) VALUE 'BAQ-AUTHMAX-CONT'.
+
+      * Set by RBKAUTHZ (see req030) when the caller's CICS userid
+      * lacks UPDATE authority to the redbook catalog, so
+      * RBKCRTOP/RBKUPDOP/RBKDELOP can turn the request into a 400
+      * instead of performing the write
+       01 WS-NOTAUTH-CONT-NAME  PIC X(16) VALUE 'BAQ-NOTAUTH-CONT'.
+
        01 WS-RESP200-CONT-NAME  PIC X(16) VALUE 'BAQ-RESP200-CONT'.
+       01 WS-RESP400-CONT-NAME  PIC X(16) VALUE 'BAQ-RESP400-CONT'.
        01 WS-RESP404-CONT-NAME  PIC X(16) VALUE 'BAQ-RESP404-CONT'.
 
        01 WS-RESP               PIC S9(8) COMP.
@@ -50,6 +146,97 @@
           88 WS-AUTH-FOUND      VALUE "T".
           88 WS-AUTH-NOT-FOUND  VALUE "F".
 
+      * The replacement name for RBKRNAME's author-rename/merge utility
+       01 WS-RENAME-NEW         PIC X(40) VALUE SPACES.
+
+      * The documented maximum number of authors a book may carry (see
+      * the "at most 20 instance(s)" constraint on authors-cont in
+      * RBK01P01) - RBKWBOOK stops filing authors once it reaches this
+      * many, rather than writing an unbounded list.
+       01 WS-AUTHOR-MAX         PIC S9(4) COMP-5 VALUE 20.
+
+      * Pagination and filter parameters passed from RBKGAROP to
+      * RBKRALLB via WS-RBKPARM-CONT-NAME. A limit of 0 means
+      * unbounded (return everything from offset onward), and an
+      * empty status/documentType means don't filter on that field -
+      * both match the pre-filter/pre-pagination behaviour when none
+      * of these query parameters were given.
+      * WS-PAGING-SORT holds the optional ?sort= order ("title",
+      * "formNumber" or "publicationDate"). Spaces, or "formNumber",
+      * both mean the natural VSAM key-sequence browse order RBKRALLB
+      * already produces, so only "title"/"publicationDate" need the
+      * extra buffer-and-sort pass in RBKRALLB.
+      * WS-PAGING-SINCE holds the optional ?since= incremental-sync
+      * filter - spaces means no filter, otherwise only books whose
+      * lastUpdatedTimestamp is on or after this value are returned.
+      * Laid out the same fixed width as lastUpdatedTimestamp IN
+      * Redbook so the two can be compared directly.
+      * WS-PAGING-TOPIC holds the optional ?topic= filter (see req020),
+      * laid out the same fixed width as topic2 IN Redbook - spaces
+      * means no filter.
+       01 WS-PAGING.
+         03 WS-PAGING-LIMIT          PIC S9(9) COMP-5 SYNC VALUE 0.
+         03 WS-PAGING-OFFSET         PIC S9(9) COMP-5 SYNC VALUE 0.
+         03 WS-PAGING-STATUS         PIC X(9)  VALUE SPACES.
+         03 WS-PAGING-DOCUMENTTYPE   PIC X(8)  VALUE SPACES.
+         03 WS-PAGING-SORT           PIC X(15) VALUE SPACES.
+         03 WS-PAGING-SINCE          PIC X(32) VALUE SPACES.
+         03 WS-PAGING-TOPIC          PIC X(40) VALUE SPACES.
+
+      * WS-PAGING-LANGUAGE holds the optional ?language= filter (see
+      * req034), laid out the same fixed width as language IN Redbook
+      * - spaces means no filter.
+         03 WS-PAGING-LANGUAGE       PIC X(2)  VALUE SPACES.
+
+      * WS-PAGING-SEARCH holds the optional ?search= free-text filter
+      * (see req039) - spaces means no filter, otherwise only books
+      * whose Xtitle or abstract2 contains this text (a plain
+      * substring match, not a regex or full-text index) are returned.
+      * Laid out the same fixed width as abstract2 IN Redbook, since a
+      * search term longer than the field it's matched against could
+      * never match anyway. WS-PAGING-SEARCH-LEN is the trimmed length
+      * of the search term (copied from the query parameter's own
+      * Xsearch2-length), so RBKRALLB's substring check doesn't need
+      * to re-derive it with an INSPECT of its own.
+         03 WS-PAGING-SEARCH         PIC X(200) VALUE SPACES.
+         03 WS-PAGING-SEARCH-LEN     PIC S9(9) COMP-5 SYNC VALUE 0.
+
+      * WS-PAGING-PUBFROM/WS-PAGING-PUBUNTIL hold the optional
+      * ?publicationDateFrom=/?publicationDateTo= range filter (see
+      * req040) - spaces means that end of the range is unbounded,
+      * otherwise only books whose publicationDate2 is on or after
+      * PUBFROM and on or before PUBUNTIL are returned. Laid out the
+      * same fixed width as publicationDate2 IN Redbook, the same
+      * plain-string-comparison approach WS-PAGING-SINCE already
+      * takes against lastUpdatedTimestamp.
+         03 WS-PAGING-PUBFROM        PIC X(32)  VALUE SPACES.
+         03 WS-PAGING-PUBUNTIL       PIC X(32)  VALUE SPACES.
+
+      * WS-PAGING-FORMAT holds the optional ?format= response-shape
+      * parameter (see req045) - spaces or "json" both mean the normal
+      * one-WS-BOOK-record-per-book listing in WS-REDBOOK-CONT-NAME;
+      * "csv" has RBKRALLB instead build one CSV line per book (the
+      * same title,authors,status,formNumber,publicationDate,
+      * documentType,url layout RBKEXPRT's batch export already
+      * produces) into WS-CSVBOOK-CONT-NAME.
+         03 WS-PAGING-FORMAT         PIC X(4)   VALUE SPACES.
+
+      * Safety cap on how many books RBKRALLB will ever return in one
+      * call (see req033) - a limit of 0 (unbounded) or a requested
+      * limit bigger than this is clamped down to it, the same
+      * "reasonable fixed cap" precedent as WS-SORT-TABLE's 500 and
+      * WS-AUTHOR-MAX's 20, so one very large catalog can't overflow
+      * the response channel container.
+       01 WS-PAGING-MAX-LIMIT      PIC S9(9) COMP-5 VALUE 500.
+
+      * Set by RBKRALLB whenever more matching books exist than were
+      * actually returned in this call - whether because the caller's
+      * own limit left some unreturned, or because the safety cap
+      * above clamped an unbounded/oversized request - so the caller
+      * knows to page rather than assume the list is complete.
+       01 WS-TRUNCATED-CONT-NAME   PIC X(16) VALUE 'BAQ-TRUNC-CONT'.
+       01 WS-TRUNCATED-FLAG        PIC 9(1) VALUE 0.
+
        01 WS-BOOK.
          03 Redbook.
            06 Xtitle-length                 PIC S9999 COMP-5 SYNC.
@@ -67,23 +254,515 @@
            06 documentType.
              09 documentType2-length        PIC S9999 COMP-5 SYNC.
              09 documentType2               PIC X(8).
+
+      * The subject area this book is catalogued under (see req020),
+      * e.g. "z/OS system programming", "CICS and the Coupling
+      * Facility", "Db2 for z/OS", "PKI Services", "Cyber Vault" -
+      * populated for the existing seed entries by RBKSETUP and
+      * filterable via RBKGAROP's ?topic= query parameter.
+           06 topic-existence               PIC S9(9) COMP-5 SYNC.
+           06 topic.
+             09 topic2-length                PIC S9999 COMP-5 SYNC.
+             09 topic2                       PIC X(40).
            06 sizeMB-existence              PIC S9(9) COMP-5 SYNC.
            06 sizeMB                        PIC 9(16)V9(2) COMP-3.
            06 url-existence                 PIC S9(9) COMP-5 SYNC.
            06 url.
              09 url2-length                 PIC S9999 COMP-5 SYNC.
              09 url2                        PIC X(100).
-           06 reservedFiller                PIC X(2).
+
+      * A short free-text summary of the book (see req039), optional
+      * the same way sizeMB/url are. GET /redbooks?search= matches
+      * this field as well as Xtitle, so a caller who only remembers
+      * roughly what a book covers - not its exact title - can still
+      * find it.
+           06 abstract-existence            PIC S9(9) COMP-5 SYNC.
+           06 abstract.
+             09 abstract2-length            PIC S9999 COMP-5 SYNC.
+             09 abstract2                   PIC X(200).
+
+      * Restricted/internal-only visibility flag (see req043) -
+      * optional the same way sizeMB/url are, defaulting to not
+      * restricted when absent. A restricted book is left out of the
+      * default getAllRedbooks/getBooksByAuthor listings the same way
+      * a WITHDRAWN book is (see RBKRALLB/RBKRAUTH), but is still
+      * returned directly by getRedbook to a caller who already knows
+      * its title/formNumber - restricted hides a book from browsing,
+      * it isn't a separate authentication mechanism.
+           06 restricted-existence          PIC S9(9) COMP-5 SYNC.
+           06 restricted                    PIC X(1).
+             88 RESTRICTED-YES                VALUE 'Y'.
+             88 RESTRICTED-NO                 VALUE 'N'.
+
+      * Purchase price of a HARDCOPY edition (see req036) - meaningless
+      * for a PDF, which is always free, so both fields are optional
+      * the same way sizeMB/url are. Xcurrency is a 3-letter ISO 4217
+      * code (e.g. "USD") stored as given, not validated against a
+      * lookup table. Named Xcurrency rather than currency because
+      * CURRENCY is a reserved word (CURRENCY SIGN clause).
+           06 price-existence               PIC S9(9) COMP-5 SYNC.
+           06 price                         PIC 9(7)V9(2) COMP-3.
+           06 Xcurrency-existence           PIC S9(9) COMP-5 SYNC.
+           06 Xcurrency                     PIC X(3).
+
+      * Links this book to the other volumes of a multi-volume series
+      * (see req019) - e.g. each volume of "ABCs of IBM z/OS System
+      * Programming" lists the other volumes' formNumbers here so a
+      * caller looking up one volume can discover the rest without a
+      * separate search. Populated by RBKSETUP from the seed extract's
+      * 'R' records (see RBKSETUP) and gathered at GET time from the
+      * RBKRELAT VSAM file the same way authors are gathered from
+      * RBKAUTH - create/update requests cannot set this field today.
+           06 relatedFormNumbers-num        PIC S9(9) COMP-5 SYNC.
+           06 relatedFormNumbers-cont       PIC X(16).
+
+      * Stamped by RBKWBOOK on every write (see req017):
+      * createdTimestamp is set once, the first time a book is filed,
+      * and preserved on every later update; lastUpdatedTimestamp is
+      * refreshed on every write. Both are ISO-8601 strings in the
+      * same format already used for publicationDate2
+      * ("2018-01-22T00:00:00Z[UTC]"), so GET /redbooks?since= can
+      * filter on lastUpdatedTimestamp with a plain string comparison.
+           06 createdTimestamp-length       PIC S9999 COMP-5 SYNC.
+           06 createdTimestamp              PIC X(32).
+           06 lastUpdatedTimestamp-length   PIC S9999 COMP-5 SYNC.
+           06 lastUpdatedTimestamp          PIC X(32).
+
+      * The CICS userid that created/last updated this book (see
+      * req029), stamped by RBKWBOOK the same way it stamps the
+      * timestamps above: createdBy is set once and preserved, updatedBy
+      * is refreshed on every write. Populated from EXEC CICS ASSIGN
+      * USERID, so a caller that reaches RBKWBOOK without an
+      * authenticated userid (e.g. a non-CICS-security-managed task)
+      * gets spaces here rather than a failure.
+           06 createdBy-length              PIC S9999 COMP-5 SYNC.
+           06 createdBy                     PIC X(8).
+           06 updatedBy-length              PIC S9999 COMP-5 SYNC.
+           06 updatedBy                     PIC X(8).
+
+      * How many times this book has been returned by a getRedbook
+      * lookup (see req025) - incremented by RBKGETOP on every 200 it
+      * serves, regardless of whether the caller looked it up by
+      * formNumber, author or title. Feeds the ?sort=usageCount
+      * popularity ordering on getAllRedbooks (see RBKRALLB).
+           06 usageCount-existence          PIC S9(9) COMP-5 SYNC.
+           06 usageCount                    PIC S9(9) COMP-5 SYNC
+                                             VALUE 0.
+
+      * The 2-character language code of this edition (see req034),
+      * e.g. "EN" for the English original or "JA" for a Japanese
+      * translation - repurposes what was previously an unused 2-byte
+      * reservedFiller, renamed (not widened) to line up with the
+      * matching field on requestBody IN BAQBASE-RBK01Q01 so the
+      * existing MOVE CORR in RBKCRTOP picks it up with no other
+      * layout changes. Defaults to "EN" when a create request leaves
+      * it blank, and is filterable via RBKGAROP's ?language= query
+      * parameter.
+           06 language                      PIC X(2).
 
        01 WS-AUTHOR.
          03 authors-length                  PIC S9999 COMP-5 SYNC.
          03 authors                         PIC X(40).
 
+       01 WS-RELATED.
+         03 relatedFormNumbers              PIC X(12).
+
+      * WS-TITLE-MATCH-MODE rides along with the title on the
+      * RBKGETOP/RBKCRTOP/RBKUPDOP/RBKDELOP -> RBKRTITL parameter
+      * container. It defaults to exact match (its WORKING-STORAGE
+      * VALUE), so callers that only PUT a bare Xtitle-length/Xtitle
+      * pair (every caller except RBKGETOP's ?partial=true path) leave
+      * the trailing byte at its default and get the old strict
+      * equality behaviour.
        01 WS-TITLE.
          03 Xtitle-length                   PIC S9999 COMP-5 SYNC.
          03 Xtitle                          PIC X(80).
+         03 WS-TITLE-MATCH-MODE              PIC X VALUE 'E'.
+           88 WS-TITLE-MATCH-EXACT           VALUE 'E'.
+           88 WS-TITLE-MATCH-PARTIAL         VALUE 'P'.
+
+      * Hardcopy loan/checkout tracking (see req023) - a VSAM KSDS,
+      * RBKLOAN, keyed by formNumber + a per-book sequence number,
+      * laid out and browsed the same way RBKAUTH/RBKRELAT already
+      * are. An open loan is a record whose returnDate is still blank;
+      * check-in fills it in rather than deleting the record, so the
+      * file doubles as the loan history for that book.
+       01 WS-LOAN-FILE          PIC X(8)  VALUE 'RBKLOAN'.
+       01 WS-LOAN-KEY.
+         03 WS-LOAN-KEY-FORMNUM   PIC X(12).
+         03 WS-LOAN-KEY-SEQ       PIC 9(4).
+       01 WS-LOAN-RECORD.
+         03 borrower-length         PIC S9999 COMP-5 SYNC.
+         03 borrower                PIC X(40).
+         03 checkoutDate            PIC X(32).
+         03 returnDate              PIC X(32).
+
+      * Input parameter RBKCHKOP (the checkout/check-in maintenance
+      * utility) GETs off WS-RBKPARM-CONT-NAME - which formNumber,
+      * which action, and (for a checkout) who's borrowing it
+       01 WS-LOAN-REQUEST.
+         03 WS-LOAN-REQ-FORMNUM     PIC X(12).
+         03 WS-LOAN-REQ-ACTION      PIC X.
+           88 WS-LOAN-ACTION-CHECKOUT  VALUE 'O'.
+           88 WS-LOAN-ACTION-CHECKIN   VALUE 'I'.
+         03 WS-LOAN-REQ-BORROWER    PIC X(40).
+
+      * Number of loans currently open (not yet checked back in) for
+      * the book RBKCHKOP just acted on
+       01 WS-NUMLOAN-CONT-NAME  PIC X(16) VALUE 'BAQ-NUMLOAN-CONT'.
+
+      * Hardcopy purchase/order tracking (see req036) - a VSAM KSDS,
+      * RBKORDER, keyed by formNumber + a per-book sequence number,
+      * laid out and browsed the same way RBKLOAN's loan history
+      * already is. An open order is a record whose receivedDate is
+      * still blank; receiving it fills the date in rather than
+      * deleting the record, so the file doubles as the order history
+      * for that book.
+       01 WS-ORDER-FILE         PIC X(8)  VALUE 'RBKORDER'.
+       01 WS-ORDER-KEY.
+         03 WS-ORDER-KEY-FORMNUM  PIC X(12).
+         03 WS-ORDER-KEY-SEQ      PIC 9(4).
+       01 WS-ORDER-RECORD.
+         03 quantity                PIC S9(5) COMP-5 SYNC.
+         03 cost                    PIC 9(9)V9(2) COMP-3.
+         03 orderDate                PIC X(32).
+         03 receivedDate             PIC X(32).
+
+      * Input parameter RBKORDOP (the order/receive maintenance
+      * utility) GETs off WS-RBKPARM-CONT-NAME - which formNumber,
+      * which action, and (for placing an order) the quantity and cost
+       01 WS-ORDER-REQUEST.
+         03 WS-ORDER-REQ-FORMNUM    PIC X(12).
+         03 WS-ORDER-REQ-ACTION     PIC X.
+           88 WS-ORDER-ACTION-PLACE    VALUE 'O'.
+           88 WS-ORDER-ACTION-RECEIVE  VALUE 'R'.
+         03 WS-ORDER-REQ-QUANTITY   PIC S9(5) COMP-5 SYNC.
+         03 WS-ORDER-REQ-COST       PIC 9(9)V9(2) COMP-3.
+
+      * Number of orders currently open (placed but not yet received)
+      * for the book RBKORDOP just acted on
+       01 WS-NUMORDER-CONT-NAME PIC X(16) VALUE 'BAQ-NUMORDR-CONT'.
+
+      * Number of orphaned RBKAUTH/RBKRELAT/RBKLOAN records RBKRECON
+      * (see req024) found and removed on its most recent run - an
+      * orphan is a companion record filed under a formNumber that no
+      * longer has a matching REDBOOK entry, which can only happen if
+      * a prior delete was interrupted between its two/three DELETEs
+       01 WS-NUMORPH-CONT-NAME  PIC X(16) VALUE 'BAQ-NUMORPH-CONT'.
+
+      * Number of stale DRAFT entries RBKPURGE (see req049) found and
+      * removed on its most recent run
+       01 WS-NUMPURGE-CONT-NAME PIC X(16) VALUE 'BAQ-NUMPURG-CONT'.
+
+      * Audit trail (see req029) - a VSAM KSDS, RBKAUDIT, keyed by
+      * formNumber + a per-book sequence number, laid out and browsed
+      * the same way RBKLOAN's history already is. RBKWAUDT appends one
+      * record per create/update/delete/retire, so the file is never
+      * updated in place - it's a pure history, unlike every other
+      * companion file in this store.
+       01 WS-AUDIT-FILE         PIC X(8)  VALUE 'RBKAUDIT'.
+       01 WS-AUDIT-KEY.
+         03 WS-AUDIT-KEY-FORMNUM  PIC X(12).
+         03 WS-AUDIT-KEY-SEQ      PIC 9(4).
+       01 WS-AUDIT-RECORD.
+         03 auditAction             PIC X(10).
+           88 WS-AUDIT-IS-CREATE      VALUE 'CREATE'.
+           88 WS-AUDIT-IS-UPDATE      VALUE 'UPDATE'.
+           88 WS-AUDIT-IS-DELETE      VALUE 'DELETE'.
+           88 WS-AUDIT-IS-RETIRE      VALUE 'RETIRE'.
+         03 auditActor               PIC X(8).
+         03 auditTimestamp           PIC X(32).
+
+      * Input parameter RBKWAUDT (the audit-trail writer, LINKed from
+      * RBKWBOOK/RBKDELOP/RBKRETOP) GETs off WS-AUDIT-CONT-NAME - which
+      * formNumber and which action to record. A dedicated container is
+      * used here rather than WS-RBKPARM-CONT-NAME since several
+      * callers (RBKCRTOP/RBKRETOP) still need WS-RBKPARM-CONT-NAME to
+      * hold the book itself for their own response after RBKWAUDT
+      * returns. The actor and timestamp are not passed in - RBKWAUDT
+      * derives both itself from EXEC CICS ASSIGN USERID/ASKTIME, the
+      * same way every other program here stamps its own timestamps
+      * locally instead of having one passed to it.
+       01 WS-AUDIT-CONT-NAME    PIC X(16) VALUE 'BAQ-AUDITRQ-CONT'.
+       01 WS-AUDIT-REQUEST.
+         03 WS-AUDIT-REQ-FORMNUM    PIC X(12).
+         03 WS-AUDIT-REQ-ACTION     PIC X(10).
+
+      * Change-feed event (see req037) - RBKCHGOP walks the whole
+      * RBKAUDIT file the way RBKRECON walks its companion files, and
+      * appends one of these per audit record whose auditTimestamp is
+      * at or after the caller's ?since=, in chronological order, to
+      * WS-CHANGE-CONT-NAME. Carries formNumber (not part of
+      * WS-AUDIT-RECORD, since that's the VSAM key there) alongside
+      * the same action/actor/timestamp fields already on the audit
+      * trail.
+       01 WS-CHANGE-EVENT.
+         03 formNumber              PIC X(12).
+         03 auditAction             PIC X(10).
+         03 auditActor              PIC X(8).
+         03 auditTimestamp          PIC X(32).
+       01 WS-CHANGE-CONT-NAME   PIC X(16) VALUE 'BAQ-CHANGE-CONT'.
+
+      * How many change events matched this call's ?since= filter
+       01 WS-NUMCHG-CONT-NAME   PIC X(16) VALUE 'BAQ-NUMCHG-CONT'.
+
+      * Matching audit records are buffered here (timestamp + the
+      * event itself) during the browse pass so they can be sorted
+      * into chronological order before being returned - the audit
+      * file's VSAM key order is formNumber-then-sequence, not time.
+      * 500 entries is far beyond this sample catalog's audit volume,
+      * the same reasonable fixed cap WS-SORT-TABLE already uses for
+      * RBKRALLB's title/publicationDate sort.
+       01 WS-CHANGE-TABLE.
+         03 WS-CHANGE-ENTRY OCCURS 500 TIMES INDEXED BY WS-CHANGE-IDX.
+           05 WS-CHANGE-KEY        PIC X(32).
+           05 WS-CHANGE-REC        PIC X(62).
+       01 WS-CHANGE-TEMP.
+         03 WS-CHANGE-TEMP-KEY     PIC X(32).
+         03 WS-CHANGE-TEMP-REC     PIC X(62).
+       01 WS-CHANGE-COUNT       PIC S9(8) COMP-5 VALUE 0.
+       01 WS-CHANGE-I           PIC S9(8) COMP-5.
+       01 WS-CHANGE-J           PIC S9(8) COMP-5.
+
+      * Tracks which slot in WS-CHANGE-TABLE currently holds the
+      * newest (largest) timestamp, once the table is full - used by
+      * RBKCHGOP to retain the oldest 500 matching events rather than
+      * whichever 500 happen to sort first in RBKAUDIT's physical VSAM
+      * key order (see req037 review-round fix)
+       01 WS-CHANGE-MAX-IDX     PIC S9(8) COMP-5 VALUE 0.
 
        01 WS-ERROR.
          03 errorMessage-existence          PIC S9(9) COMP-5 SYNC.
          03 errorMessage-length             PIC S9999 COMP-5 SYNC.
-         03 errorMessage                    PIC X(50).
\ No newline at end of file
+         03 errorMessage                    PIC X(50).
+
+      * Flat CSV export of the catalog (see req031) - RBKEXPRT walks
+      * the store the same way RBKRALLB/RBKRECON do and WRITEQs one
+      * line per book to this TD queue, which in a deployed region is
+      * mapped (via DFHDCT) to an extrapartition sequential dataset so
+      * the result can be handed to teams who need an offline snapshot
+      * or loaded straight into a spreadsheet.
+       01 WS-EXPORT-TDQ         PIC X(4)  VALUE 'RBKX'.
+
+      * One CSV line per book: title, authors (semicolon-joined, since
+      * the field itself is comma-delimited), status, formNumber,
+      * publicationDate, documentType, url.
+       01 WS-EXPORT-RECORD         PIC X(300) VALUE SPACES.
+       01 WS-EXPORT-PTR            PIC S9(4) COMP-5.
+
+      * Authors are joined into this buffer (semicolon-separated)
+      * before being placed into WS-EXPORT-RECORD - any authors past
+      * what fits are simply left off the end, the same "reasonable
+      * fixed cap" approach WS-AUTHOR-MAX already takes on write.
+       01 WS-EXPORT-AUTHORS        PIC X(120) VALUE SPACES.
+       01 WS-EXPORT-AUTHORS-PTR    PIC S9(4) COMP-5.
+
+      * Shared scratch fields for the CSV-QUOTE-FIELD paragraph
+      * (duplicated in RBKEXPRT/RBKRALLB - see req031/req045 review-
+      * round fix) - wraps a field in quotes and doubles any embedded
+      * quote whenever it contains a comma or a quote, so a free-text
+      * title/author containing a comma can't silently shift every
+      * later column in the CSV output.
+       01 WS-CSV-QUOTE-IN          PIC X(200) VALUE SPACES.
+       01 WS-CSV-QUOTE-IN-LEN      PIC S9(4) COMP-5.
+       01 WS-CSV-QUOTE-OUT         PIC X(420) VALUE SPACES.
+       01 WS-CSV-QUOTE-OUT-LEN     PIC S9(4) COMP-5.
+       01 WS-CSV-QUOTE-NEEDED      PIC S9(4) COMP-5.
+       01 WS-CSV-QUOTE-I           PIC S9(4) COMP-5.
+
+      * How many book records RBKEXPRT wrote on its most recent run
+       01 WS-NUMEXPT-CONT-NAME  PIC X(16) VALUE 'BAQ-NUMEXPT-CONT'.
+
+      * Total sizeMB rollup by status/documentType (see req035) -
+      * RBKSZRPT walks the store the same way RBKEXPRT/RBKRALLB do and
+      * WRITEQs one line per breakdown to this TD queue, giving
+      * capacity planning a total-footprint figure without having to
+      * pull every record and add sizeMB up by hand.
+       01 WS-SIZEREPT-TDQ       PIC X(4)  VALUE 'RBKZ'.
+
+      * One accumulator per documented status (DRAFT/PUBLISHED/
+      * WITHDRAWN) - named individually rather than as a table, the
+      * same way RBKCRTOP checks Xstatus against each of these three
+      * literals directly rather than via a lookup table
+       01 WS-SIZE-DRAFT-TOTAL      PIC 9(16)V9(2) COMP-3 VALUE 0.
+       01 WS-SIZE-PUBLISHED-TOTAL  PIC 9(16)V9(2) COMP-3 VALUE 0.
+       01 WS-SIZE-WITHDRAWN-TOTAL  PIC 9(16)V9(2) COMP-3 VALUE 0.
+
+      * One accumulator per documented documentType (PDF/HARDCOPY)
+       01 WS-SIZE-PDF-TOTAL        PIC 9(16)V9(2) COMP-3 VALUE 0.
+       01 WS-SIZE-HARDCOPY-TOTAL   PIC 9(16)V9(2) COMP-3 VALUE 0.
+
+       01 WS-SIZE-GRAND-TOTAL      PIC 9(16)V9(2) COMP-3 VALUE 0.
+
+      * One line per breakdown: "STATUS,DRAFT,123.45" or
+      * "DOCTYPE,PDF,123.45" or "TOTAL,,123.45"
+       01 WS-SIZE-CATEGORY         PIC X(9)  VALUE SPACES.
+       01 WS-SIZE-NAME             PIC X(9)  VALUE SPACES.
+       01 WS-SIZE-REPORT-RECORD    PIC X(80) VALUE SPACES.
+       01 WS-SIZE-PTR              PIC S9(4) COMP-5.
+       01 WS-SIZE-DISPLAY          PIC Z(14)9.99.
+
+      * Per-response-code call counters (see req032) - a small VSAM
+      * KSDS keyed by program-id + response code, incremented by
+      * RBKWSTAT, which is LINKed from RBKGETOP/RBKCRTOP/RBKGAROP/
+      * RBKRAUTH/RBKRTITL the same way RBKWAUDT is LINKed from
+      * RBKWBOOK/RBKDELOP/RBKRETOP. RBKRTITL/RBKRAUTH have no real
+      * HTTP response code of their own (they are LINKed subprograms,
+      * not operations), so they record the implied 200/404/500 their
+      * found/not-found/error signal corresponds to.
+       01 WS-STATS-FILE         PIC X(8)  VALUE 'RBKSTATS'.
+       01 WS-STATS-KEY.
+         03 WS-STATS-KEY-PGM      PIC X(8).
+         03 WS-STATS-KEY-CODE     PIC X(3).
+       01 WS-STATS-RECORD.
+         03 WS-STATS-REC-KEY.
+           05 WS-STATS-REC-PGM    PIC X(8).
+           05 WS-STATS-REC-CODE   PIC X(3).
+         03 WS-STATS-REC-COUNT    PIC 9(9) COMP-3 VALUE 0.
+
+      * Input parameter RBKWSTAT GETs off WS-STATS-CONT-NAME - which
+      * program and which response code to count. A dedicated
+      * container is used here rather than WS-RBKPARM-CONT-NAME for
+      * the same reason WS-AUDIT-CONT-NAME is - several callers still
+      * need WS-RBKPARM-CONT-NAME for their own purposes after
+      * RBKWSTAT returns.
+       01 WS-STATS-CONT-NAME    PIC X(16) VALUE 'BAQ-STATRQ-CONT'.
+       01 WS-STATS-REQUEST.
+         03 WS-STATS-REQ-PGM       PIC X(8).
+         03 WS-STATS-REQ-CODE      PIC X(3).
+
+      * Duplicate-author report (see req038) - RBKDUPAU walks the
+      * whole RBKAUTH file the way RBKRALLA does, but (unlike RBKRALLA)
+      * keeps every occurrence's formNumber rather than collapsing to
+      * a distinct-name list, compares every pair of names by edit
+      * distance, and WRITEQs one line per near-duplicate pair (close
+      * but not identical spellings) to this TD queue so staff can
+      * review them with RBKRNAME.
+       01 WS-DUPAUTH-TDQ        PIC X(4)  VALUE 'RBKD'.
+
+      * Every author occurrence seen, name plus the formNumber it was
+      * filed under. 500 entries is far beyond this sample catalog's
+      * author roster, the same reasonable fixed cap WS-AUTHOR-TABLE
+      * already uses in RBKRALLA.
+       01 WS-DUPAUTH-TABLE.
+         03 WS-DUPAUTH-ENTRY OCCURS 500 TIMES INDEXED BY
+            WS-DUPAUTH-IDX.
+           05 WS-DUPAUTH-NAME      PIC X(40).
+           05 WS-DUPAUTH-NAME-LEN  PIC S9(4) COMP-5.
+           05 WS-DUPAUTH-FORMNUM   PIC X(12).
+       01 WS-DUPAUTH-COUNT      PIC S9(8) COMP-5 VALUE 0.
+       01 WS-DUPAUTH-I          PIC S9(8) COMP-5.
+       01 WS-DUPAUTH-J          PIC S9(8) COMP-5.
+
+      * An edit distance of 1 or 2 is "suspiciously similar" - zero is
+      * an exact match (not a candidate; same name, nothing to flag)
+      * and anything larger is almost always two genuinely different
+      * people's names rather than a typo of one
+       01 WS-DUPAUTH-MAX-DISTANCE  PIC S9(4) COMP-5 VALUE 2.
+       01 WS-DUPAUTH-PAIR-COUNT    PIC S9(8) COMP-5 VALUE 0.
+
+      * Plain Levenshtein edit distance between WS-LEV-NAME1 and
+      * WS-LEV-NAME2 (lengths WS-LEV-LEN1/WS-LEV-LEN2), worked out in
+      * WS-LEV-TABLE and left in WS-LEV-DISTANCE. 40 is authors'
+      * maximum name length (see WS-AUTHOR), so a 41x41 table (0..40
+      * in each dimension) is always big enough.
+       01 WS-LEV-NAME1             PIC X(40).
+       01 WS-LEV-NAME2             PIC X(40).
+       01 WS-LEV-LEN1              PIC S9(4) COMP-5.
+       01 WS-LEV-LEN2              PIC S9(4) COMP-5.
+       01 WS-LEV-DISTANCE          PIC S9(4) COMP-5.
+       01 WS-LEV-COST              PIC S9(4) COMP-5.
+       01 WS-LEV-I                 PIC S9(4) COMP-5.
+       01 WS-LEV-J                 PIC S9(4) COMP-5.
+       01 WS-LEV-DELETE            PIC S9(4) COMP-5.
+       01 WS-LEV-INSERT            PIC S9(4) COMP-5.
+       01 WS-LEV-SUBST             PIC S9(4) COMP-5.
+       01 WS-LEV-TABLE.
+         03 WS-LEV-ROW OCCURS 41 TIMES INDEXED BY WS-LEV-ROW-IDX.
+           05 WS-LEV-COL OCCURS 41 TIMES INDEXED BY WS-LEV-COL-IDX
+                          PIC S9(4) COMP-5.
+
+      * One line per flagged pair: name1,formNumber1,name2,
+      * formNumber2,distance
+       01 WS-DUPAUTH-RECORD        PIC X(120) VALUE SPACES.
+       01 WS-DUPAUTH-PTR           PIC S9(4) COMP-5.
+       01 WS-DUPAUTH-DIST-DISPLAY  PIC Z9.
+
+      * How many near-duplicate pairs RBKDUPAU flagged on its most
+      * recent run
+       01 WS-NUMDUPA-CONT-NAME  PIC X(16) VALUE 'BAQ-NUMDUPA-CONT'.
+
+      * Plain substring search (see req039) - is WS-SEARCH-TERM found
+      * anywhere in WS-SEARCH-TARGET? Used by RBKRALLB's ?search=
+      * filter to check Xtitle/abstract2 OF WS-BOOK, the same brute-
+      * force by-hand approach RBKDUPAU's edit-distance check takes
+      * rather than relying on a COBOL intrinsic.
+       01 WS-SEARCH-TARGET         PIC X(200).
+       01 WS-SEARCH-TERM           PIC X(200).
+       01 WS-SEARCH-MATCHED        PIC X VALUE 'N'.
+         88 WS-SEARCH-IS-MATCH       VALUE 'Y'.
+         88 WS-SEARCH-NOT-MATCH      VALUE 'N'.
+       01 WS-SEARCH-TARGET-LEN     PIC S9(4) COMP-5.
+       01 WS-SEARCH-POS            PIC S9(4) COMP-5.
+
+      * Per-staff-user favorites/watchlist (see req046) - a VSAM KSDS,
+      * RBKFAV, keyed by the caller's CICS userid + formNumber, so a
+      * generic STARTBR/READNEXT on the userid alone (formNumber left
+      * LOW-VALUES) returns one user's whole favorites list, the same
+      * generic-key-prefix browse RBKWBOOK's author DELETE and
+      * RBKRALLB/RBKEXPRT's per-book author READNEXT loop already use.
+      * Favoriting an already-favorited book is a no-op rather than an
+      * error (WRITE's DUPREC is simply ignored), and un-favoriting a
+      * book that isn't favorited returns a 404 the same way deleting a
+      * catalog entry that doesn't exist does.
+       01 WS-FAVORITE-FILE      PIC X(8)  VALUE 'RBKFAV'.
+       01 WS-FAVORITE-KEY.
+         03 WS-FAVORITE-KEY-USERID   PIC X(8).
+         03 WS-FAVORITE-KEY-FORMNUM  PIC X(12).
+       01 WS-FAVORITE-RECORD.
+         03 WS-FAVORITE-REC-KEY.
+           05 WS-FAVORITE-REC-USERID   PIC X(8).
+           05 WS-FAVORITE-REC-FORMNUM  PIC X(12).
+         03 WS-FAVORITE-REC-CREATED    PIC X(32).
+
+      * Request container for RBKFAVAD/RBKFAVDL (add/remove a favorite)
+      * - carries the formNumber to (un)favorite, laid out the same way
+      * as the formNumber field on WS-BOOK
+       01 WS-FAVPARM-CONT-NAME  PIC X(16) VALUE 'BAQ-FAVPARM-CONT'.
+       01 WS-FAVPARM-FORMNUM    PIC X(12).
+
+      * Response containers for getFavorites/addFavorite - the caller's
+      * favorited books, returned the same way RBKRAUTH returns one
+      * author's books (one WS-BOOK record per favorite, APPENDed)
+       01 WS-FAVLST-CONT-NAME   PIC X(16) VALUE 'BAQ-FAVLST-CONT'.
+       01 WS-NUMFAV-CONT-NAME   PIC X(16) VALUE 'BAQ-NUMFAV-CONT'.
+
+      * Webhook/notification hook on create (see req047) - a VSAM
+      * KSDS, RBKNOTE, keyed by formNumber + a per-book sequence
+      * number, laid out and browsed (find-next-seq) the same way
+      * RBKAUDIT/RBKWAUDT already are. There is no EXEC CICS WEB/HTTP
+      * client anywhere in this store, so RBKNOTFY queues a pending-
+      * delivery record here rather than calling out itself - the
+      * same "append a durable record, let something else act on it
+      * later" shape RBKAUDIT (history) and RBKSTATS (counters)
+      * already use, instead of inventing a new way to call out.
+       01 WS-NOTIFY-FILE        PIC X(8)  VALUE 'RBKNOTE'.
+       01 WS-NOTIFY-KEY.
+         03 WS-NOTIFY-KEY-FORMNUM  PIC X(12).
+         03 WS-NOTIFY-KEY-SEQ      PIC 9(4).
+       01 WS-NOTIFY-RECORD.
+         03 notifyEvent              PIC X(10).
+           88 WS-NOTIFY-IS-CREATE      VALUE 'CREATE'.
+         03 notifyTimestamp          PIC X(32).
+         03 notifyDelivered          PIC X VALUE 'N'.
+           88 WS-NOTIFY-IS-PENDING     VALUE 'N'.
+           88 WS-NOTIFY-IS-DELIVERED   VALUE 'Y'.
+
+      * Input parameter RBKNOTFY (the notification-queue writer,
+      * LINKed from RBKWBOOK) GETs off WS-NOTIFY-CONT-NAME - which
+      * formNumber triggered the notification. A dedicated container
+      * is used here the same way WS-AUDIT-CONT-NAME is kept separate
+      * from WS-RBKPARM-CONT-NAME, since RBKCRTOP still needs
+      * WS-RBKPARM-CONT-NAME for its own purposes after RBKNOTFY
+      * returns.
+       01 WS-NOTIFY-CONT-NAME   PIC X(16) VALUE 'BAQ-NOTIFYQ-CONT'.
