@@ -0,0 +1,71 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  response JSON schema 'getRedbook_response.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '5.0'.
+      *
+      *   01 BAQBASE-RBK00P01.
+      *
+      * CONTAINER 'responseCode200-cont' holds the matched Redbook,
+      *  laid out as WS-BOOK (see RBKWSTOR).
+      *     03 responseCode200-existence     PIC S9(9) COMP-5 SYNC.
+      *     03 responseCode200-cont          PIC X(16).
+      *
+      * CONTAINER 'responseCode404-cont' points at a
+      *  RBK00P01-responseCode404 structure. Its message-only shape
+      *  matches the other operations (see e.g. RBKUDP01), plus an
+      *  authorsBooks-num/authorsBooks-cont pair used only on the
+      *  author-not-found-with-this-title path, pointing at the
+      *  author's other books so the caller isn't left empty-handed.
+      *     03 responseCode404-existence     PIC S9(9) COMP-5 SYNC.
+      *     03 responseCode404-cont          PIC X(16).
+      *
+      *  01 RBK00P01-responseCode404.
+      *    03 responseCode404.
+      *      06 Xmessage-existence            PIC S9(9) COMP-5 SYNC.
+      *      06 Xmessage.
+      *        09 Xmessage2-length              PIC S9999 COMP-5 SYNC.
+      *        09 Xmessage2                     PIC X(50).
+      *      06 authorsBooks-num              PIC S9(9) COMP-5 SYNC.
+      *      06 authorsBooks-cont             PIC X(16).
+      *
+      * CONTAINER 'responseCode500-cont' follows the same shape used
+      *  by the other operations.
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+       01 BAQBASE-RBK00P01.
+
+         03 responseCode200-existence     PIC S9(9) COMP-5 SYNC.
+         03 responseCode200-cont          PIC X(16).
+
+         03 responseCode404-existence     PIC S9(9) COMP-5 SYNC.
+         03 responseCode404-cont          PIC X(16).
+
+         03 responseCode500-existence     PIC S9(9) COMP-5 SYNC.
+         03 responseCode500-cont          PIC X(16).
+
+       01 RBK00P01-responseCode404.
+         03 responseCode404.
+           06 Xmessage-existence            PIC S9(9) COMP-5 SYNC.
+           06 Xmessage.
+             09 Xmessage2-length               PIC S9999 COMP-5 SYNC.
+             09 Xmessage2                      PIC X(50).
+           06 authorsBooks-num              PIC S9(9) COMP-5 SYNC.
+           06 authorsBooks-cont             PIC X(16).
