@@ -0,0 +1,38 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  request JSON schema 'removeFavorite_request.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '5.0'.
+      *
+      *   01 BAQBASE-RBKFRQ01.
+      *
+      * formNumber arrives as a query parameter, the same way
+      *  getRedbook's formNumber lookup does (see RBK00Q01), rather
+      *  than a path parameter - there is no single-resource URL for
+      *  a favorite the way there is for a catalog entry.
+      *     03 requestQueryParameters.
+      *       06 formNumber-existence          PIC S9(9) COMP-5 SYNC.
+      *       06 formNumber                    PIC X(12).
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+       01 BAQBASE-RBKFRQ01.
+         03 requestQueryParameters.
+           06 formNumber-existence          PIC S9(9) COMP-5 SYNC.
+           06 formNumber                    PIC X(12).
