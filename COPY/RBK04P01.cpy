@@ -0,0 +1,59 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  response JSON schema 'getCatalogLimits_response.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '5.0'.
+      *
+      *   01 BAQBASE-RBK04P01.
+      *     03 responseCode200-existence           PIC S9(9) COMP-5
+      *                                             SYNC.
+      *     03 responseCode200-maxAuthorsPerBook    PIC S9(9) COMP-5
+      *                                             SYNC.
+      *     03 responseCode200-maxAuthorFilterTerms PIC S9(9) COMP-5
+      *                                             SYNC.
+      *     03 responseCode200-maxSortableCatalog   PIC S9(9) COMP-5
+      *                                             SYNC.
+      *     03 responseCode500-existence            PIC S9(9) COMP-5
+      *                                             SYNC.
+      *     03 responseCode500-cont                 PIC X(16).
+      *
+      * responseCode200-maxAuthorsPerBook is the most authors a single
+      *  book may carry (see WS-AUTHOR-MAX in RBKWSTOR).
+      * responseCode200-maxAuthorFilterTerms is the most comma-
+      *  separated author names a getBooksByAuthor ?author= filter
+      *  will match on (see req027 in RBKRAUTH).
+      * responseCode200-maxSortableCatalog is the most books
+      *  getAllRedbooks can sort by title/publicationDate/usageCount
+      *  in one pass (see WS-SORT-TABLE in RBKRALLB) - past this many
+      *  entries a sorted request still returns results, but in
+      *  natural key-sequence order instead.
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+       01 BAQBASE-RBK04P01.
+         03 responseCode200-existence           PIC S9(9) COMP-5 SYNC.
+         03 responseCode200-maxAuthorsPerBook    PIC S9(9) COMP-5
+                                                  SYNC.
+         03 responseCode200-maxAuthorFilterTerms PIC S9(9) COMP-5
+                                                  SYNC.
+         03 responseCode200-maxSortableCatalog   PIC S9(9) COMP-5
+                                                  SYNC.
+         03 responseCode500-existence            PIC S9(9) COMP-5
+                                                  SYNC.
+         03 responseCode500-cont                 PIC X(16).
