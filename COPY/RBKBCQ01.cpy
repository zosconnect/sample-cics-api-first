@@ -0,0 +1,110 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  request JSON schema 'bulkCreateRedbooks_request.json'.
+      *
+      *   01 BAQBASE-RBKBCQ01.
+      *
+      * CONTAINER 'requestBody-cont' contains 'requestBody-num'
+      *  instances of structure 'RBKBCQ01-item', one per book in the
+      *  array, laid out exactly like RBK01Q01-requestBody (see
+      *  RBK01Q01) so RBKBCROP can run each one through the same
+      *  duplicate-check-then-write logic RBKCRTOP uses for a single
+      *  book.
+      *     03 requestBody-num               PIC S9(9) COMP-5 SYNC.
+      *     03 requestBody-cont              PIC X(16).
+      *
+      * price/Xcurrency (req036), language (req034), abstract (req039)
+      *  and restricted (req043) were retrofitted in along with
+      *  RBK01Q01's own additions (review-round fix - this item layout
+      *  had been left behind when those four requests landed), laid
+      *  out the same way as the matching fields on RBK01Q01-
+      *  requestBody so the same MOVE CORR in RBKBCROP's
+      *  VALIDATE-AND-WRITE-ITEM picks them all up with no other code
+      *  changes.
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+       01 BAQBASE-RBKBCQ01.
+         03 requestBody-num               PIC S9(9) COMP-5 SYNC.
+         03 requestBody-cont              PIC X(16).
+
+       01 RBKBCQ01-item.
+         03 item.
+           06 Xtitle2-length                PIC S9999 COMP-5 SYNC.
+           06 Xtitle2                       PIC X(80).
+
+           06 authors-num                   PIC S9(9) COMP-5 SYNC.
+           06 authors-cont                  PIC X(16).
+
+           06 Xstatus-length                PIC S9999 COMP-5 SYNC.
+           06 Xstatus                       PIC X(9).
+           06 formNumber                    PIC X(12).
+
+           06 publicationDate-existence     PIC S9(9) COMP-5 SYNC.
+
+           06 publicationDate.
+             09 publicationDate2-length       PIC S9999 COMP-5 SYNC.
+             09 publicationDate2              PIC X(32).
+
+           06 documentType-existence        PIC S9(9) COMP-5 SYNC.
+
+           06 documentType.
+             09 documentType2-length          PIC S9999 COMP-5 SYNC.
+             09 documentType2                 PIC X(8).
+
+           06 topic-existence               PIC S9(9) COMP-5 SYNC.
+
+           06 topic.
+             09 topic2-length                 PIC S9999 COMP-5 SYNC.
+             09 topic2                        PIC X(40).
+
+           06 sizeMB-existence              PIC S9(9) COMP-5 SYNC.
+
+           06 sizeMB                        PIC 9(16)V9(2) COMP-3.
+
+           06 url-existence                 PIC S9(9) COMP-5 SYNC.
+
+           06 url.
+             09 url2-length                   PIC S9999 COMP-5 SYNC.
+             09 url2                          PIC X(100).
+
+      * HARDCOPY purchase price/currency (see req036), laid out the
+      * same way as the matching fields on RBK01Q01's requestBody.
+           06 price-existence                PIC S9(9) COMP-5 SYNC.
+           06 price                          PIC 9(7)V9(2) COMP-3.
+           06 Xcurrency-existence            PIC S9(9) COMP-5 SYNC.
+           06 Xcurrency                      PIC X(3).
+
+      * The 2-character language code of this edition (see req034) -
+      * renamed from the unused filler, the same way RBK01Q01's own
+      * language field was.
+           06 language                       PIC X(2).
+
+      * A short free-text summary of the book (see req039), laid out
+      * the same way as the matching field on RBK01Q01's requestBody.
+           06 abstract-existence             PIC S9(9) COMP-5 SYNC.
+           06 abstract.
+             09 abstract2-length                PIC S9999 COMP-5 SYNC.
+             09 abstract2                       PIC X(200).
+
+      * Restricted/internal-only visibility flag (see req043), laid
+      * out the same way as the matching field on RBK01Q01's
+      * requestBody.
+           06 restricted-existence           PIC S9(9) COMP-5 SYNC.
+           06 restricted                     PIC X(1).
