@@ -0,0 +1,146 @@
+      *****************************************************************
+      * Copyright IBM Corp. 2023
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License");
+      * you may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *     http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing
+      * , software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the
+      * License.
+      *****************************************************************
+
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * Hand-written request structure for the retireRedbook operation
+      *  (see req018) - laid out the same way as the other
+      *  path-parameter-only request structures (RBKDLQ01).
+      *
+      *   01 BAQBASE-RBKRTQ01.
+      *     03 requestPathParameters.
+      *       06 Xtitle-length                 PIC S9999 COMP-5 SYNC.
+      *       06 Xtitle                        PIC X(80).
+      *
+      * requestBody is optional (see req042) - PATCH started as a
+      *  dedicated retirement operation with no body at all, and
+      *  RBKRETOP still treats a body with none of these fields
+      *  present as that original "just retire" request. A caller
+      *  that does supply one or more of these fields instead gets a
+      *  true partial update: only the supplied fields are changed,
+      *  laid out the same optional/existence-flagged way as the
+      *  matching fields on updateRedbody's request body (RBKUDQ01).
+      *  Xtitle/authors/formNumber are deliberately not patchable
+      *  here - title and formNumber are identity fields (changing
+      *  either is a rename/renumber, not an update), and author-list
+      *  edits are complex enough to be out of scope for a partial
+      *  update; a caller needing to change any of those three still
+      *  needs a full PUT (RBKUPDOP).
+      *     03 requestBody.
+      *       06 Xstatus-existence             PIC S9(9) COMP-5 SYNC.
+      *       06 Xstatus.
+      *         09 Xstatus2-length                PIC S9999 COMP-5
+      *                                            SYNC.
+      *         09 Xstatus2                       PIC X(9).
+      *       06 publicationDate-existence     PIC S9(9) COMP-5 SYNC.
+      *       06 publicationDate.
+      *         09 publicationDate2-length        PIC S9999 COMP-5
+      *                                            SYNC.
+      *         09 publicationDate2               PIC X(32).
+      *       06 documentType-existence        PIC S9(9) COMP-5 SYNC.
+      *       06 documentType.
+      *         09 documentType2-length           PIC S9999 COMP-5
+      *                                            SYNC.
+      *         09 documentType2                  PIC X(8).
+      *       06 topic-existence               PIC S9(9) COMP-5 SYNC.
+      *       06 topic.
+      *         09 topic2-length                  PIC S9999 COMP-5
+      *                                            SYNC.
+      *         09 topic2                         PIC X(40).
+      *       06 sizeMB-existence              PIC S9(9) COMP-5 SYNC.
+      *       06 sizeMB                        PIC 9(16)V9(2) COMP-3.
+      *       06 url-existence                 PIC S9(9) COMP-5 SYNC.
+      *       06 url.
+      *         09 url2-length                    PIC S9999 COMP-5
+      *                                            SYNC.
+      *         09 url2                           PIC X(100).
+      *       06 price-existence               PIC S9(9) COMP-5 SYNC.
+      *       06 price                         PIC 9(7)V9(2) COMP-3.
+      *       06 Xcurrency-existence           PIC S9(9) COMP-5 SYNC.
+      *       06 Xcurrency                     PIC X(3).
+      *       06 language-existence            PIC S9(9) COMP-5 SYNC.
+      *       06 language                      PIC X(2).
+      *       06 abstract-existence            PIC S9(9) COMP-5 SYNC.
+      *       06 abstract.
+      *         09 abstract2-length               PIC S9999 COMP-5
+      *                                            SYNC.
+      *         09 abstract2                      PIC X(200).
+      *       06 restricted-existence          PIC S9(9) COMP-5 SYNC.
+      *       06 restricted                    PIC X(1).
+      *
+      * restricted (see req043) is patchable the same way as the other
+      *  optional fields above. language (see req034) was retrofitted
+      *  in along with the other review-round additions, existence-
+      *  flagged the same way even though createRedbook's own field is
+      *  unconditional, since PATCH needs to tell "not supplied" apart
+      *  from "explicitly cleared".
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+       01 BAQBASE-RBKRTQ01.
+         03 requestPathParameters.
+           06 Xtitle-length                   PIC S9999 COMP-5 SYNC.
+           06 Xtitle                          PIC X(80).
+
+         03 requestBody.
+           06 Xstatus-existence                PIC S9(9) COMP-5 SYNC.
+           06 Xstatus.
+             09 Xstatus2-length                   PIC S9999 COMP-5
+                                                   SYNC.
+             09 Xstatus2                          PIC X(9).
+
+           06 publicationDate-existence        PIC S9(9) COMP-5 SYNC.
+           06 publicationDate.
+             09 publicationDate2-length           PIC S9999 COMP-5
+                                                   SYNC.
+             09 publicationDate2                  PIC X(32).
+
+           06 documentType-existence           PIC S9(9) COMP-5 SYNC.
+           06 documentType.
+             09 documentType2-length              PIC S9999 COMP-5
+                                                   SYNC.
+             09 documentType2                     PIC X(8).
+
+           06 topic-existence                  PIC S9(9) COMP-5 SYNC.
+           06 topic.
+             09 topic2-length                     PIC S9999 COMP-5
+                                                   SYNC.
+             09 topic2                            PIC X(40).
+
+           06 sizeMB-existence                 PIC S9(9) COMP-5 SYNC.
+           06 sizeMB                           PIC 9(16)V9(2) COMP-3.
+
+           06 url-existence                    PIC S9(9) COMP-5 SYNC.
+           06 url.
+             09 url2-length                       PIC S9999 COMP-5
+                                                   SYNC.
+             09 url2                              PIC X(100).
+
+           06 price-existence                  PIC S9(9) COMP-5 SYNC.
+           06 price                            PIC 9(7)V9(2) COMP-3.
+           06 Xcurrency-existence              PIC S9(9) COMP-5 SYNC.
+           06 Xcurrency                        PIC X(3).
+
+           06 language-existence               PIC S9(9) COMP-5 SYNC.
+           06 language                         PIC X(2).
+
+           06 abstract-existence               PIC S9(9) COMP-5 SYNC.
+           06 abstract.
+             09 abstract2-length                  PIC S9999 COMP-5
+                                                   SYNC.
+             09 abstract2                         PIC X(200).
+
+           06 restricted-existence             PIC S9(9) COMP-5 SYNC.
+           06 restricted                       PIC X(1).
